@@ -0,0 +1,329 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Catalogo maestro de Productos/Bodegas para impresion
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVPRO05.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "producto.sel".
+           COPY "stock.sel".
+           COPY "bodega.sel".
+           COPY "catalogo.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "producto.fd".
+           COPY "stock.fd".
+           COPY "bodega.fd".
+           COPY "catalogo.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-PRODUCTOS    PIC XX.
+       01  ST-STOCK        PIC XX.
+       01  ST-BODEGAS      PIC XX.
+       01  WS-KEY          PIC 9(4).
+       01  WS-PAUSA        PIC X.
+       01  MENSAJE         PIC X(70).
+
+       01  WS-SW-LISTA     PIC X VALUE "N".
+           88 FIN-LISTA       VALUE "S".
+           88 NO-FIN-LISTA    VALUE "N".
+
+       01  WS-FILA         PIC 99.
+       01  WS-FILA-INICIO  PIC 99 VALUE 5.
+       01  WS-FILA-MAX     PIC 99.
+       01  WS-INDICE       PIC 999.
+       01  WS-TOTAL-FILAS  PIC 999 VALUE 0.
+       01  WS-I            PIC 999.
+       01  WS-J            PIC 999.
+       01  WS-LINEA-PLANO  PIC X(200).
+
+       01  WS-TABLA-CATALOGO.
+           05 T-CATALOGO OCCURS 500 TIMES.
+              10 T-BODEGA       PIC X(04).
+              10 T-BOD-NOMBRE   PIC X(20).
+              10 T-CODIGO       PIC X(10).
+              10 T-DESCRIP      PIC X(30).
+              10 T-CATEGORIA    PIC X(04).
+              10 T-PRECIO       PIC 9(9)V99.
+              10 T-CANTIDAD     PIC 9(09).
+              10 T-ESTADO       PIC X(01).
+
+       01  WS-FILA-TEMP.
+           05 WS-T-BODEGA       PIC X(04).
+           05 WS-T-BOD-NOMBRE   PIC X(20).
+           05 WS-T-CODIGO       PIC X(10).
+           05 WS-T-DESCRIP      PIC X(30).
+           05 WS-T-CATEGORIA    PIC X(04).
+           05 WS-T-PRECIO       PIC 9(9)V99.
+           05 WS-T-CANTIDAD     PIC 9(09).
+           05 WS-T-ESTADO       PIC X(01).
+
+       01  WS-PRECIO-DISP       PIC Z(9).99.
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 03 COL 02 VALUE "BODEGA"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 10 VALUE "CODIGO"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 22 VALUE "DESCRIPCION" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 46 VALUE "CAT"         BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 52 VALUE "PRECIO"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 65 VALUE "CANTIDAD"    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 75 VALUE "EST"         BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 04 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "F9=Plano  F10=CSV  ESC=Salir" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE "CATALOGO MAESTRO DE PRODUCTOS" TO WS-TITULO-PANTALLA
+           MOVE "CATALOGO POR BODEGA"           TO WS-MODULO-PANTALLA
+           MOVE "INVPRO05"                      TO WS-PROGRAMA
+
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO
+           PERFORM CARGAR-REPORTE
+           PERFORM ORDENAR-CATALOGO
+
+           DISPLAY PANTALLA-BASE
+           PERFORM MOSTRAR-REGISTROS
+
+           IF WS-TOTAL-FILAS = 0
+               DISPLAY "NO HAY PRODUCTOS PARA EL CATALOGO" LINE 12 COL 20
+                       WITH REVERSE-VIDEO
+           END-IF
+
+           MOVE 0 TO WS-KEY
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               EVALUATE WS-KEY
+                   WHEN KEY-F9
+                       PERFORM GENERAR-PLANO
+                       DISPLAY "Archivo plano 'catalogo.txt' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+                   WHEN KEY-F10
+                       PERFORM GENERAR-CSV
+                       DISPLAY "Archivo CSV 'catalogo.CSV' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM CERRAR-ARCHIVOS.
+           GOBACK.
+
+       CARGAR-REPORTE.
+           MOVE 0 TO WS-TOTAL-FILAS
+           SET NO-FIN-LISTA TO TRUE
+           MOVE ZERO TO PRD-CODIGO
+           START PRODUCTOS KEY IS NOT LESS THAN PRD-CODIGO
+               INVALID KEY SET FIN-LISTA TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-LISTA OR WS-TOTAL-FILAS >= 500
+               READ PRODUCTOS NEXT RECORD
+                   AT END SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       IF PRD-ACTIVO
+                           PERFORM AGREGAR-A-CATALOGO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AGREGAR-A-CATALOGO.
+           ADD 1 TO WS-TOTAL-FILAS
+           MOVE PRD-CODIGO      TO T-CODIGO(WS-TOTAL-FILAS)
+           MOVE PRD-DESCRIPCION TO T-DESCRIP(WS-TOTAL-FILAS)
+           MOVE PRD-CATEGORIA   TO T-CATEGORIA(WS-TOTAL-FILAS)
+           MOVE PRD-PRECIO      TO T-PRECIO(WS-TOTAL-FILAS)
+           MOVE PRD-ESTADO      TO T-ESTADO(WS-TOTAL-FILAS)
+
+           MOVE SPACES TO T-BODEGA(WS-TOTAL-FILAS)
+           MOVE SPACES TO T-BOD-NOMBRE(WS-TOTAL-FILAS)
+           MOVE 0      TO T-CANTIDAD(WS-TOTAL-FILAS)
+
+           MOVE PRD-CODIGO TO STK-CODIGO
+           READ STOCK
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE STK-BODEGA   TO T-BODEGA(WS-TOTAL-FILAS)
+                   MOVE STK-CANTIDAD TO T-CANTIDAD(WS-TOTAL-FILAS)
+                   MOVE STK-BODEGA   TO BOD-CODIGO
+                   READ BODEGAS
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE BOD-NOMBRE TO T-BOD-NOMBRE(WS-TOTAL-FILAS)
+                   END-READ
+           END-READ.
+
+       ORDENAR-CATALOGO.
+           IF WS-TOTAL-FILAS > 1
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-TOTAL-FILAS
+                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (WS-TOTAL-FILAS - WS-I)
+                       IF T-BODEGA(WS-J) > T-BODEGA(WS-J + 1)
+                           PERFORM INTERCAMBIAR-FILAS
+                       ELSE
+                           IF T-BODEGA(WS-J) = T-BODEGA(WS-J + 1)
+                              AND T-DESCRIP(WS-J) > T-DESCRIP(WS-J + 1)
+                               PERFORM INTERCAMBIAR-FILAS
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       INTERCAMBIAR-FILAS.
+           MOVE T-CATALOGO(WS-J)     TO WS-FILA-TEMP
+           MOVE T-CATALOGO(WS-J + 1) TO T-CATALOGO(WS-J)
+           MOVE WS-FILA-TEMP         TO T-CATALOGO(WS-J + 1).
+
+       MOSTRAR-REGISTROS.
+           MOVE WS-FILA-INICIO TO WS-FILA
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL-FILAS OR WS-FILA > 22
+               DISPLAY T-BODEGA(WS-INDICE)   LINE WS-FILA COL 02 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CODIGO(WS-INDICE)   LINE WS-FILA COL 10 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-DESCRIP(WS-INDICE)  LINE WS-FILA COL 22 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CATEGORIA(WS-INDICE) LINE WS-FILA COL 46 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-PRECIO(WS-INDICE)   LINE WS-FILA COL 52 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CANTIDAD(WS-INDICE) LINE WS-FILA COL 65 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-ESTADO(WS-INDICE)   LINE WS-FILA COL 75 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               ADD 1 TO WS-FILA
+           END-PERFORM
+           IF WS-TOTAL-FILAS > 18
+               DISPLAY "HAY MAS REGISTROS - USE F9/F10 PARA VER EL REPORTE COMPLETO"
+                       LINE 23 COL 02
+           END-IF.
+
+       GENERAR-PLANO.
+           OPEN OUTPUT CATALOGO-PLANO
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               MOVE T-PRECIO(WS-INDICE) TO WS-PRECIO-DISP
+               STRING
+                   T-BODEGA(WS-INDICE)     DELIMITED BY SIZE
+                   " | "
+                   T-BOD-NOMBRE(WS-INDICE) DELIMITED BY SIZE
+                   " | "
+                   T-CODIGO(WS-INDICE)     DELIMITED BY SIZE
+                   " | "
+                   T-DESCRIP(WS-INDICE)    DELIMITED BY SIZE
+                   " | "
+                   T-CATEGORIA(WS-INDICE)  DELIMITED BY SIZE
+                   " | "
+                   WS-PRECIO-DISP          DELIMITED BY SIZE
+                   " | "
+                   T-CANTIDAD(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   T-ESTADO(WS-INDICE)     DELIMITED BY SIZE
+                   INTO WS-LINEA-PLANO
+               WRITE REG-CATALOGO-PLANO FROM WS-LINEA-PLANO
+           END-PERFORM
+           CLOSE CATALOGO-PLANO.
+
+       GENERAR-CSV.
+           OPEN OUTPUT CATALOGO-CSV
+           MOVE "BODEGA;NOMBRE_BODEGA;CODIGO;DESCRIPCION;CATEGORIA;PRECIO;CANTIDAD;ESTADO"
+               TO REG-CATALOGO-CSV
+           WRITE REG-CATALOGO-CSV
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               INITIALIZE REG-CATALOGO-CSV
+               MOVE T-PRECIO(WS-INDICE) TO WS-PRECIO-DISP
+               STRING
+                   T-BODEGA(WS-INDICE)     DELIMITED BY SIZE
+                   ";"
+                   T-BOD-NOMBRE(WS-INDICE) DELIMITED BY SIZE
+                   ";"
+                   T-CODIGO(WS-INDICE)     DELIMITED BY SIZE
+                   ";"
+                   T-DESCRIP(WS-INDICE)    DELIMITED BY SIZE
+                   ";"
+                   T-CATEGORIA(WS-INDICE)  DELIMITED BY SIZE
+                   ";"
+                   WS-PRECIO-DISP          DELIMITED BY SIZE
+                   ";"
+                   T-CANTIDAD(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   T-ESTADO(WS-INDICE)     DELIMITED BY SIZE
+                   INTO REG-CATALOGO-CSV
+               WRITE REG-CATALOGO-CSV
+           END-PERFORM
+           CLOSE CATALOGO-CSV.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN INPUT PRODUCTOS.
+           IF ST-PRODUCTOS = "35"
+               OPEN OUTPUT PRODUCTOS
+               CLOSE PRODUCTOS
+               OPEN INPUT PRODUCTOS
+           END-IF
+
+           IF ST-PRODUCTOS > "07"
+               STRING "ERROR AL ABRIR PRODUCTOS: " ST-PRODUCTOS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT STOCK
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN INPUT STOCK
+           END-IF
+
+           IF ST-STOCK > "07"
+               STRING "ERROR AL ABRIR STOCK: " ST-STOCK
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT BODEGAS
+           IF ST-BODEGAS = "35"
+               OPEN OUTPUT BODEGAS
+               CLOSE BODEGAS
+               OPEN INPUT BODEGAS
+           END-IF
+
+           IF ST-BODEGAS > "07"
+               STRING "ERROR AL ABRIR BODEGAS: " ST-BODEGAS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE PRODUCTOS.
+           CLOSE STOCK.
+           CLOSE BODEGAS.
+
+       END PROGRAM INVPRO05.
