@@ -0,0 +1,230 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Estado de Cuenta del Cliente (Antiguedad de Saldos)
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINCLI03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "cliente.sel".
+           COPY "factura.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "cliente.fd".
+           COPY "factura.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-CLIENTES      PIC XX.
+       01 ST-FACTURAS      PIC XX.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-MENSAJE       PIC X(80).
+       01 FIN              PIC X VALUE "N".
+
+       01 W-CODIGO         PIC 9(07).
+
+       01 WS-SW-FACTURAS   PIC X VALUE "N".
+          88 FIN-FACTURAS-CLI     VALUE "S".
+          88 NO-FIN-FACTURAS-CLI  VALUE "N".
+
+       01 WS-FILA          PIC 99.
+       01 WS-HOY-YYYYMMDD  PIC 9(08).
+       01 WS-HOY-INT       PIC 9(09).
+       01 WS-FAC-INT       PIC 9(09).
+       01 WS-DIAS          PIC 9(05).
+
+       01 WS-SALDO-CORRIENTE PIC S9(9)V99 VALUE 0.
+       01 WS-SALDO-30        PIC S9(9)V99 VALUE 0.
+       01 WS-SALDO-60        PIC S9(9)V99 VALUE 0.
+       01 WS-SALDO-90        PIC S9(9)V99 VALUE 0.
+       01 WS-SALDO-ACUMULADO PIC S9(9)V99 VALUE 0.
+       01 WS-GRAN-TOTAL      PIC S9(9)V99 VALUE 0.
+       01 WS-EDIT-MONTO      PIC -(7)9.99.
+       01 WS-EDIT-DIAS       PIC ZZZZ9.
+       01 WS-BUCKET          PIC X(11).
+       01 WS-HAY-FACTURAS    PIC X VALUE "N".
+       01 WS-MONTO-PEND      PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "ESTADO DE CUENTA DEL CLIENTE" LINE 03 COL 10
+                   WITH REVERSE-VIDEO
+           DISPLAY "Lista las facturas impagas del cliente con su antiguedad"
+                   LINE 05 COL 10
+           DISPLAY "en dias y saldo acumulado. Deje el codigo en blanco para salir."
+                   LINE 06 COL 10
+
+           PERFORM ABRIR-ARCHIVOS
+
+           PERFORM UNTIL FIN = "S"
+               PERFORM INGRESO-CLIENTE
+               IF FIN NOT = "S"
+                   PERFORM PROCESAR-ESTADO-CUENTA
+               END-IF
+           END-PERFORM
+
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       INGRESO-CLIENTE.
+           MOVE 0 TO W-CODIGO
+           DISPLAY "Codigo de cliente: " LINE 09 COL 10
+           ACCEPT W-CODIGO LINE 09 COL 30
+
+           IF W-CODIGO = 0
+               MOVE "S" TO FIN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE W-CODIGO TO CLI-ID
+           READ CLIENTES INVALID KEY
+               DISPLAY "ERROR: CLIENTE NO EXISTE" LINE 11 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 11 COL 60
+               MOVE 0 TO W-CODIGO
+           END-READ.
+
+       PROCESAR-ESTADO-CUENTA.
+           PERFORM VARYING WS-FILA FROM 11 BY 1 UNTIL WS-FILA > 21
+               DISPLAY ALL " " LINE WS-FILA COL 1 SIZE 80 BACKGROUND-COLOR 1
+           END-PERFORM
+
+           DISPLAY "CLIENTE: " LINE 11 COL 10
+           DISPLAY CLI-NOMBRE  LINE 11 COL 20
+
+           DISPLAY "FACTURA    FECHA      DIAS   BUCKET       MONTO        SALDO ACUM."
+                   LINE 12 COL 10
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOY-YYYYMMDD
+           MOVE FUNCTION INTEGER-OF-DATE(WS-HOY-YYYYMMDD) TO WS-HOY-INT
+           MOVE 0 TO WS-SALDO-CORRIENTE, WS-SALDO-30, WS-SALDO-60, WS-SALDO-90
+           MOVE 0 TO WS-SALDO-ACUMULADO
+           MOVE "N" TO WS-HAY-FACTURAS
+           MOVE 13 TO WS-FILA
+
+           MOVE CLI-ID TO FAC-CLI-ID
+           START FACTURAS KEY IS NOT LESS THAN FAC-CLI-ID
+               INVALID KEY SET FIN-FACTURAS-CLI TO TRUE
+               NOT INVALID KEY SET NO-FIN-FACTURAS-CLI TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-FACTURAS-CLI
+               READ FACTURAS NEXT RECORD
+                   AT END
+                       SET FIN-FACTURAS-CLI TO TRUE
+                   NOT AT END
+                       IF FAC-CLI-ID NOT = CLI-ID
+                           SET FIN-FACTURAS-CLI TO TRUE
+                       ELSE
+                           IF FAC-TEMPORAL OR (FAC-FINAL AND FAC-SALDO-PEND NOT = 0)
+                               PERFORM MOSTRAR-FILA-FACTURA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-HAY-FACTURAS = "N"
+               DISPLAY "EL CLIENTE NO TIENE FACTURAS PENDIENTES" LINE 13 COL 10
+               MOVE 14 TO WS-FILA
+           END-IF
+
+           COMPUTE WS-GRAN-TOTAL = WS-SALDO-CORRIENTE + WS-SALDO-30
+                                  + WS-SALDO-60 + WS-SALDO-90
+
+           IF WS-FILA < 19
+               MOVE 19 TO WS-FILA
+           END-IF
+
+           DISPLAY "CORRIENTE (0-29):  " LINE WS-FILA COL 10
+           MOVE WS-SALDO-CORRIENTE TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO LINE WS-FILA COL 30
+           DISPLAY "30-59 DIAS:  " LINE WS-FILA COL 45
+           MOVE WS-SALDO-30 TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO LINE WS-FILA COL 60
+
+           ADD 1 TO WS-FILA
+           DISPLAY "60-89 DIAS:  " LINE WS-FILA COL 10
+           MOVE WS-SALDO-60 TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO LINE WS-FILA COL 30
+           DISPLAY "90+ DIAS:  " LINE WS-FILA COL 45
+           MOVE WS-SALDO-90 TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO LINE WS-FILA COL 60
+
+           ADD 1 TO WS-FILA
+           DISPLAY "SALDO TOTAL (CLI-SALDO + FACTURAS PENDIENTES): " LINE WS-FILA COL 10
+           COMPUTE WS-EDIT-MONTO = CLI-SALDO + WS-GRAN-TOTAL
+           DISPLAY WS-EDIT-MONTO LINE WS-FILA COL 60
+
+           ACCEPT WS-PAUSA LINE 23 COL 60.
+
+       MOSTRAR-FILA-FACTURA.
+           MOVE "S" TO WS-HAY-FACTURAS
+           IF FAC-TEMPORAL
+               MOVE FAC-TOTAL TO WS-MONTO-PEND
+           ELSE
+               MOVE FAC-SALDO-PEND TO WS-MONTO-PEND
+           END-IF
+
+           MOVE FUNCTION INTEGER-OF-DATE(FAC-FECHA) TO WS-FAC-INT
+           COMPUTE WS-DIAS = WS-HOY-INT - WS-FAC-INT
+
+           EVALUATE TRUE
+               WHEN WS-DIAS < 30
+                   MOVE "CORRIENTE"  TO WS-BUCKET
+                   ADD WS-MONTO-PEND TO WS-SALDO-CORRIENTE
+               WHEN WS-DIAS < 60
+                   MOVE "30-59 DIAS" TO WS-BUCKET
+                   ADD WS-MONTO-PEND TO WS-SALDO-30
+               WHEN WS-DIAS < 90
+                   MOVE "60-89 DIAS" TO WS-BUCKET
+                   ADD WS-MONTO-PEND TO WS-SALDO-60
+               WHEN OTHER
+                   MOVE "90+ DIAS"   TO WS-BUCKET
+                   ADD WS-MONTO-PEND TO WS-SALDO-90
+           END-EVALUATE
+
+           ADD WS-MONTO-PEND TO WS-SALDO-ACUMULADO
+
+           IF WS-FILA < 18
+               MOVE FAC-NRO TO WS-EDIT-DIAS
+               DISPLAY FAC-NRO   LINE WS-FILA COL 10
+               DISPLAY FAC-FECHA LINE WS-FILA COL 21
+               MOVE WS-DIAS TO WS-EDIT-DIAS
+               DISPLAY WS-EDIT-DIAS LINE WS-FILA COL 32
+               DISPLAY WS-BUCKET    LINE WS-FILA COL 39
+               MOVE WS-MONTO-PEND TO WS-EDIT-MONTO
+               DISPLAY WS-EDIT-MONTO LINE WS-FILA COL 52
+               MOVE WS-SALDO-ACUMULADO TO WS-EDIT-MONTO
+               DISPLAY WS-EDIT-MONTO LINE WS-FILA COL 66
+               ADD 1 TO WS-FILA
+           END-IF.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN INPUT FACTURAS.
+
+           IF ST-CLIENTES > "07"
+               STRING "ERROR AL ABRIR CLIENTES: " ST-CLIENTES
+                   DELIMITED BY SIZE INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               MOVE "S" TO FIN
+           END-IF.
+
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN INPUT FACTURAS
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE FACTURAS.
+
+       END PROGRAM FINCLI03.
