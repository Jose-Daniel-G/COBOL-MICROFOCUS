@@ -7,30 +7,102 @@
        FILE-CONTROL.
            COPY "cliente.sel".
            COPY "factura.sel".
+           COPY "detalle.sel".
+           COPY "producto.sel".
+           COPY "facctrl.sel".
+           COPY "vendedor.sel".
+           COPY "factimp.sel".
+           COPY "parametros.sel".
+           COPY "periodo.sel".
+           COPY "cuota.sel".
+           COPY "stock.sel".
+           COPY "kardex.sel".
        DATA DIVISION.
        FILE SECTION.
            COPY "cliente.fd".
            COPY "factura.fd".
-           
+           COPY "detalle.fd".
+           COPY "producto.fd".
+           COPY "facctrl.fd".
+           COPY "vendedor.fd".
+           COPY "factimp.fd".
+           COPY "parametros.fd".
+           COPY "periodo.fd".
+           COPY "cuota.fd".
+           COPY "stock.fd".
+           COPY "kardex.fd".
+
 
        WORKING-STORAGE SECTION.
 
        01 ST-CLIENTES      PIC XX.
        01 ST-FACTURAS      PIC XX.
+       01 ST-DETALLES      PIC XX.
+       01 ST-PRODUCTOS     PIC XX.
+       01 ST-NEXT-FAC      PIC XX.
+       01 ST-VENDEDORES    PIC XX.
+       01 ST-CUOTAS        PIC XX.
+       01 ST-STOCK         PIC XX.
+       01 ST-KARDEX        PIC XX.
+       01 WS-VENDEDOR      PIC X(04).
+       01 WS-TIPO-PAGO     PIC X(01).
+       01 WS-NRO-CUOTAS    PIC 9(02) VALUE 1.
+       01 WS-CUOTA-IDX     PIC 9(02).
+       01 WS-CUOTA-MONTO   PIC S9(9)V99.
+       01 WS-CUOTA-ACUM    PIC S9(9)V99.
+       01 WS-VENCE-INT     PIC 9(09).
 
-       01 WS-CLI-ID        PIC 9(5).
+       01 WS-CLI-ID        PIC 9(7).
        01 WS-CLIENTE-OK    PIC X VALUE "N".
+       01 WS-SW-CLIENTE-CANC PIC X VALUE "N".
+          88 CLIENTE-CANCELADO    VALUE "S".
+          88 CLIENTE-NO-CANCELADO VALUE "N".
        01 WS-ULT-FAC-NRO   PIC 9(7) VALUE 0.
+       01 WS-FAC-NRO-ACTUAL PIC 9(7).
+       01 WS-RESPUESTA     PIC X.
+       01 WS-SW-DETALLES   PIC X VALUE "N".
+          88 FIN-DETALLES     VALUE "S".
+          88 NO-FIN-DETALLES  VALUE "N".
+       01 WS-IVA-LINEA     PIC S9(9)V99.
+
+       01 WS-TOTAL-DEUDA   PIC S9(9)V99 VALUE 0.
+       01 WS-CLAVE-OVERRIDE PIC X(04).
+       01 WS-CLAVE-SUPERVISOR PIC X(04) VALUE "9999".
+       01 WS-SW-FAC-CLI    PIC X VALUE "N".
+          88 FIN-FACTURAS-CLI     VALUE "S".
+          88 NO-FIN-FACTURAS-CLI  VALUE "N".
 
        01 WS-PAUSA         PIC X.
 
        01 WS-MENSAJE       PIC X(80).
 
+       01 WS-LINEA-TICKET  PIC X(80).
+       01 WS-VEN-NOMBRE    PIC X(30).
+       01 WS-MONTO-TICKET-DISP PIC -(9)9.99.
+       01 WS-PRECIO-TICKET-DISP PIC Z(9)9.99.
+       01 WS-SUBTOT-TICKET-DISP PIC Z(9)9.99.
+
+       01 WS-ITEM-DET      PIC 9(3) VALUE 0.
+       01 WS-MAS-DET       PIC X VALUE "S".
+       01 WS-PROD-ID-DET   PIC X(20).
+       01 WS-DESCRIP-DET   PIC X(30).
+       01 WS-CANT-DET      PIC 9(3).
+       01 WS-PRECIO-DET    PIC 9(11)V99.
+       01 WS-PRODUCTO-DET-OK PIC X.
+       01 WS-STOCK-DET-OK  PIC X.
+       01 WS-KAR-SECUENCIA PIC 9(05).
+       01 WS-SW-KARDEX     PIC X VALUE "N".
+          88 FIN-KARDEX       VALUE "S".
+          88 NO-FIN-KARDEX    VALUE "N".
+       COPY "PARAMETROS.cpy".
+       COPY "PERIODO.cpy".
+
        SCREEN SECTION.
        01 PANTALLA-BASE.
            05 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            05 LINE 01 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
-           05 LINE 01 COL 02 VALUE "TEST 8.5 VER 1.0" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 02 PIC X(16) FROM WS-EMPRESA BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 19 FROM WS-AMBIENTE-TXT BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
            05 LINE 01 COL 30 VALUE "VENTAS - FACTURACION" BACKGROUND-COLOR 1.
            05 LINE 02 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
            05 LINE 02 COL 02 VALUE "MODO SELECCION" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
@@ -44,26 +116,47 @@
        PROCEDURE DIVISION.
 
        MAIN.
+           PERFORM LEER-PARAMETROS
            DISPLAY PANTALLA-BASE
            PERFORM ABRIR-ARCHIVOS
+           SET CLIENTE-NO-CANCELADO TO TRUE
            PERFORM VALIDAR-CLIENTE
+           PERFORM UNTIL WS-CLIENTE-OK = "S" OR CLIENTE-CANCELADO
+               DISPLAY "PRESIONE UNA TECLA PARA BUSCAR NUEVAMENTE (ID 0 = CANCELA)..."
+                       LINE 11 COL 10
+               ACCEPT WS-PAUSA LINE 11 COL 55
+               DISPLAY " " LINE 9 COL 1 SIZE 70
+               DISPLAY " " LINE 10 COL 1 SIZE 70
+               DISPLAY " " LINE 11 COL 1 SIZE 70
+               PERFORM VALIDAR-CLIENTE
+           END-PERFORM
            IF WS-CLIENTE-OK = "S"
-               PERFORM CREAR-FACTURA
-      *>         PERFORM AGREGAR-DETALLE
-      *>         PERFORM CALCULAR-TOTALES
-      *>         PERFORM CONFIRMAR
-      *>         PERFORM GRABAR
-               DISPLAY "FACTURA TEMPORAL CREADA" LINE 12 COL 10
-               ACCEPT WS-PAUSA LINE 14 COL 10
+               MOVE FUNCTION CURRENT-DATE(1:6) TO WS-ANIO-MES-POSTEO
+               PERFORM VALIDAR-PERIODO
+               IF PERIODO-BLOQUEADO
+                   DISPLAY "PERIODO CONTABLE CERRADO - NO SE PUEDE FACTURAR" LINE 12 COL 10
+                           WITH REVERSE-VIDEO
+                   ACCEPT WS-PAUSA LINE 14 COL 10
+               ELSE
+                   PERFORM CREAR-FACTURA
+                   PERFORM AGREGAR-DETALLE
+                   PERFORM CALCULAR-TOTALES
+                   PERFORM CONFIRMAR
+                   PERFORM GRABAR
+               END-IF
            ELSE
-               DISPLAY "PRESIONE UNA TECLA PARA BUSCAR NUEVAMENTE..." LINE 11 COL 10
+               DISPLAY "OPERACION CANCELADA" LINE 11 COL 10
                ACCEPT WS-PAUSA LINE 11 COL 55
-               PERFORM VALIDAR-CLIENTE
-               GOBACK
            END-IF
            PERFORM CERRAR-ARCHIVOS
            GOBACK.
 
+       LEER-PARAMETROS.
+           COPY "LEER-PARAMETROS.cpy".
+
+       VALIDAR-PERIODO.
+           COPY "VALIDAR-PERIODO.cpy".
+
        ABRIR-ARCHIVOS.
            OPEN I-O CLIENTES
            IF ST-CLIENTES = "35"
@@ -79,11 +172,11 @@
                STOP RUN
            END-IF
 
-           OPEN EXTEND FACTURAS
+           OPEN I-O FACTURAS
            IF ST-FACTURAS = "35"
                OPEN OUTPUT FACTURAS
                CLOSE FACTURAS
-               OPEN EXTEND FACTURAS
+               OPEN I-O FACTURAS
            END-IF
 
            IF ST-FACTURAS > "07"
@@ -91,18 +184,90 @@
                    INTO WS-MENSAJE
                DISPLAY WS-MENSAJE LINE 21 COL 10
                STOP RUN
+           END-IF
+
+           OPEN I-O DETALLES
+           IF ST-DETALLES = "35"
+               OPEN OUTPUT DETALLES
+               CLOSE DETALLES
+               OPEN I-O DETALLES
+           END-IF
+
+           OPEN I-O NEXT-FAC-NRO
+           IF ST-NEXT-FAC = "35"
+               OPEN OUTPUT NEXT-FAC-NRO
+               CLOSE NEXT-FAC-NRO
+               OPEN I-O NEXT-FAC-NRO
+               MOVE "1" TO FNC-CLAVE
+               MOVE 0   TO FNC-ULTIMO-NRO
+               WRITE NEXT-FAC-NRO-REG
+           END-IF
+
+           IF ST-NEXT-FAC > "07"
+               STRING "Error NEXT-FAC-NRO: " ST-NEXT-FAC
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 21 COL 10
+               STOP RUN
+           END-IF
+
+           OPEN INPUT VENDEDORES
+           IF ST-VENDEDORES = "35"
+               OPEN OUTPUT VENDEDORES
+               CLOSE VENDEDORES
+               OPEN INPUT VENDEDORES
+           END-IF
+
+           OPEN INPUT PRODUCTOS
+           IF ST-PRODUCTOS = "35"
+               OPEN OUTPUT PRODUCTOS
+               CLOSE PRODUCTOS
+               OPEN INPUT PRODUCTOS
+           END-IF
+
+           OPEN INPUT PERIODOS-CONTABLES
+           IF ST-PERIODOS = "35"
+               OPEN OUTPUT PERIODOS-CONTABLES
+               CLOSE PERIODOS-CONTABLES
+               OPEN INPUT PERIODOS-CONTABLES
+           END-IF
+
+           OPEN I-O CUOTAS
+           IF ST-CUOTAS = "35"
+               OPEN OUTPUT CUOTAS
+               CLOSE CUOTAS
+               OPEN I-O CUOTAS
+           END-IF
+
+           OPEN I-O STOCK
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN I-O STOCK
+           END-IF
+
+           OPEN I-O KARDEX
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN I-O KARDEX
            END-IF.
 
        VALIDAR-CLIENTE.
            MOVE "N" TO WS-CLIENTE-OK
-           DISPLAY "ID: " LINE 16 COL 10
-           ACCEPT WS-CLI-ID LINE 16 COL 25
+           MOVE 0 TO WS-CLI-ID
+           DISPLAY "ID (0 = CANCELAR): " LINE 16 COL 10
+           ACCEPT WS-CLI-ID LINE 16 COL 30
+
+           IF WS-CLI-ID = 0
+               SET CLIENTE-CANCELADO TO TRUE
+               EXIT PARAGRAPH
+           END-IF
 
            MOVE WS-CLI-ID TO CLI-ID
 
            READ CLIENTES
            END-READ
-           
+
            EVALUATE ST-CLIENTES
               WHEN "00"
                  IF CLI-ESTADO NOT = "A"
@@ -110,13 +275,13 @@
                      ACCEPT WS-PAUSA LINE 9 COL 55
                  ELSE
                      DISPLAY "CLIENTE: " CLI-NOMBRE LINE 9 COL 10
-                     MOVE "S" TO WS-CLIENTE-OK
+                     PERFORM VALIDAR-LIMITE-CREDITO
                  END-IF
-           
+
               WHEN "23"
                  DISPLAY "CLIENTE NO EXISTE" LINE 9 COL 10
                  ACCEPT WS-PAUSA LINE 9 COL 55
-           
+
               WHEN OTHER
                  STRING "ERROR CLIENTES: " ST-CLIENTES
                     INTO WS-MENSAJE
@@ -124,37 +289,546 @@
                  STOP RUN
            END-EVALUATE.
 
+       VALIDAR-LIMITE-CREDITO.
+           MOVE "S" TO WS-CLIENTE-OK
+           MOVE CLI-SALDO TO WS-TOTAL-DEUDA
+
+           MOVE CLI-ID TO FAC-CLI-ID
+           START FACTURAS KEY IS NOT LESS THAN FAC-CLI-ID
+               INVALID KEY SET FIN-FACTURAS-CLI TO TRUE
+               NOT INVALID KEY SET NO-FIN-FACTURAS-CLI TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-FACTURAS-CLI
+               READ FACTURAS NEXT RECORD
+                   AT END
+                       SET FIN-FACTURAS-CLI TO TRUE
+                   NOT AT END
+                       IF FAC-CLI-ID NOT = CLI-ID
+                           SET FIN-FACTURAS-CLI TO TRUE
+                       ELSE
+                           IF FAC-TEMPORAL
+                               ADD FAC-TOTAL TO WS-TOTAL-DEUDA
+                           ELSE
+                               IF FAC-FINAL
+                                   ADD FAC-SALDO-PEND TO WS-TOTAL-DEUDA
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF CLI-LIMITE-CREDITO > 0 AND WS-TOTAL-DEUDA > CLI-LIMITE-CREDITO
+               DISPLAY "CLIENTE EXCEDE SU LIMITE DE CREDITO" LINE 10 COL 10
+                       WITH REVERSE-VIDEO
+               DISPLAY "DEUDA ACTUAL/LIMITE: " LINE 11 COL 10
+               DISPLAY WS-TOTAL-DEUDA LINE 11 COL 32
+               DISPLAY "/" LINE 11 COL 48
+               DISPLAY CLI-LIMITE-CREDITO LINE 11 COL 50
+               DISPLAY "CLAVE DE AUTORIZACION (ESC=CANCELAR): " LINE 13 COL 10
+               MOVE SPACES TO WS-CLAVE-OVERRIDE
+               ACCEPT WS-CLAVE-OVERRIDE LINE 13 COL 50
+               IF WS-CLAVE-OVERRIDE NOT = WS-CLAVE-SUPERVISOR
+                   DISPLAY "VENTA NO AUTORIZADA" LINE 14 COL 10
+                   ACCEPT WS-PAUSA LINE 14 COL 40
+                   MOVE "N" TO WS-CLIENTE-OK
+               END-IF
+           END-IF.
+
 
        CREAR-FACTURA.
-       
-           *> Obtener último número de factura
-           MOVE 0 TO WS-ULT-FAC-NRO
-       
-           READ FACTURAS
-               AT END
-                   MOVE 1 TO WS-ULT-FAC-NRO
-               NOT AT END
-                   MOVE FAC-NRO TO WS-ULT-FAC-NRO
-                   ADD 1 TO WS-ULT-FAC-NRO
+
+           *> Obtener el proximo numero de factura del registro de control
+           MOVE "1" TO FNC-CLAVE
+           READ NEXT-FAC-NRO KEY IS FNC-CLAVE
+               INVALID KEY
+                   MOVE 0 TO FNC-ULTIMO-NRO
            END-READ
-       
+
+           ADD 1 TO FNC-ULTIMO-NRO
+           MOVE FNC-ULTIMO-NRO TO WS-ULT-FAC-NRO
+           REWRITE NEXT-FAC-NRO-REG
+
            *> Crear factura temporal
            MOVE WS-ULT-FAC-NRO TO FAC-NRO
            MOVE WS-CLI-ID      TO FAC-CLI-ID
            MOVE FUNCTION CURRENT-DATE(1:8) TO FAC-FECHA
-           MOVE 0 TO FAC-SUBTOTAL FAC-IVA FAC-TOTAL
+           MOVE 0 TO FAC-SUBTOTAL FAC-IVA FAC-TOTAL FAC-SALDO-PEND
            MOVE "T" TO FAC-ESTADO
-       
+           SET FAC-NO-PAGADA TO TRUE
+           PERFORM CAPTURAR-VENDEDOR
+           PERFORM CAPTURAR-TIPO-PAGO
+
            WRITE FACTURA-REG
-       
+
            IF ST-FACTURAS NOT = "00"
                STRING "ERROR AL CREAR FACTURA: " ST-FACTURAS
                    INTO WS-MENSAJE
                DISPLAY WS-MENSAJE LINE 22 COL 10
                STOP RUN
+           END-IF
+
+           MOVE FAC-NRO TO WS-FAC-NRO-ACTUAL
+           DISPLAY "FACTURA TEMPORAL " LINE 12 COL 10
+           DISPLAY FAC-NRO             LINE 12 COL 28
+           DISPLAY " CREADA - AGREGUE LOS ITEMS" LINE 12 COL 36
+           ACCEPT WS-PAUSA LINE 14 COL 10.
+
+       CAPTURAR-VENDEDOR.
+           MOVE SPACES TO WS-VENDEDOR FAC-VENDEDOR
+           DISPLAY "CODIGO DE VENDEDOR (VACIO=NINGUNO): " LINE 15 COL 10
+           ACCEPT WS-VENDEDOR LINE 15 COL 47
+
+           IF WS-VENDEDOR NOT = SPACES
+               MOVE WS-VENDEDOR TO VEN-CODIGO
+               READ VENDEDORES
+                   INVALID KEY
+                       DISPLAY "VENDEDOR NO EXISTE - SE DEJA SIN ASIGNAR" LINE 16 COL 10
+                       ACCEPT WS-PAUSA LINE 16 COL 55
+                   NOT INVALID KEY
+                       MOVE WS-VENDEDOR TO FAC-VENDEDOR
+               END-READ
            END-IF.
+
+       CAPTURAR-TIPO-PAGO.
+           MOVE "C" TO FAC-TIPO-PAGO
+           MOVE 1 TO WS-NRO-CUOTAS
+           DISPLAY "TIPO DE PAGO [C=CONTADO / R=CREDITO]: " LINE 17 COL 10
+           ACCEPT WS-TIPO-PAGO LINE 17 COL 49
+           IF FUNCTION UPPER-CASE(WS-TIPO-PAGO) = "R"
+               MOVE "R" TO FAC-TIPO-PAGO
+               PERFORM CAPTURAR-NRO-CUOTAS
+           ELSE
+               MOVE "C" TO FAC-TIPO-PAGO
+           END-IF.
+
+       CAPTURAR-NRO-CUOTAS.
+           MOVE 1 TO WS-NRO-CUOTAS
+           DISPLAY "NUMERO DE CUOTAS (1-12): " LINE 18 COL 10
+           ACCEPT WS-NRO-CUOTAS LINE 18 COL 36
+           IF WS-NRO-CUOTAS < 1 OR WS-NRO-CUOTAS > 12
+               MOVE 1 TO WS-NRO-CUOTAS
+           END-IF.
+
+       AGREGAR-DETALLE.
+           MOVE "S" TO WS-MAS-DET
+           MOVE 0   TO WS-ITEM-DET
+
+           PERFORM UNTIL WS-MAS-DET NOT = "S"
+
+               DISPLAY " " LINE 08 COL 01 ERASE EOS
+               DISPLAY "PRODUCTO ID : " LINE 08 COL 10
+               ACCEPT WS-PROD-ID-DET LINE 08 COL 30
+
+               PERFORM VALIDAR-PRODUCTO-DET
+
+               IF WS-PRODUCTO-DET-OK = "S"
+                   DISPLAY "DESCRIPCION : " LINE 09 COL 10
+                   DISPLAY WS-DESCRIP-DET   LINE 09 COL 30
+
+                   DISPLAY "CANTIDAD    : " LINE 10 COL 10
+                   ACCEPT WS-CANT-DET   LINE 10 COL 30
+
+                   DISPLAY "PRECIO      : " LINE 11 COL 10
+                   DISPLAY WS-PRECIO-DET    LINE 11 COL 30
+
+                   PERFORM VALIDAR-STOCK-DET
+
+                   IF WS-STOCK-DET-OK NOT = "S"
+                       DISPLAY "STOCK INSUFICIENTE - REINTENTAR? (S/N): "
+                           LINE 13 COL 10
+                       ACCEPT WS-MAS-DET     LINE 13 COL 50
+                   ELSE
+                       ADD 1 TO WS-ITEM-DET
+
+                       COMPUTE DET-SUBTOTAL =
+                           WS-CANT-DET * WS-PRECIO-DET
+
+                       MOVE WS-FAC-NRO-ACTUAL TO DET-FAC-NRO
+                       MOVE WS-ITEM-DET        TO DET-ITEM
+                       MOVE WS-PROD-ID-DET      TO DET-PROD-ID
+                       MOVE WS-DESCRIP-DET      TO DET-DESCRIP
+                       MOVE WS-CANT-DET         TO DET-CANT
+                       MOVE WS-PRECIO-DET       TO DET-PRECIO
+
+                       WRITE DETALLE-REG
+
+                       IF ST-DETALLES NOT = "00"
+                           DISPLAY "ERROR AL GRABAR DETALLE" LINE 20 COL 10
+                           EXIT PARAGRAPH
+                       END-IF
+
+                       SUBTRACT WS-CANT-DET FROM STK-CANTIDAD
+                       REWRITE STOCK-REG
+
+                       PERFORM GRABAR-KARDEX-DET
+
+                       IF STK-CANTIDAD < STK-MINIMO
+                           DISPLAY "AVISO: STOCK POR DEBAJO DEL MINIMO"
+                               LINE 21 COL 10
+                       END-IF
+
+                       DISPLAY "¿OTRO ITEM? (S/N): " LINE 13 COL 10
+                       ACCEPT WS-MAS-DET         LINE 13 COL 35
+                   END-IF
+               ELSE
+                   DISPLAY "PRODUCTO NO EXISTE - REINTENTAR? (S/N): " LINE 13 COL 10
+                   ACCEPT WS-MAS-DET         LINE 13 COL 50
+               END-IF
+
+           END-PERFORM.
+
+       VALIDAR-PRODUCTO-DET.
+           MOVE "N" TO WS-PRODUCTO-DET-OK
+           MOVE WS-PROD-ID-DET(1:10) TO PRD-CODIGO
+           READ PRODUCTOS
+               INVALID KEY
+                   PERFORM VALIDAR-PRODUCTO-DET-COD-ALTERNO
+               NOT INVALID KEY
+                   IF PRD-INACTIVO
+                       DISPLAY "PRODUCTO INACTIVO - NO SE PUEDE VENDER"
+                           LINE 20 COL 10
+                   ELSE
+                       MOVE PRD-DESCRIPCION TO WS-DESCRIP-DET
+                       MOVE PRD-PRECIO      TO WS-PRECIO-DET
+                       MOVE "S"             TO WS-PRODUCTO-DET-OK
+                   END-IF
+           END-READ.
+
+       VALIDAR-PRODUCTO-DET-COD-ALTERNO.
+           *> El ID digitado no coincide con PRD-CODIGO; intentar
+           *> localizarlo por su codigo de barras / codigo alterno.
+           MOVE WS-PROD-ID-DET TO PRD-COD-ALTERNO
+           READ PRODUCTOS KEY IS PRD-COD-ALTERNO
+               INVALID KEY
+                   DISPLAY "PRODUCTO NO ENCONTRADO" LINE 20 COL 10
+               NOT INVALID KEY
+                   IF PRD-INACTIVO
+                       DISPLAY "PRODUCTO INACTIVO - NO SE PUEDE VENDER"
+                           LINE 20 COL 10
+                   ELSE
+                       MOVE PRD-CODIGO       TO WS-PROD-ID-DET
+                       MOVE PRD-DESCRIPCION  TO WS-DESCRIP-DET
+                       MOVE PRD-PRECIO       TO WS-PRECIO-DET
+                       MOVE "S"              TO WS-PRODUCTO-DET-OK
+                   END-IF
+           END-READ.
+
+       VALIDAR-STOCK-DET.
+           MOVE "N" TO WS-STOCK-DET-OK
+           MOVE WS-PROD-ID-DET TO STK-CODIGO
+           READ STOCK
+               INVALID KEY
+                   DISPLAY "SIN REGISTRO DE STOCK" LINE 20 COL 10
+               NOT INVALID KEY
+                   IF STK-CANTIDAD >= WS-CANT-DET
+                       MOVE "S" TO WS-STOCK-DET-OK
+                   ELSE
+                       DISPLAY "STOCK DISPONIBLE: " LINE 20 COL 10
+                       DISPLAY STK-CANTIDAD           LINE 20 COL 29
+                   END-IF
+           END-READ.
+
+       GRABAR-KARDEX-DET.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE WS-PROD-ID-DET TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = WS-PROD-ID-DET
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA
+           MOVE WS-PROD-ID-DET   TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-SALIDA TO TRUE
+           MOVE WS-CANT-DET      TO KAR-CANTIDAD
+           MOVE STK-CANTIDAD     TO KAR-SALDO
+           MOVE STK-BODEGA       TO KAR-BODEGA
+           MOVE WS-FAC-NRO-ACTUAL TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       CALCULAR-TOTALES.
+           MOVE WS-FAC-NRO-ACTUAL TO FAC-NRO
+           READ FACTURAS
+               INVALID KEY
+                   STRING "ERROR AL RELEER FACTURA: " ST-FACTURAS
+                       INTO WS-MENSAJE
+                   DISPLAY WS-MENSAJE LINE 16 COL 10
+                   STOP RUN
+           END-READ
+
+           MOVE 0 TO FAC-SUBTOTAL FAC-IVA FAC-TOTAL
+
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE WS-FAC-NRO-ACTUAL TO DET-FAC-NRO
+           START DETALLES KEY IS NOT LESS THAN DET-FAC-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ DETALLES NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF DET-FAC-NRO NOT = WS-FAC-NRO-ACTUAL
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           ADD DET-SUBTOTAL TO FAC-SUBTOTAL
+                           MOVE DET-PROD-ID TO PRD-CODIGO
+                           READ PRODUCTOS
+                               INVALID KEY MOVE 0 TO PRD-IVA
+                           END-READ
+                           COMPUTE WS-IVA-LINEA ROUNDED =
+                               DET-SUBTOTAL * PRD-IVA / 100
+                           ADD WS-IVA-LINEA TO FAC-IVA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           COMPUTE FAC-TOTAL = FAC-SUBTOTAL + FAC-IVA.
+
+       CONFIRMAR.
+           DISPLAY "SUBTOTAL: " LINE 17 COL 10
+           DISPLAY FAC-SUBTOTAL LINE 17 COL 25
+           DISPLAY "IVA: "      LINE 18 COL 10
+           DISPLAY FAC-IVA      LINE 18 COL 25
+           DISPLAY "TOTAL: "    LINE 19 COL 10
+           DISPLAY FAC-TOTAL    LINE 19 COL 25
+           DISPLAY "CONFIRMA LA VENTA [S/N]? " LINE 20 COL 10
+           ACCEPT WS-RESPUESTA LINE 20 COL 40.
+
+       GRABAR.
+           IF FUNCTION UPPER-CASE(WS-RESPUESTA) = "S"
+               SET FAC-FINAL TO TRUE
+               MOVE FAC-TOTAL TO FAC-SALDO-PEND
+               SET FAC-NO-PAGADA TO TRUE
+               REWRITE FACTURA-REG
+               IF ST-FACTURAS NOT = "00"
+                   STRING "ERROR AL CONFIRMAR FACTURA: " ST-FACTURAS
+                       INTO WS-MENSAJE
+                   DISPLAY WS-MENSAJE LINE 21 COL 10
+               ELSE
+                   DISPLAY "FACTURA CONFIRMADA" LINE 21 COL 10
+                   IF FAC-CREDITO
+                       PERFORM GENERAR-CUOTAS
+                   END-IF
+                   PERFORM IMPRIMIR-FACTURA
+               END-IF
+           ELSE
+               SET FAC-ANULADA TO TRUE
+               REWRITE FACTURA-REG
+               PERFORM REVERSAR-STOCK-DET
+               DISPLAY "VENTA DECLINADA - FACTURA ANULADA Y STOCK RESTAURADO"
+                   LINE 21 COL 10
+           END-IF
+           ACCEPT WS-PAUSA LINE 22 COL 10.
+
+       REVERSAR-STOCK-DET.
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE WS-FAC-NRO-ACTUAL TO DET-FAC-NRO
+           START DETALLES KEY IS NOT LESS THAN DET-FAC-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ DETALLES NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF DET-FAC-NRO NOT = WS-FAC-NRO-ACTUAL
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           MOVE DET-PROD-ID TO STK-CODIGO
+                           READ STOCK
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   ADD DET-CANT TO STK-CANTIDAD
+                                   REWRITE STOCK-REG
+                                   PERFORM GRABAR-KARDEX-REVERSO-DET
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       GRABAR-KARDEX-REVERSO-DET.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE DET-PROD-ID TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = DET-PROD-ID
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA
+           MOVE DET-PROD-ID      TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-ENTRADA TO TRUE
+           MOVE DET-CANT         TO KAR-CANTIDAD
+           MOVE STK-CANTIDAD     TO KAR-SALDO
+           MOVE STK-BODEGA       TO KAR-BODEGA
+           MOVE WS-FAC-NRO-ACTUAL TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       GENERAR-CUOTAS.
+           COMPUTE WS-CUOTA-MONTO ROUNDED = FAC-TOTAL / WS-NRO-CUOTAS
+           MOVE 0 TO WS-CUOTA-ACUM
+
+           PERFORM VARYING WS-CUOTA-IDX FROM 1 BY 1 UNTIL WS-CUOTA-IDX > WS-NRO-CUOTAS
+               MOVE FAC-NRO      TO CUO-FAC-NRO
+               MOVE WS-CUOTA-IDX TO CUO-NUMERO
+
+               COMPUTE WS-VENCE-INT = FUNCTION INTEGER-OF-DATE(FAC-FECHA)
+                   + (30 * WS-CUOTA-IDX)
+               MOVE FUNCTION DATE-OF-INTEGER(WS-VENCE-INT) TO CUO-FECHA-VENCE
+
+               IF WS-CUOTA-IDX = WS-NRO-CUOTAS
+                   COMPUTE CUO-MONTO = FAC-TOTAL - WS-CUOTA-ACUM
+               ELSE
+                   MOVE WS-CUOTA-MONTO TO CUO-MONTO
+                   ADD WS-CUOTA-MONTO TO WS-CUOTA-ACUM
+               END-IF
+
+               MOVE CUO-MONTO TO CUO-SALDO
+               SET CUO-PENDIENTE TO TRUE
+               WRITE CUOTA-REG
+           END-PERFORM.
+
+       IMPRIMIR-FACTURA.
+           OPEN OUTPUT FACTURA-TICKET
+
+           MOVE ALL "-" TO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE SPACES TO WS-LINEA-TICKET
+           STRING "FACTURA NRO: " FAC-NRO DELIMITED BY SIZE
+               INTO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE SPACES TO WS-LINEA-TICKET
+           STRING "FECHA      : " FAC-FECHA DELIMITED BY SIZE
+               INTO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE WS-CLI-ID TO CLI-ID
+           READ CLIENTES
+               INVALID KEY MOVE SPACES TO CLI-NOMBRE
+           END-READ
+           MOVE SPACES TO WS-LINEA-TICKET
+           STRING "CLIENTE    : " CLI-ID " " CLI-NOMBRE DELIMITED BY SIZE
+               INTO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE SPACES TO WS-LINEA-TICKET
+           IF FAC-VENDEDOR NOT = SPACES
+               MOVE FAC-VENDEDOR TO VEN-CODIGO
+               READ VENDEDORES
+                   INVALID KEY MOVE SPACES TO WS-VEN-NOMBRE
+                   NOT INVALID KEY MOVE VEN-NOMBRE TO WS-VEN-NOMBRE
+               END-READ
+               STRING "VENDEDOR   : " FAC-VENDEDOR " " WS-VEN-NOMBRE
+                   DELIMITED BY SIZE INTO WS-LINEA-TICKET
+               WRITE REG-TICKET FROM WS-LINEA-TICKET
+           END-IF
+
+           MOVE ALL "-" TO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE SPACES TO WS-LINEA-TICKET
+           STRING "CODIGO      DESCRIPCION               CANT   PRECIO   SUBTOTAL"
+               DELIMITED BY SIZE INTO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE WS-FAC-NRO-ACTUAL TO DET-FAC-NRO
+           START DETALLES KEY IS NOT LESS THAN DET-FAC-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ DETALLES NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF DET-FAC-NRO NOT = WS-FAC-NRO-ACTUAL
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           MOVE DET-PRECIO    TO WS-PRECIO-TICKET-DISP
+                           MOVE DET-SUBTOTAL  TO WS-SUBTOT-TICKET-DISP
+                           MOVE SPACES TO WS-LINEA-TICKET
+                           STRING DET-PROD-ID   " "
+                                  DET-DESCRIP   " "
+                                  DET-CANT      " "
+                                  WS-PRECIO-TICKET-DISP " "
+                                  WS-SUBTOT-TICKET-DISP
+                               DELIMITED BY SIZE INTO WS-LINEA-TICKET
+                           WRITE REG-TICKET FROM WS-LINEA-TICKET
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE ALL "-" TO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE SPACES TO WS-LINEA-TICKET
+           MOVE FAC-SUBTOTAL TO WS-MONTO-TICKET-DISP
+           STRING "SUBTOTAL: " WS-MONTO-TICKET-DISP DELIMITED BY SIZE
+               INTO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE SPACES TO WS-LINEA-TICKET
+           MOVE FAC-IVA TO WS-MONTO-TICKET-DISP
+           STRING "IVA     : " WS-MONTO-TICKET-DISP DELIMITED BY SIZE
+               INTO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           MOVE SPACES TO WS-LINEA-TICKET
+           MOVE FAC-TOTAL TO WS-MONTO-TICKET-DISP
+           STRING "TOTAL   : " WS-MONTO-TICKET-DISP DELIMITED BY SIZE
+               INTO WS-LINEA-TICKET
+           WRITE REG-TICKET FROM WS-LINEA-TICKET
+
+           CLOSE FACTURA-TICKET
+
+           DISPLAY "TICKET GENERADO: factura_ticket.txt" LINE 22 COL 10.
+
        CERRAR-ARCHIVOS.
            CLOSE CLIENTES
-           CLOSE FACTURAS.
+           CLOSE FACTURAS
+           CLOSE DETALLES
+           CLOSE PRODUCTOS
+           CLOSE NEXT-FAC-NRO
+           CLOSE VENDEDORES
+           CLOSE PERIODOS-CONTABLES
+           CLOSE CUOTAS
+           CLOSE STOCK
+           CLOSE KARDEX.
 
        END PROGRAM VENFAC01.
