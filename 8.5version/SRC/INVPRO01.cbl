@@ -16,29 +16,67 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "producto.sel".
-       
+           COPY "preciohist.sel".
+           COPY "tasaiva.sel".
+           COPY "categoria.sel".
+           COPY "parametros.sel".
+
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
            COPY "producto.fd".
+           COPY "preciohist.fd".
+           COPY "tasaiva.fd".
+           COPY "categoria.fd".
+           COPY "parametros.fd".
             
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
            COPY "TECLAS.cpy".
+           COPY "SESION.cpy".
        01 WS-UI-CONTROLES.
           05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
           05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
           05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
        
        01  ST-PRODUCTOS        PIC XX.
+       01  ST-PRECIOHIST       PIC XX.
+       01  ST-TASAIVA          PIC XX.
+       01  ST-CATEGORIAS       PIC XX.
        01  MENSAJE             PIC X(70).
        01  WS-PAUSA            PIC X.
        01  RESPUESTA           PIC X     VALUE "S".
        01  FIN                 PIC X     VALUE "N".
        01  EXISTE              PIC X.
        01  WS-KEY              PIC 9(4).
-       
+       01  WS-RESP-DESCARTE    PIC X.
+       01  WS-REEDITAR         PIC X VALUE "N".
+
        *> Variables de Trabajo para el ID
        01  W-PRD-CODIGO       PIC 9(10).
-       
+       01  W-PRECIO-ANT       PIC 9(9)V99 VALUE 0.
+       01  WS-PRC-SECUENCIA   PIC 9(05).
+       01  WS-SW-PRECIOHIST   PIC X VALUE "N".
+           88 FIN-PRECIOHIST     VALUE "S".
+           88 NO-FIN-PRECIOHIST  VALUE "N".
+
+       01 WS-DESCRIP-CMP       PIC X(40).
+       01 WS-DESCRIP-EXIST-CMP PIC X(40).
+       01 WS-DESCRIP-SIMILAR   PIC X VALUE "N".
+          88 DESCRIP-SIMILAR      VALUE "S".
+       01 WS-PRD-SIMILAR-COD   PIC 9(10).
+       01 WS-PRD-SIMILAR-DESC  PIC X(40).
+       01 WS-RESP-DUP          PIC X.
+       01 WS-SW-SCAN-PRD       PIC X VALUE "N".
+          88 FIN-SCAN-PRD         VALUE "S".
+          88 NO-FIN-SCAN-PRD      VALUE "N".
+
+       *> Pick-list de Tasas de IVA (reemplaza la digitacion libre del %)
+       01 W-IVA-COD            PIC 9(02).
+       01 WS-FILA-IVA          PIC 99.
+       01 WS-SW-SCAN-TIV       PIC X VALUE "N".
+          88 FIN-SCAN-TIV         VALUE "S".
+          88 NO-FIN-SCAN-TIV      VALUE "N".
+
        *> Variables para capturar datos en pantalla (SIN decimales en ACCEPT)
        01  DATOS-TRABAJO.
            05 W-DESCRIPCION    PIC X(40).
@@ -48,6 +86,8 @@
            05 W-IVA            PIC 99.
            05 W-IVA-DISP       PIC Z9.
            05 W-ESTADO         PIC X.
+           05 W-CATEGORIA      PIC X(04).
+           05 W-COD-ALTERNO    PIC X(20).
        
        SCREEN SECTION.
        01 PANTALLA-BASE.
@@ -66,7 +106,11 @@
            05 LINE 8 COL 67  VALUE "|" BACKGROUND-COLOR 1.
            05 LINE 9 COL 4  VALUE "| 04 Estado (A/I)   :" BACKGROUND-COLOR 1.
            05 LINE 9 COL 67  VALUE "|" BACKGROUND-COLOR 1.
-           05 LINE 10 COL 2 VALUE "  +--------------------------------------------------------------+"
+           05 LINE 10 COL 4  VALUE "| 05 Categoria      :" BACKGROUND-COLOR 1.
+           05 LINE 10 COL 67  VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 11 COL 4  VALUE "| 06 Cod. Alterno   :" BACKGROUND-COLOR 1.
+           05 LINE 11 COL 67  VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 12 COL 2 VALUE "  +--------------------------------------------------------------+"
               BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            *> Barra inferior
            05 LINE 25 COL 1 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
@@ -77,6 +121,7 @@
            MOVE "        A.B.M   PRODUCTO        " TO WS-TITULO-PANTALLA
            MOVE "CREAR/EDITAR PRODUCTO"            TO WS-MODULO-PANTALLA
            MOVE "INVPRO01"                         TO WS-PROGRAMA
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
            
            PERFORM UNTIL FIN = "S"
@@ -116,11 +161,16 @@
            IF EXISTE = "S"
                MOVE PRD-DESCRIPCION TO W-DESCRIPCION
                MOVE PRD-PRECIO      TO W-PRECIO
-               MOVE PRD-IVA         TO W-IVA    
+               MOVE PRD-PRECIO      TO W-PRECIO-ANT
+               MOVE PRD-IVA         TO W-IVA
                MOVE PRD-ESTADO      TO W-ESTADO
+               MOVE PRD-CATEGORIA   TO W-CATEGORIA
+               MOVE PRD-COD-ALTERNO TO W-COD-ALTERNO
+               PERFORM BUSCAR-CODIGO-IVA
                DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
            ELSE
                INITIALIZE DATOS-TRABAJO
+               MOVE 0   TO W-PRECIO-ANT
                MOVE "A" TO W-ESTADO
                DISPLAY "MODO: ALTA   " LINE 23 COL 1 BACKGROUND-COLOR 1
            END-IF.
@@ -129,67 +179,365 @@
        *> SOLUCIÓN PRINCIPAL: ACCEPT campo por campo
        *> ============================================================
        EDITAR-DATOS.
+           MOVE "S" TO WS-REEDITAR
+           PERFORM UNTIL WS-REEDITAR NOT = "S"
+               MOVE "N" TO WS-REEDITAR
+               PERFORM EDITAR-DATOS-CAPTURA
+           END-PERFORM.
+
+       EDITAR-DATOS-CAPTURA.
            *> 1. DESCRIPCION
            ACCEPT W-DESCRIPCION LINE 6 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
-           
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
+
            *> 2. PRECIO
            MOVE W-PRECIO TO W-PRECIO-DISP.
            ACCEPT W-PRECIO-DISP LINE 7 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
            *> Convertimos de vuelta al campo numérico
            COMPUTE W-PRECIO = FUNCTION NUMVAL(W-PRECIO-DISP).
 
-           *> 3. IVA (TU REGLA: El cursor se detiene aquí sí o sí)
-           MOVE W-IVA TO W-IVA-DISP.
-           ACCEPT W-IVA-DISP LINE 8 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
+           *> 3. IVA (pick-list contra TASAS-IVA, ya no se digita el % libre)
+           PERFORM INGRESO-IVA.
            IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
-           MOVE FUNCTION NUMVAL(W-IVA-DISP) TO W-IVA.
-           
+
            *> 4. ESTADO
            ACCEPT W-ESTADO LINE 9 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           *> 5. CATEGORIA (validada contra el maestro CATEGORIAS)
+           PERFORM INGRESO-CATEGORIA.
            IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
-       
+
+           *> 6. CODIGO ALTERNO / CODIGO DE BARRAS
+           PERFORM INGRESO-COD-ALTERNO.
+           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+
+       INGRESO-CATEGORIA.
+           ACCEPT W-CATEGORIA LINE 10 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-CATEGORIA NOT = SPACES
+               MOVE W-CATEGORIA TO CAT-CODIGO
+               READ CATEGORIAS INVALID KEY
+                   DISPLAY "ERROR: CATEGORIA NO EXISTE" LINE 23 COL 1
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   ACCEPT WS-PAUSA LINE 23 COL 40
+                   GO TO INGRESO-CATEGORIA
+               END-READ
+               IF CAT-INACTIVA
+                   DISPLAY "ERROR: CATEGORIA INACTIVA" LINE 23 COL 1
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   ACCEPT WS-PAUSA LINE 23 COL 40
+                   GO TO INGRESO-CATEGORIA
+               END-IF
+           END-IF.
+
+       INGRESO-COD-ALTERNO.
+           ACCEPT W-COD-ALTERNO LINE 11 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-COD-ALTERNO NOT = SPACES
+               MOVE W-COD-ALTERNO TO PRD-COD-ALTERNO
+               READ PRODUCTOS KEY IS PRD-COD-ALTERNO
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       IF PRD-CODIGO NOT = W-PRD-CODIGO
+                           DISPLAY "ERROR: CODIGO ALTERNO YA ASIGNADO A OTRO PRODUCTO"
+                               LINE 23 COL 1 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                           ACCEPT WS-PAUSA LINE 23 COL 40
+                           GO TO INGRESO-COD-ALTERNO
+                       END-IF
+               END-READ
+           END-IF.
+
+       CONFIRMAR-DESCARTE-CAMBIOS.
+           DISPLAY "DESCARTAR LOS CAMBIOS? [S/N]" LINE 23 COL 1
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
+           ACCEPT WS-RESP-DESCARTE LINE 23 COL 31 WITH HIGHLIGHT.
+           IF FUNCTION UPPER-CASE(WS-RESP-DESCARTE) NOT = "S"
+               IF EXISTE = "S"
+                   DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
+               ELSE
+                   DISPLAY "MODO: ALTA   " LINE 23 COL 1 BACKGROUND-COLOR 1
+               END-IF
+               MOVE "S" TO WS-REEDITAR
+           END-IF.
+
+       BUSCAR-CODIGO-IVA.
+           *> Preselecciona el codigo de la tasa que coincide con el % actual
+           MOVE 0 TO W-IVA-COD
+           SET NO-FIN-SCAN-TIV TO TRUE
+           MOVE 0 TO TIV-CODIGO
+           START TASAS-IVA KEY IS NOT LESS THAN TIV-CODIGO
+               INVALID KEY SET FIN-SCAN-TIV TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-SCAN-TIV
+               READ TASAS-IVA NEXT RECORD
+                   AT END SET FIN-SCAN-TIV TO TRUE
+                   NOT AT END
+                       IF TIV-PORCENTAJE = W-IVA
+                           MOVE TIV-CODIGO TO W-IVA-COD
+                           SET FIN-SCAN-TIV TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE 0 TO TIV-CODIGO.
+
+       INGRESO-IVA.
+           PERFORM MOSTRAR-TASAS-IVA.
+
+           MOVE W-IVA-COD TO W-IVA-DISP.
+           ACCEPT W-IVA-DISP LINE 8 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC
+               PERFORM LIMPIAR-TASAS-IVA
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION NUMVAL(W-IVA-DISP) TO W-IVA-COD.
+
+           MOVE W-IVA-COD TO TIV-CODIGO.
+           READ TASAS-IVA INVALID KEY
+               DISPLAY "ERROR: TASA DE IVA NO EXISTE" LINE 23 COL 1
+                   BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 23 COL 40
+               GO TO INGRESO-IVA
+           END-READ.
+
+           IF TIV-INACTIVA
+               DISPLAY "ERROR: TASA DE IVA INACTIVA" LINE 23 COL 1
+                   BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 23 COL 40
+               GO TO INGRESO-IVA
+           END-IF.
+
+           MOVE TIV-PORCENTAJE TO W-IVA.
+           PERFORM LIMPIAR-TASAS-IVA.
+
+       MOSTRAR-TASAS-IVA.
+           DISPLAY "TASAS DE IVA DISPONIBLES (CODIGO - % - DESCRIPCION):"
+               LINE 12 COL 4 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           MOVE 13 TO WS-FILA-IVA
+           SET NO-FIN-SCAN-TIV TO TRUE
+           MOVE 0 TO TIV-CODIGO
+           START TASAS-IVA KEY IS NOT LESS THAN TIV-CODIGO
+               INVALID KEY SET FIN-SCAN-TIV TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-SCAN-TIV OR WS-FILA-IVA > 19
+               READ TASAS-IVA NEXT RECORD
+                   AT END SET FIN-SCAN-TIV TO TRUE
+                   NOT AT END
+                       IF TIV-ACTIVA
+                           STRING TIV-CODIGO " - " TIV-PORCENTAJE "% - "
+                               TIV-DESCRIPCION DELIMITED BY SIZE
+                               INTO MENSAJE
+                           DISPLAY MENSAJE LINE WS-FILA-IVA COL 4
+                               BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+                           ADD 1 TO WS-FILA-IVA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE 0 TO TIV-CODIGO.
+
+       LIMPIAR-TASAS-IVA.
+           PERFORM VARYING WS-FILA-IVA FROM 12 BY 1 UNTIL WS-FILA-IVA > 19
+               DISPLAY ALL " " LINE WS-FILA-IVA COL 1 SIZE 80 BACKGROUND-COLOR 1
+           END-PERFORM.
+
        CONFIRMAR-Y-GUARDAR.
+           IF EXISTE = "N"
+               PERFORM VALIDAR-DESCRIPCION-SIMILAR
+               IF DESCRIP-SIMILAR
+                   DISPLAY "AVISO: PRODUCTO " LINE 21 COL 4
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   DISPLAY WS-PRD-SIMILAR-COD LINE 21 COL 21
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   DISPLAY WS-PRD-SIMILAR-DESC LINE 21 COL 32
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   DISPLAY " TIENE UNA DESCRIPCION SIMILAR. CONTINUAR? [S/N]"
+                           LINE 22 COL 4 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   ACCEPT WS-RESP-DUP LINE 22 COL 54 WITH HIGHLIGHT
+                   IF FUNCTION UPPER-CASE(WS-RESP-DUP) NOT = "S"
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+           END-IF
+
            DISPLAY "Es Correcto [S/N] ? " LINE 22 COL 35 BACKGROUND-COLOR 1.
            ACCEPT RESPUESTA LINE 22 COL 55 WITH HIGHLIGHT.
-           
+
            IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
                MOVE W-PRD-CODIGO    TO PRD-CODIGO
                MOVE W-DESCRIPCION   TO PRD-DESCRIPCION
                MOVE W-PRECIO        TO PRD-PRECIO
                MOVE W-IVA           TO PRD-IVA
                MOVE W-ESTADO        TO PRD-ESTADO
-       
+               MOVE W-CATEGORIA     TO PRD-CATEGORIA
+               MOVE W-COD-ALTERNO   TO PRD-COD-ALTERNO
+               MOVE FUNCTION CURRENT-DATE(1:8) TO PRD-FECHA-MOD
+               MOVE WS-USUARIO-SESION           TO PRD-USUARIO-MOD
+
                IF EXISTE = "S"
                    REWRITE PRODUCTO-REG
                ELSE
                    WRITE PRODUCTO-REG
                END-IF
-               DISPLAY "GRABADO EXITOSO! Presione una tecla..." LINE 23 COL 1 
+
+               IF EXISTE = "S" AND W-PRECIO NOT = W-PRECIO-ANT
+                   PERFORM GRABAR-HISTORICO-PRECIO
+               END-IF
+
+               DISPLAY "GRABADO EXITOSO! Presione una tecla..." LINE 23 COL 1
                        BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
                ACCEPT WS-PAUSA LINE 23 COL 40
            END-IF.
-       
+
+       GRABAR-HISTORICO-PRECIO.
+           MOVE 0 TO WS-PRC-SECUENCIA
+           MOVE W-PRD-CODIGO TO PRC-PROD-ID
+           MOVE 0 TO PRC-SECUENCIA
+           SET NO-FIN-PRECIOHIST TO TRUE
+           START PRECIOHIST KEY IS NOT LESS THAN PRC-CLAVE
+               INVALID KEY SET FIN-PRECIOHIST TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-PRECIOHIST
+               READ PRECIOHIST NEXT RECORD
+                   AT END SET FIN-PRECIOHIST TO TRUE
+                   NOT AT END
+                       IF PRC-PROD-ID NOT = W-PRD-CODIGO
+                           SET FIN-PRECIOHIST TO TRUE
+                       ELSE
+                           MOVE PRC-SECUENCIA TO WS-PRC-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-PRC-SECUENCIA
+           MOVE W-PRD-CODIGO     TO PRC-PROD-ID
+           MOVE WS-PRC-SECUENCIA TO PRC-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PRC-FECHA
+           MOVE W-PRECIO-ANT     TO PRC-PRECIO-ANT
+           MOVE W-PRECIO         TO PRC-PRECIO-NUEVO
+           MOVE WS-USUARIO-SESION TO PRC-USUARIO
+           WRITE PRC-REG.
+
+       VALIDAR-DESCRIPCION-SIMILAR.
+           SET NO-FIN-SCAN-PRD TO TRUE
+           MOVE "N" TO WS-DESCRIP-SIMILAR
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(W-DESCRIPCION)) TO WS-DESCRIP-CMP
+
+           MOVE 0 TO PRD-CODIGO
+           START PRODUCTOS KEY IS NOT LESS THAN PRD-CODIGO
+               INVALID KEY SET FIN-SCAN-PRD TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-SCAN-PRD
+               READ PRODUCTOS NEXT RECORD
+                   AT END
+                       SET FIN-SCAN-PRD TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PRD-DESCRIPCION))
+                           TO WS-DESCRIP-EXIST-CMP
+                       IF WS-DESCRIP-EXIST-CMP = WS-DESCRIP-CMP
+                           MOVE "S"             TO WS-DESCRIP-SIMILAR
+                           MOVE PRD-CODIGO      TO WS-PRD-SIMILAR-COD
+                           MOVE PRD-DESCRIPCION TO WS-PRD-SIMILAR-DESC
+                           SET FIN-SCAN-PRD TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE W-PRD-CODIGO TO PRD-CODIGO.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
        ABRO-ARCHIVO.
            OPEN I-O PRODUCTOS.
-           
+
            IF ST-PRODUCTOS = "35"
-               OPEN OUTPUT PRODUCTOS 
-               CLOSE PRODUCTOS 
+               OPEN OUTPUT PRODUCTOS
+               CLOSE PRODUCTOS
                OPEN I-O PRODUCTOS
            END-IF.
-       
-           IF ST-PRODUCTOS > "07"                                 
-             STRING "Error al abrir Productos " ST-PRODUCTOS 
+
+           OPEN I-O PRECIOHIST.
+           IF ST-PRECIOHIST = "35"
+               OPEN OUTPUT PRECIOHIST
+               CLOSE PRECIOHIST
+               OPEN I-O PRECIOHIST
+           END-IF.
+
+           OPEN I-O TASAS-IVA.
+           IF ST-TASAIVA = "35"
+               OPEN OUTPUT TASAS-IVA
+               CLOSE TASAS-IVA
+               OPEN I-O TASAS-IVA
+               PERFORM SEMBRAR-TASAS-IVA
+           END-IF.
+
+           OPEN I-O CATEGORIAS.
+           IF ST-CATEGORIAS = "35"
+               OPEN OUTPUT CATEGORIAS
+               CLOSE CATEGORIAS
+               OPEN I-O CATEGORIAS
+               PERFORM SEMBRAR-CATEGORIAS
+           END-IF.
+
+           IF ST-PRODUCTOS > "07"
+             STRING "Error al abrir Productos " ST-PRODUCTOS
                      DELIMITED BY SIZE
                      INTO MENSAJE
               DISPLAY MENSAJE LINE 10 COL 20
               MOVE "S" TO FIN
            END-IF.
-       
+
+       SEMBRAR-TASAS-IVA.
+           MOVE 1  TO TIV-CODIGO
+           MOVE 12 TO TIV-PORCENTAJE
+           MOVE "IVA GENERAL" TO TIV-DESCRIPCION
+           SET TIV-ACTIVA TO TRUE
+           WRITE TASAS-IVA-REG
+
+           MOVE 2  TO TIV-CODIGO
+           MOVE 0  TO TIV-PORCENTAJE
+           MOVE "EXENTO" TO TIV-DESCRIPCION
+           SET TIV-ACTIVA TO TRUE
+           WRITE TASAS-IVA-REG.
+
+       SEMBRAR-CATEGORIAS.
+           MOVE "GRAL" TO CAT-CODIGO
+           MOVE "GENERAL"       TO CAT-DESCRIPCION
+           SET CAT-ACTIVA TO TRUE
+           WRITE CATEGORIA-REG.
+
        CIERRO-ARCHIVO.
            CLOSE PRODUCTOS.
-       
+           CLOSE PRECIOHIST.
+           CLOSE TASAS-IVA.
+           CLOSE CATEGORIAS.
+
        END PROGRAM INVPRO01.
        
\ No newline at end of file
