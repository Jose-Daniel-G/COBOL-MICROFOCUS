@@ -0,0 +1,194 @@
+      >>SOURCE FORMAT FREE
+     *> ******************************************************************
+     *> * Purpose:  Exportar la lista de precios (CSV) por categoria de
+     *> *           cliente, aplicando el descuento de DESCUENTOS-CATEGORIA
+     *> *           sobre PRD-PRECIO.
+     *> * Tectonics: cobc
+     *> ******************************************************************
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. INVPRO03.
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          COPY "producto.sel".
+          COPY "desccat.sel".
+          COPY "preciocat.sel".
+
+      DATA DIVISION.
+      FILE SECTION.
+          COPY "producto.fd".
+          COPY "desccat.fd".
+          COPY "preciocat.fd".
+
+      WORKING-STORAGE SECTION.
+
+      01 ST-PRODUCTOS      PIC XX.
+      01 ST-DESCCAT        PIC XX.
+
+      01 WS-PAUSA          PIC X.
+      01 WS-MENSAJE        PIC X(80).
+
+      01 WS-PRECIOS-CAT-NOMBRE PIC X(30).
+
+      01 WS-SW-PRODUCTOS   PIC X VALUE "N".
+         88 FIN-PRODUCTOS     VALUE "S".
+         88 NO-FIN-PRODUCTOS  VALUE "N".
+
+      01 WS-INDICE-CAT     PIC 9 VALUE 1.
+      01 WS-TABLA-CAT.
+         05 FILLER PIC X(01) VALUE "A".
+         05 FILLER PIC X(01) VALUE "B".
+         05 FILLER PIC X(01) VALUE "C".
+      01 WS-TABLA-CAT-R REDEFINES WS-TABLA-CAT.
+         05 WS-CAT-ITEM  PIC X(01) OCCURS 3 TIMES.
+
+      01 WS-CATEGORIA-ACTUAL PIC X(01).
+      01 WS-DESCUENTO-ACTUAL PIC 99.
+      01 WS-PRECIO-LISTA     PIC 9(09)V99.
+      01 WS-PRECIO-NETO      PIC 9(09)V99.
+      01 WS-PRECIO-LISTA-DISP PIC Z(9).99.
+      01 WS-PRECIO-NETO-DISP  PIC Z(9).99.
+
+      01 WS-TOTAL-EXPORTADOS PIC 9(07) VALUE 0.
+
+      PROCEDURE DIVISION.
+
+      MAIN-LOGIC.
+          DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+          DISPLAY "EXPORTAR LISTA DE PRECIOS POR CATEGORIA DE CLIENTE"
+                  LINE 03 COL 10 WITH REVERSE-VIDEO
+          DISPLAY "Genera un CSV con el precio neto de cada producto activo,"
+                  LINE 05 COL 10
+          DISPLAY "aplicando el descuento configurado para cada categoria."
+                  LINE 06 COL 10
+
+          PERFORM ABRIR-ARCHIVOS
+
+          PERFORM VARYING WS-INDICE-CAT FROM 1 BY 1
+                  UNTIL WS-INDICE-CAT > 3
+              MOVE WS-CAT-ITEM(WS-INDICE-CAT) TO WS-CATEGORIA-ACTUAL
+              PERFORM LEER-DESCUENTO-CATEGORIA
+              PERFORM GENERAR-CSV-CATEGORIA
+              DISPLAY "CATEGORIA " LINE (09 + WS-INDICE-CAT) COL 10
+              DISPLAY WS-CATEGORIA-ACTUAL LINE (09 + WS-INDICE-CAT) COL 20
+              DISPLAY " -> " LINE (09 + WS-INDICE-CAT) COL 22
+              DISPLAY WS-PRECIOS-CAT-NOMBRE LINE (09 + WS-INDICE-CAT) COL 26
+          END-PERFORM
+
+          DISPLAY "PRODUCTOS EXPORTADOS POR CATEGORIA: " LINE 14 COL 10
+          DISPLAY WS-TOTAL-EXPORTADOS LINE 14 COL 48
+
+          ACCEPT WS-PAUSA LINE 16 COL 10
+
+          PERFORM CERRAR-ARCHIVOS
+          GOBACK.
+
+      LEER-DESCUENTO-CATEGORIA.
+          MOVE WS-CATEGORIA-ACTUAL TO DCT-CATEGORIA
+          READ DESCUENTOS-CATEGORIA
+              INVALID KEY
+                  MOVE 0 TO WS-DESCUENTO-ACTUAL
+              NOT INVALID KEY
+                  MOVE DCT-DESCUENTO TO WS-DESCUENTO-ACTUAL
+          END-READ.
+
+      GENERAR-CSV-CATEGORIA.
+          STRING "precios_" WS-CATEGORIA-ACTUAL ".csv"
+              DELIMITED BY SIZE INTO WS-PRECIOS-CAT-NOMBRE
+
+          OPEN OUTPUT PRECIOS-CAT-CSV
+
+          MOVE "CODIGO;DESCRIPCION;PRECIO_LISTA;DESCUENTO;PRECIO_NETO;IVA"
+              TO REG-PRECIO-CAT-CSV
+          WRITE REG-PRECIO-CAT-CSV
+
+          SET NO-FIN-PRODUCTOS TO TRUE
+          MOVE ZERO TO PRD-CODIGO
+          START PRODUCTOS KEY IS NOT LESS THAN PRD-CODIGO
+              INVALID KEY SET FIN-PRODUCTOS TO TRUE
+          END-START
+
+          PERFORM UNTIL FIN-PRODUCTOS
+              READ PRODUCTOS NEXT RECORD
+                  AT END
+                      SET FIN-PRODUCTOS TO TRUE
+                  NOT AT END
+                      IF PRD-ACTIVO
+                          PERFORM ESCRIBIR-FILA-PRECIO
+                      END-IF
+              END-READ
+          END-PERFORM
+
+          CLOSE PRECIOS-CAT-CSV.
+
+      ESCRIBIR-FILA-PRECIO.
+          MOVE PRD-PRECIO TO WS-PRECIO-LISTA
+          COMPUTE WS-PRECIO-NETO =
+              WS-PRECIO-LISTA - (WS-PRECIO-LISTA * WS-DESCUENTO-ACTUAL / 100)
+          MOVE WS-PRECIO-LISTA TO WS-PRECIO-LISTA-DISP
+          MOVE WS-PRECIO-NETO  TO WS-PRECIO-NETO-DISP
+
+          INITIALIZE REG-PRECIO-CAT-CSV
+          STRING
+              PRD-CODIGO         DELIMITED BY SIZE
+              ";"
+              PRD-DESCRIPCION    DELIMITED BY SIZE
+              ";"
+              WS-PRECIO-LISTA-DISP DELIMITED BY SIZE
+              ";"
+              WS-DESCUENTO-ACTUAL DELIMITED BY SIZE
+              ";"
+              WS-PRECIO-NETO-DISP  DELIMITED BY SIZE
+              ";"
+              PRD-IVA            DELIMITED BY SIZE
+              INTO REG-PRECIO-CAT-CSV
+
+          WRITE REG-PRECIO-CAT-CSV
+          ADD 1 TO WS-TOTAL-EXPORTADOS.
+
+      ABRIR-ARCHIVOS.
+          OPEN INPUT PRODUCTOS.
+          IF ST-PRODUCTOS = "35"
+              OPEN OUTPUT PRODUCTOS
+              CLOSE PRODUCTOS
+              OPEN INPUT PRODUCTOS
+          END-IF
+
+          IF ST-PRODUCTOS > "07"
+              STRING "ERROR AL ABRIR PRODUCTOS: " ST-PRODUCTOS
+                  DELIMITED BY SIZE INTO WS-MENSAJE
+              DISPLAY WS-MENSAJE LINE 20 COL 10
+              ACCEPT WS-PAUSA LINE 20 COL 60
+              STOP RUN
+          END-IF
+
+          OPEN I-O DESCUENTOS-CATEGORIA
+          IF ST-DESCCAT = "35"
+              OPEN OUTPUT DESCUENTOS-CATEGORIA
+              CLOSE DESCUENTOS-CATEGORIA
+              OPEN I-O DESCUENTOS-CATEGORIA
+              PERFORM SEMBRAR-DESCUENTOS-CATEGORIA
+          END-IF.
+
+      SEMBRAR-DESCUENTOS-CATEGORIA.
+          MOVE "A" TO DCT-CATEGORIA
+          MOVE 0   TO DCT-DESCUENTO
+          MOVE "SIN DESCUENTO"   TO DCT-DESCRIPCION
+          WRITE DESCUENTO-CAT-REG
+
+          MOVE "B" TO DCT-CATEGORIA
+          MOVE 5   TO DCT-DESCUENTO
+          MOVE "MAYORISTA"       TO DCT-DESCRIPCION
+          WRITE DESCUENTO-CAT-REG
+
+          MOVE "C" TO DCT-CATEGORIA
+          MOVE 10  TO DCT-DESCUENTO
+          MOVE "DISTRIBUIDOR"    TO DCT-DESCRIPCION
+          WRITE DESCUENTO-CAT-REG.
+
+      CERRAR-ARCHIVOS.
+          CLOSE PRODUCTOS.
+          CLOSE DESCUENTOS-CATEGORIA.
+
+      END PROGRAM INVPRO03.
