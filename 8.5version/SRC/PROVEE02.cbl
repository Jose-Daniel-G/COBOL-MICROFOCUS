@@ -0,0 +1,277 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Listado indexado de Proveedores
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEE02.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "proveedor.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "proveedor.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-PROVEEDORES PIC XX.
+       01  WS-KEY         PIC 9(4).
+       01  WS-PAUSA       PIC X.
+       01  RESPUESTA      PIC X     VALUE "S".
+
+       01  WS-FILA        PIC 99.
+       01  WS-FILA-INICIO PIC 99 VALUE 5.
+       01  WS-FILA-MAX    PIC 99.
+       01  WS-PUNTERO     PIC 99 VALUE 5.
+       01  WS-INDICE      PIC 99 VALUE 1.
+
+       01  WS-FIN-LISTA       PIC X VALUE "N".
+           88 FIN-LISTA          VALUE "S".
+           88 NO-FIN-LISTA       VALUE "N".
+       01 WS-BUSCA-NOMBRE      PIC X(20).
+       01 WS-MODO-BUSQUEDA     PIC X VALUE "N".
+          88 BUSCANDO          VALUE "S".
+          88 NO-BUSCANDO       VALUE "N".
+       01  MENSAJE    PIC X(70).
+
+       01  TABLA-PANTALLA.
+          05 REG-PANTALLA OCCURS 20 TIMES.
+             10 T-ID      PIC 9(07).
+             10 T-NOMBRE  PIC X(30).
+             10 T-TEL     PIC X(15).
+             10 T-ESTADO  PIC X(01).
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 03 COL 02 VALUE "ID"       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 15 VALUE "NOMBRE"   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 47 VALUE "TELEFONO" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 65 VALUE "ESTADO"   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 04 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE "LISTADO INDEXADO DE PROVEEDORES" TO WS-TITULO-PANTALLA
+           MOVE "MODO CONSULTA"                   TO WS-MODULO-PANTALLA
+           MOVE "PROVEE02"                        TO WS-PROGRAMA
+
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO.
+
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               DISPLAY PANTALLA-BASE
+               PERFORM RECARGAR-LISTADO
+               SET NO-FIN-LISTA TO TRUE
+               MOVE 0 TO WS-KEY
+
+               PERFORM MOSTRAR-REGISTROS
+
+               IF WS-FILA-MAX >= WS-FILA-INICIO
+                   PERFORM NAVEGACION-BUCLE
+               ELSE
+                   DISPLAY "NO HAY DATOS - [ESC] SALIR" LINE 12 COL 30
+                           WITH REVERSE-VIDEO
+                   ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               END-IF
+           END-PERFORM.
+
+           CLOSE PROVEEDORES.
+           GOBACK.
+
+       NAVEGACION-BUCLE.
+           MOVE 0 TO WS-KEY.
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               IF WS-FILA-MAX >= WS-FILA-INICIO
+                   PERFORM RESALTAR-FILA
+                   ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+
+                   EVALUATE WS-KEY
+                       WHEN KEY-DOWN
+                           IF WS-PUNTERO < WS-FILA-MAX
+                              PERFORM NORMALIZAR-FILA
+                              ADD 1 TO WS-PUNTERO
+                              ADD 1 TO WS-INDICE
+                           END-IF
+                       WHEN KEY-UP
+                           IF WS-PUNTERO > WS-FILA-INICIO
+                              PERFORM NORMALIZAR-FILA
+                              SUBTRACT 1 FROM WS-PUNTERO
+                              SUBTRACT 1 FROM WS-INDICE
+                           END-IF
+                       WHEN KEY-F7  *> BUSQUEDA POR NOMBRE
+                           PERFORM BUSCAR-PROVEEDOR
+                       WHEN KEY-F8  *> tecla Suprimir/Delete
+                           PERFORM ELIMINAR-REGISTRO
+                       WHEN KEY-ENTER
+                           CONTINUE
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "LISTA VACIA - PRESIONE [ESC] PARA SALIR"
+                           LINE 12 COL 25 WITH REVERSE-VIDEO
+                   ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               END-IF
+           END-PERFORM.
+
+       MOSTRAR-REGISTROS.
+           SET NO-FIN-LISTA TO TRUE.
+
+           IF BUSCANDO
+               MOVE WS-BUSCA-NOMBRE TO PROV-NOMBRE
+               START PROVEEDORES KEY IS NOT LESS THAN PROV-NOMBRE
+                   INVALID KEY SET FIN-LISTA TO TRUE
+               END-START
+           ELSE
+               MOVE ZERO TO PROV-ID
+               START PROVEEDORES KEY IS NOT LESS THAN PROV-ID
+                   INVALID KEY SET FIN-LISTA TO TRUE
+               END-START
+           END-IF.
+
+           MOVE WS-FILA-INICIO TO WS-FILA.
+           MOVE 1 TO WS-INDICE.
+
+           PERFORM UNTIL FIN-LISTA OR WS-FILA > 22
+               READ PROVEEDORES NEXT RECORD
+                   AT END SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       IF BUSCANDO
+                           IF PROV-NOMBRE(1:FUNCTION LENGTH(
+                              FUNCTION TRIM(WS-BUSCA-NOMBRE)))
+                              = FUNCTION TRIM(WS-BUSCA-NOMBRE)
+                               PERFORM AGREGAR-A-TABLA
+                           END-IF
+                       ELSE
+                           PERFORM AGREGAR-A-TABLA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-FILA TO WS-FILA-MAX.
+           SUBTRACT 1 FROM WS-FILA-MAX.
+           MOVE 1 TO WS-INDICE.
+           MOVE WS-FILA-INICIO TO WS-PUNTERO.
+
+       AGREGAR-A-TABLA.
+           MOVE PROV-ID       TO T-ID(WS-INDICE)
+           MOVE PROV-NOMBRE   TO T-NOMBRE(WS-INDICE)
+           MOVE PROV-TELEFONO TO T-TEL(WS-INDICE)
+           MOVE PROV-ESTADO   TO T-ESTADO(WS-INDICE)
+           PERFORM NORMALIZAR-PINTADO
+           ADD 1 TO WS-FILA
+           ADD 1 TO WS-INDICE.
+
+       NORMALIZAR-PINTADO.
+           DISPLAY T-ID(WS-INDICE)     LINE WS-FILA COL 2  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-NOMBRE(WS-INDICE) LINE WS-FILA COL 15 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-TEL(WS-INDICE)    LINE WS-FILA COL 47 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-ESTADO(WS-INDICE) LINE WS-FILA COL 65 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+
+       RESALTAR-FILA.
+           DISPLAY ALL " " LINE WS-PUNTERO COL 1 SIZE 80 BACKGROUND-COLOR 7.
+           DISPLAY T-ID(WS-INDICE)     LINE WS-PUNTERO COL 2  BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           DISPLAY T-NOMBRE(WS-INDICE) LINE WS-PUNTERO COL 15 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           DISPLAY T-TEL(WS-INDICE)    LINE WS-PUNTERO COL 47 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           DISPLAY T-ESTADO(WS-INDICE) LINE WS-PUNTERO COL 65 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+
+       NORMALIZAR-FILA.
+           DISPLAY ALL " " LINE WS-PUNTERO COL 1 SIZE 80 BACKGROUND-COLOR 1.
+           DISPLAY T-ID(WS-INDICE)     LINE WS-PUNTERO COL 2  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-NOMBRE(WS-INDICE) LINE WS-PUNTERO COL 15 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-TEL(WS-INDICE)    LINE WS-PUNTERO COL 47 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-ESTADO(WS-INDICE) LINE WS-PUNTERO COL 65 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+
+       BUSCAR-PROVEEDOR.
+           DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1.
+
+           DISPLAY "Ingrese nombre a buscar: " LINE 22 COL 20
+                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+           MOVE SPACES TO WS-BUSCA-NOMBRE
+           ACCEPT WS-BUSCA-NOMBRE LINE 22 COL 45
+                  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+           IF WS-BUSCA-NOMBRE NOT = SPACES
+               SET BUSCANDO TO TRUE
+           ELSE
+               SET NO-BUSCANDO TO TRUE
+           END-IF
+
+           PERFORM RECARGAR-LISTADO
+           MOVE 0 TO WS-KEY.
+
+       ELIMINAR-REGISTRO.
+               DISPLAY "Desea ELIMINAR el proveedor [S/N]? " LINE 22
+                       COL 20 WITH BACKGROUND-COLOR 4
+               ACCEPT RESPUESTA LINE 22 COL 56
+
+               IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
+                   MOVE T-ID(WS-INDICE) TO PROV-ID
+                   READ PROVEEDORES
+                       KEY IS PROV-ID
+                       INVALID KEY
+                           DISPLAY "REGISTRO NO ENCONTRADO"
+                           LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                       NOT INVALID KEY
+                           DELETE PROVEEDORES RECORD
+                              INVALID KEY
+                                DISPLAY "ERROR AL ELIMINAR" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                              NOT INVALID KEY
+                                   PERFORM RECARGAR-LISTADO
+                                   MOVE 0 TO WS-KEY
+                           END-DELETE
+                   END-READ
+               END-IF.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN I-O PROVEEDORES.
+           IF ST-PROVEEDORES = "35"
+               OPEN OUTPUT PROVEEDORES
+               CLOSE PROVEEDORES
+               OPEN I-O PROVEEDORES.
+
+           IF ST-PROVEEDORES > "07"
+             STRING "Error al abrir Proveedores " ST-PROVEEDORES DELIMITED BY SIZE
+                     INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20
+              ACCEPT WS-PAUSA LINE 23 COL 55
+              GOBACK
+           END-IF.
+
+       LIMPIAR-LISTADO.
+           PERFORM VARYING WS-FILA FROM WS-FILA-INICIO BY 1
+               UNTIL WS-FILA > 22
+               DISPLAY ALL " " LINE WS-FILA COL 1 SIZE 80 BACKGROUND-COLOR 1
+           END-PERFORM.
+
+       RECARGAR-LISTADO.
+           PERFORM LIMPIAR-LISTADO
+           MOVE "N" TO WS-FIN-LISTA
+           MOVE WS-FILA-INICIO TO WS-PUNTERO
+           MOVE 1 TO WS-INDICE
+           PERFORM MOSTRAR-REGISTROS.
+
+       END PROGRAM PROVEE02.
