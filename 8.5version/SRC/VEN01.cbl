@@ -0,0 +1,166 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEN01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "vendedor.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "vendedor.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-VENDEDORES  PIC XX.
+       01  MENSAJE        PIC X(70).
+       01  WS-PAUSA       PIC X.
+       01  RESPUESTA      PIC X     VALUE "S".
+       01  FIN            PIC X     VALUE "N".
+       01  EXISTE         PIC X.
+       01  WS-KEY         PIC 9(4).
+
+       *> Variable de Trabajo para el codigo
+       01  W-VEN-CODIGO   PIC X(04).
+
+       *> Variables para capturar datos en pantalla
+       01  DATOS-TRABAJO.
+           05 W-NOMBRE    PIC X(30).
+           05 W-COMISION  PIC 9(3)V99.
+           05 W-ESTADO    PIC X(01).
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 4 COL 2  VALUE "  +-------------------------[ VENDEDORES ]-----------------------+"
+              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 5 COL 4  VALUE "| Codigo Vendedor  :" BACKGROUND-COLOR 1.
+           05 LINE 5 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 6 COL 4  VALUE "| 01 Nombre        :" BACKGROUND-COLOR 1.
+           05 LINE 6 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 7 COL 4  VALUE "| 02 Comision %    :" BACKGROUND-COLOR 1.
+           05 LINE 7 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 8 COL 4  VALUE "| 03 Estado (A/I)  :" BACKGROUND-COLOR 1.
+           05 LINE 8 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 9 COL 2 VALUE "  +--------------------------------------------------------------+"
+              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 25 COL 1 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 67 VALUE "<ESC>=Retorna" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       01 FORMULARIO.
+           05 INP-NOM LINE 6 COL 25 PIC X(30)    USING W-NOMBRE   HIGHLIGHT.
+           05 INP-COM LINE 7 COL 25 PIC 9(3).99  USING W-COMISION HIGHLIGHT.
+           05 INP-EST LINE 8 COL 25 PIC X(01)    USING W-ESTADO   HIGHLIGHT.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "       A.B.M   VENDEDORES       " TO WS-TITULO-PANTALLA
+           MOVE "VERSION.01" TO WS-PROGRAMA
+           MOVE "CREAR/EDITAR VENDEDOR" TO WS-MODULO-PANTALLA
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO.
+
+           PERFORM UNTIL FIN = "S"
+               DISPLAY PANTALLA-BASE
+               INITIALIZE DATOS-TRABAJO VENDEDORES-REG
+               MOVE "S" TO RESPUESTA
+
+               PERFORM INGRESO-CODIGO
+
+               IF WS-KEY = KEY-ESC
+                   MOVE "S" TO FIN
+               ELSE
+                   PERFORM LEO-VENDEDORES
+                   PERFORM EDITAR-DATOS
+                   IF WS-KEY NOT = KEY-ESC
+                      PERFORM CONFIRMAR-Y-GUARDAR
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM CIERRO-ARCHIVO.
+           EXIT PROGRAM.
+
+       INGRESO-CODIGO.
+           MOVE SPACES TO W-VEN-CODIGO.
+           ACCEPT W-VEN-CODIGO LINE 5 COL 25 WITH PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF W-VEN-CODIGO = SPACES GO TO INGRESO-CODIGO.
+
+       LEO-VENDEDORES.
+           MOVE "S" TO EXISTE.
+           MOVE W-VEN-CODIGO TO VEN-CODIGO.
+           READ VENDEDORES INVALID KEY
+               MOVE "N" TO EXISTE.
+
+           IF EXISTE = "S"
+               MOVE VEN-NOMBRE   TO W-NOMBRE
+               MOVE VEN-COMISION TO W-COMISION
+               MOVE VEN-ESTADO   TO W-ESTADO
+               DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
+           ELSE
+               INITIALIZE DATOS-TRABAJO
+               MOVE "A" TO W-ESTADO
+               DISPLAY "MODO: ALTA   " LINE 23 COL 1 BACKGROUND-COLOR 1
+           END-IF.
+
+       EDITAR-DATOS.
+           ACCEPT FORMULARIO.
+
+       CONFIRMAR-Y-GUARDAR.
+           DISPLAY "Es Correcto [S/N] ? " LINE 22 COL 35 BACKGROUND-COLOR 1.
+           ACCEPT RESPUESTA LINE 22 COL 55 WITH HIGHLIGHT.
+
+           IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
+               MOVE W-VEN-CODIGO TO VEN-CODIGO
+               MOVE W-NOMBRE     TO VEN-NOMBRE
+               MOVE W-COMISION   TO VEN-COMISION
+               MOVE W-ESTADO     TO VEN-ESTADO
+
+               IF EXISTE = "S"
+                   REWRITE VENDEDORES-REG
+               ELSE
+                   WRITE VENDEDORES-REG
+               END-IF
+               DISPLAY "GRABADO EXITOSO! Presione una tecla..." LINE 23 COL 1
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 23 COL 40
+           END-IF.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN I-O VENDEDORES.
+
+           IF ST-VENDEDORES = "35"
+               OPEN OUTPUT VENDEDORES
+               CLOSE VENDEDORES
+               OPEN I-O VENDEDORES.
+
+           IF ST-VENDEDORES > "07"
+             STRING "Error al abrir Vendedores " ST-VENDEDORES
+                     DELIMITED BY SIZE
+                     INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20
+              MOVE "S" TO FIN.
+
+       CIERRO-ARCHIVO.
+           CLOSE VENDEDORES.
+
+       END PROGRAM VEN01.
