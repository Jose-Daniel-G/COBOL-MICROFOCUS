@@ -17,15 +17,25 @@
        FILE-CONTROL.
            COPY "stock.sel".
            COPY "producto.sel".
+           COPY "bodega.sel".
+           COPY "kardex.sel".
+           COPY "parametros.sel".
+           COPY "periodo.sel".
 
 
        DATA DIVISION.
        FILE SECTION.
            COPY "stock.fd".
            COPY "producto.fd".
+           COPY "bodega.fd".
+           COPY "kardex.fd".
+           COPY "parametros.fd".
+           COPY "periodo.fd".
 
 
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+       COPY "PERIODO.cpy".
        *> Estados de Archivo y Control
            COPY "TECLAS.cpy".
        01 WS-UI-CONTROLES.
@@ -35,13 +45,23 @@
 
        01  ST-STOCK        PIC XX.
        01  ST-PRODUCTOS    PIC XX.
+       01  ST-BODEGAS      PIC XX.
+       01  ST-KARDEX       PIC XX.
        01  MENSAJE        PIC X(70).
+       01  W-CANTIDAD-ANT  PIC 9(09) VALUE 0.
+       01  WS-KAR-SECUENCIA PIC 9(05).
+       01  WS-KAR-DELTA     PIC S9(09).
+       01  WS-SW-KARDEX     PIC X VALUE "N".
+           88 FIN-KARDEX       VALUE "S".
+           88 NO-FIN-KARDEX    VALUE "N".
        01  WS-PAUSA       PIC X.
        01  RESPUESTA      PIC X     VALUE "S".
        01  FIN            PIC X     VALUE "N".
        01  EXISTE         PIC X.
        01  WS-KEY         PIC 9(4).
-       
+       01  WS-RESP-DESCARTE PIC X.
+       01  WS-REEDITAR      PIC X VALUE "N".
+
        *> Variables de Trabajo para el ID
        01  W-CODIGO      PIC X(10).     *> FK Producto
        01  W-CODIGO-Z      PIC X(10).     
@@ -53,6 +73,7 @@
            05 W-MAXIMO      PIC ZZZZZZZZZ9.
            05 W-IVA         PIC 9(07)V99.
            05 W-IVA-DISP    PIC Z9.
+           05 W-BODEGA      PIC X(04).
 
        SCREEN SECTION.
        01 PANTALLA-BASE.
@@ -69,9 +90,11 @@
            05 LINE 7 COL 67  VALUE "|" BACKGROUND-COLOR 1.
            05 LINE 8 COL 04  VALUE "| 03 Maximo    :" BACKGROUND-COLOR 1. 
            05 LINE 8 COL 67  VALUE "|" BACKGROUND-COLOR 1.
-           05 LINE 09 COL 04 VALUE "| 04 Iva    :" BACKGROUND-COLOR 1. 
+           05 LINE 09 COL 04 VALUE "| 04 Iva    :" BACKGROUND-COLOR 1.
            05 LINE 09 COL 67 VALUE "| " BACKGROUND-COLOR 1.
-           05 LINE 10 COL 02 VALUE "  +--------------------------------------------------------------+"
+           05 LINE 10 COL 04 VALUE "| 05 Bodega :" BACKGROUND-COLOR 1.
+           05 LINE 10 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 11 COL 02 VALUE "  +--------------------------------------------------------------+"
               BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            *> Barra inferior
            05 LINE 25 COL 1 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.      *>     05 LINE 25 COL 53 VALUE "F10=Termina" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
@@ -82,6 +105,7 @@
            MOVE "        A.B.M   STOCK        " TO WS-TITULO-PANTALLA
            MOVE "VERSION.01" TO WS-PROGRAMA
            MOVE "CREAR/EDITAR STOCK" TO WS-MODULO-PANTALLA
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
            
            PERFORM UNTIL FIN = "S"
@@ -114,13 +138,17 @@
        LEO-STOCK.
            MOVE "S" TO EXISTE.
            MOVE W-CODIGO TO PRD-CODIGO
-           READ PRODUCTOS INVALID KEY 
-           DISPLAY "ERROR: PRODUCTO NO EXISTE" LINE 23 COL 1
-                          MOVE "N" TO EXISTE
-                          EXIT PARAGRAPH.
+           READ PRODUCTOS
+               INVALID KEY
+                   PERFORM LEO-STOCK-COD-ALTERNO
+                   IF EXISTE = "N"
+                       EXIT PARAGRAPH
+                   END-IF
+           END-READ.
            *> 2. Si existe, traemos el IVA del producto a una variable de trabajo
            MOVE PRD-IVA TO W-IVA.
-           *> 3. Ahora leemos el archivo de STOCK
+           *> 3. Ahora leemos el archivo de STOCK (siempre por el codigo primario)
+           MOVE PRD-CODIGO TO W-CODIGO.
            MOVE W-CODIGO TO STK-CODIGO.
 
            READ STOCK INVALID KEY 
@@ -128,68 +156,230 @@
 
            IF EXISTE = "S"
                MOVE STK-CANTIDAD  TO W-CANTIDAD
+               MOVE STK-CANTIDAD  TO W-CANTIDAD-ANT
                MOVE STK-MINIMO    TO W-MINIMO
-               MOVE STK-MAXIMO    TO W-MAXIMO 
+               MOVE STK-MAXIMO    TO W-MAXIMO
+               MOVE STK-BODEGA    TO W-BODEGA
                MOVE W-IVA         TO PRD-IVA
                DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
            ELSE
                INITIALIZE DATOS-TRABAJO
+               MOVE 0 TO W-CANTIDAD-ANT
                DISPLAY "MODO: ALTA   " LINE 23 COL 1 BACKGROUND-COLOR 1
            END-IF.
 
+       LEO-STOCK-COD-ALTERNO.
+           *> El codigo digitado no coincide con PRD-CODIGO; intentar
+           *> localizarlo por su codigo de barras / codigo alterno.
+           MOVE W-CODIGO TO PRD-COD-ALTERNO
+           READ PRODUCTOS KEY IS PRD-COD-ALTERNO
+               INVALID KEY
+                   DISPLAY "ERROR: PRODUCTO NO EXISTE" LINE 23 COL 1
+                   MOVE "N" TO EXISTE
+           END-READ.
 
        EDITAR-DATOS.
+           MOVE "S" TO WS-REEDITAR
+           PERFORM UNTIL WS-REEDITAR NOT = "S"
+               MOVE "N" TO WS-REEDITAR
+               PERFORM EDITAR-DATOS-CAPTURA
+           END-PERFORM.
+
+       EDITAR-DATOS-CAPTURA.
            *> Campo Cantidad
            ACCEPT W-CANTIDAD LINE 6 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
 
            ACCEPT W-MINIMO   LINE 7 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
 
            ACCEPT W-MAXIMO   LINE 8 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
 
            *> 3. IVA (TU REGLA: El cursor se detiene aquí sí o sí)
            MOVE W-IVA TO W-IVA-DISP.
            ACCEPT W-IVA-DISP LINE 9 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
            MOVE FUNCTION NUMVAL(W-IVA-DISP) TO W-IVA.
 
+           *> Campo Bodega (valida contra el maestro de Bodegas)
+           PERFORM INGRESO-BODEGA.
+           IF WS-KEY = KEY-ESC
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM VALIDAR-MIN-MAX.
+
+       VALIDAR-MIN-MAX.
+           IF W-MAXIMO > 0 AND W-MINIMO > W-MAXIMO
+               DISPLAY "ERROR: MINIMO NO PUEDE SER MAYOR QUE MAXIMO" LINE 23 COL 1
+                   BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               MOVE "S" TO WS-REEDITAR
+           END-IF.
+
+       CONFIRMAR-DESCARTE-CAMBIOS.
+           DISPLAY "DESCARTAR LOS CAMBIOS? [S/N]" LINE 23 COL 1
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
+           ACCEPT WS-RESP-DESCARTE LINE 23 COL 31 WITH HIGHLIGHT.
+           IF FUNCTION UPPER-CASE(WS-RESP-DESCARTE) NOT = "S"
+               IF EXISTE = "S"
+                   DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
+               ELSE
+                   DISPLAY "MODO: ALTA   " LINE 23 COL 1 BACKGROUND-COLOR 1
+               END-IF
+               MOVE "S" TO WS-REEDITAR
+           END-IF.
+
+       INGRESO-BODEGA.
+           ACCEPT W-BODEGA LINE 10 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE W-BODEGA TO BOD-CODIGO
+           READ BODEGAS INVALID KEY
+               DISPLAY "ERROR: BODEGA NO EXISTE" LINE 23 COL 1
+                   BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 23 COL 40
+               GO TO INGRESO-BODEGA
+           END-READ.
+
+           IF BOD-INACTIVA
+               DISPLAY "ERROR: BODEGA INACTIVA" LINE 23 COL 1
+                   BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 23 COL 40
+               GO TO INGRESO-BODEGA
+           END-IF.
 
        CONFIRMAR-Y-GUARDAR.
            DISPLAY "Es Correcto [S/N] ? " LINE 22 COL 35 BACKGROUND-COLOR 1.
            ACCEPT RESPUESTA LINE 22 COL 55 WITH HIGHLIGHT.
            
            IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
-               MOVE W-CODIGO TO STK-CODIGO
-               MOVE W-CANTIDAD TO STK-CANTIDAD
-               MOVE W-MINIMO    TO STK-MINIMO 
-               MOVE W-MAXIMO    TO STK-MAXIMO
-               
-               IF EXISTE = "S"
-                   REWRITE STOCK-REG
+               MOVE FUNCTION CURRENT-DATE(1:6) TO WS-ANIO-MES-POSTEO
+               PERFORM VALIDAR-PERIODO
+               IF PERIODO-BLOQUEADO
+                   DISPLAY "PERIODO CONTABLE CERRADO - NO SE PUEDE AJUSTAR STOCK" LINE 23 COL 1
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   ACCEPT WS-PAUSA LINE 23 COL 40
                ELSE
-                   WRITE STOCK-REG
+                   MOVE W-CODIGO TO STK-CODIGO
+                   MOVE W-CANTIDAD TO STK-CANTIDAD
+                   MOVE W-MINIMO    TO STK-MINIMO
+                   MOVE W-MAXIMO    TO STK-MAXIMO
+                   MOVE W-BODEGA    TO STK-BODEGA
+
+                   IF EXISTE = "S"
+                       REWRITE STOCK-REG
+                   ELSE
+                       SET STK-ACTIVO TO TRUE
+                       WRITE STOCK-REG
+                   END-IF
+
+                   COMPUTE WS-KAR-DELTA = STK-CANTIDAD - W-CANTIDAD-ANT
+                   IF WS-KAR-DELTA NOT = 0
+                       PERFORM GRABAR-KARDEX
+                   END-IF
+
+                   DISPLAY "GRABADO EXITOSO! Presione una tecla..." LINE 23 COL 1
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   ACCEPT WS-PAUSA LINE 23 COL 40
                END-IF
-               DISPLAY "GRABADO EXITOSO! Presione una tecla..." LINE 23 COL 1 
-                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
-               ACCEPT WS-PAUSA LINE 23 COL 40
            END-IF.
+
+       GRABAR-KARDEX.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE W-CODIGO TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = W-CODIGO
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA
+           MOVE W-CODIGO         TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-AJUSTE TO TRUE
+           IF WS-KAR-DELTA < 0
+               COMPUTE KAR-CANTIDAD = 0 - WS-KAR-DELTA
+           ELSE
+               MOVE WS-KAR-DELTA TO KAR-CANTIDAD
+           END-IF
+           MOVE STK-CANTIDAD TO KAR-SALDO
+           MOVE STK-BODEGA   TO KAR-BODEGA
+           MOVE "AJUSTE"     TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+       VALIDAR-PERIODO.
+
+           COPY "VALIDAR-PERIODO.cpy".
+
+
        ABRO-ARCHIVO.
-           OPEN I-O STOCK. 
-           OPEN I-O PRODUCTOS. 
+           OPEN I-O STOCK.
+           OPEN I-O PRODUCTOS.
+           OPEN INPUT BODEGAS.
 
-           IF ST-STOCK = "35" 
-               OPEN OUTPUT STOCK 
-               CLOSE STOCK 
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
                OPEN I-O STOCK.
-               
+
+           OPEN I-O KARDEX.
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN I-O KARDEX
+           END-IF.
+
+           OPEN INPUT PERIODOS-CONTABLES.
+           IF ST-PERIODOS = "35"
+               OPEN OUTPUT PERIODOS-CONTABLES
+               CLOSE PERIODOS-CONTABLES
+               OPEN INPUT PERIODOS-CONTABLES
+           END-IF.
+
            IF ST-PRODUCTOS NOT = "00"
                DISPLAY "ERROR AL ABRIR ARCHIVO PRODUCTOS: " ST-PRODUCTOS
            END-IF.
 
-           IF ST-STOCK > "07"                                 
-             STRING "Error al abrir Clientes " ST-STOCK 
+           IF ST-BODEGAS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO BODEGAS: " ST-BODEGAS
+           END-IF.
+
+           IF ST-STOCK > "07"
+             STRING "Error al abrir Clientes " ST-STOCK
                      DELIMITED BY SIZE
                      INTO MENSAJE
               DISPLAY MENSAJE LINE 10 COL 20
@@ -197,5 +387,8 @@
 
        CIERRO-ARCHIVO.
            CLOSE STOCK.
+           CLOSE BODEGAS.
+           CLOSE KARDEX.
+           CLOSE PERIODOS-CONTABLES.
 
            
