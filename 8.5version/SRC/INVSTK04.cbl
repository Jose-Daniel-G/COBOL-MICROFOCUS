@@ -0,0 +1,210 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Conteo Fisico de Inventario / Ajuste de Stock
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVSTK04.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "stock.sel".
+           COPY "producto.sel".
+           COPY "bodega.sel".
+           COPY "kardex.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "stock.fd".
+           COPY "producto.fd".
+           COPY "bodega.fd".
+           COPY "kardex.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-STOCK         PIC XX.
+       01 ST-PRODUCTOS     PIC XX.
+       01 ST-BODEGAS       PIC XX.
+       01 ST-KARDEX        PIC XX.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-RESPUESTA     PIC X.
+       01 WS-MENSAJE       PIC X(80).
+       01 FIN              PIC X VALUE "N".
+       01 EXISTE           PIC X.
+
+       01 W-CODIGO         PIC X(10).
+
+       01 WS-CANT-SISTEMA  PIC 9(09).
+       01 WS-CANT-CONTADA  PIC 9(09).
+       01 WS-VARIANZA      PIC S9(09).
+       01 WS-VARIANZA-ABS  PIC 9(09).
+       01 WS-MOTIVO        PIC X(10).
+
+       01 WS-KAR-SECUENCIA PIC 9(05).
+       01 WS-SW-KARDEX     PIC X VALUE "N".
+          88 FIN-KARDEX       VALUE "S".
+          88 NO-FIN-KARDEX    VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "CONTEO FISICO DE INVENTARIO / AJUSTE DE STOCK"
+                   LINE 03 COL 10 WITH REVERSE-VIDEO
+           DISPLAY "Ingrese el codigo de cada producto contado. Deje el"
+                   LINE 05 COL 10
+           DISPLAY "codigo en blanco para finalizar el conteo."
+                   LINE 06 COL 10
+
+           PERFORM ABRIR-ARCHIVOS
+
+           PERFORM UNTIL FIN = "S"
+               PERFORM INGRESO-PRODUCTO
+               IF FIN NOT = "S"
+                   PERFORM LEO-STOCK
+                   IF EXISTE = "S"
+                       PERFORM CONTAR-Y-AJUSTAR
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       INGRESO-PRODUCTO.
+           MOVE SPACES TO W-CODIGO
+           DISPLAY "Codigo de producto: " LINE 09 COL 10
+           ACCEPT W-CODIGO LINE 09 COL 31
+
+           IF W-CODIGO = SPACES
+               MOVE "S" TO FIN
+           END-IF.
+
+       LEO-STOCK.
+           MOVE "S" TO EXISTE
+           MOVE W-CODIGO TO STK-CODIGO
+           READ STOCK INVALID KEY
+               DISPLAY "ERROR: EL PRODUCTO NO TIENE STOCK REGISTRADO"
+                       LINE 11 COL 10 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               MOVE "N" TO EXISTE
+               ACCEPT WS-PAUSA LINE 11 COL 60
+           END-READ.
+
+       CONTAR-Y-AJUSTAR.
+           MOVE STK-CANTIDAD TO WS-CANT-SISTEMA
+
+           DISPLAY "Bodega          : " LINE 11 COL 10
+           DISPLAY STK-BODEGA           LINE 11 COL 29
+           DISPLAY "Cantidad Sistema: " LINE 12 COL 10
+           DISPLAY WS-CANT-SISTEMA      LINE 12 COL 29
+
+           MOVE 0 TO WS-CANT-CONTADA
+           DISPLAY "Cantidad Contada: " LINE 13 COL 10
+           ACCEPT WS-CANT-CONTADA LINE 13 COL 29
+
+           COMPUTE WS-VARIANZA = WS-CANT-CONTADA - WS-CANT-SISTEMA
+           IF WS-VARIANZA < 0
+               COMPUTE WS-VARIANZA-ABS = 0 - WS-VARIANZA
+           ELSE
+               MOVE WS-VARIANZA TO WS-VARIANZA-ABS
+           END-IF
+
+           DISPLAY "Varianza        : " LINE 14 COL 10
+           DISPLAY WS-VARIANZA          LINE 14 COL 29
+
+           IF WS-VARIANZA = 0
+               DISPLAY "SIN VARIANZA. NO SE REQUIERE AJUSTE." LINE 16 COL 10
+               ACCEPT WS-PAUSA LINE 16 COL 55
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MOTIVO
+           PERFORM UNTIL WS-MOTIVO NOT = SPACES
+               DISPLAY "Motivo del ajuste (obligatorio): " LINE 16 COL 10
+               ACCEPT WS-MOTIVO LINE 16 COL 45
+               IF WS-MOTIVO = SPACES
+                   DISPLAY "DEBE INGRESAR UN MOTIVO PARA CONTINUAR"
+                           LINE 17 COL 10
+               END-IF
+           END-PERFORM
+
+           DISPLAY "CONFIRMA EL AJUSTE [S/N]? " LINE 18 COL 10
+           ACCEPT WS-RESPUESTA LINE 18 COL 40
+
+           IF FUNCTION UPPER-CASE(WS-RESPUESTA) = "S"
+               MOVE WS-CANT-CONTADA TO STK-CANTIDAD
+               REWRITE STOCK-REG
+               PERFORM GRABAR-KARDEX
+               DISPLAY "AJUSTE REGISTRADO. Presione una tecla..."
+                       LINE 20 COL 10 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+           ELSE
+               DISPLAY "OPERACION CANCELADA. Presione una tecla..."
+                       LINE 20 COL 10
+           END-IF
+           ACCEPT WS-PAUSA LINE 20 COL 60.
+
+       GRABAR-KARDEX.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE W-CODIGO TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = W-CODIGO
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA
+           MOVE W-CODIGO         TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-AJUSTE TO TRUE
+           MOVE WS-VARIANZA-ABS TO KAR-CANTIDAD
+           MOVE STK-CANTIDAD    TO KAR-SALDO
+           MOVE STK-BODEGA      TO KAR-BODEGA
+           MOVE WS-MOTIVO       TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O STOCK.
+           OPEN INPUT PRODUCTOS.
+           OPEN INPUT BODEGAS.
+
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN I-O STOCK.
+
+           OPEN I-O KARDEX.
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN I-O KARDEX
+           END-IF.
+
+           IF ST-STOCK > "07"
+               STRING "ERROR AL ABRIR STOCK: " ST-STOCK
+                   DELIMITED BY SIZE INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               MOVE "S" TO FIN
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE STOCK.
+           CLOSE PRODUCTOS.
+           CLOSE BODEGAS.
+           CLOSE KARDEX.
+
+       END PROGRAM INVSTK04.
