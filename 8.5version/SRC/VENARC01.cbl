@@ -0,0 +1,273 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Cierre de ejercicio - Archivar FACTURAS/DETALLES viejas
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENARC01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "factura.sel".
+           COPY "detalle.sel".
+           COPY "archhist.sel".
+           COPY "bitacora.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "factura.fd".
+           COPY "detalle.fd".
+           COPY "archhist.fd".
+           COPY "bitacora.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "BITACORA.cpy".
+
+       01 ST-FACTURAS      PIC XX.
+       01 ST-DETALLES      PIC XX.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-RESPUESTA     PIC X.
+       01 WS-MENSAJE       PIC X(80).
+
+       01 WS-FECHA-CORTE   PIC 9(08).
+       01 WS-LINEA-PLANO   PIC X(200).
+
+       01 WS-ARCH-FAC-NOMBRE PIC X(30).
+       01 WS-ARCH-DET-NOMBRE PIC X(30).
+       01 WS-ANIO-ABIERTO    PIC X(04) VALUE SPACES.
+       01 WS-ANIO-FACTURA    PIC X(04).
+
+       01 WS-SW-DETALLES   PIC X VALUE "N".
+          88 FIN-DETALLES     VALUE "S".
+          88 NO-FIN-DETALLES  VALUE "N".
+
+       01 WS-TOTAL-FACT-ARCH  PIC 9(07) VALUE 0.
+       01 WS-TOTAL-DET-ARCH   PIC 9(07) VALUE 0.
+
+       01 WS-FAC-NRO-PROC     PIC 9(07).
+       01 WS-SUBTOTAL-ARCH-DISP PIC -(9)9.99.
+       01 WS-IVA-ARCH-DISP      PIC -(9)9.99.
+       01 WS-TOTAL-ARCH-DISP    PIC -(9)9.99.
+       01 WS-DET-PRECIO-DISP    PIC Z(11).99.
+       01 WS-DET-SUBTOTAL-DISP  PIC Z(11).99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "CIERRE DE EJERCICIO - ARCHIVO DE FACTURAS/DETALLES"
+                   LINE 03 COL 10 WITH REVERSE-VIDEO
+           DISPLAY "Se moveran a archivos historicos anuales todas las"
+                   LINE 05 COL 10
+           DISPLAY "facturas con fecha ANTERIOR a la fecha de corte."
+                   LINE 06 COL 10
+
+           DISPLAY "Fecha de corte (AAAAMMDD): " LINE 08 COL 10
+           MOVE 0 TO WS-FECHA-CORTE
+           ACCEPT WS-FECHA-CORTE LINE 08 COL 40
+
+           DISPLAY "CONFIRMA EL ARCHIVO [S/N]? " LINE 10 COL 10
+           ACCEPT WS-RESPUESTA LINE 10 COL 40
+
+           IF FUNCTION UPPER-CASE(WS-RESPUESTA) NOT = "S"
+               DISPLAY "OPERACION CANCELADA" LINE 12 COL 10
+               ACCEPT WS-PAUSA LINE 12 COL 35
+               GOBACK
+           END-IF
+
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM ABRIR-BITACORA
+           MOVE "VENARC01" TO WS-BIT-PROCESO-ID
+           PERFORM INICIAR-CHECKPOINT
+           IF BIT-HUBO-REINICIO
+               DISPLAY "AVISO: LA CORRIDA ANTERIOR QUEDO INCOMPLETA" LINE 09 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               DISPLAY "ULTIMA FACTURA PROCESADA: " LINE 10 COL 10
+               DISPLAY WS-BIT-CLAVE-ANT LINE 10 COL 37
+               DISPLAY "CANTIDAD ARCHIVADA EN ESA CORRIDA: " LINE 11 COL 10
+               DISPLAY WS-BIT-CANT-ANT LINE 11 COL 46
+               ACCEPT WS-PAUSA LINE 11 COL 60
+           END-IF
+
+           PERFORM ARCHIVAR-FACTURAS
+           PERFORM CERRAR-ARCHIVO-HIST
+           PERFORM FINALIZAR-CHECKPOINT
+
+           DISPLAY "FACTURAS ARCHIVADAS : " LINE 14 COL 10
+           DISPLAY WS-TOTAL-FACT-ARCH        LINE 14 COL 33
+           DISPLAY "DETALLES ARCHIVADOS : " LINE 15 COL 10
+           DISPLAY WS-TOTAL-DET-ARCH         LINE 15 COL 33
+           ACCEPT WS-PAUSA LINE 17 COL 10
+
+           CLOSE FACTURAS.
+           CLOSE DETALLES.
+           CLOSE BITACORA.
+           GOBACK.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O FACTURAS
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN I-O FACTURAS
+           END-IF
+
+           IF ST-FACTURAS > "07"
+               STRING "ERROR AL ABRIR FACTURAS: " ST-FACTURAS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               ACCEPT WS-PAUSA LINE 20 COL 60
+               GOBACK
+           END-IF
+
+           OPEN I-O DETALLES
+           IF ST-DETALLES = "35"
+               OPEN OUTPUT DETALLES
+               CLOSE DETALLES
+               OPEN I-O DETALLES
+           END-IF
+
+           IF ST-DETALLES > "07"
+               STRING "ERROR AL ABRIR DETALLES: " ST-DETALLES
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 21 COL 10
+               ACCEPT WS-PAUSA LINE 21 COL 60
+               GOBACK
+           END-IF.
+
+       ARCHIVAR-FACTURAS.
+           MOVE ZERO TO FAC-NRO
+           START FACTURAS KEY IS NOT LESS THAN FAC-NRO
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL 1 = 2
+               READ FACTURAS NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FAC-FECHA < WS-FECHA-CORTE
+                           PERFORM ARCHIVAR-UNA-FACTURA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ARCHIVAR-UNA-FACTURA.
+           MOVE FAC-NRO TO WS-FAC-NRO-PROC
+           MOVE FAC-FECHA(1:4) TO WS-ANIO-FACTURA
+
+           IF WS-ANIO-FACTURA NOT = WS-ANIO-ABIERTO
+               PERFORM CERRAR-ARCHIVO-HIST
+               PERFORM ABRIR-ARCHIVO-HIST
+           END-IF
+
+           MOVE FAC-SUBTOTAL TO WS-SUBTOTAL-ARCH-DISP
+           MOVE FAC-IVA      TO WS-IVA-ARCH-DISP
+           MOVE FAC-TOTAL    TO WS-TOTAL-ARCH-DISP
+           STRING
+               FAC-NRO       DELIMITED BY SIZE
+               " | "
+               FAC-CLI-ID    DELIMITED BY SIZE
+               " | "
+               FAC-FECHA     DELIMITED BY SIZE
+               " | "
+               WS-SUBTOTAL-ARCH-DISP DELIMITED BY SIZE
+               " | "
+               WS-IVA-ARCH-DISP      DELIMITED BY SIZE
+               " | "
+               WS-TOTAL-ARCH-DISP    DELIMITED BY SIZE
+               " | "
+               FAC-ESTADO    DELIMITED BY SIZE
+               " | "
+               FAC-VENDEDOR  DELIMITED BY SIZE
+               INTO WS-LINEA-PLANO
+           WRITE REG-FACTURA-HIST FROM WS-LINEA-PLANO
+           ADD 1 TO WS-TOTAL-FACT-ARCH
+
+           PERFORM ARCHIVAR-DETALLES-DE-FACTURA
+
+           DELETE FACTURAS RECORD.
+
+           MOVE WS-FAC-NRO-PROC   TO WS-BIT-ULTIMA-CLAVE
+           MOVE WS-TOTAL-FACT-ARCH TO WS-BIT-CANT-PROC
+           IF FUNCTION MOD(WS-TOTAL-FACT-ARCH, 10) = 0
+               PERFORM GRABAR-CHECKPOINT
+           END-IF.
+
+       ARCHIVAR-DETALLES-DE-FACTURA.
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE WS-FAC-NRO-PROC TO DET-FAC-NRO
+           START DETALLES KEY IS NOT LESS THAN DET-FAC-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ DETALLES NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF DET-FAC-NRO NOT = WS-FAC-NRO-PROC
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           MOVE DET-PRECIO   TO WS-DET-PRECIO-DISP
+                           MOVE DET-SUBTOTAL TO WS-DET-SUBTOTAL-DISP
+                           STRING
+                               DET-FAC-NRO   DELIMITED BY SIZE
+                               " | "
+                               DET-ITEM      DELIMITED BY SIZE
+                               " | "
+                               DET-PROD-ID   DELIMITED BY SIZE
+                               " | "
+                               DET-DESCRIP   DELIMITED BY SIZE
+                               " | "
+                               DET-CANT      DELIMITED BY SIZE
+                               " | "
+                               WS-DET-PRECIO-DISP   DELIMITED BY SIZE
+                               " | "
+                               WS-DET-SUBTOTAL-DISP DELIMITED BY SIZE
+                               INTO WS-LINEA-PLANO
+                           WRITE REG-DETALLE-HIST FROM WS-LINEA-PLANO
+                           ADD 1 TO WS-TOTAL-DET-ARCH
+                           DELETE DETALLES RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ABRIR-BITACORA.
+
+           COPY "ABRIR-BITACORA.cpy".
+
+
+       INICIAR-CHECKPOINT.
+
+           COPY "INICIAR-CHECKPOINT.cpy".
+
+
+       GRABAR-CHECKPOINT.
+
+           COPY "GRABAR-CHECKPOINT.cpy".
+
+
+       FINALIZAR-CHECKPOINT.
+
+           COPY "FINALIZAR-CHECKPOINT.cpy".
+
+
+       ABRIR-ARCHIVO-HIST.
+           MOVE WS-ANIO-FACTURA TO WS-ANIO-ABIERTO
+           STRING "facturas_hist_" WS-ANIO-ABIERTO ".txt"
+               DELIMITED BY SIZE INTO WS-ARCH-FAC-NOMBRE
+           STRING "detalles_hist_" WS-ANIO-ABIERTO ".txt"
+               DELIMITED BY SIZE INTO WS-ARCH-DET-NOMBRE
+           OPEN EXTEND FACTURAS-HIST
+           OPEN EXTEND DETALLES-HIST.
+
+       CERRAR-ARCHIVO-HIST.
+           IF WS-ANIO-ABIERTO NOT = SPACES
+               CLOSE FACTURAS-HIST
+               CLOSE DETALLES-HIST
+               MOVE SPACES TO WS-ANIO-ABIERTO
+           END-IF.
+
+       END PROGRAM VENARC01.
