@@ -0,0 +1,200 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENFAC03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "factura.sel".
+           COPY "detalle.sel".
+           COPY "stock.sel".
+           COPY "kardex.sel".
+           COPY "parametros.sel".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "factura.fd".
+           COPY "detalle.fd".
+           COPY "stock.fd".
+           COPY "kardex.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FACTURAS      PIC XX.
+       01 ST-DETALLES      PIC XX.
+       01 ST-STOCK         PIC XX.
+       01 ST-KARDEX        PIC XX.
+
+       01 WS-FAC-NRO       PIC 9(7).
+       01 WS-ENCONTRADA    PIC X VALUE "N".
+       01 WS-RESPUESTA     PIC X.
+       01 WS-KAR-SECUENCIA PIC 9(05).
+       01 WS-SW-DETALLES   PIC X VALUE "N".
+          88 FIN-DETALLES     VALUE "S".
+          88 NO-FIN-DETALLES  VALUE "N".
+       01 WS-SW-KARDEX     PIC X VALUE "N".
+          88 FIN-KARDEX       VALUE "S".
+          88 NO-FIN-KARDEX    VALUE "N".
+
+       01 WS-PAUSA         PIC X.
+       01 WS-MENSAJE       PIC X(80).
+
+       COPY "PARAMETROS.cpy".
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           05 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 01 COL 02 PIC X(16) FROM WS-EMPRESA BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 19 FROM WS-AMBIENTE-TXT BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 30 VALUE "ANULAR FACTURA" BACKGROUND-COLOR 1.
+           05 LINE 02 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 02 COL 02 VALUE "MODO ANULACION" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "  [ESC] Retorna"
+              BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM LEER-PARAMETROS
+           DISPLAY PANTALLA-BASE
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM BUSCAR-FACTURA
+           IF WS-ENCONTRADA = "S"
+               PERFORM CONFIRMAR-Y-ANULAR
+           END-IF
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       LEER-PARAMETROS.
+           COPY "LEER-PARAMETROS.cpy".
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O FACTURAS
+           OPEN I-O DETALLES
+           OPEN I-O STOCK
+
+           OPEN I-O KARDEX
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN I-O KARDEX
+           END-IF
+
+           IF ST-FACTURAS > "07"
+               STRING "Error FACTURAS: " ST-FACTURAS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               STOP RUN
+           END-IF.
+
+       BUSCAR-FACTURA.
+           MOVE "N" TO WS-ENCONTRADA
+           DISPLAY "NUMERO DE FACTURA A ANULAR: " LINE 05 COL 03
+           MOVE 0 TO WS-FAC-NRO
+           ACCEPT WS-FAC-NRO LINE 05 COL 35
+
+           MOVE WS-FAC-NRO TO FAC-NRO
+           READ FACTURAS
+               INVALID KEY
+                   DISPLAY "FACTURA NO ENCONTRADA" LINE 07 COL 03
+                   ACCEPT WS-PAUSA LINE 07 COL 30
+               NOT INVALID KEY
+                   IF FAC-ANULADA
+                       DISPLAY "LA FACTURA YA ESTA ANULADA" LINE 07 COL 03
+                       ACCEPT WS-PAUSA LINE 07 COL 30
+                   ELSE
+                       DISPLAY "TOTAL: "  LINE 08 COL 03
+                       DISPLAY FAC-TOTAL  LINE 08 COL 12
+                       DISPLAY "ESTADO: " LINE 09 COL 03
+                       DISPLAY FAC-ESTADO LINE 09 COL 12
+                       MOVE "S" TO WS-ENCONTRADA
+                   END-IF
+           END-READ.
+
+       CONFIRMAR-Y-ANULAR.
+           DISPLAY "CONFIRMA ANULACION [S/N]? " LINE 11 COL 03
+           ACCEPT WS-RESPUESTA LINE 11 COL 32
+
+           IF FUNCTION UPPER-CASE(WS-RESPUESTA) = "S"
+               SET FAC-ANULADA TO TRUE
+               REWRITE FACTURA-REG
+               IF ST-FACTURAS NOT = "00"
+                   STRING "ERROR AL ANULAR FACTURA: " ST-FACTURAS
+                       INTO WS-MENSAJE
+                   DISPLAY WS-MENSAJE LINE 13 COL 03
+               ELSE
+                   PERFORM REVERSAR-STOCK
+                   DISPLAY "FACTURA ANULADA - STOCK RESTAURADO" LINE 13 COL 03
+               END-IF
+               ACCEPT WS-PAUSA LINE 14 COL 03
+           END-IF.
+
+       REVERSAR-STOCK.
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE FAC-NRO TO DET-FAC-NRO
+           START DETALLES KEY IS NOT LESS THAN DET-FAC-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ DETALLES NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF DET-FAC-NRO NOT = FAC-NRO
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           MOVE DET-PROD-ID TO STK-CODIGO
+                           READ STOCK
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   ADD DET-CANT TO STK-CANTIDAD
+                                   REWRITE STOCK-REG
+                                   PERFORM GRABAR-KARDEX
+                           END-READ
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       GRABAR-KARDEX.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE DET-PROD-ID TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = DET-PROD-ID
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA
+           MOVE DET-PROD-ID      TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-ENTRADA TO TRUE
+           MOVE DET-CANT         TO KAR-CANTIDAD
+           MOVE STK-CANTIDAD     TO KAR-SALDO
+           MOVE STK-BODEGA       TO KAR-BODEGA
+           MOVE FAC-NRO          TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       CERRAR-ARCHIVOS.
+           CLOSE FACTURAS
+           CLOSE DETALLES
+           CLOSE STOCK
+           CLOSE KARDEX.
+
+       END PROGRAM VENFAC03.
