@@ -16,12 +16,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "cliente.sel".
+           COPY "parametros.sel".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "cliente.fd".
+           COPY "parametros.fd".
 
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
            COPY "TECLAS.cpy".
            COPY "LIST-NAV.cpy".
            
@@ -32,16 +35,26 @@
 
        01  ST-CLIENTES    PIC XX.
        01  WS-KEY         PIC 9(4).
+       01  WS-RESTO-PAGINAS PIC 9(3).
        01  WS-PAUSA       PIC X.
        01  RESPUESTA      PIC X     VALUE "S".
 
  
-       01 WS-BUSCA-NOMBRE      PIC X(20).      
+       01 WS-BUSCA-NOMBRE      PIC X(20).
+       01 WS-BUSCA-CATEGORIA   PIC X(01).
+       01 WS-BUSCA-DIRECCION   PIC X(20).
         *>--------- --- BUSQUEDA --- -------------
        01 WS-MODO-BUSQUEDA     PIC X VALUE "N".
           88 BUSCANDO          VALUE "S".
-          88 NO-BUSCANDO       VALUE "N".           
-       01  MENSAJE    PIC X(70).       
+          88 NO-BUSCANDO       VALUE "N".
+       01 WS-FILTRO-OK         PIC X.
+          88 FILTRO-OK            VALUE "S".
+       01 WS-DIR-ENCONTRADA    PIC X.
+          88 DIR-ENCONTRADA       VALUE "S".
+       01 WS-POS-BUSCA         PIC 9(3).
+       01 WS-LEN-BUSCA-DIR     PIC 9(3).
+       01 WS-SALDO-EXPORT-DISP PIC -(7)9.99.
+       01  MENSAJE    PIC X(70).
        *>----------------------------------------
 
        01  TABLA-PANTALLA.
@@ -50,19 +63,26 @@
              10 T-NOM     PIC X(30).
              10 T-DIR     PIC X(30).
              10 T-CAT     PIC X(01).
+             10 T-SALDO   PIC S9(7)V99.
+             10 T-SALDO-DISP PIC -(7)9.99.
 
 
 
        SCREEN SECTION.
        01 PANTALLA-BASE.
            COPY "HEADER.cpy". 
-           05 LINE 02 COL 70 VALUE "PAG:".
-           05 LINE 02 COL 75 PIC ZZ9 FROM WS-PAG-ACTUAL.
+           05 LINE 02 COL 45 VALUE "REGS:".
+           05 LINE 02 COL 51 PIC ZZZZZZ9 FROM WS-TOTAL-REGISTROS.
+           05 LINE 02 COL 66 VALUE "PAG:".
+           05 LINE 02 COL 71 PIC ZZ9 FROM WS-PAG-ACTUAL.
+           05 LINE 02 COL 74 VALUE "/".
+           05 LINE 02 COL 75 PIC ZZ9 FROM WS-TOTAL-PAGINAS.
            05 LINE 03 COL 02  VALUE "ID"         BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            05 LINE 03 COL 15 VALUE "NOMBRE"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            05 LINE 03 COL 47 VALUE "DIRECCION"   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
-           05 LINE 03 COL 69 VALUE "CATEGORIA"   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
-           05 LINE 04 COL 01  PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1. 
+           05 LINE 03 COL 69 VALUE "CAT"        BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 78 VALUE "SALDO"       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 04 COL 01  PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
 
        PROCEDURE DIVISION.
        
@@ -72,7 +92,9 @@
            MOVE "MODO CONSULTA"                TO WS-MODULO-PANTALLA
            MOVE "FINCLI02"                     TO WS-PROGRAMA
 
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
+           PERFORM CONTAR-REGISTROS.
            DISPLAY PANTALLA-BASE
            SET NO-BUSCANDO TO TRUE.
            PERFORM INICIALIZAR-LISTADO
@@ -156,6 +178,10 @@
                          PERFORM ELIMINAR-REGISTRO
                          DISPLAY PANTALLA-BASE
                          PERFORM MOSTRAR-PANTALLA-ACTUAL
+                     WHEN KEY-F6  *> tecla Restaurar
+                         PERFORM RESTAURAR-REGISTRO
+                         DISPLAY PANTALLA-BASE
+                         PERFORM MOSTRAR-PANTALLA-ACTUAL
                      WHEN KEY-F9  *> tecla F9 (Generar Plano)
                          PERFORM GENERAR-PLANO
                          DISPLAY "Archivo plano 'clientes.txt' generado." LINE 22 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
@@ -176,10 +202,15 @@
 
  
        AGREGAR-A-TABLA.
+           IF CLI-INACTIVO
+               EXIT PARAGRAPH
+           END-IF
            MOVE CLI-ID        TO T-ID(WS-INDICE)
            MOVE CLI-NOMBRE    TO T-NOM(WS-INDICE)
            MOVE CLI-DIRECCION TO T-DIR(WS-INDICE)
            MOVE CLI-CATEGORIA TO T-CAT(WS-INDICE)
+           MOVE CLI-SALDO     TO T-SALDO(WS-INDICE)
+           MOVE CLI-SALDO     TO T-SALDO-DISP(WS-INDICE)
            ADD 1 TO WS-INDICE.
 
        MOSTRAR-PANTALLA-ACTUAL.
@@ -197,6 +228,7 @@
            DISPLAY T-NOM(WS-INDICE) LINE WS-FILA COL 15 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-DIR(WS-INDICE) LINE WS-FILA COL 47 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-CAT(WS-INDICE) LINE WS-FILA COL 75 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-SALDO-DISP(WS-INDICE) LINE WS-FILA COL 78 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
 
        RESALTAR-FILA.
            DISPLAY ALL " " LINE WS-PUNTERO COL 1 SIZE 80 BACKGROUND-COLOR 7.
@@ -204,6 +236,7 @@
            DISPLAY T-NOM(WS-INDICE) LINE WS-PUNTERO COL 15 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
            DISPLAY T-DIR(WS-INDICE) LINE WS-PUNTERO COL 47 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
            DISPLAY T-CAT(WS-INDICE) LINE WS-PUNTERO COL 75 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           DISPLAY T-SALDO-DISP(WS-INDICE) LINE WS-PUNTERO COL 78 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
 
        NORMALIZAR-FILA.
            DISPLAY ALL " " LINE WS-PUNTERO COL 1 SIZE 80 BACKGROUND-COLOR 1.
@@ -211,50 +244,158 @@
            DISPLAY T-NOM(WS-INDICE) LINE WS-PUNTERO COL 15 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-DIR(WS-INDICE) LINE WS-PUNTERO COL 47 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-CAT(WS-INDICE) LINE WS-PUNTERO COL 75 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-SALDO-DISP(WS-INDICE) LINE WS-PUNTERO COL 78 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
 
        BUSCAR-CLIENTE.
            DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1.    *> Limpiar línea de búsqueda
-           
-           DISPLAY "Ingrese nombre a buscar: " LINE 22 COL 20 
+
+           DISPLAY "Ingrese nombre a buscar: " LINE 22 COL 20
                    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
-           
+
            MOVE SPACES TO WS-BUSCA-NOMBRE
-           ACCEPT WS-BUSCA-NOMBRE LINE 22 COL 45 
+           ACCEPT WS-BUSCA-NOMBRE LINE 22 COL 45
                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
-           
-           IF WS-BUSCA-NOMBRE NOT = SPACES                              *> Si ingresó algo, activar modo búsqueda
+
+           DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+           DISPLAY "Categoria (vacio=todas): " LINE 22 COL 20
+                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+           MOVE SPACE TO WS-BUSCA-CATEGORIA
+           ACCEPT WS-BUSCA-CATEGORIA LINE 22 COL 45
+                  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+           DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+           DISPLAY "Texto en direccion (vacio=todas): " LINE 22 COL 20
+                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+           MOVE SPACES TO WS-BUSCA-DIRECCION
+           ACCEPT WS-BUSCA-DIRECCION LINE 22 COL 55
+                  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+           IF WS-BUSCA-NOMBRE NOT = SPACES OR
+              WS-BUSCA-CATEGORIA NOT = SPACE OR
+              WS-BUSCA-DIRECCION NOT = SPACES                           *> Si ingresó algo, activar modo búsqueda
                SET BUSCANDO TO TRUE
            ELSE
-               SET NO-BUSCANDO TO TRUE 
-           END-IF 
+               SET NO-BUSCANDO TO TRUE
+           END-IF
 
            PERFORM INICIALIZAR-LISTADO                                     *> Recargar el listado con el filtro
            MOVE 0 TO WS-KEY.
 
-       ELIMINAR-REGISTRO. 
-               DISPLAY "Desea ELIMINAR el cliente [S/N]? " LINE 22 
+       EVALUA-FILTRO-CLIENTE.
+           SET FILTRO-OK TO TRUE
+
+           IF WS-BUSCA-NOMBRE NOT = SPACES
+               IF CLI-NOMBRE(1:FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA-NOMBRE)))
+                  NOT = FUNCTION TRIM(WS-BUSCA-NOMBRE)
+                   MOVE "N" TO WS-FILTRO-OK
+               END-IF
+           END-IF
+
+           IF FILTRO-OK AND WS-BUSCA-CATEGORIA NOT = SPACE
+               IF CLI-CATEGORIA NOT = WS-BUSCA-CATEGORIA
+                   MOVE "N" TO WS-FILTRO-OK
+               END-IF
+           END-IF
+
+           IF FILTRO-OK AND WS-BUSCA-DIRECCION NOT = SPACES
+               PERFORM BUSCAR-TOKEN-DIRECCION
+               IF NOT DIR-ENCONTRADA
+                   MOVE "N" TO WS-FILTRO-OK
+               END-IF
+           END-IF.
+
+       BUSCAR-TOKEN-DIRECCION.
+           MOVE "N" TO WS-DIR-ENCONTRADA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA-DIRECCION)) TO WS-LEN-BUSCA-DIR
+
+           IF WS-LEN-BUSCA-DIR > 0 AND WS-LEN-BUSCA-DIR <= 30
+               PERFORM VARYING WS-POS-BUSCA FROM 1 BY 1
+                       UNTIL WS-POS-BUSCA > (31 - WS-LEN-BUSCA-DIR)
+                             OR DIR-ENCONTRADA
+                   IF CLI-DIRECCION(WS-POS-BUSCA:WS-LEN-BUSCA-DIR)
+                      = FUNCTION TRIM(WS-BUSCA-DIRECCION)
+                       SET DIR-ENCONTRADA TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       ELIMINAR-REGISTRO.
+               DISPLAY "Desea ELIMINAR el cliente [S/N]? " LINE 22
                        COL 20 WITH BACKGROUND-COLOR 4
                ACCEPT RESPUESTA LINE 22 COL 53
-               
+
                IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
                    MOVE T-ID(WS-INDICE) TO CLI-ID
                    READ CLIENTES
                        KEY IS CLI-ID
                        INVALID KEY
-                           DISPLAY "REGISTRO NO ENCONTRADO" 
+                           DISPLAY "REGISTRO NO ENCONTRADO"
                            LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                        NOT INVALID KEY
-                           DELETE CLIENTES RECORD
+                           MOVE CLI-SALDO TO WS-SALDO-EXPORT-DISP
+                           STRING
+                               CLI-ID        DELIMITED BY SIZE
+                               " | "
+                               CLI-NOMBRE    DELIMITED BY SIZE
+                               " | "
+                               CLI-DIRECCION DELIMITED BY SIZE
+                               " | "
+                               CLI-CATEGORIA DELIMITED BY SIZE
+                               " | "
+                               WS-SALDO-EXPORT-DISP DELIMITED BY SIZE
+                               INTO WS-LINEA-PLANO
+                           SET CLI-INACTIVO TO TRUE
+                           REWRITE CLIENTES-REG
                               INVALID KEY
-                                DISPLAY "ERROR AL ELIMINAR" LINE 
+                                DISPLAY "ERROR AL ELIMINAR" LINE
                                 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                               NOT INVALID KEY
+                                   OPEN EXTEND CLIENTES-PAPELERA
+                                   WRITE REG-CLIENTE-PAPELERA FROM WS-LINEA-PLANO
+                                   CLOSE CLIENTES-PAPELERA
                                    PERFORM INICIALIZAR-LISTADO
                                    MOVE 0 TO WS-KEY
-                           END-DELETE
+                           END-REWRITE
                    END-READ
-               END-IF.   
-       
+               END-IF.
+
+       RESTAURAR-REGISTRO.
+               DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+               DISPLAY "ID del cliente a RESTAURAR: " LINE 22 COL 20
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               MOVE ZERO TO CLI-ID
+               ACCEPT CLI-ID LINE 22 COL 49
+                      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+               READ CLIENTES
+                   KEY IS CLI-ID
+                   INVALID KEY
+                       DISPLAY "REGISTRO NO ENCONTRADO"
+                       LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                   NOT INVALID KEY
+                       IF CLI-INACTIVO
+                           SET CLI-ACTIVO TO TRUE
+                           REWRITE CLIENTES-REG
+                              INVALID KEY
+                                DISPLAY "ERROR AL RESTAURAR" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                              NOT INVALID KEY
+                                DISPLAY "CLIENTE RESTAURADO" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                                PERFORM INICIALIZAR-LISTADO
+                                MOVE 0 TO WS-KEY
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "EL CLIENTE YA ESTA ACTIVO" LINE
+                           23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                       END-IF
+               END-READ.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
        ABRO-ARCHIVO.
            OPEN I-O CLIENTES.
            IF ST-CLIENTES = "35" 
@@ -275,6 +416,30 @@
                DISPLAY ALL " " LINE WS-FILA COL 1 SIZE 80 BACKGROUND-COLOR 1
            END-PERFORM.
        
+       CONTAR-REGISTROS.
+           MOVE 0 TO WS-TOTAL-REGISTROS
+           SET NO-FIN-LISTA TO TRUE
+           MOVE ZERO TO CLI-ID
+           START CLIENTES KEY IS NOT LESS THAN CLI-ID
+               INVALID KEY SET FIN-LISTA TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-LISTA
+               READ CLIENTES NEXT RECORD
+                   AT END SET FIN-LISTA TO TRUE
+                   NOT AT END ADD 1 TO WS-TOTAL-REGISTROS
+               END-READ
+           END-PERFORM
+
+           DIVIDE WS-TOTAL-REGISTROS BY 20 GIVING WS-TOTAL-PAGINAS
+               REMAINDER WS-RESTO-PAGINAS
+           IF WS-RESTO-PAGINAS > 0
+               ADD 1 TO WS-TOTAL-PAGINAS
+           END-IF
+           IF WS-TOTAL-PAGINAS = 0
+               MOVE 1 TO WS-TOTAL-PAGINAS
+           END-IF.
+
        INICIALIZAR-LISTADO.
            SET NO-FIN-LISTA TO TRUE.
            IF BUSCANDO
@@ -302,10 +467,10 @@
                    *> Primera lectura: leer el registro posicionado por START
                    READ CLIENTES 
                        AT END SET FIN-LISTA TO TRUE
-                       NOT AT END 
+                       NOT AT END
                            IF BUSCANDO
-                               IF CLI-NOMBRE(1:FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA-NOMBRE))) 
-                                  = FUNCTION TRIM(WS-BUSCA-NOMBRE)
+                               PERFORM EVALUA-FILTRO-CLIENTE
+                               IF FILTRO-OK
                                    PERFORM AGREGAR-A-TABLA
                                END-IF
                            ELSE
@@ -317,10 +482,10 @@
                    *> Lecturas subsecuentes: leer el siguiente registro
                    READ CLIENTES NEXT RECORD
                        AT END SET FIN-LISTA TO TRUE
-                       NOT AT END 
+                       NOT AT END
                            IF BUSCANDO
-                               IF CLI-NOMBRE(1:FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA-NOMBRE))) 
-                                  = FUNCTION TRIM(WS-BUSCA-NOMBRE)
+                               PERFORM EVALUA-FILTRO-CLIENTE
+                               IF FILTRO-OK
                                    PERFORM AGREGAR-A-TABLA
                                END-IF
                            ELSE
@@ -352,16 +517,19 @@
                    AT END
                        SET FIN-LISTA TO TRUE
                    NOT AT END
+                       MOVE CLI-SALDO TO WS-SALDO-EXPORT-DISP
                        STRING
                            CLI-ID        DELIMITED BY SIZE
-                           " | " 
+                           " | "
                            CLI-NOMBRE    DELIMITED BY SIZE
                            " | "
                            CLI-DIRECCION DELIMITED BY SIZE
                            " | "
                            CLI-CATEGORIA DELIMITED BY SIZE
+                           " | "
+                           WS-SALDO-EXPORT-DISP DELIMITED BY SIZE
                            INTO WS-LINEA-PLANO
-       
+
                        WRITE REG-CLIENTE-PLANO FROM WS-LINEA-PLANO
                END-READ
            END-PERFORM
@@ -377,7 +545,7 @@
                    CLOSE CLIENTES-CSV
                    EXIT PARAGRAPH
            NOT INVALID KEY
-           MOVE "ID;NOMBRE;DIRECCION;CATEGORIA" TO REG-CLIENTE-CSV
+           MOVE "ID;NOMBRE;DIRECCION;CATEGORIA;SALDO" TO REG-CLIENTE-CSV
            WRITE REG-CLIENTE-CSV
            PERFORM UNTIL FIN-LISTA
                READ CLIENTES NEXT RECORD
@@ -385,6 +553,7 @@
                        SET FIN-LISTA TO TRUE
                    NOT AT END
                        INITIALIZE REG-CLIENTE-CSV
+                       MOVE CLI-SALDO TO WS-SALDO-EXPORT-DISP
                        STRING
                            CLI-ID        DELIMITED BY SIZE
                            ";"
@@ -393,6 +562,8 @@
                            CLI-DIRECCION DELIMITED BY SIZE
                            ";"
                            CLI-CATEGORIA DELIMITED BY SIZE
+                           ";"
+                           WS-SALDO-EXPORT-DISP DELIMITED BY SIZE
                            INTO REG-CLIENTE-CSV
        
                        WRITE REG-CLIENTE-CSV
