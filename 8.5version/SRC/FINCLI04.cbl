@@ -0,0 +1,221 @@
+      >>SOURCE FORMAT FREE
+     *> ******************************************************************
+     *> * Purpose:  Importacion masiva de CLIENTES desde clientes.CSV
+     *> *           (mismo layout que FINCLI02/GENERAR-CSV produce).
+     *> * Tectonics: cobc
+     *> ******************************************************************
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. FINCLI04.
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          COPY "cliente.sel".
+
+      DATA DIVISION.
+      FILE SECTION.
+          COPY "cliente.fd".
+
+      WORKING-STORAGE SECTION.
+          COPY "SESION.cpy".
+
+      01 ST-CLIENTES       PIC XX.
+
+      01 WS-PAUSA          PIC X.
+      01 WS-RESPUESTA      PIC X.
+      01 WS-MENSAJE        PIC X(80).
+
+      01 WS-SW-CSV         PIC X VALUE "N".
+         88 FIN-CSV           VALUE "S".
+         88 NO-FIN-CSV        VALUE "N".
+
+      01 WS-PRIMERA-LINEA  PIC X VALUE "S".
+         88 ES-ENCABEZADO     VALUE "S".
+
+      01 WS-LINEA-CSV      PIC X(200).
+      01 WS-EXISTE         PIC X.
+
+      01 WS-CANT-CAMPOS    PIC 9.
+
+      01 WS-CSV-ID         PIC X(15).
+      01 WS-CSV-NOMBRE     PIC X(30).
+      01 WS-CSV-DIRECCION  PIC X(30).
+      01 WS-CSV-CATEGORIA  PIC X(01).
+      01 WS-CSV-SALDO      PIC X(15).
+
+      01 WS-VALIDO         PIC X VALUE "S".
+         88 FILA-VALIDA       VALUE "S".
+         88 FILA-INVALIDA     VALUE "N".
+      01 WS-MOTIVO-RECHAZO PIC X(60).
+
+      01 WS-TOTAL-LEIDOS    PIC 9(07) VALUE 0.
+      01 WS-TOTAL-ALTAS     PIC 9(07) VALUE 0.
+      01 WS-TOTAL-EDICIONES PIC 9(07) VALUE 0.
+      01 WS-TOTAL-RECHAZOS  PIC 9(07) VALUE 0.
+
+      PROCEDURE DIVISION.
+
+      MAIN-LOGIC.
+          DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+          DISPLAY "IMPORTACION MASIVA DE CLIENTES (clientes.CSV)"
+                  LINE 03 COL 10 WITH REVERSE-VIDEO
+          DISPLAY "Se leera clientes.CSV y se daran de ALTA los clientes"
+                  LINE 05 COL 10
+          DISPLAY "nuevos y se ACTUALIZARAN los existentes. Las filas que"
+                  LINE 06 COL 10
+          DISPLAY "no pasen la validacion se listaran en"
+                  LINE 07 COL 10
+          DISPLAY "clientes_rechazados.txt"
+                  LINE 08 COL 10
+
+          DISPLAY "CONFIRMA LA IMPORTACION [S/N]? " LINE 10 COL 10
+          ACCEPT WS-RESPUESTA LINE 10 COL 42
+
+          IF FUNCTION UPPER-CASE(WS-RESPUESTA) NOT = "S"
+              DISPLAY "OPERACION CANCELADA" LINE 12 COL 10
+              ACCEPT WS-PAUSA LINE 12 COL 35
+              GOBACK
+          END-IF
+
+          PERFORM ABRIR-ARCHIVOS
+          PERFORM PROCESAR-CSV
+          PERFORM CERRAR-ARCHIVOS
+
+          DISPLAY "FILAS LEIDAS      : " LINE 14 COL 10
+          DISPLAY WS-TOTAL-LEIDOS         LINE 14 COL 31
+          DISPLAY "ALTAS NUEVAS      : " LINE 15 COL 10
+          DISPLAY WS-TOTAL-ALTAS          LINE 15 COL 31
+          DISPLAY "ACTUALIZACIONES   : " LINE 16 COL 10
+          DISPLAY WS-TOTAL-EDICIONES      LINE 16 COL 31
+          DISPLAY "RECHAZADAS        : " LINE 17 COL 10
+          DISPLAY WS-TOTAL-RECHAZOS       LINE 17 COL 31
+          ACCEPT WS-PAUSA LINE 19 COL 10
+
+          GOBACK.
+
+      PROCESAR-CSV.
+          SET NO-FIN-CSV TO TRUE
+          PERFORM UNTIL FIN-CSV
+              READ CLIENTES-CSV INTO WS-LINEA-CSV
+                  AT END
+                      SET FIN-CSV TO TRUE
+                  NOT AT END
+                      IF ES-ENCABEZADO
+                          MOVE "N" TO WS-PRIMERA-LINEA
+                      ELSE
+                          ADD 1 TO WS-TOTAL-LEIDOS
+                          PERFORM PARSEAR-Y-VALIDAR-FILA
+                          IF FILA-VALIDA
+                              PERFORM GRABAR-CLIENTE
+                          ELSE
+                              PERFORM RECHAZAR-FILA
+                          END-IF
+                      END-IF
+              END-READ
+          END-PERFORM.
+
+      PARSEAR-Y-VALIDAR-FILA.
+          SET FILA-VALIDA TO TRUE
+          MOVE SPACES TO WS-MOTIVO-RECHAZO
+          MOVE SPACES TO WS-CSV-ID WS-CSV-NOMBRE WS-CSV-DIRECCION
+                          WS-CSV-CATEGORIA WS-CSV-SALDO
+
+          UNSTRING WS-LINEA-CSV DELIMITED BY ";"
+              INTO WS-CSV-ID WS-CSV-NOMBRE WS-CSV-DIRECCION
+                   WS-CSV-CATEGORIA WS-CSV-SALDO
+              TALLYING IN WS-CANT-CAMPOS
+          END-UNSTRING
+
+          IF WS-CANT-CAMPOS < 5
+              SET FILA-INVALIDA TO TRUE
+              MOVE "FALTAN COLUMNAS (SE ESPERA ID;NOMBRE;DIRECCION;CATEGORIA;SALDO)"
+                  TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF FUNCTION TRIM(WS-CSV-ID) NOT NUMERIC
+              OR WS-CSV-ID = SPACES OR WS-CSV-ID = ZERO
+              SET FILA-INVALIDA TO TRUE
+              MOVE "ID DE CLIENTE INVALIDO O EN CERO" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF FUNCTION TRIM(WS-CSV-NOMBRE) = SPACES
+              SET FILA-INVALIDA TO TRUE
+              MOVE "NOMBRE VACIO" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF WS-CSV-CATEGORIA = SPACES
+              SET FILA-INVALIDA TO TRUE
+              MOVE "CATEGORIA VACIA" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-CSV-SALDO)) NOT = 0
+              SET FILA-INVALIDA TO TRUE
+              MOVE "SALDO NO ES UN NUMERO VALIDO" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF.
+
+      GRABAR-CLIENTE.
+          MOVE "S" TO WS-EXISTE
+          MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CSV-ID)) TO CLI-ID
+          READ CLIENTES
+              INVALID KEY
+                  MOVE "N" TO WS-EXISTE
+                  INITIALIZE CLIENTES-REG
+                  MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CSV-ID)) TO CLI-ID
+          END-READ
+
+          MOVE WS-CSV-NOMBRE     TO CLI-NOMBRE
+          MOVE WS-CSV-DIRECCION  TO CLI-DIRECCION
+          MOVE WS-CSV-CATEGORIA  TO CLI-CATEGORIA
+          MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CSV-SALDO)) TO CLI-SALDO
+          SET CLI-ACTIVO TO TRUE
+          MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FECHA-MOD
+          MOVE WS-USUARIO-SESION           TO CLI-USUARIO-MOD
+
+          IF WS-EXISTE = "S"
+              REWRITE CLIENTES-REG
+              ADD 1 TO WS-TOTAL-EDICIONES
+          ELSE
+              WRITE CLIENTES-REG
+              ADD 1 TO WS-TOTAL-ALTAS
+          END-IF.
+
+      RECHAZAR-FILA.
+          INITIALIZE REG-CLIENTE-RECHAZADO
+          STRING
+              FUNCTION TRIM(WS-LINEA-CSV) DELIMITED BY SIZE
+              " -- "                      DELIMITED BY SIZE
+              WS-MOTIVO-RECHAZO           DELIMITED BY SIZE
+              INTO REG-CLIENTE-RECHAZADO
+          WRITE REG-CLIENTE-RECHAZADO
+          ADD 1 TO WS-TOTAL-RECHAZOS.
+
+      ABRIR-ARCHIVOS.
+          OPEN I-O CLIENTES.
+          IF ST-CLIENTES = "35"
+              OPEN OUTPUT CLIENTES
+              CLOSE CLIENTES
+              OPEN I-O CLIENTES
+          END-IF
+
+          IF ST-CLIENTES > "07"
+              STRING "ERROR AL ABRIR CLIENTES: " ST-CLIENTES
+                  DELIMITED BY SIZE INTO WS-MENSAJE
+              DISPLAY WS-MENSAJE LINE 20 COL 10
+              ACCEPT WS-PAUSA LINE 20 COL 60
+              STOP RUN
+          END-IF
+
+          OPEN INPUT CLIENTES-CSV
+          OPEN OUTPUT CLIENTES-RECHAZADOS.
+
+      CERRAR-ARCHIVOS.
+          CLOSE CLIENTES.
+          CLOSE CLIENTES-CSV.
+          CLOSE CLIENTES-RECHAZADOS.
+
+      END PROGRAM FINCLI04.
