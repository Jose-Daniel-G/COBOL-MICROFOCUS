@@ -1,4 +1,5 @@
-       IDENTIFICATION DIVISION.       
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.  INVBOD01.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -7,12 +8,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "bodega.sel".
+           COPY "parametros.sel".
        DATA DIVISION.
 
        FILE SECTION.
            COPY "bodega.fd".
+           COPY "parametros.fd".
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
            COPY "TECLAS.cpy".
+           COPY "SESION.cpy".
 
        01 WS-UI-CONTROLES.
           05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
@@ -28,6 +33,8 @@
        01  ST-BODEGAS       PIC XX.
        01  MENSAJE          PIC X(70).
        01 W-BOD-CODIGO      PIC 9(04).
+       01 WS-RESP-DESCARTE  PIC X.
+       01 WS-REEDITAR       PIC X VALUE "N".
 
        01 DATOS-BODEGA.
           05 W-BOD-NOMBRE   PIC X(30).
@@ -65,6 +72,7 @@
            MOVE "        A.B.M   BODEGA        " TO WS-TITULO-PANTALLA
            MOVE "VERSION.01" TO WS-PROGRAMA
            MOVE "CREAR/EDITAR BODEGA" TO WS-MODULO-PANTALLA
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
 
            PERFORM UNTIL FIN = "S"
@@ -104,12 +112,38 @@
           END-IF.
 
        EDITAR-DATOS.
+           MOVE "S" TO WS-REEDITAR
+           PERFORM UNTIL WS-REEDITAR NOT = "S"
+               MOVE "N" TO WS-REEDITAR
+               PERFORM EDITAR-DATOS-CAPTURA
+           END-PERFORM.
+
+       EDITAR-DATOS-CAPTURA.
       *>    ACCEPT W-BOD-CODIGO LINE 6 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
       *>    IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
            ACCEPT W-BOD-NOMBRE LINE 6 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
            ACCEPT W-BOD-ESTADO LINE 7 COL 25 WITH UPDATE PROMPT HIGHLIGHT.
-           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+               EXIT PARAGRAPH
+           END-IF.
+
+       CONFIRMAR-DESCARTE-CAMBIOS.
+           DISPLAY "DESCARTAR LOS CAMBIOS? [S/N]" LINE 23 COL 1
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
+           ACCEPT WS-RESP-DESCARTE LINE 23 COL 31 WITH HIGHLIGHT.
+           IF FUNCTION UPPER-CASE(WS-RESP-DESCARTE) NOT = "S"
+               IF EXISTE = "S"
+                   DISPLAY "MODO: EDICION" LINE 23 COL 1
+               ELSE
+                   DISPLAY "MODO: ALTA" LINE 23 COL 1
+               END-IF
+               MOVE "S" TO WS-REEDITAR
+           END-IF.
 
        CONFIRMAR-Y-GUARDAR.
            DISPLAY "Es Correcto [S/N] ? " LINE 22 COL 35 BACKGROUND-COLOR 1.
@@ -118,8 +152,10 @@
            IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
                MOVE W-BOD-CODIGO TO BOD-CODIGO
                MOVE W-BOD-NOMBRE TO BOD-NOMBRE
-               MOVE W-BOD-ESTADO TO BOD-ESTADO  
-               
+               MOVE W-BOD-ESTADO TO BOD-ESTADO
+               MOVE FUNCTION CURRENT-DATE(1:8) TO BOD-FECHA-MOD
+               MOVE WS-USUARIO-SESION           TO BOD-USUARIO-MOD
+
                IF EXISTE = "S"
                    REWRITE BODEGAS-REG
                ELSE
@@ -130,6 +166,11 @@
                ACCEPT WS-PAUSA LINE 23 COL 40
            END-IF.
 
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
        ABRO-ARCHIVO.
            OPEN I-O BODEGAS.
            IF ST-BODEGAS = "35" 
