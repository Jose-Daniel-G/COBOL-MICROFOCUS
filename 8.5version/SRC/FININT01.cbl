@@ -0,0 +1,480 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Reconciliacion de integridad de datos - compara
+      *> *           Cuotas vs Saldo Pendiente, bandera Pagada vs Saldo,
+      *> *           y Stock vs ultimo saldo de Kardex
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FININT01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "factura.sel".
+           COPY "cuota.sel".
+           COPY "stock.sel".
+           COPY "kardex.sel".
+           COPY "integridad.sel".
+           COPY "parametros.sel".
+           COPY "bitacora.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "factura.fd".
+           COPY "cuota.fd".
+           COPY "stock.fd".
+           COPY "kardex.fd".
+           COPY "integridad.fd".
+           COPY "parametros.fd".
+           COPY "bitacora.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+           COPY "BITACORA.cpy".
+
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-FACTURAS     PIC XX.
+       01  ST-CUOTAS       PIC XX.
+       01  ST-STOCK        PIC XX.
+       01  ST-KARDEX       PIC XX.
+       01  WS-KEY          PIC 9(4).
+       01  WS-PAUSA        PIC X.
+       01  MENSAJE         PIC X(70).
+
+       01  WS-SW-CUOTAS       PIC X VALUE "N".
+           88 FIN-CUOTAS-FAC     VALUE "S".
+           88 NO-FIN-CUOTAS-FAC  VALUE "N".
+       01  WS-SW-STOCK        PIC X VALUE "N".
+           88 FIN-STOCK          VALUE "S".
+           88 NO-FIN-STOCK       VALUE "N".
+       01  WS-SW-KARDEX       PIC X VALUE "N".
+           88 FIN-KARDEX-PROD    VALUE "S".
+           88 NO-FIN-KARDEX-PROD VALUE "N".
+
+       01  WS-SUMA-CUOTAS     PIC S9(9)V99.
+       01  WS-KAR-ENCONTRADO  PIC X VALUE "N".
+           88 KAR-ENCONTRADO     VALUE "S".
+       01  WS-KAR-ULT-SALDO   PIC 9(09).
+
+       01  WS-CANT-CUOTAS     PIC 9(05) VALUE 0.
+       01  WS-CANT-PAGADA     PIC 9(05) VALUE 0.
+       01  WS-CANT-STOCK      PIC 9(05) VALUE 0.
+       01  WS-CANT-TOTAL      PIC 9(05) VALUE 0.
+
+       01  WS-FILA         PIC 99.
+       01  WS-FILA-INICIO  PIC 99 VALUE 10.
+       01  WS-INDICE       PIC 999.
+       01  WS-TOTAL-FILAS  PIC 999 VALUE 0.
+       01  WS-LINEA-PLANO  PIC X(200).
+
+       01  WS-EDIT-MONTO   PIC -(7)9.99.
+       01  WS-EDIT-MONTO2  PIC -(7)9.99.
+
+       01  WS-TABLA-DISCREPANCIAS.
+           05 T-DISCREPANCIA OCCURS 500 TIMES.
+              10 T-TIPO         PIC X(10).
+              10 T-REFERENCIA   PIC X(10).
+              10 T-DESCRIPCION  PIC X(30).
+              10 T-VALOR-1      PIC S9(9)V99.
+              10 T-VALOR-2      PIC S9(9)V99.
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 03 COL 02 VALUE "RECONCILIACION DE INTEGRIDAD DE DATOS" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 05 COL 02 VALUE "CUOTAS vs SALDO PENDIENTE:" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 05 COL 40 PIC ZZZZ9 FROM WS-CANT-CUOTAS BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 06 COL 02 VALUE "BANDERA PAGADA vs SALDO:  " BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 06 COL 40 PIC ZZZZ9 FROM WS-CANT-PAGADA BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 07 COL 02 VALUE "STOCK vs KARDEX:          " BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 07 COL 40 PIC ZZZZ9 FROM WS-CANT-STOCK BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 02 VALUE "TOTAL DE INCONSISTENCIAS: " BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 40 PIC ZZZZ9 FROM WS-CANT-TOTAL BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+           05 LINE 09 COL 02 VALUE "TIPO"          BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 13 VALUE "REFERENCIA"    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 25 VALUE "DESCRIPCION"   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 56 VALUE "ESPERADO"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 68 VALUE "REAL"          BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "F9=Plano  F10=CSV  ESC=Salir" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE "RECONCILIACION DE INTEGRIDAD"  TO WS-TITULO-PANTALLA
+           MOVE "CIERRE DE EJERCICIO"           TO WS-MODULO-PANTALLA
+           MOVE "FININT01"                      TO WS-PROGRAMA
+
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM ABRIR-BITACORA
+           MOVE "FININT01" TO WS-BIT-PROCESO-ID
+           PERFORM INICIAR-CHECKPOINT
+           IF BIT-HUBO-REINICIO
+               DISPLAY "AVISO: LA CORRIDA ANTERIOR QUEDO INCOMPLETA EN:" LINE 09 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               DISPLAY WS-BIT-CLAVE-ANT LINE 10 COL 10
+               ACCEPT WS-PAUSA LINE 10 COL 40
+           END-IF
+
+           MOVE 0 TO WS-CANT-CUOTAS WS-CANT-PAGADA WS-CANT-STOCK
+                     WS-CANT-TOTAL WS-TOTAL-FILAS
+
+           PERFORM CHEQUEAR-CUOTAS-FACTURAS
+           MOVE "CUOTAS/SALDO"    TO WS-BIT-ULTIMA-CLAVE
+           MOVE WS-CANT-CUOTAS    TO WS-BIT-CANT-PROC
+           PERFORM GRABAR-CHECKPOINT
+
+           PERFORM CHEQUEAR-BANDERA-PAGADA
+           MOVE "BANDERA PAGADA" TO WS-BIT-ULTIMA-CLAVE
+           MOVE WS-CANT-PAGADA    TO WS-BIT-CANT-PROC
+           PERFORM GRABAR-CHECKPOINT
+
+           PERFORM CHEQUEAR-STOCK-KARDEX
+           MOVE "STOCK/KARDEX"    TO WS-BIT-ULTIMA-CLAVE
+           MOVE WS-CANT-STOCK     TO WS-BIT-CANT-PROC
+           PERFORM GRABAR-CHECKPOINT
+           PERFORM FINALIZAR-CHECKPOINT
+
+           COMPUTE WS-CANT-TOTAL = WS-CANT-CUOTAS + WS-CANT-PAGADA
+                                    + WS-CANT-STOCK
+
+           DISPLAY PANTALLA-BASE
+           PERFORM MOSTRAR-REGISTROS
+
+           IF WS-CANT-TOTAL = 0
+               DISPLAY "NO SE ENCONTRARON INCONSISTENCIAS" LINE 20 COL 20
+                       WITH REVERSE-VIDEO
+           END-IF
+
+           MOVE 0 TO WS-KEY
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               EVALUATE WS-KEY
+                   WHEN KEY-F9
+                       PERFORM GENERAR-PLANO
+                       DISPLAY "Archivo plano 'integridad.txt' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+                   WHEN KEY-F10
+                       PERFORM GENERAR-CSV
+                       DISPLAY "Archivo CSV 'integridad.CSV' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM CERRAR-ARCHIVOS
+           CLOSE BITACORA
+           GOBACK.
+
+       CHEQUEAR-CUOTAS-FACTURAS.
+           MOVE ZERO TO FAC-NRO
+           START FACTURAS KEY IS NOT LESS THAN FAC-NRO
+               INVALID KEY CONTINUE
+           END-START
+
+           MOVE 0 TO WS-KEY
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               READ FACTURAS NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FAC-FINAL AND FAC-CREDITO
+                           PERFORM SUMAR-CUOTAS-DE-FACTURA
+                           IF WS-SUMA-CUOTAS NOT = FAC-SALDO-PEND
+                               PERFORM AGREGAR-DISCREPANCIA-CUOTA
+                               ADD 1 TO WS-CANT-CUOTAS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SUMAR-CUOTAS-DE-FACTURA.
+           MOVE 0 TO WS-SUMA-CUOTAS
+           MOVE FAC-NRO TO CUO-FAC-NRO
+           SET NO-FIN-CUOTAS-FAC TO TRUE
+           START CUOTAS KEY IS NOT LESS THAN CUO-FAC-NRO
+               INVALID KEY SET FIN-CUOTAS-FAC TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-CUOTAS-FAC
+               READ CUOTAS NEXT RECORD
+                   AT END
+                       SET FIN-CUOTAS-FAC TO TRUE
+                   NOT AT END
+                       IF CUO-FAC-NRO NOT = FAC-NRO
+                           SET FIN-CUOTAS-FAC TO TRUE
+                       ELSE
+                           ADD CUO-SALDO TO WS-SUMA-CUOTAS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AGREGAR-DISCREPANCIA-CUOTA.
+           IF WS-TOTAL-FILAS < 500
+               ADD 1 TO WS-TOTAL-FILAS
+               MOVE "CUOTAS"          TO T-TIPO(WS-TOTAL-FILAS)
+               MOVE FAC-NRO           TO T-REFERENCIA(WS-TOTAL-FILAS)
+               MOVE "SALDO NO CUADRA CON CUOTAS" TO T-DESCRIPCION(WS-TOTAL-FILAS)
+               MOVE FAC-SALDO-PEND    TO T-VALOR-1(WS-TOTAL-FILAS)
+               MOVE WS-SUMA-CUOTAS    TO T-VALOR-2(WS-TOTAL-FILAS)
+           END-IF.
+
+       CHEQUEAR-BANDERA-PAGADA.
+           MOVE ZERO TO FAC-NRO
+           START FACTURAS KEY IS NOT LESS THAN FAC-NRO
+               INVALID KEY CONTINUE
+           END-START
+
+           MOVE 0 TO WS-KEY
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               READ FACTURAS NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FAC-FINAL
+                           IF (FAC-ESTA-PAGADA AND FAC-SALDO-PEND NOT = 0)
+                              OR (FAC-NO-PAGADA AND FAC-SALDO-PEND = 0)
+                               PERFORM AGREGAR-DISCREPANCIA-PAGADA
+                               ADD 1 TO WS-CANT-PAGADA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AGREGAR-DISCREPANCIA-PAGADA.
+           IF WS-TOTAL-FILAS < 500
+               ADD 1 TO WS-TOTAL-FILAS
+               MOVE "PAGADA"          TO T-TIPO(WS-TOTAL-FILAS)
+               MOVE FAC-NRO           TO T-REFERENCIA(WS-TOTAL-FILAS)
+               MOVE "BANDERA PAGADA NO REFLEJA SALDO" TO T-DESCRIPCION(WS-TOTAL-FILAS)
+               MOVE 0                 TO T-VALOR-1(WS-TOTAL-FILAS)
+               MOVE FAC-SALDO-PEND    TO T-VALOR-2(WS-TOTAL-FILAS)
+           END-IF.
+
+       CHEQUEAR-STOCK-KARDEX.
+           MOVE LOW-VALUES TO STK-CODIGO
+           START STOCK KEY IS NOT LESS THAN STK-CODIGO
+               INVALID KEY SET FIN-STOCK TO TRUE
+               NOT INVALID KEY SET NO-FIN-STOCK TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-STOCK
+               READ STOCK NEXT RECORD
+                   AT END
+                       SET FIN-STOCK TO TRUE
+                   NOT AT END
+                       PERFORM BUSCAR-ULTIMO-KARDEX
+                       IF KAR-ENCONTRADO
+                           IF WS-KAR-ULT-SALDO NOT = STK-CANTIDAD
+                               PERFORM AGREGAR-DISCREPANCIA-STOCK
+                               ADD 1 TO WS-CANT-STOCK
+                           END-IF
+                       ELSE
+                           IF STK-CANTIDAD NOT = 0
+                               PERFORM AGREGAR-DISCREPANCIA-STOCK
+                               ADD 1 TO WS-CANT-STOCK
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       BUSCAR-ULTIMO-KARDEX.
+           MOVE "N" TO WS-KAR-ENCONTRADO
+           MOVE 0 TO WS-KAR-ULT-SALDO
+           MOVE STK-CODIGO TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX-PROD TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX-PROD TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX-PROD
+               READ KARDEX NEXT RECORD
+                   AT END
+                       SET FIN-KARDEX-PROD TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = STK-CODIGO
+                           SET FIN-KARDEX-PROD TO TRUE
+                       ELSE
+                           SET KAR-ENCONTRADO TO TRUE
+                           MOVE KAR-SALDO TO WS-KAR-ULT-SALDO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AGREGAR-DISCREPANCIA-STOCK.
+           IF WS-TOTAL-FILAS < 500
+               ADD 1 TO WS-TOTAL-FILAS
+               MOVE "STOCK"           TO T-TIPO(WS-TOTAL-FILAS)
+               MOVE STK-CODIGO        TO T-REFERENCIA(WS-TOTAL-FILAS)
+               MOVE "CANTIDAD NO CUADRA CON KARDEX" TO T-DESCRIPCION(WS-TOTAL-FILAS)
+               MOVE WS-KAR-ULT-SALDO  TO T-VALOR-1(WS-TOTAL-FILAS)
+               MOVE STK-CANTIDAD      TO T-VALOR-2(WS-TOTAL-FILAS)
+           END-IF.
+
+       MOSTRAR-REGISTROS.
+           MOVE WS-FILA-INICIO TO WS-FILA
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL-FILAS OR WS-FILA > 22
+               DISPLAY T-TIPO(WS-INDICE)        LINE WS-FILA COL 02 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-REFERENCIA(WS-INDICE)  LINE WS-FILA COL 13 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-DESCRIPCION(WS-INDICE) LINE WS-FILA COL 25 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               MOVE T-VALOR-1(WS-INDICE) TO WS-EDIT-MONTO
+               DISPLAY WS-EDIT-MONTO            LINE WS-FILA COL 56 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               MOVE T-VALOR-2(WS-INDICE) TO WS-EDIT-MONTO2
+               DISPLAY WS-EDIT-MONTO2           LINE WS-FILA COL 68 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               ADD 1 TO WS-FILA
+           END-PERFORM.
+
+       GENERAR-PLANO.
+           OPEN OUTPUT INTEGRIDAD-PLANO
+           STRING "INTEGRIDAD"
+                  " CUOTAS " WS-CANT-CUOTAS
+                  " PAGADA " WS-CANT-PAGADA
+                  " STOCK " WS-CANT-STOCK
+                  " TOTAL " WS-CANT-TOTAL
+               DELIMITED BY SIZE INTO WS-LINEA-PLANO
+           WRITE REG-INTEGRIDAD-PLANO FROM WS-LINEA-PLANO
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               MOVE T-VALOR-1(WS-INDICE) TO WS-EDIT-MONTO
+               MOVE T-VALOR-2(WS-INDICE) TO WS-EDIT-MONTO2
+               STRING
+                   T-TIPO(WS-INDICE)        DELIMITED BY SIZE
+                   " | "
+                   T-REFERENCIA(WS-INDICE)  DELIMITED BY SIZE
+                   " | "
+                   T-DESCRIPCION(WS-INDICE) DELIMITED BY SIZE
+                   " | "
+                   WS-EDIT-MONTO            DELIMITED BY SIZE
+                   " | "
+                   WS-EDIT-MONTO2           DELIMITED BY SIZE
+                   INTO WS-LINEA-PLANO
+               WRITE REG-INTEGRIDAD-PLANO FROM WS-LINEA-PLANO
+           END-PERFORM
+           CLOSE INTEGRIDAD-PLANO.
+
+       GENERAR-CSV.
+           OPEN OUTPUT INTEGRIDAD-CSV
+           MOVE "TIPO;REFERENCIA;DESCRIPCION;ESPERADO;REAL" TO REG-INTEGRIDAD-CSV
+           WRITE REG-INTEGRIDAD-CSV
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               INITIALIZE REG-INTEGRIDAD-CSV
+               MOVE T-VALOR-1(WS-INDICE) TO WS-EDIT-MONTO
+               MOVE T-VALOR-2(WS-INDICE) TO WS-EDIT-MONTO2
+               STRING
+                   T-TIPO(WS-INDICE)        DELIMITED BY SIZE
+                   ";"
+                   T-REFERENCIA(WS-INDICE)  DELIMITED BY SIZE
+                   ";"
+                   T-DESCRIPCION(WS-INDICE) DELIMITED BY SIZE
+                   ";"
+                   WS-EDIT-MONTO            DELIMITED BY SIZE
+                   ";"
+                   WS-EDIT-MONTO2           DELIMITED BY SIZE
+                   INTO REG-INTEGRIDAD-CSV
+               WRITE REG-INTEGRIDAD-CSV
+           END-PERFORM
+           CLOSE INTEGRIDAD-CSV.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT FACTURAS.
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN INPUT FACTURAS
+           END-IF
+
+           IF ST-FACTURAS > "07"
+               STRING "ERROR AL ABRIR FACTURAS: " ST-FACTURAS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT CUOTAS.
+           IF ST-CUOTAS = "35"
+               OPEN OUTPUT CUOTAS
+               CLOSE CUOTAS
+               OPEN INPUT CUOTAS
+           END-IF
+
+           IF ST-CUOTAS > "07"
+               STRING "ERROR AL ABRIR CUOTAS: " ST-CUOTAS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT STOCK.
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN INPUT STOCK
+           END-IF
+
+           IF ST-STOCK > "07"
+               STRING "ERROR AL ABRIR STOCK: " ST-STOCK
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT KARDEX.
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN INPUT KARDEX
+           END-IF
+
+           IF ST-KARDEX > "07"
+               STRING "ERROR AL ABRIR KARDEX: " ST-KARDEX
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE FACTURAS.
+           CLOSE CUOTAS.
+           CLOSE STOCK.
+           CLOSE KARDEX.
+
+       ABRIR-BITACORA.
+
+           COPY "ABRIR-BITACORA.cpy".
+
+
+       INICIAR-CHECKPOINT.
+
+           COPY "INICIAR-CHECKPOINT.cpy".
+
+
+       GRABAR-CHECKPOINT.
+
+           COPY "GRABAR-CHECKPOINT.cpy".
+
+
+       FINALIZAR-CHECKPOINT.
+
+           COPY "FINALIZAR-CHECKPOINT.cpy".
+
+
+       END PROGRAM FININT01.
