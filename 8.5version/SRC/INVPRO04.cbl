@@ -0,0 +1,227 @@
+      >>SOURCE FORMAT FREE
+     *> ******************************************************************
+     *> * Purpose:  Importacion masiva de PRODUCTOS desde productos.CSV
+     *> *           (mismo layout que INVPRO02/GENERAR-CSV produce).
+     *> * Tectonics: cobc
+     *> ******************************************************************
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. INVPRO04.
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          COPY "producto.sel".
+
+      DATA DIVISION.
+      FILE SECTION.
+          COPY "producto.fd".
+
+      WORKING-STORAGE SECTION.
+          COPY "SESION.cpy".
+
+      01 ST-PRODUCTOS      PIC XX.
+
+      01 WS-PAUSA          PIC X.
+      01 WS-RESPUESTA      PIC X.
+      01 WS-MENSAJE        PIC X(80).
+
+      01 WS-SW-CSV         PIC X VALUE "N".
+         88 FIN-CSV           VALUE "S".
+         88 NO-FIN-CSV        VALUE "N".
+
+      01 WS-PRIMERA-LINEA  PIC X VALUE "S".
+         88 ES-ENCABEZADO     VALUE "S".
+
+      01 WS-LINEA-CSV      PIC X(200).
+      01 WS-EXISTE         PIC X.
+
+      01 WS-CANT-CAMPOS    PIC 9.
+
+      01 WS-CSV-CODIGO      PIC X(15).
+      01 WS-CSV-DESCRIPCION PIC X(40).
+      01 WS-CSV-PRECIO      PIC X(15).
+      01 WS-CSV-IVA         PIC X(15).
+      01 WS-CSV-ESTADO      PIC X(01).
+
+      01 WS-VALIDO         PIC X VALUE "S".
+         88 FILA-VALIDA       VALUE "S".
+         88 FILA-INVALIDA     VALUE "N".
+      01 WS-MOTIVO-RECHAZO PIC X(60).
+
+      01 WS-TOTAL-LEIDOS    PIC 9(07) VALUE 0.
+      01 WS-TOTAL-ALTAS     PIC 9(07) VALUE 0.
+      01 WS-TOTAL-EDICIONES PIC 9(07) VALUE 0.
+      01 WS-TOTAL-RECHAZOS  PIC 9(07) VALUE 0.
+
+      PROCEDURE DIVISION.
+
+      MAIN-LOGIC.
+          DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+          DISPLAY "IMPORTACION MASIVA DE PRODUCTOS (productos.CSV)"
+                  LINE 03 COL 10 WITH REVERSE-VIDEO
+          DISPLAY "Se leera productos.CSV y se daran de ALTA los productos"
+                  LINE 05 COL 10
+          DISPLAY "nuevos y se ACTUALIZARAN los existentes (util para"
+                  LINE 06 COL 10
+          DISPLAY "actualizaciones masivas de precios de temporada)."
+                  LINE 07 COL 10
+          DISPLAY "Las filas invalidas se listaran en productos_rechazados.txt"
+                  LINE 08 COL 10
+
+          DISPLAY "CONFIRMA LA IMPORTACION [S/N]? " LINE 10 COL 10
+          ACCEPT WS-RESPUESTA LINE 10 COL 42
+
+          IF FUNCTION UPPER-CASE(WS-RESPUESTA) NOT = "S"
+              DISPLAY "OPERACION CANCELADA" LINE 12 COL 10
+              ACCEPT WS-PAUSA LINE 12 COL 35
+              GOBACK
+          END-IF
+
+          PERFORM ABRIR-ARCHIVOS
+          PERFORM PROCESAR-CSV
+          PERFORM CERRAR-ARCHIVOS
+
+          DISPLAY "FILAS LEIDAS      : " LINE 14 COL 10
+          DISPLAY WS-TOTAL-LEIDOS         LINE 14 COL 31
+          DISPLAY "ALTAS NUEVAS      : " LINE 15 COL 10
+          DISPLAY WS-TOTAL-ALTAS          LINE 15 COL 31
+          DISPLAY "ACTUALIZACIONES   : " LINE 16 COL 10
+          DISPLAY WS-TOTAL-EDICIONES      LINE 16 COL 31
+          DISPLAY "RECHAZADAS        : " LINE 17 COL 10
+          DISPLAY WS-TOTAL-RECHAZOS       LINE 17 COL 31
+          ACCEPT WS-PAUSA LINE 19 COL 10
+
+          GOBACK.
+
+      PROCESAR-CSV.
+          SET NO-FIN-CSV TO TRUE
+          PERFORM UNTIL FIN-CSV
+              READ PRODUCTOS-CSV INTO WS-LINEA-CSV
+                  AT END
+                      SET FIN-CSV TO TRUE
+                  NOT AT END
+                      IF ES-ENCABEZADO
+                          MOVE "N" TO WS-PRIMERA-LINEA
+                      ELSE
+                          ADD 1 TO WS-TOTAL-LEIDOS
+                          PERFORM PARSEAR-Y-VALIDAR-FILA
+                          IF FILA-VALIDA
+                              PERFORM GRABAR-PRODUCTO
+                          ELSE
+                              PERFORM RECHAZAR-FILA
+                          END-IF
+                      END-IF
+              END-READ
+          END-PERFORM.
+
+      PARSEAR-Y-VALIDAR-FILA.
+          SET FILA-VALIDA TO TRUE
+          MOVE SPACES TO WS-MOTIVO-RECHAZO
+          MOVE SPACES TO WS-CSV-CODIGO WS-CSV-DESCRIPCION WS-CSV-PRECIO
+                          WS-CSV-IVA WS-CSV-ESTADO
+
+          UNSTRING WS-LINEA-CSV DELIMITED BY ";"
+              INTO WS-CSV-CODIGO WS-CSV-DESCRIPCION WS-CSV-PRECIO
+                   WS-CSV-IVA WS-CSV-ESTADO
+              TALLYING IN WS-CANT-CAMPOS
+          END-UNSTRING
+
+          IF WS-CANT-CAMPOS < 5
+              SET FILA-INVALIDA TO TRUE
+              MOVE "FALTAN COLUMNAS (SE ESPERA CODIGO;DESCRIPCION;PRECIO;IVA;ESTADO)"
+                  TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF FUNCTION TRIM(WS-CSV-CODIGO) NOT NUMERIC
+              OR WS-CSV-CODIGO = SPACES OR WS-CSV-CODIGO = ZERO
+              SET FILA-INVALIDA TO TRUE
+              MOVE "CODIGO DE PRODUCTO INVALIDO O EN CERO" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF FUNCTION TRIM(WS-CSV-DESCRIPCION) = SPACES
+              SET FILA-INVALIDA TO TRUE
+              MOVE "DESCRIPCION VACIA" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-CSV-PRECIO)) NOT = 0
+              SET FILA-INVALIDA TO TRUE
+              MOVE "PRECIO NO ES UN NUMERO VALIDO" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF FUNCTION TRIM(WS-CSV-IVA) NOT NUMERIC
+              OR WS-CSV-IVA = SPACES
+              SET FILA-INVALIDA TO TRUE
+              MOVE "IVA NO ES UN NUMERO VALIDO" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF
+
+          IF WS-CSV-ESTADO NOT = "A" AND WS-CSV-ESTADO NOT = "I"
+              SET FILA-INVALIDA TO TRUE
+              MOVE "ESTADO DEBE SER A O I" TO WS-MOTIVO-RECHAZO
+              EXIT PARAGRAPH
+          END-IF.
+
+      GRABAR-PRODUCTO.
+          MOVE "S" TO WS-EXISTE
+          MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CSV-CODIGO)) TO PRD-CODIGO
+          READ PRODUCTOS
+              INVALID KEY
+                  MOVE "N" TO WS-EXISTE
+                  INITIALIZE PRODUCTO-REG
+                  MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CSV-CODIGO)) TO PRD-CODIGO
+          END-READ
+
+          MOVE WS-CSV-DESCRIPCION TO PRD-DESCRIPCION
+          MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CSV-PRECIO)) TO PRD-PRECIO
+          MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CSV-IVA))    TO PRD-IVA
+          MOVE WS-CSV-ESTADO       TO PRD-ESTADO
+          MOVE FUNCTION CURRENT-DATE(1:8) TO PRD-FECHA-MOD
+          MOVE WS-USUARIO-SESION           TO PRD-USUARIO-MOD
+
+          IF WS-EXISTE = "S"
+              REWRITE PRODUCTO-REG
+              ADD 1 TO WS-TOTAL-EDICIONES
+          ELSE
+              WRITE PRODUCTO-REG
+              ADD 1 TO WS-TOTAL-ALTAS
+          END-IF.
+
+      RECHAZAR-FILA.
+          INITIALIZE REG-PROD-RECHAZADO
+          STRING
+              FUNCTION TRIM(WS-LINEA-CSV) DELIMITED BY SIZE
+              " -- "                      DELIMITED BY SIZE
+              WS-MOTIVO-RECHAZO           DELIMITED BY SIZE
+              INTO REG-PROD-RECHAZADO
+          WRITE REG-PROD-RECHAZADO
+          ADD 1 TO WS-TOTAL-RECHAZOS.
+
+      ABRIR-ARCHIVOS.
+          OPEN I-O PRODUCTOS.
+          IF ST-PRODUCTOS = "35"
+              OPEN OUTPUT PRODUCTOS
+              CLOSE PRODUCTOS
+              OPEN I-O PRODUCTOS
+          END-IF
+
+          IF ST-PRODUCTOS > "07"
+              STRING "ERROR AL ABRIR PRODUCTOS: " ST-PRODUCTOS
+                  DELIMITED BY SIZE INTO WS-MENSAJE
+              DISPLAY WS-MENSAJE LINE 20 COL 10
+              ACCEPT WS-PAUSA LINE 20 COL 60
+              STOP RUN
+          END-IF
+
+          OPEN INPUT PRODUCTOS-CSV
+          OPEN OUTPUT PRODUCTOS-RECHAZADOS.
+
+      CERRAR-ARCHIVOS.
+          CLOSE PRODUCTOS.
+          CLOSE PRODUCTOS-CSV.
+          CLOSE PRODUCTOS-RECHAZADOS.
+
+      END PROGRAM INVPRO04.
