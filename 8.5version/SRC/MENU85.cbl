@@ -6,28 +6,52 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CRT STATUS IS WS-KEY. 
-       INPUT-OUTPUT SECTION. 
-       DATA DIVISION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "usuario.sel".
+           COPY "parametros.sel".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "usuario.fd".
+           COPY "parametros.fd".
        WORKING-STORAGE SECTION.
        *>Aqui puedes poner tus cpy
        COPY "COLORES.cpy".
        COPY "TECLAS.cpy".
        COPY "FECHA.cpy".
-       01  WS-KEY            PIC 9(4). 
-       01  WS-MENU           PIC X VALUE "N". 
+       COPY "SESION.cpy".
+       COPY "PARAMETROS.cpy".
+       01  WS-KEY            PIC 9(4).
+       01  WS-MENU           PIC X VALUE "N".
        01  WS-SUBM           PIC X VALUE "N".
        01  WS-SUBN           PIC X VALUE "N".
-       01  WS-FILA-CONF      PIC 9 VALUE 1.  
+       01  WS-FILA-CONF      PIC 99 VALUE 1.
        01  OPCION-CAPTURA    PIC X VALUE SPACE.
-       01  MODULO-ACTUAL     PIC 9 VALUE 2. *> MENU-HORIZONTAL 
+       01  MODULO-ACTUAL     PIC 9 VALUE 2. *> MENU-HORIZONTAL
        01  OPCION-VENTANA    PIC X VALUE SPACE.
        *> VARIABLES PARA LA NAVEGACION
-       01  WS-FILA-ACTUAL     PIC 9 VALUE 1. *> SUB-MENU 
+       01  WS-FILA-ACTUAL     PIC 9 VALUE 1. *> SUB-MENU
+
+       *> VARIABLES PARA EL LOGIN DE OPERADOR
+       01  ST-USUARIOS        PIC XX.
+       01  WS-PAUSA           PIC X.
+       01  WS-LOGIN-USR       PIC X(10).
+       01  WS-LOGIN-PWD       PIC X(10).
+       01  WS-LOGIN-INTENTOS  PIC 9 VALUE 0.
+       01  WS-LOGIN-OK        PIC X VALUE "N".
+           88 LOGIN-OK           VALUE "S".
+           88 LOGIN-RECHAZADO    VALUE "N".
+       01  WS-ACCESO-FIN      PIC X VALUE "N".
+           88 PUEDE-FINANCIERO   VALUE "S".
+       01  WS-ACCESO-COM      PIC X VALUE "N".
+           88 PUEDE-COMERCIAL    VALUE "S".
 
        SCREEN SECTION.
        *> --- BARRA SUPERIOR DINAMICA ---
        01  BARRA-SUPERIOR.
-           05 LINE 1 COL 1 VALUE " TEST 8.5  " BACKGROUND-COLOR 4
+           05 LINE 1 COL 1 PIC X(30) FROM WS-EMPRESA BACKGROUND-COLOR 4
+                                               FOREGROUND-COLOR 7.
+           05 LINE 1 COL 32 FROM WS-AMBIENTE-TXT BACKGROUND-COLOR 4
                                                FOREGROUND-COLOR 7.
            05 LINE 1 COL 63 FROM WS-FECHA-TEXT BACKGROUND-COLOR 4
                                                FOREGROUND-COLOR 7.
@@ -39,30 +63,158 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            CALL "SYSTEM" USING "MODE CON: COLS=80 LINES=25".
-           PERFORM FECHA-SISTEMA-TEXT.  
+           PERFORM FECHA-SISTEMA-TEXT.
            DISPLAY " " LINE 1 COL 1 BLANK SCREEN BACKGROUND-COLOR 1.     *> Borramos pantalla solo una vez al inicio
-           
+
+           PERFORM ABRIR-PARAMETROS
+           PERFORM ABRIR-USUARIOS
+           PERFORM VALIDAR-LOGIN
+           CLOSE USUARIOS
+
+           IF LOGIN-RECHAZADO
+               STOP RUN
+           END-IF
+
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN BACKGROUND-COLOR 1.
+
            PERFORM UNTIL FUNCTION UPPER-CASE(OPCION-CAPTURA) = "S"
                DISPLAY BARRA-SUPERIOR
                PERFORM DIBUJAR-OPCIONES
-              
+
                ACCEPT OPCION-CAPTURA LINE 25 COL 80
 
                EVALUATE FUNCTION UPPER-CASE(OPCION-CAPTURA)
                    WHEN "F"
-                       PERFORM LIMPIAR-AREA-MENU
-                       MOVE 3 TO MODULO-ACTUAL
-                       PERFORM DESP-FINANCIERO
+                       IF PUEDE-FINANCIERO
+                           PERFORM LIMPIAR-AREA-MENU
+                           MOVE 3 TO MODULO-ACTUAL
+                           PERFORM DESP-FINANCIERO
+                       ELSE
+                           DISPLAY "ACCESO DENEGADO PARA ESTE OPERADOR" LINE 24 COL 20
+                                   WITH REVERSE-VIDEO
+                           ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+                           DISPLAY " " LINE 24 COL 1 ERASE EOL BACKGROUND-COLOR 1
+                       END-IF
                    WHEN "C"
-                       PERFORM LIMPIAR-AREA-MENU
-                       MOVE 4 TO MODULO-ACTUAL
-                       PERFORM DESP-COMERCIAL
-                   WHEN KEY-ESC 
-                       MOVE "S" TO WS-SUBM                       
+                       IF PUEDE-COMERCIAL
+                           PERFORM LIMPIAR-AREA-MENU
+                           MOVE 4 TO MODULO-ACTUAL
+                           PERFORM DESP-COMERCIAL
+                       ELSE
+                           DISPLAY "ACCESO DENEGADO PARA ESTE OPERADOR" LINE 24 COL 20
+                                   WITH REVERSE-VIDEO
+                           ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+                           DISPLAY " " LINE 24 COL 1 ERASE EOL BACKGROUND-COLOR 1
+                       END-IF
+                   WHEN KEY-ESC
+                       MOVE "S" TO WS-SUBM
                END-EVALUATE
            END-PERFORM.
            STOP RUN.
 
+       ABRIR-PARAMETROS.
+           OPEN I-O PARAMETROS
+           IF ST-PARAMETROS = "35"
+               OPEN OUTPUT PARAMETROS
+               CLOSE PARAMETROS
+               OPEN I-O PARAMETROS
+               MOVE "1"               TO PAR-CLAVE
+               MOVE "MI EMPRESA, S.A." TO PAR-EMPRESA
+               MOVE SPACES            TO PAR-NIT
+               SET PAR-ES-PRODUCCION  TO TRUE
+               WRITE PARAMETROS-REG
+           END-IF
+
+           MOVE "1" TO PAR-CLAVE
+           READ PARAMETROS KEY IS PAR-CLAVE
+               INVALID KEY
+                   MOVE "EMPRESA SIN CONFIGURAR" TO WS-EMPRESA
+                   MOVE "PROD" TO WS-AMBIENTE
+               NOT INVALID KEY
+                   MOVE PAR-EMPRESA  TO WS-EMPRESA
+                   MOVE PAR-AMBIENTE TO WS-AMBIENTE
+           END-READ
+           CLOSE PARAMETROS
+           STRING "[" WS-AMBIENTE "]" DELIMITED BY SIZE INTO WS-AMBIENTE-TXT.
+
+       ABRIR-USUARIOS.
+           OPEN I-O USUARIOS
+           IF ST-USUARIOS = "35"
+               OPEN OUTPUT USUARIOS
+               CLOSE USUARIOS
+               OPEN I-O USUARIOS
+               MOVE "ADMIN"         TO USR-CODIGO
+               MOVE "ADMIN"         TO USR-PASSWORD
+               MOVE "ADMINISTRADOR" TO USR-NOMBRE
+               SET USR-PERMITE-FIN  TO TRUE
+               SET USR-PERMITE-COM  TO TRUE
+               SET USR-ACTIVO       TO TRUE
+               WRITE USUARIOS-REG
+           END-IF
+
+           IF ST-USUARIOS > "07"
+               DISPLAY "ERROR AL ABRIR USUARIOS" LINE 22 COL 20
+               ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               STOP RUN
+           END-IF.
+
+       VALIDAR-LOGIN.
+           SET LOGIN-RECHAZADO TO TRUE
+           MOVE 0 TO WS-LOGIN-INTENTOS
+
+           PERFORM UNTIL LOGIN-OK OR WS-LOGIN-INTENTOS >= 3
+               DISPLAY " " LINE 1 COL 1 BLANK SCREEN BACKGROUND-COLOR 1
+               DISPLAY "+------------------------------------------+" LINE 09 COL 18
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY "|          ACCESO AL SISTEMA                |" LINE 10 COL 18
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY "+------------------------------------------+" LINE 11 COL 18
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY "| Operador  :                               |" LINE 12 COL 18
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY "| Password  :                               |" LINE 13 COL 18
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY "+------------------------------------------+" LINE 14 COL 18
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+               MOVE SPACES TO WS-LOGIN-USR
+               ACCEPT WS-LOGIN-USR LINE 12 COL 32
+                      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+               MOVE SPACES TO WS-LOGIN-PWD
+               ACCEPT WS-LOGIN-PWD LINE 13 COL 32 WITH NO-ECHO
+                      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+               MOVE WS-LOGIN-USR TO USR-CODIGO
+               READ USUARIOS
+                   KEY IS USR-CODIGO
+                   INVALID KEY
+                       ADD 1 TO WS-LOGIN-INTENTOS
+                       DISPLAY "OPERADOR O CLAVE INCORRECTOS" LINE 16 COL 18
+                               WITH REVERSE-VIDEO
+                       ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+                   NOT INVALID KEY
+                       IF USR-PASSWORD = WS-LOGIN-PWD AND USR-ACTIVO
+                           SET LOGIN-OK TO TRUE
+                           MOVE USR-CODIGO      TO WS-USUARIO-SESION
+                           MOVE USR-ACCESO-FIN  TO WS-ACCESO-FIN
+                           MOVE USR-ACCESO-COM  TO WS-ACCESO-COM
+                       ELSE
+                           ADD 1 TO WS-LOGIN-INTENTOS
+                           DISPLAY "OPERADOR O CLAVE INCORRECTOS" LINE 16 COL 18
+                                   WITH REVERSE-VIDEO
+                           ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF LOGIN-RECHAZADO
+               DISPLAY " " LINE 1 COL 1 BLANK SCREEN BACKGROUND-COLOR 1
+               DISPLAY "DEMASIADOS INTENTOS FALLIDOS - SALIENDO" LINE 12 COL 18
+                       WITH REVERSE-VIDEO
+               ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+           END-IF.
+
        DIBUJAR-OPCIONES.
            COPY "DIBUJAR_LOGIC.cpy".
 
@@ -91,45 +243,68 @@
                END-IF
        
                IF WS-FILA-ACTUAL = 3
-                  DISPLAY "| #. ........              |" LINE 08 COL 10 WITH REVERSE-VIDEO
+                  DISPLAY "| A. Cierre de Ejercicio   |" LINE 08 COL 10 WITH REVERSE-VIDEO
                ELSE
-                  DISPLAY "| #. ........              |" LINE 08 COL 10 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
+                  DISPLAY "| A. Cierre de Ejercicio   |" LINE 08 COL 10 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
                END-IF
-       
+
                IF WS-FILA-ACTUAL = 4
-                  DISPLAY "| #. ........              |" LINE 09 COL 10 WITH REVERSE-VIDEO
+                  DISPLAY "| I. Integridad de Datos   |" LINE 09 COL 10 WITH REVERSE-VIDEO
                ELSE
-                  DISPLAY "| #. ........              |" LINE 09 COL 10 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
+                  DISPLAY "| I. Integridad de Datos   |" LINE 09 COL 10 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
                END-IF
        
                IF WS-FILA-ACTUAL = 5
-                  DISPLAY "| Regresar                 |" LINE 10 COL 10 WITH REVERSE-VIDEO
+                  DISPLAY "| M. Exportar Maestros     |" LINE 10 COL 10 WITH REVERSE-VIDEO
                ELSE
-                  DISPLAY "| Regresar                 |" LINE 10 COL 10 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
+                  DISPLAY "| M. Exportar Maestros     |" LINE 10 COL 10 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
                END-IF
-       
+
+               IF WS-FILA-ACTUAL = 6
+                  DISPLAY "| Regresar                 |" LINE 11 COL 10 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| Regresar                 |" LINE 11 COL 10 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
+               END-IF
+
                *> ACCEPT "INVISIBLE" PARA CAPTURAR LA TECLA
                ACCEPT OPCION-VENTANA LINE 25 COL 80
-               
+
                EVALUATE WS-KEY
                    WHEN KEY-UP       *> FLECHA ARRIBA
                        IF WS-FILA-ACTUAL > 1 SUBTRACT 1 FROM WS-FILA-ACTUAL
                    WHEN KEY-DOWN     *> FLECHA ABAJO
-                       IF WS-FILA-ACTUAL < 5 ADD 1 TO WS-FILA-ACTUAL
+                       IF WS-FILA-ACTUAL < 6 ADD 1 TO WS-FILA-ACTUAL
                    WHEN KEY-ENTER    *> ENTER
                        EVALUATE WS-FILA-ACTUAL
-                           WHEN 1   
-                              PERFORM FINAN-CLIENTE 
-                           WHEN 2  
-                              PERFORM FINAN-FACTURA 
+                           WHEN 1
+                              PERFORM FINAN-CLIENTE
+                           WHEN 2
+                              PERFORM FINAN-FACTURA
                            WHEN 3
-                              DISPLAY "Status: pending" LINE 15 COL 10 
+                              CALL "VENARC01"
+                              ON EXCEPTION
+                                 DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                              END-CALL
+                              CANCEL "VENARC01"
+                              PERFORM REFRESCAR-PANTALLA-TOTAL
                            WHEN 4
-                              DISPLAY "Status: pending" LINE 15 COL 10 
-                           WHEN 5 
+                              CALL "FININT01"
+                              ON EXCEPTION
+                                 DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                              END-CALL
+                              CANCEL "FININT01"
+                              PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 5
+                              CALL "MAEXP01"
+                              ON EXCEPTION
+                                 DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                              END-CALL
+                              CANCEL "MAEXP01"
+                              PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 6
                                PERFORM LIMPIAR-AREA-MENU
-                               MOVE "S" TO WS-MENU      
-                       END-EVALUATE                     
+                               MOVE "S" TO WS-MENU
+                       END-EVALUATE
                END-EVALUATE
                
                *> SALIDA POR TECLADO SI ESCRIBEN "S"
@@ -155,10 +330,10 @@
                END-IF
 
                IF WS-FILA-ACTUAL = 2
-                  DISPLAY "| #. ??            |" LINE 07 COL 23 WITH REVERSE-VIDEO   *>C. Compras
+                  DISPLAY "| C. Compras       |" LINE 07 COL 23 WITH REVERSE-VIDEO
                ELSE
-                  DISPLAY "| #. ??            |" LINE 07 COL 23 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1   *>C. Compras
-               END-IF 
+                  DISPLAY "| C. Compras       |" LINE 07 COL 23 BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
+               END-IF
        
                IF WS-FILA-ACTUAL = 3
                   DISPLAY "| Regresar         |" LINE 08 COL 23 WITH REVERSE-VIDEO
@@ -180,14 +355,11 @@
                               PERFORM COM-INVENTARIO
                               DISPLAY " " LINE 1 COL 1 BLANK SCREEN BACKGROUND-COLOR 1
                               DISPLAY BARRA-SUPERIOR 
-                           WHEN 2  
-                              DISPLAY "CARGANDO COMERCIAL..." LINE 15 COL 10
-                              CALL "COMERCIAL" 
-                              ON EXCEPTION
-                                 DISPLAY "ERROR: NO SE ENCONTRO COMERCIAL" LINE 15 COL 10
-                              END-CALL
-                              CANCEL "COMERCIAL" 
-                           WHEN 3 
+                           WHEN 2
+                              PERFORM COM-COMPRAS
+                              DISPLAY " " LINE 1 COL 1 BLANK SCREEN BACKGROUND-COLOR 1
+                              DISPLAY BARRA-SUPERIOR
+                           WHEN 3
                                PERFORM LIMPIAR-AREA-MENU
                                MOVE "S" TO WS-MENU      
                        END-EVALUATE                  
@@ -225,45 +397,90 @@
                END-IF
                
                IF WS-FILA-CONF = 3
-                  DISPLAY "| Regresar           |" LINE 10 COL 35 WITH REVERSE-VIDEO
+                  DISPLAY "| 3. Estado de Cuenta |" LINE 10 COL 35 WITH REVERSE-VIDEO
                ELSE
-                  DISPLAY "| Regresar           |" LINE 10 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+                  DISPLAY "| 3. Estado de Cuenta |" LINE 10 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 4
+                  DISPLAY "| 4. Importar CSV     |" LINE 11 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 4. Importar CSV     |" LINE 11 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 5
+                  DISPLAY "| 5. Plan de Cuotas   |" LINE 12 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 5. Plan de Cuotas   |" LINE 12 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 6
+                  DISPLAY "|    Regresar         |" LINE 13 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "|    Regresar         |" LINE 13 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
                END-IF
 
                ACCEPT OPCION-VENTANA LINE 25 COL 80
 
                EVALUATE WS-KEY
                    WHEN KEY-UP *> FLECHA ARRIBA
-                       IF WS-FILA-CONF > 1 
+                       IF WS-FILA-CONF > 1
                           SUBTRACT 1 FROM WS-FILA-CONF
                        END-IF
                    WHEN KEY-DOWN *> FLECHA ABAJO
-                       IF WS-FILA-CONF < 3 
+                       IF WS-FILA-CONF < 6
                           ADD 1 TO WS-FILA-CONF
                        END-IF
                    WHEN KEY-ENTER    *> TECLA ENTER
                        EVALUATE WS-FILA-CONF
                            WHEN 1
-                               CALL "CLIENTES" 
+                               CALL "FINCLI01"
                                ON EXCEPTION
                                   DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
                                END-CALL
-                               CANCEL "CLIENTES"
+                               CANCEL "FINCLI01"
                                PERFORM REFRESCAR-PANTALLA-TOTAL
-                               DISPLAY FINANCIERO 
+                               DISPLAY FINANCIERO
 
-                           WHEN 2 
-                               CALL "LISTADO" 
+                           WHEN 2
+                               CALL "FINCLI02"
                                ON EXCEPTION
                                   DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
                                END-CALL
-                               CANCEL "LISTADO" 
+                               CANCEL "FINCLI02"
                                PERFORM REFRESCAR-PANTALLA-TOTAL
-                               DISPLAY FINANCIERO 
+                               DISPLAY FINANCIERO
+
                            WHEN 3
+                               CALL "FINCLI03"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "FINCLI03"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                               DISPLAY FINANCIERO
+
+                           WHEN 4
+                               CALL "FINCLI04"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "FINCLI04"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                               DISPLAY FINANCIERO
+
+                           WHEN 5
+                               CALL "FINCLI05"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "FINCLI05"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                               DISPLAY FINANCIERO
+                           WHEN 6
                                MOVE "S" TO WS-SUBM
                        END-EVALUATE
-                   WHEN KEY-ESC  
+                   WHEN KEY-ESC
                        MOVE "S" TO WS-SUBM
                END-EVALUATE
 
@@ -307,9 +524,44 @@
                   DISPLAY "| 3. Anular Factura    |" LINE 09 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
                END-IF
                IF WS-FILA-CONF = 4
-                  DISPLAY "|    Regresar          |" LINE 10 COL 35 WITH REVERSE-VIDEO
+                  DISPLAY "| 4. Nota de Credito   |" LINE 10 COL 35 WITH REVERSE-VIDEO
                ELSE
-                  DISPLAY "|    Regresar          |" LINE 10 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+                  DISPLAY "| 4. Nota de Credito   |" LINE 10 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 5
+                  DISPLAY "| 5. Vendedores (ABM)  |" LINE 11 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 5. Vendedores (ABM)  |" LINE 11 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 6
+                  DISPLAY "| 6. Listado Vendedores|" LINE 12 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 6. Listado Vendedores|" LINE 12 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 7
+                  DISPLAY "| 7. Comisiones Vendedo|" LINE 13 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 7. Comisiones Vendedo|" LINE 13 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 8
+                  DISPLAY "| 8. Registrar Pago    |" LINE 14 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 8. Registrar Pago    |" LINE 14 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 9
+                  DISPLAY "| 9. Cierre Diario     |" LINE 15 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 9. Cierre Diario     |" LINE 15 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 10
+                  DISPLAY "|10. Reporte Consolid  |" LINE 16 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "|10. Reporte Consolid  |" LINE 16 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 11
+                  DISPLAY "|    Regresar          |" LINE 17 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "|    Regresar          |" LINE 17 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
                END-IF
 
                *> ACCEPT "INVISIBLE" PARA CAPTURAR LA TECLA
@@ -317,33 +569,89 @@
 
                EVALUATE WS-KEY
                    WHEN KEY-UP *> FLECHA ARRIBA
-                       IF WS-FILA-CONF > 1 
+                       IF WS-FILA-CONF > 1
                           SUBTRACT 1 FROM WS-FILA-CONF
                        END-IF
                    WHEN KEY-DOWN *> FLECHA ABAJO
-                       IF WS-FILA-CONF < 4 
+                       IF WS-FILA-CONF < 11
                           ADD 1 TO WS-FILA-CONF
                        END-IF
                    WHEN KEY-ENTER    *> TECLA ENTER
                        EVALUATE WS-FILA-CONF
                            WHEN 1
-                               CALL "VENFAC01" 
+                               CALL "VENFAC01"
                                ON EXCEPTION
                                   DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
                                END-CALL
                                CANCEL "VENFAC01"
                                PERFORM REFRESCAR-PANTALLA-TOTAL
-                           WHEN 2 
-                               CALL "LISTADO" 
+                           WHEN 2
+                               CALL "VENFAC04"
                                ON EXCEPTION
                                   DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
                                END-CALL
-                               CANCEL "LISTADO"
+                               CANCEL "VENFAC04"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 3
+                               CALL "VENFAC03"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VENFAC03"
                                PERFORM REFRESCAR-PANTALLA-TOTAL
                            WHEN 4
+                               CALL "VENFAC05"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VENFAC05"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 5
+                               CALL "VEN01"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VEN01"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 6
+                               CALL "VEN02"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VEN02"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 7
+                               CALL "VENFAC06"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VENFAC06"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 8
+                               CALL "VENFAC07"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VENFAC07"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 9
+                               CALL "VENFAC08"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VENFAC08"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 10
+                               CALL "VENFAC09"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "VENFAC09"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 11
                                MOVE "S" TO WS-SUBM
                        END-EVALUATE
-                   WHEN KEY-ESC 
+                   WHEN KEY-ESC
                        MOVE "S" TO WS-SUBM
                END-EVALUATE
 
@@ -355,6 +663,94 @@
 
            *> Al salir, limpiamos el área derecha (el cuadro verde)
            DISPLAY " " LINE 4 COL 45 ERASE EOS BACKGROUND-COLOR 1.
+       COM-COMPRAS.
+           MOVE "N" TO WS-SUBM
+           MOVE 1 TO WS-FILA-CONF
+
+           PERFORM UNTIL WS-SUBM = "S"
+               *> Redibujamos lo anterior para que no se pierda
+               DISPLAY BARRA-SUPERIOR
+               PERFORM DIBUJAR-OPCIONES
+               DISPLAY COMERCIAL
+
+               *> Dibujamos la caja del menú de SUMBMENU
+               DISPLAY SUBMENU-CMP
+
+               *> --- LÓGICA DE RESALTADO DINÁMICO ---
+               IF WS-FILA-CONF = 1
+                  DISPLAY "| 1. Nueva Orden Compra   |" LINE 07 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 1. Nueva Orden Compra   |" LINE 07 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 2
+                  DISPLAY "| 2. Proveedores (ABM)    |" LINE 08 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 2. Proveedores (ABM)    |" LINE 08 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 3
+                  DISPLAY "| 3. Listado Proveedores  |" LINE 09 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "| 3. Listado Proveedores  |" LINE 09 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+               IF WS-FILA-CONF = 4
+                  DISPLAY "|    Regresar             |" LINE 10 COL 35 WITH REVERSE-VIDEO
+               ELSE
+                  DISPLAY "|    Regresar             |" LINE 10 COL 35 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7
+               END-IF
+
+               *> ACCEPT "INVISIBLE" PARA CAPTURAR LA TECLA
+               ACCEPT OPCION-VENTANA LINE 25 COL 80
+
+               EVALUATE WS-KEY
+                   WHEN KEY-UP *> FLECHA ARRIBA
+                       IF WS-FILA-CONF > 1
+                          SUBTRACT 1 FROM WS-FILA-CONF
+                       END-IF
+                   WHEN KEY-DOWN *> FLECHA ABAJO
+                       IF WS-FILA-CONF < 4
+                          ADD 1 TO WS-FILA-CONF
+                       END-IF
+                   WHEN KEY-ENTER    *> TECLA ENTER
+                       EVALUATE WS-FILA-CONF
+                           WHEN 1
+                               CALL "COMPRA01"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "COMPRA01"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 2
+                               CALL "PROVEE01"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "PROVEE01"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 3
+                               CALL "PROVEE02"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "PROVEE02"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+                           WHEN 4
+                               MOVE "S" TO WS-SUBM
+                       END-EVALUATE
+                   WHEN KEY-ESC
+                       MOVE "S" TO WS-SUBM
+               END-EVALUATE
+
+               *> Opción de salida por letra
+               IF FUNCTION UPPER-CASE(OPCION-VENTANA) = "S"
+                  MOVE "S" TO WS-SUBM
+               END-IF
+           END-PERFORM.
+
+           *> Al salir, limpiamos el área derecha (el cuadro verde)
+           DISPLAY " " LINE 4 COL 45 ERASE EOS BACKGROUND-COLOR 1.
+
        COM-INVENTARIO.
            MOVE "N" TO WS-SUBM
            MOVE 1 TO WS-FILA-CONF
@@ -425,13 +821,23 @@
                                PERFORM SUBCOM-BODEGAS
                                PERFORM REFRESCAR-PANTALLA-TOTAL  
                            WHEN 4
-                               MOVE "S" TO WS-SUBM
+                               CALL "INVSTK05"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "INVSTK05"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
                            WHEN 5
-                               MOVE "S" TO WS-SUBM
+                               CALL "INVKAR01"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "INVKAR01"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
                            WHEN 6
                                MOVE "S" TO WS-SUBM
                        END-EVALUATE
-                   WHEN KEY-ESC 
+                   WHEN KEY-ESC
                        MOVE "S" TO WS-SUBM
                END-EVALUATE
 
@@ -442,8 +848,8 @@
            END-PERFORM.
 
            DISPLAY " " LINE 4 COL 45 ERASE EOS BACKGROUND-COLOR 1.       *> Al salir, limpiamos el área derecha (el cuadro verde)
-       
-       
+
+
        SUBCOM-PRODUCTOS.                                                 *> TERCER NIVEL PRODUCTOS COMERCIAL
            MOVE "N" TO WS-SUBN
            MOVE 1   TO WS-FILA-CONF
@@ -456,53 +862,86 @@
                DISPLAY SUBCOM-PROD
        
                IF WS-FILA-CONF = 1
-                   DISPLAY "| 1. Productos       |" LINE 08 COL 59 WITH REVERSE-VIDEO
+                   DISPLAY "| 1. Productos        |" LINE 09 COL 59 WITH REVERSE-VIDEO
                ELSE
-                   DISPLAY "| 1. Productos       |" LINE 08 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+                   DISPLAY "| 1. Productos        |" LINE 09 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
                END-IF
-       
+
                IF WS-FILA-CONF = 2
-                   DISPLAY "| 2. Listado General |" LINE 09 COL 59 WITH REVERSE-VIDEO
+                   DISPLAY "| 2. Listado General  |" LINE 10 COL 59 WITH REVERSE-VIDEO
                ELSE
-                   DISPLAY "| 2. Listado General |" LINE 09 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+                   DISPLAY "| 2. Listado General  |" LINE 10 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
                END-IF
-       
+
                IF WS-FILA-CONF = 3
-                   DISPLAY "|    Regresar        |" LINE 10 COL 59 WITH REVERSE-VIDEO
+                   DISPLAY "| 3. Exportar Precios |" LINE 11 COL 59 WITH REVERSE-VIDEO
                ELSE
-                   DISPLAY "|    Regresar        |" LINE 10 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+                   DISPLAY "| 3. Exportar Precios |" LINE 11 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
                END-IF
-       
+
+               IF WS-FILA-CONF = 4
+                   DISPLAY "| 4. Importar CSV     |" LINE 12 COL 59 WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY "| 4. Importar CSV     |" LINE 12 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 5
+                   DISPLAY "| 5. Catalogo         |" LINE 13 COL 59 WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY "| 5. Catalogo         |" LINE 13 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 6
+                   DISPLAY "|    Regresar         |" LINE 14 COL 59 WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY "|    Regresar         |" LINE 14 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+               END-IF
+
                ACCEPT OPCION-VENTANA LINE 25 COL 80
-               
+
                EVALUATE WS-KEY
                    WHEN KEY-UP
                        IF WS-FILA-CONF > 1
                            SUBTRACT 1 FROM WS-FILA-CONF
                        END-IF
-               
+
                    WHEN KEY-DOWN
-                       IF WS-FILA-CONF < 3
+                       IF WS-FILA-CONF < 6
                            ADD 1 TO WS-FILA-CONF
                        END-IF
-               
+
                    WHEN KEY-ENTER
                        EVALUATE WS-FILA-CONF
                            WHEN 1
                                CALL "INVPRO01"
                                CANCEL "INVPRO01"
                                PERFORM REFRESCAR-PANTALLA-TOTAL
-               
+
                            WHEN 2
                                CALL "INVLPRO01"
                                CANCEL "INVLPRO01"
                                PERFORM REFRESCAR-PANTALLA-TOTAL
-               
+
                            WHEN 3
+                               CALL "INVPRO03"
+                               CANCEL "INVPRO03"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+
+                           WHEN 4
+                               CALL "INVPRO04"
+                               CANCEL "INVPRO04"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+
+                           WHEN 5
+                               CALL "INVPRO05"
+                               CANCEL "INVPRO05"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+
+                           WHEN 6
                                MOVE 1   TO WS-FILA-CONF
                                MOVE "S" TO WS-SUBN
                        END-EVALUATE
-               
+
                    WHEN KEY-ESC
                        MOVE "S" TO WS-SUBN
                END-EVALUATE
@@ -519,51 +958,98 @@
                DISPLAY SUBCOM-STK
        
                IF WS-FILA-CONF = 1
-                   DISPLAY "| 1. Stock     |" LINE 09 COL 59 WITH REVERSE-VIDEO
+                   DISPLAY "| 1. Stock             |" LINE 10 COL 59 WITH REVERSE-VIDEO
                ELSE
-                   DISPLAY "| 1. Stock     |" LINE 09 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+                   DISPLAY "| 1. Stock             |" LINE 10 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
                END-IF
-       
+
                IF WS-FILA-CONF = 2
-                   DISPLAY "| 2. Listado   |" LINE 10 COL 59 WITH REVERSE-VIDEO
+                   DISPLAY "| 2. Listado           |" LINE 11 COL 59 WITH REVERSE-VIDEO
                ELSE
-                   DISPLAY "| 2. Listado   |" LINE 10 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+                   DISPLAY "| 2. Listado           |" LINE 11 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
                END-IF
-       
+
                IF WS-FILA-CONF = 3
-                   DISPLAY "|    Regresar  |" LINE 11 COL 59 WITH REVERSE-VIDEO
+                   DISPLAY "| 3. Reporte Reorden   |" LINE 12 COL 59 WITH REVERSE-VIDEO
                ELSE
-                   DISPLAY "|    Regresar  |" LINE 11 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+                   DISPLAY "| 3. Reporte Reorden   |" LINE 12 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
                END-IF
-       
+
+               IF WS-FILA-CONF = 4
+                   DISPLAY "| 4. Conteo Fisico     |" LINE 13 COL 59 WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY "| 4. Conteo Fisico     |" LINE 13 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 5
+                   DISPLAY "| 5. Transferencia     |" LINE 14 COL 59 WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY "| 5. Transferencia     |" LINE 14 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+               END-IF
+
+               IF WS-FILA-CONF = 6
+                   DISPLAY "|    Regresar          |" LINE 15 COL 59 WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY "|    Regresar          |" LINE 15 COL 59 BACKGROUND-COLOR GRN FOREGROUND-COLOR 7
+               END-IF
+
                ACCEPT OPCION-VENTANA LINE 25 COL 80
-               
+
                EVALUATE WS-KEY
                    WHEN KEY-UP
                        IF WS-FILA-CONF > 1
                            SUBTRACT 1 FROM WS-FILA-CONF
                        END-IF
-               
+
                    WHEN KEY-DOWN
-                       IF WS-FILA-CONF < 3
+                       IF WS-FILA-CONF < 6
                            ADD 1 TO WS-FILA-CONF
                        END-IF
-               
+
                    WHEN KEY-ENTER
                        EVALUATE WS-FILA-CONF
                            WHEN 1
                                CALL "INVSTK01"
                                CANCEL "INVSTK01"
                                PERFORM REFRESCAR-PANTALLA-TOTAL
-               
+
                            WHEN 2
-                                  DISPLAY "ERROR: PENDIENTE" LINE 15 COL 45  *>                         CALL "INVLSTK01" >                         CANCEL "INVLSTK01" >                         PERFORM REFRESCAR-PANTALLA-TOTAL
-               
+                               CALL "INVSTK02"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "INVSTK02"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+
                            WHEN 3
+                               CALL "INVSTK03"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "INVSTK03"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+
+                           WHEN 4
+                               CALL "INVSTK04"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "INVSTK04"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+
+                           WHEN 5
+                               CALL "INVSTK06"
+                               ON EXCEPTION
+                                  DISPLAY "ERROR: NO SE ENCONTRO PROG" LINE 15 COL 45
+                               END-CALL
+                               CANCEL "INVSTK06"
+                               PERFORM REFRESCAR-PANTALLA-TOTAL
+
+                           WHEN 6
                                MOVE 2   TO WS-FILA-CONF
                                MOVE "S" TO WS-SUBN
                        END-EVALUATE
-               
+
                    WHEN KEY-ESC
                        MOVE "S" TO WS-SUBN
                END-EVALUATE
@@ -576,10 +1062,10 @@
            PERFORM UNTIL WS-SUBN = "S"
                DISPLAY BARRA-SUPERIOR
                PERFORM DIBUJAR-OPCIONES
-               DISPLAY COMERCIAL       
-               DISPLAY SUBMENU-COM       
-               DISPLAY SUBCOM-PROD
-       
+               DISPLAY COMERCIAL
+               DISPLAY SUBMENU-COM
+               DISPLAY SUBCOM-BOD
+
                IF WS-FILA-CONF = 1
                    DISPLAY "| 1. Bodegas (ABM)   |" LINE 08 COL 59 WITH REVERSE-VIDEO
                ELSE
