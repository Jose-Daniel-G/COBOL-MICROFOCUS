@@ -0,0 +1,246 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Transferencia de Stock entre Bodegas
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVSTK06.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "stock.sel".
+           COPY "producto.sel".
+           COPY "bodega.sel".
+           COPY "kardex.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "stock.fd".
+           COPY "producto.fd".
+           COPY "bodega.fd".
+           COPY "kardex.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-STOCK         PIC XX.
+       01 ST-PRODUCTOS     PIC XX.
+       01 ST-BODEGAS       PIC XX.
+       01 ST-KARDEX        PIC XX.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-RESPUESTA     PIC X.
+       01 WS-MENSAJE       PIC X(80).
+       01 FIN              PIC X VALUE "N".
+       01 EXISTE           PIC X.
+
+       01 W-CODIGO         PIC X(10).
+       01 W-BODEGA-ORIGEN  PIC X(04).
+       01 W-BODEGA-DESTINO PIC X(04).
+
+       01 WS-CANT-TRANSF     PIC 9(09).
+
+       01 WS-KAR-SECUENCIA PIC 9(05).
+       01 WS-SW-KARDEX     PIC X VALUE "N".
+          88 FIN-KARDEX       VALUE "S".
+          88 NO-FIN-KARDEX    VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "TRANSFERENCIA DE STOCK ENTRE BODEGAS"
+                   LINE 03 COL 10 WITH REVERSE-VIDEO
+           DISPLAY "Ingrese el codigo del producto a transferir. Deje el"
+                   LINE 05 COL 10
+           DISPLAY "codigo en blanco para finalizar."
+                   LINE 06 COL 10
+
+           PERFORM ABRIR-ARCHIVOS
+
+           PERFORM UNTIL FIN = "S"
+               PERFORM INGRESO-PRODUCTO
+               IF FIN NOT = "S"
+                   PERFORM LEO-STOCK
+                   IF EXISTE = "S"
+                       PERFORM TRANSFERIR-STOCK
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       INGRESO-PRODUCTO.
+           MOVE SPACES TO W-CODIGO
+           DISPLAY "Codigo de producto: " LINE 09 COL 10
+           ACCEPT W-CODIGO LINE 09 COL 31
+
+           IF W-CODIGO = SPACES
+               MOVE "S" TO FIN
+           END-IF.
+
+       LEO-STOCK.
+           MOVE "S" TO EXISTE
+           MOVE W-CODIGO TO STK-CODIGO
+           READ STOCK INVALID KEY
+               DISPLAY "ERROR: EL PRODUCTO NO TIENE STOCK REGISTRADO"
+                       LINE 11 COL 10 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               MOVE "N" TO EXISTE
+               ACCEPT WS-PAUSA LINE 11 COL 60
+           END-READ.
+
+       TRANSFERIR-STOCK.
+           MOVE STK-BODEGA   TO W-BODEGA-ORIGEN
+           MOVE STK-CANTIDAD TO WS-CANT-TRANSF
+
+           DISPLAY "Bodega Origen     : " LINE 11 COL 10
+           DISPLAY W-BODEGA-ORIGEN         LINE 11 COL 31
+           DISPLAY "Cantidad en Existencia: " LINE 12 COL 10
+           DISPLAY WS-CANT-TRANSF          LINE 12 COL 34
+
+           PERFORM INGRESO-BODEGA-DESTINO
+           IF FIN = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CANT-TRANSF = 0
+               DISPLAY "EL PRODUCTO NO TIENE EXISTENCIA PARA TRANSFERIR"
+                       LINE 17 COL 10 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 17 COL 60
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "CONFIRMA LA TRANSFERENCIA [S/N]? " LINE 19 COL 10
+           ACCEPT WS-RESPUESTA LINE 19 COL 45
+
+           IF FUNCTION UPPER-CASE(WS-RESPUESTA) = "S"
+               PERFORM APLICAR-TRANSFERENCIA
+               DISPLAY "TRANSFERENCIA REGISTRADA. Presione una tecla..."
+                       LINE 20 COL 10 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+           ELSE
+               DISPLAY "OPERACION CANCELADA. Presione una tecla..."
+                       LINE 20 COL 10
+           END-IF
+           ACCEPT WS-PAUSA LINE 20 COL 60.
+
+       INGRESO-BODEGA-DESTINO.
+           MOVE SPACES TO W-BODEGA-DESTINO
+           DISPLAY "Bodega Destino    : " LINE 13 COL 10
+           ACCEPT W-BODEGA-DESTINO LINE 13 COL 31
+
+           IF W-BODEGA-DESTINO = SPACES
+               MOVE "S" TO FIN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF W-BODEGA-DESTINO = W-BODEGA-ORIGEN
+               DISPLAY "LA BODEGA DESTINO DEBE SER DISTINTA DE LA ORIGEN"
+                       LINE 14 COL 10 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 14 COL 60
+               MOVE "S" TO FIN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE W-BODEGA-DESTINO TO BOD-CODIGO
+           READ BODEGAS INVALID KEY
+               DISPLAY "BODEGA DESTINO NO EXISTE" LINE 14 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 14 COL 60
+               MOVE "S" TO FIN
+               EXIT PARAGRAPH
+           END-READ
+
+           IF BOD-INACTIVA
+               DISPLAY "BODEGA DESTINO INACTIVA" LINE 14 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 14 COL 60
+               MOVE "S" TO FIN
+           END-IF.
+
+       APLICAR-TRANSFERENCIA.
+           PERFORM GRABAR-KARDEX-SALIDA
+
+           MOVE W-BODEGA-DESTINO TO STK-BODEGA
+           REWRITE STOCK-REG
+
+           PERFORM GRABAR-KARDEX-ENTRADA.
+
+       GRABAR-KARDEX-SALIDA.
+           PERFORM SIGUIENTE-SECUENCIA-KARDEX
+           MOVE W-CODIGO         TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-SALIDA TO TRUE
+           MOVE WS-CANT-TRANSF   TO KAR-CANTIDAD
+           MOVE 0                TO KAR-SALDO
+           MOVE W-BODEGA-ORIGEN  TO KAR-BODEGA
+           MOVE "TRANSF"         TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       GRABAR-KARDEX-ENTRADA.
+           PERFORM SIGUIENTE-SECUENCIA-KARDEX
+           MOVE W-CODIGO         TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-ENTRADA TO TRUE
+           MOVE WS-CANT-TRANSF   TO KAR-CANTIDAD
+           MOVE STK-CANTIDAD     TO KAR-SALDO
+           MOVE W-BODEGA-DESTINO TO KAR-BODEGA
+           MOVE "TRANSF"         TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       SIGUIENTE-SECUENCIA-KARDEX.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE W-CODIGO TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = W-CODIGO
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O STOCK.
+           OPEN INPUT PRODUCTOS.
+           OPEN INPUT BODEGAS.
+
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN I-O STOCK.
+
+           OPEN I-O KARDEX.
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN I-O KARDEX
+           END-IF.
+
+           IF ST-STOCK > "07"
+               STRING "ERROR AL ABRIR STOCK: " ST-STOCK
+                   DELIMITED BY SIZE INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               MOVE "S" TO FIN
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE STOCK.
+           CLOSE PRODUCTOS.
+           CLOSE BODEGAS.
+           CLOSE KARDEX.
+
+       END PROGRAM INVSTK06.
