@@ -10,12 +10,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "cliente.sel".
+           COPY "parametros.sel".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "cliente.fd".
+           COPY "parametros.fd".
 
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
            COPY "TECLAS.cpy".
            
        01 WS-UI-CONTROLES.
@@ -68,6 +71,7 @@
            MOVE "MODO CONSULTA"                TO WS-MODULO-PANTALLA
            MOVE "VERSION.01" TO WS-PROGRAMA
 
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
 
            PERFORM UNTIL WS-KEY = KEY-ESC
@@ -251,6 +255,11 @@
                    END-READ
                END-IF.   
        
+       LEER-PARAMETROS.
+       
+           COPY "LEER-PARAMETROS.cpy".
+
+       
        ABRO-ARCHIVO.
            OPEN I-O CLIENTES.
            IF ST-CLIENTES = "35" 
