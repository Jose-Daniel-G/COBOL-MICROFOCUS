@@ -0,0 +1,488 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPRA01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "proveedor.sel".
+           COPY "compra.sel".
+           COPY "compradet.sel".
+           COPY "producto.sel".
+           COPY "stock.sel".
+           COPY "bodega.sel".
+           COPY "kardex.sel".
+           COPY "parametros.sel".
+           COPY "comprctrl.sel".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "proveedor.fd".
+           COPY "compra.fd".
+           COPY "compradet.fd".
+           COPY "producto.fd".
+           COPY "stock.fd".
+           COPY "bodega.fd".
+           COPY "kardex.fd".
+           COPY "parametros.fd".
+           COPY "comprctrl.fd".
+
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-PROVEEDORES   PIC XX.
+       01 ST-COMPRAS       PIC XX.
+       01 ST-COMPRASDET    PIC XX.
+       01 ST-PRODUCTOS     PIC XX.
+       01 ST-STOCK         PIC XX.
+       01 ST-BODEGAS       PIC XX.
+       01 ST-KARDEX        PIC XX.
+       01 ST-NEXT-COM      PIC XX.
+
+       01 WS-PROV-ID       PIC 9(7).
+       01 WS-PROVEEDOR-OK  PIC X VALUE "N".
+       01 WS-ULT-COM-NRO   PIC 9(7) VALUE 0.
+       01 WS-COM-NRO-ACTUAL PIC 9(7).
+       01 WS-RESPUESTA     PIC X.
+       01 WS-SW-DETALLES   PIC X VALUE "N".
+          88 FIN-DETALLES     VALUE "S".
+          88 NO-FIN-DETALLES  VALUE "N".
+       01 WS-IVA-LINEA     PIC S9(9)V99.
+
+       01 WS-BODEGA-RECEPCION PIC X(04).
+       01 WS-KAR-SECUENCIA PIC 9(05).
+       01 WS-SW-KARDEX     PIC X VALUE "N".
+          88 FIN-KARDEX       VALUE "S".
+          88 NO-FIN-KARDEX    VALUE "N".
+
+       01 WS-PAUSA         PIC X.
+
+       01 WS-MENSAJE       PIC X(80).
+
+       01 WS-ITEM-DET      PIC 9(3) VALUE 0.
+       01 WS-MAS-DET       PIC X VALUE "S".
+       01 WS-PROD-ID-DET   PIC X(10).
+       01 WS-DESCRIP-DET   PIC X(30).
+       01 WS-CANT-DET      PIC 9(3).
+       01 WS-PRECIO-DET    PIC 9(11)V99.
+       01 WS-PRODUCTO-DET-OK PIC X.
+
+       COPY "PARAMETROS.cpy".
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           05 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 01 COL 02 PIC X(16) FROM WS-EMPRESA BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 19 FROM WS-AMBIENTE-TXT BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 30 VALUE "COMPRAS - ORDEN DE COMPRA" BACKGROUND-COLOR 1.
+           05 LINE 02 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 02 COL 02 VALUE "MODO SELECCION" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 05 COL 03 VALUE "1. Validar Proveedor" BACKGROUND-COLOR 1.
+           05 LINE 06 COL 03 VALUE "2. Crear Orden (pendiente)" BACKGROUND-COLOR 1.
+           05 LINE 07 COL 03 VALUE "3. Confirmar y Recibir"   BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "  [ESC] Retorna"
+              BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM LEER-PARAMETROS
+           DISPLAY PANTALLA-BASE
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM VALIDAR-PROVEEDOR
+           IF WS-PROVEEDOR-OK = "S"
+               PERFORM CREAR-COMPRA
+               PERFORM AGREGAR-DETALLE
+               PERFORM CALCULAR-TOTALES
+               PERFORM CONFIRMAR
+               PERFORM GRABAR
+           ELSE
+               DISPLAY "PRESIONE UNA TECLA PARA BUSCAR NUEVAMENTE..." LINE 11 COL 10
+               ACCEPT WS-PAUSA LINE 11 COL 55
+           END-IF
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       LEER-PARAMETROS.
+           COPY "LEER-PARAMETROS.cpy".
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O PROVEEDORES
+           IF ST-PROVEEDORES = "35"
+               OPEN OUTPUT PROVEEDORES
+               CLOSE PROVEEDORES
+               OPEN I-O PROVEEDORES
+           END-IF
+
+           IF ST-PROVEEDORES > "07"
+               STRING "Error PROVEEDORES: " ST-PROVEEDORES
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               STOP RUN
+           END-IF
+
+           OPEN I-O COMPRAS
+           IF ST-COMPRAS = "35"
+               OPEN OUTPUT COMPRAS
+               CLOSE COMPRAS
+               OPEN I-O COMPRAS
+           END-IF
+
+           IF ST-COMPRAS > "07"
+               STRING "Error COMPRAS: " ST-COMPRAS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 21 COL 10
+               STOP RUN
+           END-IF
+
+           OPEN I-O COMPRASDET
+           IF ST-COMPRASDET = "35"
+               OPEN OUTPUT COMPRASDET
+               CLOSE COMPRASDET
+               OPEN I-O COMPRASDET
+           END-IF
+
+           OPEN INPUT PRODUCTOS
+           IF ST-PRODUCTOS = "35"
+               OPEN OUTPUT PRODUCTOS
+               CLOSE PRODUCTOS
+               OPEN INPUT PRODUCTOS
+           END-IF
+
+           OPEN I-O STOCK
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN I-O STOCK
+           END-IF
+
+           OPEN INPUT BODEGAS
+           IF ST-BODEGAS = "35"
+               OPEN OUTPUT BODEGAS
+               CLOSE BODEGAS
+               OPEN INPUT BODEGAS
+           END-IF
+
+           OPEN I-O KARDEX
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN I-O KARDEX
+           END-IF
+
+           OPEN I-O NEXT-COM-NRO
+           IF ST-NEXT-COM = "35"
+               OPEN OUTPUT NEXT-COM-NRO
+               CLOSE NEXT-COM-NRO
+               OPEN I-O NEXT-COM-NRO
+               MOVE "1" TO CNC-CLAVE
+               MOVE 0   TO CNC-ULTIMO-NRO
+               WRITE NEXT-COM-NRO-REG
+           END-IF
+
+           IF ST-NEXT-COM > "07"
+               STRING "Error NEXT-COM-NRO: " ST-NEXT-COM
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 22 COL 10
+               STOP RUN
+           END-IF.
+
+       VALIDAR-PROVEEDOR.
+           MOVE "N" TO WS-PROVEEDOR-OK
+           DISPLAY "ID: " LINE 16 COL 10
+           ACCEPT WS-PROV-ID LINE 16 COL 25
+
+           MOVE WS-PROV-ID TO PROV-ID
+
+           READ PROVEEDORES
+           END-READ
+
+           EVALUATE ST-PROVEEDORES
+              WHEN "00"
+                 IF PROV-ESTADO NOT = "A"
+                     DISPLAY "PROVEEDOR INACTIVO" LINE 9 COL 10
+                     ACCEPT WS-PAUSA LINE 9 COL 55
+                 ELSE
+                     DISPLAY "PROVEEDOR: " PROV-NOMBRE LINE 9 COL 10
+                     MOVE "S" TO WS-PROVEEDOR-OK
+                 END-IF
+
+              WHEN "23"
+                 DISPLAY "PROVEEDOR NO EXISTE" LINE 9 COL 10
+                 ACCEPT WS-PAUSA LINE 9 COL 55
+
+              WHEN OTHER
+                 STRING "ERROR PROVEEDORES: " ST-PROVEEDORES
+                    INTO WS-MENSAJE
+                 DISPLAY WS-MENSAJE LINE 20 COL 10
+                 STOP RUN
+           END-EVALUATE.
+
+       CREAR-COMPRA.
+
+           *> Obtener el proximo numero de orden de compra del registro de control
+           MOVE "1" TO CNC-CLAVE
+           READ NEXT-COM-NRO KEY IS CNC-CLAVE
+               INVALID KEY
+                   MOVE 0 TO CNC-ULTIMO-NRO
+           END-READ
+
+           ADD 1 TO CNC-ULTIMO-NRO
+           MOVE CNC-ULTIMO-NRO TO WS-ULT-COM-NRO
+           REWRITE NEXT-COM-NRO-REG
+
+           *> Crear orden de compra pendiente
+           MOVE WS-ULT-COM-NRO TO COM-NRO
+           MOVE WS-PROV-ID     TO COM-PROV-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO COM-FECHA
+           MOVE 0 TO COM-SUBTOTAL COM-IVA COM-TOTAL
+           SET COM-PENDIENTE TO TRUE
+
+           WRITE COMPRA-REG
+
+           IF ST-COMPRAS NOT = "00"
+               STRING "ERROR AL CREAR ORDEN DE COMPRA: " ST-COMPRAS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 22 COL 10
+               STOP RUN
+           END-IF
+
+           MOVE COM-NRO TO WS-COM-NRO-ACTUAL
+           DISPLAY "ORDEN PENDIENTE " LINE 12 COL 10
+           DISPLAY COM-NRO             LINE 12 COL 27
+           DISPLAY " CREADA - AGREGUE LOS ITEMS" LINE 12 COL 35
+           ACCEPT WS-PAUSA LINE 14 COL 10.
+
+       AGREGAR-DETALLE.
+           MOVE "S" TO WS-MAS-DET
+           MOVE 0   TO WS-ITEM-DET
+
+           PERFORM UNTIL WS-MAS-DET NOT = "S"
+
+               DISPLAY " " LINE 08 COL 01 ERASE EOS
+               DISPLAY "PRODUCTO ID : " LINE 08 COL 10
+               ACCEPT WS-PROD-ID-DET LINE 08 COL 30
+
+               PERFORM VALIDAR-PRODUCTO-DET
+
+               IF WS-PRODUCTO-DET-OK = "S"
+                   DISPLAY "DESCRIPCION : " LINE 09 COL 10
+                   DISPLAY WS-DESCRIP-DET   LINE 09 COL 30
+
+                   DISPLAY "CANTIDAD    : " LINE 10 COL 10
+                   ACCEPT WS-CANT-DET   LINE 10 COL 30
+
+                   DISPLAY "PRECIO COSTO: " LINE 11 COL 10
+                   ACCEPT WS-PRECIO-DET LINE 11 COL 30
+
+                   ADD 1 TO WS-ITEM-DET
+
+                   COMPUTE CDT-SUBTOTAL =
+                       WS-CANT-DET * WS-PRECIO-DET
+
+                   MOVE WS-COM-NRO-ACTUAL TO CDT-COM-NRO
+                   MOVE WS-ITEM-DET        TO CDT-ITEM
+                   MOVE WS-PROD-ID-DET     TO CDT-PROD-ID
+                   MOVE WS-DESCRIP-DET     TO CDT-DESCRIP
+                   MOVE WS-CANT-DET        TO CDT-CANT
+                   MOVE WS-PRECIO-DET      TO CDT-PRECIO
+
+                   WRITE COMPRADET-REG
+
+                   IF ST-COMPRASDET NOT = "00"
+                       DISPLAY "ERROR AL GRABAR DETALLE" LINE 20 COL 10
+                       EXIT PARAGRAPH
+                   END-IF
+
+                   DISPLAY "¿OTRO ITEM? (S/N): " LINE 13 COL 10
+                   ACCEPT WS-MAS-DET     LINE 13 COL 35
+               ELSE
+                   DISPLAY "PRODUCTO NO EXISTE - REINTENTAR? (S/N): " LINE 13 COL 10
+                   ACCEPT WS-MAS-DET     LINE 13 COL 50
+               END-IF
+
+           END-PERFORM.
+
+       VALIDAR-PRODUCTO-DET.
+           MOVE "N" TO WS-PRODUCTO-DET-OK
+           MOVE WS-PROD-ID-DET TO PRD-CODIGO
+           READ PRODUCTOS
+               INVALID KEY
+                   DISPLAY "PRODUCTO NO ENCONTRADO" LINE 20 COL 10
+               NOT INVALID KEY
+                   MOVE PRD-DESCRIPCION TO WS-DESCRIP-DET
+                   MOVE PRD-PRECIO      TO WS-PRECIO-DET
+                   MOVE "S"             TO WS-PRODUCTO-DET-OK
+           END-READ.
+
+       CALCULAR-TOTALES.
+           MOVE WS-COM-NRO-ACTUAL TO COM-NRO
+           READ COMPRAS
+               INVALID KEY
+                   STRING "ERROR AL RELEER ORDEN: " ST-COMPRAS
+                       INTO WS-MENSAJE
+                   DISPLAY WS-MENSAJE LINE 16 COL 10
+                   STOP RUN
+           END-READ
+
+           MOVE 0 TO COM-SUBTOTAL COM-IVA COM-TOTAL
+
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE WS-COM-NRO-ACTUAL TO CDT-COM-NRO
+           START COMPRASDET KEY IS NOT LESS THAN CDT-COM-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ COMPRASDET NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF CDT-COM-NRO NOT = WS-COM-NRO-ACTUAL
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           ADD CDT-SUBTOTAL TO COM-SUBTOTAL
+                           MOVE CDT-PROD-ID TO PRD-CODIGO
+                           READ PRODUCTOS
+                               INVALID KEY MOVE 0 TO PRD-IVA
+                           END-READ
+                           COMPUTE WS-IVA-LINEA ROUNDED =
+                               CDT-SUBTOTAL * PRD-IVA / 100
+                           ADD WS-IVA-LINEA TO COM-IVA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           COMPUTE COM-TOTAL = COM-SUBTOTAL + COM-IVA.
+
+       CONFIRMAR.
+           DISPLAY "SUBTOTAL: " LINE 17 COL 10
+           DISPLAY COM-SUBTOTAL LINE 17 COL 25
+           DISPLAY "IVA: "      LINE 18 COL 10
+           DISPLAY COM-IVA      LINE 18 COL 25
+           DISPLAY "TOTAL: "    LINE 19 COL 10
+           DISPLAY COM-TOTAL    LINE 19 COL 25
+           DISPLAY "CONFIRMA Y RECIBE MERCANCIA [S/N]? " LINE 20 COL 10
+           ACCEPT WS-RESPUESTA LINE 20 COL 47.
+
+       GRABAR.
+           IF FUNCTION UPPER-CASE(WS-RESPUESTA) = "S"
+               SET COM-RECIBIDA TO TRUE
+               REWRITE COMPRA-REG
+               IF ST-COMPRAS NOT = "00"
+                   STRING "ERROR AL CONFIRMAR ORDEN: " ST-COMPRAS
+                       INTO WS-MENSAJE
+                   DISPLAY WS-MENSAJE LINE 21 COL 10
+               ELSE
+                   PERFORM RECIBIR-MERCANCIA
+                   DISPLAY "ORDEN RECIBIDA - STOCK ACTUALIZADO" LINE 21 COL 10
+               END-IF
+           ELSE
+               REWRITE COMPRA-REG
+               DISPLAY "ORDEN QUEDA PENDIENTE" LINE 21 COL 10
+           END-IF
+           ACCEPT WS-PAUSA LINE 22 COL 10.
+
+       RECIBIR-MERCANCIA.
+           MOVE SPACES TO WS-BODEGA-RECEPCION
+           PERFORM INGRESO-BODEGA-RECEPCION
+
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE WS-COM-NRO-ACTUAL TO CDT-COM-NRO
+           START COMPRASDET KEY IS NOT LESS THAN CDT-COM-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ COMPRASDET NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF CDT-COM-NRO NOT = WS-COM-NRO-ACTUAL
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           PERFORM RECIBIR-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       INGRESO-BODEGA-RECEPCION.
+           DISPLAY "BODEGA DE RECEPCION: " LINE 15 COL 10
+           ACCEPT WS-BODEGA-RECEPCION LINE 15 COL 32
+
+           MOVE WS-BODEGA-RECEPCION TO BOD-CODIGO
+           READ BODEGAS
+               INVALID KEY
+                   DISPLAY "BODEGA NO EXISTE - REINTENTE" LINE 15 COL 55
+                   ACCEPT WS-PAUSA LINE 15 COL 70
+                   GO TO INGRESO-BODEGA-RECEPCION
+           END-READ.
+
+       RECIBIR-LINEA.
+           MOVE CDT-PROD-ID TO STK-CODIGO
+           READ STOCK
+               INVALID KEY
+                   INITIALIZE STOCK-REG
+                   MOVE CDT-PROD-ID        TO STK-CODIGO
+                   MOVE WS-BODEGA-RECEPCION TO STK-BODEGA
+                   MOVE 0                  TO STK-CANTIDAD
+                   MOVE 0                  TO STK-MINIMO
+                   MOVE 0                  TO STK-MAXIMO
+                   SET STK-ACTIVO TO TRUE
+                   WRITE STOCK-REG
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           ADD CDT-CANT TO STK-CANTIDAD
+           MOVE WS-BODEGA-RECEPCION TO STK-BODEGA
+
+           IF ST-STOCK = "00"
+               REWRITE STOCK-REG
+           END-IF
+
+           PERFORM GRABAR-KARDEX.
+
+       GRABAR-KARDEX.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE CDT-PROD-ID TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = CDT-PROD-ID
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA
+           MOVE CDT-PROD-ID      TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-ENTRADA TO TRUE
+           MOVE CDT-CANT         TO KAR-CANTIDAD
+           MOVE STK-CANTIDAD     TO KAR-SALDO
+           MOVE STK-BODEGA       TO KAR-BODEGA
+           MOVE COM-NRO          TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       CERRAR-ARCHIVOS.
+           CLOSE PROVEEDORES
+           CLOSE COMPRAS
+           CLOSE COMPRASDET
+           CLOSE PRODUCTOS
+           CLOSE STOCK
+           CLOSE BODEGAS
+           CLOSE KARDEX
+           CLOSE NEXT-COM-NRO.
+
+       END PROGRAM COMPRA01.
