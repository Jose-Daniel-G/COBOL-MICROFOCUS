@@ -0,0 +1,169 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Consulta de Stock por Bodega (solo lectura)
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVSTK05.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "stock.sel".
+           COPY "producto.sel".
+           COPY "bodega.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "stock.fd".
+           COPY "producto.fd".
+           COPY "bodega.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-STOCK         PIC XX.
+       01 ST-PRODUCTOS     PIC XX.
+       01 ST-BODEGAS       PIC XX.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-MENSAJE       PIC X(80).
+       01 FIN              PIC X VALUE "N".
+
+       01 W-CODIGO         PIC X(10).
+       01 W-CANTIDAD-PROD  PIC 9(09).
+       01 W-BODEGA-PROD    PIC X(04).
+       01 WS-EXISTE-STOCK  PIC X.
+
+       01 WS-FILA          PIC 99.
+       01 WS-CANTIDAD-FILA PIC 9(09).
+       01 WS-GRAN-TOTAL    PIC 9(09).
+
+       01 WS-SW-BODEGAS    PIC X VALUE "N".
+          88 FIN-BODEGAS      VALUE "S".
+          88 NO-FIN-BODEGAS   VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "CONSULTA DE STOCK POR BODEGA" LINE 03 COL 10
+                   WITH REVERSE-VIDEO
+           DISPLAY "Muestra la cantidad del producto en cada bodega activa"
+                   LINE 05 COL 10
+           DISPLAY "y el total general. Deje el codigo en blanco para salir."
+                   LINE 06 COL 10
+
+           PERFORM ABRIR-ARCHIVOS
+
+           PERFORM UNTIL FIN = "S"
+               PERFORM INGRESO-PRODUCTO
+               IF FIN NOT = "S"
+                   PERFORM LEO-PRODUCTO-Y-STOCK
+                   PERFORM MOSTRAR-POR-BODEGA
+               END-IF
+           END-PERFORM
+
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       INGRESO-PRODUCTO.
+           MOVE SPACES TO W-CODIGO
+           DISPLAY "Codigo de producto: " LINE 09 COL 10
+           ACCEPT W-CODIGO LINE 09 COL 31
+
+           IF W-CODIGO = SPACES
+               MOVE "S" TO FIN
+           END-IF.
+
+       LEO-PRODUCTO-Y-STOCK.
+           MOVE W-CODIGO TO PRD-CODIGO
+           READ PRODUCTOS INVALID KEY
+               DISPLAY "ERROR: PRODUCTO NO EXISTE" LINE 11 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 11 COL 60
+               MOVE SPACES TO PRD-DESCRIPCION
+           END-READ
+
+           DISPLAY "Producto: " LINE 11 COL 10
+           DISPLAY PRD-DESCRIPCION LINE 11 COL 21
+
+           MOVE "N" TO WS-EXISTE-STOCK
+           MOVE 0 TO W-CANTIDAD-PROD
+           MOVE SPACES TO W-BODEGA-PROD
+           MOVE W-CODIGO TO STK-CODIGO
+           READ STOCK INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-EXISTE-STOCK
+                   MOVE STK-CANTIDAD TO W-CANTIDAD-PROD
+                   MOVE STK-BODEGA   TO W-BODEGA-PROD
+           END-READ.
+
+       MOSTRAR-POR-BODEGA.
+           PERFORM VARYING WS-FILA FROM 13 BY 1 UNTIL WS-FILA > 21
+               DISPLAY ALL " " LINE WS-FILA COL 1 SIZE 80 BACKGROUND-COLOR 1
+           END-PERFORM
+
+           DISPLAY "BODEGA               NOMBRE                    CANTIDAD"
+                   LINE 13 COL 10
+
+           MOVE 0 TO WS-GRAN-TOTAL
+           MOVE 14 TO WS-FILA
+           SET NO-FIN-BODEGAS TO TRUE
+           MOVE LOW-VALUES TO BOD-CODIGO
+           START BODEGAS KEY IS NOT LESS THAN BOD-CODIGO
+               INVALID KEY SET FIN-BODEGAS TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-BODEGAS OR WS-FILA > 21
+               READ BODEGAS NEXT RECORD
+                   AT END SET FIN-BODEGAS TO TRUE
+                   NOT AT END
+                       IF BOD-ACTIVA
+                           PERFORM MOSTRAR-FILA-BODEGA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "TOTAL GENERAL (TODAS LAS BODEGAS): " LINE 22 COL 10
+           DISPLAY WS-GRAN-TOTAL LINE 22 COL 46
+
+           ACCEPT WS-PAUSA LINE 23 COL 60.
+
+       MOSTRAR-FILA-BODEGA.
+           IF WS-EXISTE-STOCK = "S" AND BOD-CODIGO = W-BODEGA-PROD
+               MOVE W-CANTIDAD-PROD TO WS-CANTIDAD-FILA
+           ELSE
+               MOVE 0 TO WS-CANTIDAD-FILA
+           END-IF
+
+           DISPLAY BOD-CODIGO      LINE WS-FILA COL 10
+           DISPLAY BOD-NOMBRE      LINE WS-FILA COL 25
+           DISPLAY WS-CANTIDAD-FILA LINE WS-FILA COL 55
+
+           ADD WS-CANTIDAD-FILA TO WS-GRAN-TOTAL
+           ADD 1 TO WS-FILA.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT STOCK.
+           OPEN INPUT PRODUCTOS.
+           OPEN INPUT BODEGAS.
+
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN INPUT STOCK
+           END-IF.
+
+           IF ST-PRODUCTOS > "07"
+               STRING "ERROR AL ABRIR PRODUCTOS: " ST-PRODUCTOS
+                   DELIMITED BY SIZE INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               MOVE "S" TO FIN
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE STOCK.
+           CLOSE PRODUCTOS.
+           CLOSE BODEGAS.
+
+       END PROGRAM INVSTK05.
