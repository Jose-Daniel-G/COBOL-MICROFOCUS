@@ -0,0 +1,318 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Reporte de comisiones por Vendedor (rango de fechas)
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENFAC06.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "factura.sel".
+           COPY "vendedor.sel".
+           COPY "comven.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "factura.fd".
+           COPY "vendedor.fd".
+           COPY "comven.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-FACTURAS     PIC XX.
+       01  ST-VENDEDORES   PIC XX.
+       01  WS-KEY          PIC 9(4).
+       01  WS-PAUSA        PIC X.
+       01  MENSAJE         PIC X(70).
+
+       01  WS-FECHA-DESDE      PIC 9(08).
+       01  WS-FECHA-HASTA      PIC 9(08).
+
+       01  WS-FILA         PIC 99.
+       01  WS-FILA-INICIO  PIC 99 VALUE 5.
+       01  WS-INDICE       PIC 999.
+       01  WS-TOTAL-FILAS  PIC 999 VALUE 0.
+       01  WS-I            PIC 999.
+       01  WS-J            PIC 999.
+       01  WS-POS          PIC 999.
+       01  WS-ENCONTRADO   PIC X VALUE "N".
+           88 VENDEDOR-ENCONTRADO  VALUE "S".
+       01  WS-LINEA-PLANO  PIC X(200).
+
+       01  WS-TABLA-COMISIONES.
+           05 T-COMISION OCCURS 200 TIMES.
+              10 T-VENDEDOR     PIC X(04).
+              10 T-NOMBRE       PIC X(30).
+              10 T-CANT-FACT    PIC 9(05).
+              10 T-TOTAL-VTAS   PIC S9(9)V99.
+              10 T-COMIS-PCT    PIC 9(3)V99.
+              10 T-COMIS-VALOR  PIC S9(9)V99.
+
+       01  WS-FILA-TEMP.
+           05 WS-T-VENDEDOR     PIC X(04).
+           05 WS-T-NOMBRE       PIC X(30).
+           05 WS-T-CANT-FACT    PIC 9(05).
+           05 WS-T-TOTAL-VTAS   PIC S9(9)V99.
+           05 WS-T-COMIS-PCT    PIC 9(3)V99.
+           05 WS-T-COMIS-VALOR  PIC S9(9)V99.
+
+       01  WS-TOTAL-VTAS-DISP   PIC -(9)9.99.
+       01  WS-COMIS-VALOR-DISP  PIC -(9)9.99.
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 03 COL 02 VALUE "VENDEDOR" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 12 VALUE "NOMBRE"   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 44 VALUE "FACTS"    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 51 VALUE "TOTAL VENTAS" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 65 VALUE "COM %"    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 72 VALUE "COMISION" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 04 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "F9=Plano  F10=CSV  ESC=Salir" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE "COMISIONES POR VENDEDOR"      TO WS-TITULO-PANTALLA
+           MOVE "TOTAL DE VENTAS POR PERIODO"  TO WS-MODULO-PANTALLA
+           MOVE "VENFAC06"                     TO WS-PROGRAMA
+
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO
+           PERFORM PEDIR-RANGO-FECHAS
+           PERFORM CARGAR-REPORTE
+           PERFORM ORDENAR-POR-VENDEDOR
+
+           DISPLAY PANTALLA-BASE
+           PERFORM MOSTRAR-REGISTROS
+
+           IF WS-TOTAL-FILAS = 0
+               DISPLAY "NO HAY VENTAS EN EL RANGO INDICADO" LINE 12 COL 20
+                       WITH REVERSE-VIDEO
+           END-IF
+
+           MOVE 0 TO WS-KEY
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               EVALUATE WS-KEY
+                   WHEN KEY-F9
+                       PERFORM GENERAR-PLANO
+                       DISPLAY "Archivo plano 'comisiones.txt' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+                   WHEN KEY-F10
+                       PERFORM GENERAR-CSV
+                       DISPLAY "Archivo CSV 'comisiones.CSV' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE FACTURAS.
+           CLOSE VENDEDORES.
+           GOBACK.
+
+       PEDIR-RANGO-FECHAS.
+           DISPLAY "REPORTE DE COMISIONES POR VENDEDOR" LINE 10 COL 20
+                   WITH REVERSE-VIDEO
+           DISPLAY "Fecha Desde (AAAAMMDD) : " LINE 12 COL 20
+           MOVE 0 TO WS-FECHA-DESDE
+           ACCEPT WS-FECHA-DESDE LINE 12 COL 46
+
+           DISPLAY "Fecha Hasta (AAAAMMDD) : " LINE 13 COL 20
+           MOVE 99999999 TO WS-FECHA-HASTA
+           ACCEPT WS-FECHA-HASTA LINE 13 COL 46
+
+           IF WS-FECHA-HASTA < WS-FECHA-DESDE
+               MOVE WS-FECHA-DESDE TO WS-FECHA-HASTA
+           END-IF.
+
+       CARGAR-REPORTE.
+           MOVE 0 TO WS-TOTAL-FILAS
+           MOVE ZERO TO FAC-NRO
+           START FACTURAS KEY IS NOT LESS THAN FAC-NRO
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               READ FACTURAS NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF NOT FAC-ANULADA
+                          AND FAC-VENDEDOR NOT = SPACES
+                          AND FAC-FECHA >= WS-FECHA-DESDE
+                          AND FAC-FECHA <= WS-FECHA-HASTA
+                           PERFORM ACUMULAR-VENDEDOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-VENDEDOR.
+           MOVE "N" TO WS-ENCONTRADO
+
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-TOTAL-FILAS OR VENDEDOR-ENCONTRADO
+               IF T-VENDEDOR(WS-POS) = FAC-VENDEDOR
+                   SET VENDEDOR-ENCONTRADO TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF VENDEDOR-ENCONTRADO
+               SUBTRACT 1 FROM WS-POS
+               ADD 1 TO T-CANT-FACT(WS-POS)
+               ADD FAC-TOTAL TO T-TOTAL-VTAS(WS-POS)
+               COMPUTE T-COMIS-VALOR(WS-POS) =
+                       T-TOTAL-VTAS(WS-POS) * T-COMIS-PCT(WS-POS) / 100
+           ELSE
+               IF WS-TOTAL-FILAS < 200
+                   ADD 1 TO WS-TOTAL-FILAS
+                   MOVE FAC-VENDEDOR TO T-VENDEDOR(WS-TOTAL-FILAS)
+                   MOVE SPACES       TO T-NOMBRE(WS-TOTAL-FILAS)
+                   MOVE 0            TO T-COMIS-PCT(WS-TOTAL-FILAS)
+                   MOVE FAC-VENDEDOR TO VEN-CODIGO
+                   READ VENDEDORES
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE VEN-NOMBRE   TO T-NOMBRE(WS-TOTAL-FILAS)
+                           MOVE VEN-COMISION TO T-COMIS-PCT(WS-TOTAL-FILAS)
+                   END-READ
+                   MOVE 1        TO T-CANT-FACT(WS-TOTAL-FILAS)
+                   MOVE FAC-TOTAL TO T-TOTAL-VTAS(WS-TOTAL-FILAS)
+                   COMPUTE T-COMIS-VALOR(WS-TOTAL-FILAS) =
+                           T-TOTAL-VTAS(WS-TOTAL-FILAS) * T-COMIS-PCT(WS-TOTAL-FILAS) / 100
+               END-IF
+           END-IF.
+
+       ORDENAR-POR-VENDEDOR.
+           IF WS-TOTAL-FILAS > 1
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-TOTAL-FILAS
+                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (WS-TOTAL-FILAS - WS-I)
+                       IF T-VENDEDOR(WS-J) > T-VENDEDOR(WS-J + 1)
+                           PERFORM INTERCAMBIAR-FILAS
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       INTERCAMBIAR-FILAS.
+           MOVE T-COMISION(WS-J)     TO WS-FILA-TEMP
+           MOVE T-COMISION(WS-J + 1) TO T-COMISION(WS-J)
+           MOVE WS-FILA-TEMP         TO T-COMISION(WS-J + 1).
+
+       MOSTRAR-REGISTROS.
+           MOVE WS-FILA-INICIO TO WS-FILA
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL-FILAS OR WS-FILA > 22
+               DISPLAY T-VENDEDOR(WS-INDICE)    LINE WS-FILA COL 02 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-NOMBRE(WS-INDICE)      LINE WS-FILA COL 12 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CANT-FACT(WS-INDICE)   LINE WS-FILA COL 44 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-TOTAL-VTAS(WS-INDICE)  LINE WS-FILA COL 51 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-COMIS-PCT(WS-INDICE)   LINE WS-FILA COL 65 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-COMIS-VALOR(WS-INDICE) LINE WS-FILA COL 72 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               ADD 1 TO WS-FILA
+           END-PERFORM
+           IF WS-TOTAL-FILAS > 18
+               DISPLAY "HAY MAS REGISTROS - USE F9/F10 PARA VER EL REPORTE COMPLETO"
+                       LINE 23 COL 02
+           END-IF.
+
+       GENERAR-PLANO.
+           OPEN OUTPUT COMVEN-PLANO
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               MOVE T-TOTAL-VTAS(WS-INDICE)  TO WS-TOTAL-VTAS-DISP
+               MOVE T-COMIS-VALOR(WS-INDICE) TO WS-COMIS-VALOR-DISP
+               STRING
+                   T-VENDEDOR(WS-INDICE)    DELIMITED BY SIZE
+                   " | "
+                   T-NOMBRE(WS-INDICE)      DELIMITED BY SIZE
+                   " | "
+                   T-CANT-FACT(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   WS-TOTAL-VTAS-DISP       DELIMITED BY SIZE
+                   " | "
+                   T-COMIS-PCT(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   WS-COMIS-VALOR-DISP      DELIMITED BY SIZE
+                   INTO WS-LINEA-PLANO
+               WRITE REG-COMVEN-PLANO FROM WS-LINEA-PLANO
+           END-PERFORM
+           CLOSE COMVEN-PLANO.
+
+       GENERAR-CSV.
+           OPEN OUTPUT COMVEN-CSV
+           MOVE "VENDEDOR;NOMBRE;FACTURAS;TOTAL_VENTAS;COMISION_PCT;COMISION_VALOR"
+               TO REG-COMVEN-CSV
+           WRITE REG-COMVEN-CSV
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               INITIALIZE REG-COMVEN-CSV
+               MOVE T-TOTAL-VTAS(WS-INDICE)  TO WS-TOTAL-VTAS-DISP
+               MOVE T-COMIS-VALOR(WS-INDICE) TO WS-COMIS-VALOR-DISP
+               STRING
+                   T-VENDEDOR(WS-INDICE)    DELIMITED BY SIZE
+                   ";"
+                   T-NOMBRE(WS-INDICE)      DELIMITED BY SIZE
+                   ";"
+                   T-CANT-FACT(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   WS-TOTAL-VTAS-DISP       DELIMITED BY SIZE
+                   ";"
+                   T-COMIS-PCT(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   WS-COMIS-VALOR-DISP      DELIMITED BY SIZE
+                   INTO REG-COMVEN-CSV
+               WRITE REG-COMVEN-CSV
+           END-PERFORM
+           CLOSE COMVEN-CSV.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN INPUT FACTURAS.
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN INPUT FACTURAS
+           END-IF
+
+           IF ST-FACTURAS > "07"
+               STRING "ERROR AL ABRIR FACTURAS: " ST-FACTURAS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT VENDEDORES
+           IF ST-VENDEDORES = "35"
+               OPEN OUTPUT VENDEDORES
+               CLOSE VENDEDORES
+               OPEN INPUT VENDEDORES
+           END-IF
+
+           IF ST-VENDEDORES > "07"
+               STRING "ERROR AL ABRIR VENDEDORES: " ST-VENDEDORES
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF.
+
+       END PROGRAM VENFAC06.
