@@ -0,0 +1,172 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEE01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "proveedor.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "proveedor.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-PROVEEDORES     PIC XX.
+       01  MENSAJE        PIC X(70).
+       01  WS-PAUSA       PIC X.
+       01  RESPUESTA      PIC X     VALUE "S".
+       01  FIN            PIC X     VALUE "N".
+       01  EXISTE         PIC X.
+       01  WS-KEY         PIC 9(4).
+
+       *> Variables de Trabajo para el ID
+       01  W-PROV-ID      PIC 9(07).
+
+       *> Variables para capturar datos en pantalla
+       01  DATOS-TRABAJO.
+           05 W-NOMBRE    PIC X(30).
+           05 W-DIR       PIC X(30).
+           05 W-TEL       PIC X(15).
+           05 W-ESTADO    PIC X(01).
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 4 COL 2  VALUE "  +-------------------------[ PROVEEDORES ]----------------------+"
+              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 5 COL 4  VALUE "| Id Proveedor     :" BACKGROUND-COLOR 1.
+           05 LINE 5 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 6 COL 4  VALUE "| 01 Nombre        :" BACKGROUND-COLOR 1.
+           05 LINE 6 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 7 COL 4  VALUE "| 02 Direccion     :" BACKGROUND-COLOR 1.
+           05 LINE 7 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 8 COL 4  VALUE "| 03 Telefono      :" BACKGROUND-COLOR 1.
+           05 LINE 8 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 9 COL 4  VALUE "| 04 Estado (A/I)  :" BACKGROUND-COLOR 1.
+           05 LINE 9 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 10 COL 2 VALUE "  +--------------------------------------------------------------+"
+              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 25 COL 1 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 67 VALUE "<ESC>=Retorna" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       01 FORMULARIO.
+           05 INP-NOM LINE 6 COL 25 PIC X(30) USING W-NOMBRE HIGHLIGHT.
+           05 INP-DIR LINE 7 COL 25 PIC X(30) USING W-DIR    HIGHLIGHT.
+           05 INP-TEL LINE 8 COL 25 PIC X(15) USING W-TEL    HIGHLIGHT.
+           05 INP-EST LINE 9 COL 25 PIC X(01) USING W-ESTADO HIGHLIGHT.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "       A.B.M   PROVEEDORES      " TO WS-TITULO-PANTALLA
+           MOVE "VERSION.01" TO WS-PROGRAMA
+           MOVE "CREAR/EDITAR PROVEEDOR" TO WS-MODULO-PANTALLA
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO.
+
+           PERFORM UNTIL FIN = "S"
+               DISPLAY PANTALLA-BASE
+               INITIALIZE DATOS-TRABAJO PROVEEDOR-REG
+               MOVE "S" TO RESPUESTA
+
+               PERFORM INGRESO-ID
+
+               IF WS-KEY = KEY-ESC
+                   MOVE "S" TO FIN
+               ELSE
+                   PERFORM LEO-PROVEEDORES
+                   PERFORM EDITAR-DATOS
+                   IF WS-KEY NOT = KEY-ESC
+                      PERFORM CONFIRMAR-Y-GUARDAR
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM CIERRO-ARCHIVO.
+           EXIT PROGRAM.
+
+       INGRESO-ID.
+           MOVE 0 TO W-PROV-ID.
+           ACCEPT W-PROV-ID LINE 5 COL 25 WITH PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF W-PROV-ID = 0 GO TO INGRESO-ID.
+
+       LEO-PROVEEDORES.
+           MOVE "S" TO EXISTE.
+           MOVE W-PROV-ID TO PROV-ID.
+           READ PROVEEDORES INVALID KEY
+               MOVE "N" TO EXISTE.
+
+           IF EXISTE = "S"
+               MOVE PROV-NOMBRE    TO W-NOMBRE
+               MOVE PROV-DIRECCION TO W-DIR
+               MOVE PROV-TELEFONO  TO W-TEL
+               MOVE PROV-ESTADO    TO W-ESTADO
+               DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
+           ELSE
+               INITIALIZE DATOS-TRABAJO
+               MOVE "A" TO W-ESTADO
+               DISPLAY "MODO: ALTA   " LINE 23 COL 1 BACKGROUND-COLOR 1
+           END-IF.
+
+       EDITAR-DATOS.
+           ACCEPT FORMULARIO.
+
+       CONFIRMAR-Y-GUARDAR.
+           DISPLAY "Es Correcto [S/N] ? " LINE 22 COL 35 BACKGROUND-COLOR 1.
+           ACCEPT RESPUESTA LINE 22 COL 55 WITH HIGHLIGHT.
+
+           IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
+               MOVE W-PROV-ID TO PROV-ID
+               MOVE W-NOMBRE  TO PROV-NOMBRE
+               MOVE W-DIR     TO PROV-DIRECCION
+               MOVE W-TEL     TO PROV-TELEFONO
+               MOVE W-ESTADO  TO PROV-ESTADO
+
+               IF EXISTE = "S"
+                   REWRITE PROVEEDOR-REG
+               ELSE
+                   WRITE PROVEEDOR-REG
+               END-IF
+               DISPLAY "GRABADO EXITOSO! Presione una tecla..." LINE 23 COL 1
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 23 COL 40
+           END-IF.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN I-O PROVEEDORES.
+
+           IF ST-PROVEEDORES = "35"
+               OPEN OUTPUT PROVEEDORES
+               CLOSE PROVEEDORES
+               OPEN I-O PROVEEDORES.
+
+           IF ST-PROVEEDORES > "07"
+             STRING "Error al abrir Proveedores " ST-PROVEEDORES
+                     DELIMITED BY SIZE
+                     INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20
+              MOVE "S" TO FIN.
+
+       CIERRO-ARCHIVO.
+           CLOSE PROVEEDORES.
+
+       END PROGRAM PROVEE01.
