@@ -0,0 +1,323 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Registrar Pago / Recibo de Caja y Aplicar a Facturas
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENFAC07.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "cliente.sel".
+           COPY "factura.sel".
+           COPY "recibo.sel".
+           COPY "recibodet.sel".
+           COPY "recctrl.sel".
+           COPY "cuota.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "cliente.fd".
+           COPY "factura.fd".
+           COPY "recibo.fd".
+           COPY "recibodet.fd".
+           COPY "recctrl.fd".
+           COPY "cuota.fd".
+
+       WORKING-STORAGE SECTION.
+           COPY "SESION.cpy".
+
+       01 ST-CLIENTES       PIC XX.
+       01 ST-FACTURAS       PIC XX.
+       01 ST-RECIBOS        PIC XX.
+       01 ST-RECIBODET      PIC XX.
+       01 ST-NEXT-REC       PIC XX.
+       01 ST-CUOTAS         PIC XX.
+
+       01 WS-SW-CUOTAS-FAC  PIC X VALUE "N".
+          88 FIN-CUOTAS-FAC     VALUE "S".
+          88 NO-FIN-CUOTAS-FAC  VALUE "N".
+       01 WS-MONTO-A-APLICAR-CUOTA PIC S9(9)V99.
+
+       01 WS-PAUSA          PIC X.
+       01 WS-MENSAJE        PIC X(80).
+       01 FIN               PIC X VALUE "N".
+
+       01 W-CODIGO-CLI      PIC 9(07).
+
+       01 WS-REC-NRO        PIC 9(07).
+       01 WS-MONTO-RECIBIDO PIC S9(9)V99.
+       01 WS-MONTO-DISPONIBLE PIC S9(9)V99.
+       01 WS-MONTO-APLICADO PIC S9(9)V99.
+       01 WS-REC-ITEM       PIC 9(03) VALUE 0.
+
+       01 W-FAC-NRO         PIC 9(07).
+       01 W-MONTO-APLICAR   PIC S9(9)V99.
+       01 WS-MAS            PIC X VALUE "S".
+
+       01 WS-EDIT-MONTO     PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "REGISTRAR PAGO / RECIBO DE CAJA" LINE 03 COL 10
+                   WITH REVERSE-VIDEO
+           DISPLAY "Registra un cobro y lo aplica contra las facturas"
+                   LINE 05 COL 10
+           DISPLAY "pendientes del cliente. Deje el codigo en blanco para salir."
+                   LINE 06 COL 10
+
+           PERFORM ABRIR-ARCHIVOS
+
+           PERFORM UNTIL FIN = "S"
+               PERFORM INGRESO-CLIENTE
+               IF FIN NOT = "S"
+                   PERFORM INGRESO-MONTO-RECIBIDO
+                   IF WS-MONTO-RECIBIDO > 0
+                       PERFORM ABRIR-RECIBO
+                       PERFORM APLICAR-A-FACTURAS
+                       PERFORM CERRAR-RECIBO
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       INGRESO-CLIENTE.
+           MOVE 0 TO W-CODIGO-CLI
+           DISPLAY "Codigo de cliente: " LINE 09 COL 10
+           ACCEPT W-CODIGO-CLI LINE 09 COL 30
+
+           IF W-CODIGO-CLI = 0
+               MOVE "S" TO FIN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE W-CODIGO-CLI TO CLI-ID
+           READ CLIENTES INVALID KEY
+               DISPLAY "ERROR: CLIENTE NO EXISTE" LINE 11 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 11 COL 60
+               MOVE 0 TO W-CODIGO-CLI
+               EXIT PARAGRAPH
+           END-READ
+
+           DISPLAY "CLIENTE: "     LINE 11 COL 10
+           DISPLAY CLI-NOMBRE      LINE 11 COL 20
+           DISPLAY "SALDO ACTUAL: " LINE 12 COL 10
+           MOVE CLI-SALDO TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO   LINE 12 COL 25.
+
+       INGRESO-MONTO-RECIBIDO.
+           MOVE 0 TO WS-MONTO-RECIBIDO
+           DISPLAY "MONTO RECIBIDO (0 = CANCELAR): " LINE 14 COL 10
+           ACCEPT WS-MONTO-RECIBIDO LINE 14 COL 42
+
+           IF WS-MONTO-RECIBIDO < 0
+               MOVE 0 TO WS-MONTO-RECIBIDO
+           END-IF
+
+           MOVE WS-MONTO-RECIBIDO TO WS-MONTO-DISPONIBLE.
+
+       ABRIR-RECIBO.
+           MOVE "1" TO NRC-CLAVE
+           READ NEXT-REC-NRO KEY IS NRC-CLAVE
+               INVALID KEY
+                   MOVE 0 TO NRC-ULTIMO-NRO
+           END-READ
+
+           ADD 1 TO NRC-ULTIMO-NRO
+           MOVE NRC-ULTIMO-NRO TO WS-REC-NRO
+           REWRITE NEXT-REC-NRO-REG
+
+           MOVE 0 TO WS-REC-ITEM
+
+           MOVE WS-REC-NRO       TO REC-NRO
+           MOVE CLI-ID           TO REC-CLI-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO REC-FECHA
+           MOVE WS-MONTO-RECIBIDO TO REC-MONTO
+           MOVE WS-USUARIO-SESION TO REC-USUARIO
+           WRITE RECIBO-REG
+
+           SUBTRACT WS-MONTO-RECIBIDO FROM CLI-SALDO
+           REWRITE CLIENTES-REG.
+
+       APLICAR-A-FACTURAS.
+           MOVE "S" TO WS-MAS
+           PERFORM UNTIL WS-MAS NOT = "S" OR WS-MONTO-DISPONIBLE <= 0
+               DISPLAY " " LINE 16 COL 01 ERASE EOS
+
+               DISPLAY "DISPONIBLE PARA APLICAR: " LINE 16 COL 10
+               MOVE WS-MONTO-DISPONIBLE TO WS-EDIT-MONTO
+               DISPLAY WS-EDIT-MONTO LINE 16 COL 36
+
+               MOVE 0 TO W-FAC-NRO
+               DISPLAY "FACTURA A APLICAR (0 = TERMINAR): " LINE 17 COL 10
+               ACCEPT W-FAC-NRO LINE 17 COL 46
+
+               IF W-FAC-NRO = 0
+                   MOVE "N" TO WS-MAS
+               ELSE
+                   MOVE W-FAC-NRO TO FAC-NRO
+                   READ FACTURAS INVALID KEY
+                       DISPLAY "FACTURA NO EXISTE" LINE 18 COL 10
+                       ACCEPT WS-PAUSA LINE 18 COL 32
+                       NOT INVALID KEY
+                           PERFORM VALIDAR-Y-APLICAR-FACTURA
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-Y-APLICAR-FACTURA.
+           IF FAC-CLI-ID NOT = CLI-ID
+               DISPLAY "LA FACTURA NO PERTENECE A ESTE CLIENTE" LINE 18 COL 10
+               ACCEPT WS-PAUSA LINE 18 COL 55
+           ELSE
+               IF FAC-TEMPORAL OR FAC-ANULADA OR FAC-SALDO-PEND <= 0
+                   DISPLAY "LA FACTURA NO TIENE SALDO PENDIENTE" LINE 18 COL 10
+                   ACCEPT WS-PAUSA LINE 18 COL 50
+               ELSE
+                   DISPLAY "SALDO PENDIENTE DE LA FACTURA: " LINE 18 COL 10
+                   MOVE FAC-SALDO-PEND TO WS-EDIT-MONTO
+                   DISPLAY WS-EDIT-MONTO LINE 18 COL 42
+
+                   MOVE 0 TO W-MONTO-APLICAR
+                   DISPLAY "MONTO A APLICAR: " LINE 19 COL 10
+                   ACCEPT W-MONTO-APLICAR LINE 19 COL 30
+
+                   IF W-MONTO-APLICAR <= 0 OR W-MONTO-APLICAR > WS-MONTO-DISPONIBLE
+                       OR W-MONTO-APLICAR > FAC-SALDO-PEND
+                       DISPLAY "MONTO INVALIDO" LINE 20 COL 10
+                       ACCEPT WS-PAUSA LINE 20 COL 26
+                   ELSE
+                       PERFORM GRABAR-LINEA-RECIBO
+                   END-IF
+               END-IF
+           END-IF.
+
+       GRABAR-LINEA-RECIBO.
+           ADD 1 TO WS-REC-ITEM
+           MOVE WS-REC-NRO      TO RECD-REC-NRO
+           MOVE WS-REC-ITEM     TO RECD-ITEM
+           MOVE FAC-NRO         TO RECD-FAC-NRO
+           MOVE W-MONTO-APLICAR TO RECD-MONTO-APLIC
+           WRITE RECIBODET-REG
+
+           SUBTRACT W-MONTO-APLICAR FROM FAC-SALDO-PEND
+           IF FAC-SALDO-PEND <= 0
+               MOVE 0 TO FAC-SALDO-PEND
+               SET FAC-ESTA-PAGADA TO TRUE
+           END-IF
+           REWRITE FACTURA-REG
+
+           IF FAC-CREDITO
+               PERFORM APLICAR-A-CUOTAS
+           END-IF
+
+           SUBTRACT W-MONTO-APLICAR FROM WS-MONTO-DISPONIBLE
+
+           DISPLAY "APLICACION REGISTRADA" LINE 20 COL 10
+           ACCEPT WS-PAUSA LINE 20 COL 34.
+
+       APLICAR-A-CUOTAS.
+           MOVE W-MONTO-APLICAR TO WS-MONTO-A-APLICAR-CUOTA
+           MOVE FAC-NRO TO CUO-FAC-NRO
+           SET NO-FIN-CUOTAS-FAC TO TRUE
+           START CUOTAS KEY IS NOT LESS THAN CUO-FAC-NRO
+               INVALID KEY SET FIN-CUOTAS-FAC TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-CUOTAS-FAC OR WS-MONTO-A-APLICAR-CUOTA <= 0
+               READ CUOTAS NEXT RECORD
+                   AT END
+                       SET FIN-CUOTAS-FAC TO TRUE
+                   NOT AT END
+                       IF CUO-FAC-NRO NOT = FAC-NRO
+                           SET FIN-CUOTAS-FAC TO TRUE
+                       ELSE
+                           IF CUO-PENDIENTE AND CUO-SALDO > 0
+                               PERFORM APLICAR-MONTO-A-CUOTA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       APLICAR-MONTO-A-CUOTA.
+           IF WS-MONTO-A-APLICAR-CUOTA >= CUO-SALDO
+               SUBTRACT CUO-SALDO FROM WS-MONTO-A-APLICAR-CUOTA
+               MOVE 0 TO CUO-SALDO
+               SET CUO-CANCELADA TO TRUE
+           ELSE
+               SUBTRACT WS-MONTO-A-APLICAR-CUOTA FROM CUO-SALDO
+               MOVE 0 TO WS-MONTO-A-APLICAR-CUOTA
+           END-IF
+           REWRITE CUOTA-REG.
+
+       CERRAR-RECIBO.
+           DISPLAY "RECIBO NRO " LINE 22 COL 10
+           DISPLAY WS-REC-NRO    LINE 22 COL 22
+           DISPLAY " REGISTRADO POR " LINE 22 COL 30
+           MOVE WS-MONTO-RECIBIDO TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO LINE 22 COL 47
+           ACCEPT WS-PAUSA LINE 23 COL 10.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O CLIENTES.
+           OPEN I-O FACTURAS.
+
+           IF ST-CLIENTES > "07"
+               STRING "ERROR AL ABRIR CLIENTES: " ST-CLIENTES
+                   DELIMITED BY SIZE INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               MOVE "S" TO FIN
+           END-IF.
+
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN I-O FACTURAS
+           END-IF.
+
+           OPEN I-O RECIBOS.
+           IF ST-RECIBOS = "35"
+               OPEN OUTPUT RECIBOS
+               CLOSE RECIBOS
+               OPEN I-O RECIBOS
+           END-IF.
+
+           OPEN I-O RECIBODET.
+           IF ST-RECIBODET = "35"
+               OPEN OUTPUT RECIBODET
+               CLOSE RECIBODET
+               OPEN I-O RECIBODET
+           END-IF.
+
+           OPEN I-O NEXT-REC-NRO.
+           IF ST-NEXT-REC = "35"
+               OPEN OUTPUT NEXT-REC-NRO
+               CLOSE NEXT-REC-NRO
+               OPEN I-O NEXT-REC-NRO
+               MOVE "1" TO NRC-CLAVE
+               MOVE 0   TO NRC-ULTIMO-NRO
+               WRITE NEXT-REC-NRO-REG
+           END-IF.
+
+           OPEN I-O CUOTAS.
+           IF ST-CUOTAS = "35"
+               OPEN OUTPUT CUOTAS
+               CLOSE CUOTAS
+               OPEN I-O CUOTAS
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE FACTURAS.
+           CLOSE RECIBOS.
+           CLOSE RECIBODET.
+           CLOSE NEXT-REC-NRO.
+           CLOSE CUOTAS.
+
+       END PROGRAM VENFAC07.
