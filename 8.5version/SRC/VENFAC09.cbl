@@ -0,0 +1,359 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Reporte Consolidado de Ventas por Cliente/Producto (rango de fechas)
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENFAC09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "factura.sel".
+           COPY "detalle.sel".
+           COPY "cliente.sel".
+           COPY "ventconsol.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "factura.fd".
+           COPY "detalle.fd".
+           COPY "cliente.fd".
+           COPY "ventconsol.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-FACTURAS     PIC XX.
+       01  ST-DETALLES     PIC XX.
+       01  ST-CLIENTES     PIC XX.
+       01  WS-KEY          PIC 9(4).
+       01  WS-PAUSA        PIC X.
+       01  MENSAJE         PIC X(70).
+
+       01  WS-FECHA-DESDE      PIC 9(08).
+       01  WS-FECHA-HASTA      PIC 9(08).
+
+       01  WS-SW-DETALLES  PIC X VALUE "N".
+           88 FIN-DETALLES     VALUE "S".
+           88 NO-FIN-DETALLES  VALUE "N".
+
+       01  WS-FILA         PIC 99.
+       01  WS-FILA-INICIO  PIC 99 VALUE 5.
+       01  WS-INDICE       PIC 999.
+       01  WS-TOTAL-FILAS  PIC 999 VALUE 0.
+       01  WS-I            PIC 999.
+       01  WS-J            PIC 999.
+       01  WS-POS          PIC 999.
+       01  WS-ENCONTRADO   PIC X VALUE "N".
+           88 COMBO-ENCONTRADO   VALUE "S".
+       01  WS-LINEA-PLANO  PIC X(200).
+
+       01  WS-TABLA-CONSOLIDADO.
+           05 T-RENGLON OCCURS 200 TIMES.
+              10 T-CLI-ID       PIC 9(07).
+              10 T-CLI-NOMBRE   PIC X(20).
+              10 T-PROD-ID      PIC X(10).
+              10 T-DESCRIP      PIC X(20).
+              10 T-CANTIDAD     PIC 9(07).
+              10 T-TOTAL-VTAS   PIC S9(9)V99.
+
+       01  WS-FILA-TEMP.
+           05 WS-T-CLI-ID       PIC 9(07).
+           05 WS-T-CLI-NOMBRE   PIC X(20).
+           05 WS-T-PROD-ID      PIC X(10).
+           05 WS-T-DESCRIP      PIC X(20).
+           05 WS-T-CANTIDAD     PIC 9(07).
+           05 WS-T-TOTAL-VTAS   PIC S9(9)V99.
+
+       01  WS-TOTALVTAS-DISP    PIC -(9)9.99.
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 03 COL 02 VALUE "CLIENTE" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 10 VALUE "NOMBRE"  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 31 VALUE "PRODUCTO" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 42 VALUE "DESCRIPCION" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 63 VALUE "CANT"    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 69 VALUE "TOTAL VENTAS" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 04 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "F9=Plano  F10=CSV  ESC=Salir" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE "REPORTE CONSOLIDADO DE VENTAS"       TO WS-TITULO-PANTALLA
+           MOVE "POR CLIENTE / PRODUCTO / FECHA"       TO WS-MODULO-PANTALLA
+           MOVE "VENFAC09"                              TO WS-PROGRAMA
+
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO
+           PERFORM PEDIR-RANGO-FECHAS
+           PERFORM CARGAR-REPORTE
+           PERFORM ORDENAR-CONSOLIDADO
+
+           DISPLAY PANTALLA-BASE
+           PERFORM MOSTRAR-REGISTROS
+
+           IF WS-TOTAL-FILAS = 0
+               DISPLAY "NO HAY VENTAS EN EL RANGO INDICADO" LINE 12 COL 20
+                       WITH REVERSE-VIDEO
+           END-IF
+
+           MOVE 0 TO WS-KEY
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               EVALUATE WS-KEY
+                   WHEN KEY-F9
+                       PERFORM GENERAR-PLANO
+                       DISPLAY "Archivo plano 'ventconsol.txt' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+                   WHEN KEY-F10
+                       PERFORM GENERAR-CSV
+                       DISPLAY "Archivo CSV 'ventconsol.CSV' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE FACTURAS.
+           CLOSE DETALLES.
+           CLOSE CLIENTES.
+           GOBACK.
+
+       PEDIR-RANGO-FECHAS.
+           DISPLAY "REPORTE CONSOLIDADO DE VENTAS" LINE 10 COL 20
+                   WITH REVERSE-VIDEO
+           DISPLAY "Fecha Desde (AAAAMMDD) : " LINE 12 COL 20
+           MOVE 0 TO WS-FECHA-DESDE
+           ACCEPT WS-FECHA-DESDE LINE 12 COL 46
+
+           DISPLAY "Fecha Hasta (AAAAMMDD) : " LINE 13 COL 20
+           MOVE 99999999 TO WS-FECHA-HASTA
+           ACCEPT WS-FECHA-HASTA LINE 13 COL 46
+
+           IF WS-FECHA-HASTA < WS-FECHA-DESDE
+               MOVE WS-FECHA-DESDE TO WS-FECHA-HASTA
+           END-IF.
+
+       CARGAR-REPORTE.
+           MOVE 0 TO WS-TOTAL-FILAS
+           MOVE ZERO TO FAC-NRO
+           START FACTURAS KEY IS NOT LESS THAN FAC-NRO
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               READ FACTURAS NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF NOT FAC-ANULADA
+                          AND FAC-FECHA >= WS-FECHA-DESDE
+                          AND FAC-FECHA <= WS-FECHA-HASTA
+                           PERFORM ACUMULAR-DETALLES-FACTURA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-DETALLES-FACTURA.
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE FAC-NRO TO DET-FAC-NRO
+           START DETALLES KEY IS NOT LESS THAN DET-FAC-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-DETALLES
+               READ DETALLES NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF DET-FAC-NRO NOT = FAC-NRO
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           PERFORM ACUMULAR-COMBO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-COMBO.
+           MOVE "N" TO WS-ENCONTRADO
+
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-TOTAL-FILAS OR COMBO-ENCONTRADO
+               IF T-CLI-ID(WS-POS) = FAC-CLI-ID
+                  AND T-PROD-ID(WS-POS) = DET-PROD-ID
+                   SET COMBO-ENCONTRADO TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF COMBO-ENCONTRADO
+               SUBTRACT 1 FROM WS-POS
+               ADD DET-CANT     TO T-CANTIDAD(WS-POS)
+               ADD DET-SUBTOTAL TO T-TOTAL-VTAS(WS-POS)
+           ELSE
+               IF WS-TOTAL-FILAS < 200
+                   ADD 1 TO WS-TOTAL-FILAS
+                   MOVE FAC-CLI-ID  TO T-CLI-ID(WS-TOTAL-FILAS)
+                   MOVE DET-PROD-ID TO T-PROD-ID(WS-TOTAL-FILAS)
+                   MOVE DET-DESCRIP TO T-DESCRIP(WS-TOTAL-FILAS)
+                   MOVE SPACES      TO T-CLI-NOMBRE(WS-TOTAL-FILAS)
+                   MOVE FAC-CLI-ID  TO CLI-ID
+                   READ CLIENTES
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE CLI-NOMBRE TO T-CLI-NOMBRE(WS-TOTAL-FILAS)
+                   END-READ
+                   MOVE DET-CANT     TO T-CANTIDAD(WS-TOTAL-FILAS)
+                   MOVE DET-SUBTOTAL TO T-TOTAL-VTAS(WS-TOTAL-FILAS)
+               END-IF
+           END-IF.
+
+       ORDENAR-CONSOLIDADO.
+           IF WS-TOTAL-FILAS > 1
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-TOTAL-FILAS
+                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (WS-TOTAL-FILAS - WS-I)
+                       IF T-CLI-ID(WS-J) > T-CLI-ID(WS-J + 1)
+                           PERFORM INTERCAMBIAR-FILAS
+                       ELSE
+                           IF T-CLI-ID(WS-J) = T-CLI-ID(WS-J + 1)
+                              AND T-PROD-ID(WS-J) > T-PROD-ID(WS-J + 1)
+                               PERFORM INTERCAMBIAR-FILAS
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       INTERCAMBIAR-FILAS.
+           MOVE T-RENGLON(WS-J)     TO WS-FILA-TEMP
+           MOVE T-RENGLON(WS-J + 1) TO T-RENGLON(WS-J)
+           MOVE WS-FILA-TEMP        TO T-RENGLON(WS-J + 1).
+
+       MOSTRAR-REGISTROS.
+           MOVE WS-FILA-INICIO TO WS-FILA
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL-FILAS OR WS-FILA > 22
+               DISPLAY T-CLI-ID(WS-INDICE)     LINE WS-FILA COL 02 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CLI-NOMBRE(WS-INDICE) LINE WS-FILA COL 10 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-PROD-ID(WS-INDICE)    LINE WS-FILA COL 31 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-DESCRIP(WS-INDICE)    LINE WS-FILA COL 42 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CANTIDAD(WS-INDICE)   LINE WS-FILA COL 63 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-TOTAL-VTAS(WS-INDICE) LINE WS-FILA COL 69 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               ADD 1 TO WS-FILA
+           END-PERFORM
+           IF WS-TOTAL-FILAS > 18
+               DISPLAY "HAY MAS REGISTROS - USE F9/F10 PARA VER EL REPORTE COMPLETO"
+                       LINE 23 COL 02
+           END-IF.
+
+       GENERAR-PLANO.
+           OPEN OUTPUT VENTCONSOL-PLANO
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               MOVE T-TOTAL-VTAS(WS-INDICE) TO WS-TOTALVTAS-DISP
+               STRING
+                   T-CLI-ID(WS-INDICE)     DELIMITED BY SIZE
+                   " | "
+                   T-CLI-NOMBRE(WS-INDICE) DELIMITED BY SIZE
+                   " | "
+                   T-PROD-ID(WS-INDICE)    DELIMITED BY SIZE
+                   " | "
+                   T-DESCRIP(WS-INDICE)    DELIMITED BY SIZE
+                   " | "
+                   T-CANTIDAD(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   WS-TOTALVTAS-DISP       DELIMITED BY SIZE
+                   INTO WS-LINEA-PLANO
+               WRITE REG-VENTCONSOL-PLANO FROM WS-LINEA-PLANO
+           END-PERFORM
+           CLOSE VENTCONSOL-PLANO.
+
+       GENERAR-CSV.
+           OPEN OUTPUT VENTCONSOL-CSV
+           MOVE "CLIENTE;NOMBRE;PRODUCTO;DESCRIPCION;CANTIDAD;TOTAL_VENTAS"
+               TO REG-VENTCONSOL-CSV
+           WRITE REG-VENTCONSOL-CSV
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               INITIALIZE REG-VENTCONSOL-CSV
+               MOVE T-TOTAL-VTAS(WS-INDICE) TO WS-TOTALVTAS-DISP
+               STRING
+                   T-CLI-ID(WS-INDICE)     DELIMITED BY SIZE
+                   ";"
+                   T-CLI-NOMBRE(WS-INDICE) DELIMITED BY SIZE
+                   ";"
+                   T-PROD-ID(WS-INDICE)    DELIMITED BY SIZE
+                   ";"
+                   T-DESCRIP(WS-INDICE)    DELIMITED BY SIZE
+                   ";"
+                   T-CANTIDAD(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   WS-TOTALVTAS-DISP       DELIMITED BY SIZE
+                   INTO REG-VENTCONSOL-CSV
+               WRITE REG-VENTCONSOL-CSV
+           END-PERFORM
+           CLOSE VENTCONSOL-CSV.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN INPUT FACTURAS.
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN INPUT FACTURAS
+           END-IF
+
+           IF ST-FACTURAS > "07"
+               STRING "ERROR AL ABRIR FACTURAS: " ST-FACTURAS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT DETALLES
+           IF ST-DETALLES = "35"
+               OPEN OUTPUT DETALLES
+               CLOSE DETALLES
+               OPEN INPUT DETALLES
+           END-IF
+
+           IF ST-DETALLES > "07"
+               STRING "ERROR AL ABRIR DETALLES: " ST-DETALLES
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT CLIENTES
+           IF ST-CLIENTES = "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN INPUT CLIENTES
+           END-IF
+
+           IF ST-CLIENTES > "07"
+               STRING "ERROR AL ABRIR CLIENTES: " ST-CLIENTES
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF.
+
+       END PROGRAM VENFAC09.
