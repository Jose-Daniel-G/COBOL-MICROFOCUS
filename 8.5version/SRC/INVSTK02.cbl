@@ -17,13 +17,16 @@
        FILE-CONTROL.
            COPY "stock.sel".
            COPY "producto.sel".
+           COPY "parametros.sel".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "stock.fd".
            COPY "producto.fd".
+           COPY "parametros.fd".
 
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
            COPY "TECLAS.cpy".
            COPY "LIST-NAV.cpy".
            
@@ -37,6 +40,7 @@
        01  WS-KEY         PIC 9(4).
        01  WS-PAUSA       PIC X.
        01  RESPUESTA      PIC X     VALUE "S".
+       01  WS-RESTO-PAGINAS PIC 9(3).
 
  
        01 WS-BUSCA-CODIGO      PIC X(20).      
@@ -57,13 +61,17 @@
              10 T-CANT           PIC 9(09).
 
        01  WS-HISTORIAL-PAGINAS.
-           05 WS-COD-INICIO    PIC X(10) OCCURS 100 TIMES.
+           05 WS-COD-INICIO    PIC X(10) OCCURS 999 TIMES.
 
        SCREEN SECTION.
        01 PANTALLA-BASE.
-           COPY "HEADER.cpy". 
-           05 LINE 02 COL 70 VALUE "PAG:".
-           05 LINE 02 COL 75 PIC ZZ9 FROM WS-PAG-ACTUAL.
+           COPY "HEADER.cpy".
+           05 LINE 02 COL 45 VALUE "REGS:".
+           05 LINE 02 COL 51 PIC ZZZZZZ9 FROM WS-TOTAL-REGISTROS.
+           05 LINE 02 COL 66 VALUE "PAG:".
+           05 LINE 02 COL 71 PIC ZZ9 FROM WS-PAG-ACTUAL.
+           05 LINE 02 COL 74 VALUE "/".
+           05 LINE 02 COL 75 PIC ZZ9 FROM WS-TOTAL-PAGINAS.
            05 LINE 03 COL 02  VALUE "FECHA ACT"         BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            05 LINE 03 COL 15 VALUE "CODIGO"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            05 LINE 03 COL 35 VALUE "BODEGA"   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
@@ -80,7 +88,9 @@
            MOVE "MODO CONSULTA"                TO WS-MODULO-PANTALLA
            MOVE "INVSTK02" TO WS-PROGRAMA
 
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
+           PERFORM CONTAR-REGISTROS.
            DISPLAY PANTALLA-BASE
            SET NO-BUSCANDO TO TRUE.
            PERFORM INICIALIZAR-LISTADO
@@ -163,6 +173,10 @@
                          PERFORM ELIMINAR-REGISTRO
                          DISPLAY PANTALLA-BASE
                          PERFORM MOSTRAR-PANTALLA-ACTUAL
+                     WHEN KEY-F6  *> tecla Restaurar
+                         PERFORM RESTAURAR-REGISTRO
+                         DISPLAY PANTALLA-BASE
+                         PERFORM MOSTRAR-PANTALLA-ACTUAL
                      WHEN KEY-F9  *> tecla F9 (Generar Plano)
                          PERFORM GENERAR-PLANO
                          DISPLAY "Archivo plano 'stocks.txt' generado." LINE 22 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
@@ -183,6 +197,9 @@
 
  
        AGREGAR-A-TABLA.
+           IF STK-INACTIVO
+               EXIT PARAGRAPH
+           END-IF
            MOVE STK-FECHA-ACT  TO T-FECHA-ACT(WS-INDICE)
            MOVE STK-CODIGO     TO T-CODIGO(WS-INDICE)
            MOVE STK-BODEGA     TO T-BODEGA(WS-INDICE)
@@ -246,30 +263,80 @@
            PERFORM INICIALIZAR-LISTADO                                     *> Recargar el listado con el filtro
            MOVE 0 TO WS-KEY.
 
-       ELIMINAR-REGISTRO. 
-               DISPLAY "Desea ELIMINAR el stock [S/N]? " LINE 22 
+       ELIMINAR-REGISTRO.
+               DISPLAY "Desea ELIMINAR el stock [S/N]? " LINE 22
                        COL 20 WITH BACKGROUND-COLOR 4
                ACCEPT RESPUESTA LINE 22 COL 53
-               
+
                IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
-                   MOVE T-FECHA-ACT(WS-INDICE) TO STK-FECHA-ACT
+                   MOVE T-CODIGO(WS-INDICE) TO STK-CODIGO
                    READ STOCK
-                       KEY IS STK-FECHA-ACT
+                       KEY IS STK-CODIGO
                        INVALID KEY
-                           DISPLAY "REGISTRO NO ENCONTRADO" 
+                           DISPLAY "REGISTRO NO ENCONTRADO"
                            LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                        NOT INVALID KEY
-                           DELETE STOCK RECORD
+                           STRING
+                               STK-FECHA-ACT DELIMITED BY SIZE
+                               " | "
+                               STK-CODIGO    DELIMITED BY SIZE
+                               " | "
+                               STK-BODEGA    DELIMITED BY SIZE
+                               " | "
+                               STK-CANTIDAD  DELIMITED BY SIZE
+                               INTO WS-LINEA-PLANO
+                           SET STK-INACTIVO TO TRUE
+                           REWRITE STOCK-REG
                               INVALID KEY
-                                DISPLAY "ERROR AL ELIMINAR" LINE 
+                                DISPLAY "ERROR AL ELIMINAR" LINE
                                 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                               NOT INVALID KEY
+                                   OPEN EXTEND STOCK-PAPELERA
+                                   WRITE REG-STOCK-PAPELERA FROM WS-LINEA-PLANO
+                                   CLOSE STOCK-PAPELERA
                                    PERFORM INICIALIZAR-LISTADO
                                    MOVE 0 TO WS-KEY
-                           END-DELETE
+                           END-REWRITE
                    END-READ
-               END-IF.   
-       
+               END-IF.
+
+       RESTAURAR-REGISTRO.
+               DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+               DISPLAY "Codigo del stock a RESTAURAR: " LINE 22 COL 20
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               MOVE SPACES TO STK-CODIGO
+               ACCEPT STK-CODIGO LINE 22 COL 52
+                      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+               READ STOCK
+                   KEY IS STK-CODIGO
+                   INVALID KEY
+                       DISPLAY "REGISTRO NO ENCONTRADO"
+                       LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                   NOT INVALID KEY
+                       IF STK-INACTIVO
+                           SET STK-ACTIVO TO TRUE
+                           REWRITE STOCK-REG
+                              INVALID KEY
+                                DISPLAY "ERROR AL RESTAURAR" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                              NOT INVALID KEY
+                                DISPLAY "STOCK RESTAURADO" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                                PERFORM INICIALIZAR-LISTADO
+                                MOVE 0 TO WS-KEY
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "EL STOCK YA ESTA ACTIVO" LINE
+                           23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                       END-IF
+               END-READ.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
        ABRO-ARCHIVO.
            OPEN I-O STOCK.
            IF ST-STOCK = "35" 
@@ -290,6 +357,30 @@
                DISPLAY ALL " " LINE WS-FILA COL 1 SIZE 80 BACKGROUND-COLOR 1
            END-PERFORM.
        
+       CONTAR-REGISTROS.
+           MOVE 0 TO WS-TOTAL-REGISTROS
+           SET NO-FIN-LISTA TO TRUE
+           MOVE LOW-VALUES TO STK-CODIGO
+           START STOCK KEY IS NOT LESS THAN STK-CODIGO
+               INVALID KEY SET FIN-LISTA TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-LISTA
+               READ STOCK NEXT RECORD
+                   AT END SET FIN-LISTA TO TRUE
+                   NOT AT END ADD 1 TO WS-TOTAL-REGISTROS
+               END-READ
+           END-PERFORM
+
+           DIVIDE WS-TOTAL-REGISTROS BY 20 GIVING WS-TOTAL-PAGINAS
+               REMAINDER WS-RESTO-PAGINAS
+           IF WS-RESTO-PAGINAS > 0
+               ADD 1 TO WS-TOTAL-PAGINAS
+           END-IF
+           IF WS-TOTAL-PAGINAS = 0
+               MOVE 1 TO WS-TOTAL-PAGINAS
+           END-IF.
+
        INICIALIZAR-LISTADO.
            MOVE 1 TO WS-PAG-ACTUAL.
            IF BUSCANDO
