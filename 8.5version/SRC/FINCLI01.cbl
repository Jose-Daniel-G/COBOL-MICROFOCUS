@@ -10,14 +10,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "cliente.sel".
+           COPY "parametros.sel".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "cliente.fd".
+           COPY "parametros.fd".
 
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
        *> Estados de Archivo y Control
            COPY "TECLAS.cpy".
+           COPY "SESION.cpy".
        01 WS-UI-CONTROLES.
           05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
           05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
@@ -30,6 +34,19 @@
        01  FIN            PIC X     VALUE "N".
        01  EXISTE         PIC X.
        01  WS-KEY         PIC 9(4).
+
+       01 WS-NOMBRE-CMP       PIC X(30).
+       01 WS-NOMBRE-EXIST-CMP PIC X(30).
+       01 WS-NOMBRE-SIMILAR   PIC X VALUE "N".
+          88 NOMBRE-SIMILAR      VALUE "S".
+       01 WS-CLI-SIMILAR-ID   PIC 9(07).
+       01 WS-CLI-SIMILAR-NOM  PIC X(30).
+       01 WS-RESP-DUP         PIC X.
+       01 WS-SW-SCAN-CLI      PIC X VALUE "N".
+          88 FIN-SCAN-CLI        VALUE "S".
+          88 NO-FIN-SCAN-CLI     VALUE "N".
+       01 WS-RESP-DESCARTE    PIC X.
+       01 WS-REEDITAR         PIC X VALUE "N".
        
        *> Variables de Trabajo para el ID
        01  W-CLI-ID       PIC 9(08).
@@ -41,7 +58,12 @@
            05 W-DIR       PIC X(30).
            05 W-CP        PIC X(10).
            05 W-CAT       PIC X(01).
+           05 W-SALDO     PIC S9(7)V99.
+           05 W-LIMITE    PIC S9(7)V99.
       *>     05 W-ESTADO    PIC X(01).
+           05 W-CON-NOMBRE    PIC X(30).
+           05 W-CON-TELEFONO  PIC X(15).
+           05 W-CON-EMAIL     PIC X(30).
 
        SCREEN SECTION.
        01 PANTALLA-BASE.
@@ -60,7 +82,17 @@
            05 LINE 8 COL 67  VALUE "|" BACKGROUND-COLOR 1.
            05 LINE 9 COL 4  VALUE "| 04 Categoria     :" BACKGROUND-COLOR 1.
            05 LINE 9 COL 67  VALUE "|" BACKGROUND-COLOR 1.
-           05 LINE 10 COL 2 VALUE "  +--------------------------------------------------------------+"
+           05 LINE 10 COL 4 VALUE "| 05 Saldo         :" BACKGROUND-COLOR 1.
+           05 LINE 10 COL 67  VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 11 COL 4 VALUE "| 06 Limite Credito:" BACKGROUND-COLOR 1.
+           05 LINE 11 COL 67  VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 12 COL 4 VALUE "| 07 Contacto      :" BACKGROUND-COLOR 1.
+           05 LINE 12 COL 67  VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 13 COL 4 VALUE "| 08 Telefono      :" BACKGROUND-COLOR 1.
+           05 LINE 13 COL 67  VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 14 COL 4 VALUE "| 09 E-Mail        :" BACKGROUND-COLOR 1.
+           05 LINE 14 COL 67  VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 15 COL 2 VALUE "  +--------------------------------------------------------------+"
               BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            *> Barra inferior
            05 LINE 25 COL 1 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.      *>     05 LINE 25 COL 53 VALUE "F10=Termina" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
@@ -71,12 +103,18 @@
            05 INP-DIR LINE 7 COL 25 PIC X(30) USING W-DIR    HIGHLIGHT.
            05 INP-CP  LINE 8 COL 25 PIC X(10) USING W-CP     HIGHLIGHT.
            05 INP-CAT LINE 9 COL 25 PIC X(01) USING W-CAT    HIGHLIGHT.
+           05 INP-SALDO LINE 10 COL 25 PIC -(7)9.99 USING W-SALDO HIGHLIGHT.
+           05 INP-LIMITE LINE 11 COL 25 PIC -(7)9.99 USING W-LIMITE HIGHLIGHT.
+           05 INP-CON-NOM LINE 12 COL 25 PIC X(30) USING W-CON-NOMBRE HIGHLIGHT.
+           05 INP-CON-TEL LINE 13 COL 25 PIC X(15) USING W-CON-TELEFONO HIGHLIGHT.
+           05 INP-CON-MAIL LINE 14 COL 25 PIC X(30) USING W-CON-EMAIL HIGHLIGHT.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC. 
            MOVE "        A.B.M   CLIENTES        " TO WS-TITULO-PANTALLA
            MOVE "VERSION.01" TO WS-PROGRAMA
            MOVE "CREAR/EDITAR CLIENTE" TO WS-MODULO-PANTALLA
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
            
            PERFORM UNTIL FIN = "S"
@@ -117,6 +155,11 @@
                MOVE CLI-DIRECCION TO W-DIR
                MOVE CLI-CODPOST   TO W-CP
                MOVE CLI-CATEGORIA TO W-CAT
+               MOVE CLI-SALDO     TO W-SALDO
+               MOVE CLI-LIMITE-CREDITO TO W-LIMITE
+               MOVE CLI-CON-NOMBRE   TO W-CON-NOMBRE
+               MOVE CLI-CON-TELEFONO TO W-CON-TELEFONO
+               MOVE CLI-CON-EMAIL    TO W-CON-EMAIL
                DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
            ELSE
                INITIALIZE DATOS-TRABAJO
@@ -124,19 +167,67 @@
            END-IF.
 
        EDITAR-DATOS.
+           MOVE "S" TO WS-REEDITAR
+           PERFORM UNTIL WS-REEDITAR NOT = "S"
+               MOVE "N" TO WS-REEDITAR
+               PERFORM EDITAR-DATOS-CAPTURA
+           END-PERFORM.
+
+       EDITAR-DATOS-CAPTURA.
            ACCEPT FORMULARIO.
+           IF WS-KEY = KEY-ESC
+               PERFORM CONFIRMAR-DESCARTE-CAMBIOS
+           END-IF.
+
+       CONFIRMAR-DESCARTE-CAMBIOS.
+           DISPLAY "DESCARTAR LOS CAMBIOS? [S/N]" LINE 23 COL 1
+               BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
+           ACCEPT WS-RESP-DESCARTE LINE 23 COL 31 WITH HIGHLIGHT.
+           IF FUNCTION UPPER-CASE(WS-RESP-DESCARTE) NOT = "S"
+               IF EXISTE = "S"
+                   DISPLAY "MODO: EDICION" LINE 23 COL 1 BACKGROUND-COLOR 1
+               ELSE
+                   DISPLAY "MODO: ALTA   " LINE 23 COL 1 BACKGROUND-COLOR 1
+               END-IF
+               MOVE "S" TO WS-REEDITAR
+           END-IF.
 
        CONFIRMAR-Y-GUARDAR.
+           IF EXISTE = "N"
+               PERFORM VALIDAR-NOMBRE-SIMILAR
+               IF NOMBRE-SIMILAR
+                   DISPLAY "AVISO: CLIENTE " LINE 21 COL 4
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   DISPLAY WS-CLI-SIMILAR-ID LINE 21 COL 20
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   DISPLAY WS-CLI-SIMILAR-NOM LINE 21 COL 29
+                           BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   DISPLAY " TIENE UN NOMBRE SIMILAR. CONTINUAR? [S/N]"
+                           LINE 22 COL 4 BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   ACCEPT WS-RESP-DUP LINE 22 COL 48 WITH HIGHLIGHT
+                   IF FUNCTION UPPER-CASE(WS-RESP-DUP) NOT = "S"
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+           END-IF
+
            DISPLAY "Es Correcto [S/N] ? " LINE 22 COL 35 BACKGROUND-COLOR 1.
            ACCEPT RESPUESTA LINE 22 COL 55 WITH HIGHLIGHT.
-           
+
            IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
                MOVE W-CLI-ID TO CLI-ID
                MOVE W-NOMBRE TO CLI-NOMBRE
                MOVE W-DIR    TO CLI-DIRECCION
                MOVE W-CP     TO CLI-CODPOST
                MOVE W-CAT    TO CLI-CATEGORIA
+               MOVE W-SALDO  TO CLI-SALDO
+               MOVE W-LIMITE TO CLI-LIMITE-CREDITO
+               MOVE W-CON-NOMBRE   TO CLI-CON-NOMBRE
+               MOVE W-CON-TELEFONO TO CLI-CON-TELEFONO
+               MOVE W-CON-EMAIL    TO CLI-CON-EMAIL
                SET CLI-ACTIVO TO TRUE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FECHA-MOD
+               MOVE WS-USUARIO-SESION           TO CLI-USUARIO-MOD
 
                IF EXISTE = "S"
                    REWRITE CLIENTES-REG
@@ -147,6 +238,39 @@
                        BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
                ACCEPT WS-PAUSA LINE 23 COL 40
            END-IF.
+       VALIDAR-NOMBRE-SIMILAR.
+           SET NO-FIN-SCAN-CLI TO TRUE
+           MOVE "N" TO WS-NOMBRE-SIMILAR
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(W-NOMBRE)) TO WS-NOMBRE-CMP
+
+           MOVE LOW-VALUES TO CLI-ID
+           START CLIENTES KEY IS NOT LESS THAN CLI-ID
+               INVALID KEY SET FIN-SCAN-CLI TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-SCAN-CLI
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       SET FIN-SCAN-CLI TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CLI-NOMBRE))
+                           TO WS-NOMBRE-EXIST-CMP
+                       IF WS-NOMBRE-EXIST-CMP = WS-NOMBRE-CMP
+                           MOVE "S"        TO WS-NOMBRE-SIMILAR
+                           MOVE CLI-ID     TO WS-CLI-SIMILAR-ID
+                           MOVE CLI-NOMBRE TO WS-CLI-SIMILAR-NOM
+                           SET FIN-SCAN-CLI TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE W-CLI-ID TO CLI-ID.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
        ABRO-ARCHIVO.
            OPEN I-O CLIENTES. 
 
