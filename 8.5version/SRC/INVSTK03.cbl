@@ -0,0 +1,273 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Reporte de reorden - Stock por debajo del minimo
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVSTK03.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "stock.sel".
+           COPY "producto.sel".
+           COPY "reorden.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "stock.fd".
+           COPY "producto.fd".
+           COPY "reorden.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-STOCK        PIC XX.
+       01  ST-PRODUCTOS    PIC XX.
+       01  WS-KEY          PIC 9(4).
+       01  WS-PAUSA        PIC X.
+       01  MENSAJE         PIC X(70).
+
+       01  WS-SW-LISTA     PIC X VALUE "N".
+           88 FIN-LISTA       VALUE "S".
+           88 NO-FIN-LISTA    VALUE "N".
+
+       01  WS-FILA         PIC 99.
+       01  WS-FILA-INICIO  PIC 99 VALUE 5.
+       01  WS-FILA-MAX     PIC 99.
+       01  WS-PUNTERO      PIC 99 VALUE 5.
+       01  WS-INDICE       PIC 999.
+       01  WS-TOTAL-FILAS  PIC 999 VALUE 0.
+       01  WS-I            PIC 999.
+       01  WS-J            PIC 999.
+       01  WS-LINEA-PLANO  PIC X(200).
+       01  WS-DESCRIP      PIC X(30).
+
+       01  WS-TABLA-REORDEN.
+           05 T-REORDEN OCCURS 500 TIMES.
+              10 T-BODEGA       PIC X(04).
+              10 T-CODIGO       PIC X(10).
+              10 T-DESCRIP      PIC X(30).
+              10 T-CANTIDAD     PIC 9(09).
+              10 T-MINIMO       PIC 9(05).
+              10 T-FALTANTE     PIC S9(05).
+
+       01  WS-FILA-TEMP.
+           05 WS-T-BODEGA       PIC X(04).
+           05 WS-T-CODIGO       PIC X(10).
+           05 WS-T-DESCRIP      PIC X(30).
+           05 WS-T-CANTIDAD     PIC 9(09).
+           05 WS-T-MINIMO       PIC 9(05).
+           05 WS-T-FALTANTE     PIC S9(05).
+
+       01  WS-FALTANTE-DISP     PIC -(5)9.
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 03 COL 02 VALUE "BODEGA"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 10 VALUE "CODIGO"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 22 VALUE "DESCRIPCION" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 54 VALUE "CANTIDAD"    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 64 VALUE "MINIMO"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 72 VALUE "FALTAN"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 04 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "F9=Plano  F10=CSV  ESC=Salir" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE "REPORTE DE REORDEN DE STOCK" TO WS-TITULO-PANTALLA
+           MOVE "STOCK BAJO EL MINIMO"        TO WS-MODULO-PANTALLA
+           MOVE "INVSTK03"                    TO WS-PROGRAMA
+
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO
+           PERFORM CARGAR-REPORTE
+           PERFORM ORDENAR-POR-BODEGA
+
+           DISPLAY PANTALLA-BASE
+           PERFORM MOSTRAR-REGISTROS
+
+           IF WS-TOTAL-FILAS = 0
+               DISPLAY "NO HAY PRODUCTOS POR DEBAJO DEL MINIMO" LINE 12 COL 20
+                       WITH REVERSE-VIDEO
+           END-IF
+
+           MOVE 0 TO WS-KEY
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+               EVALUATE WS-KEY
+                   WHEN KEY-F9
+                       PERFORM GENERAR-PLANO
+                       DISPLAY "Archivo plano 'reorden.txt' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+                   WHEN KEY-F10
+                       PERFORM GENERAR-CSV
+                       DISPLAY "Archivo CSV 'reorden.CSV' generado." LINE 22 COL 20
+                       ACCEPT WS-PAUSA LINE 23 COL 55
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE STOCK.
+           CLOSE PRODUCTOS.
+           GOBACK.
+
+       CARGAR-REPORTE.
+           MOVE 0 TO WS-TOTAL-FILAS
+           SET NO-FIN-LISTA TO TRUE
+           MOVE ZERO TO STK-CODIGO
+           START STOCK KEY IS NOT LESS THAN STK-CODIGO
+               INVALID KEY SET FIN-LISTA TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-LISTA OR WS-TOTAL-FILAS >= 500
+               READ STOCK NEXT RECORD
+                   AT END SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       IF STK-CANTIDAD < STK-MINIMO
+                           PERFORM AGREGAR-A-REORDEN
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AGREGAR-A-REORDEN.
+           MOVE SPACES TO WS-DESCRIP
+           MOVE STK-CODIGO TO PRD-CODIGO
+           READ PRODUCTOS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE PRD-DESCRIPCION TO WS-DESCRIP
+           END-READ
+
+           ADD 1 TO WS-TOTAL-FILAS
+           MOVE STK-BODEGA               TO T-BODEGA(WS-TOTAL-FILAS)
+           MOVE STK-CODIGO               TO T-CODIGO(WS-TOTAL-FILAS)
+           MOVE WS-DESCRIP                TO T-DESCRIP(WS-TOTAL-FILAS)
+           MOVE STK-CANTIDAD             TO T-CANTIDAD(WS-TOTAL-FILAS)
+           MOVE STK-MINIMO               TO T-MINIMO(WS-TOTAL-FILAS)
+           COMPUTE T-FALTANTE(WS-TOTAL-FILAS) = STK-MINIMO - STK-CANTIDAD.
+
+       ORDENAR-POR-BODEGA.
+           IF WS-TOTAL-FILAS > 1
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-TOTAL-FILAS
+                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (WS-TOTAL-FILAS - WS-I)
+                       IF T-BODEGA(WS-J) > T-BODEGA(WS-J + 1)
+                           PERFORM INTERCAMBIAR-FILAS
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       INTERCAMBIAR-FILAS.
+           MOVE T-REORDEN(WS-J)     TO WS-FILA-TEMP
+           MOVE T-REORDEN(WS-J + 1) TO T-REORDEN(WS-J)
+           MOVE WS-FILA-TEMP        TO T-REORDEN(WS-J + 1).
+
+       MOSTRAR-REGISTROS.
+           MOVE WS-FILA-INICIO TO WS-FILA
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL-FILAS OR WS-FILA > 22
+               DISPLAY T-BODEGA(WS-INDICE)   LINE WS-FILA COL 02 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CODIGO(WS-INDICE)   LINE WS-FILA COL 10 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-DESCRIP(WS-INDICE)  LINE WS-FILA COL 22 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CANTIDAD(WS-INDICE) LINE WS-FILA COL 54 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-MINIMO(WS-INDICE)   LINE WS-FILA COL 64 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-FALTANTE(WS-INDICE) LINE WS-FILA COL 72 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               ADD 1 TO WS-FILA
+           END-PERFORM
+           IF WS-TOTAL-FILAS > 18
+               DISPLAY "HAY MAS REGISTROS - USE F9/F10 PARA VER EL REPORTE COMPLETO"
+                       LINE 23 COL 02
+           END-IF.
+
+       GENERAR-PLANO.
+           OPEN OUTPUT REORDEN-PLANO
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               MOVE T-FALTANTE(WS-INDICE) TO WS-FALTANTE-DISP
+               STRING
+                   T-BODEGA(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   T-CODIGO(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   T-DESCRIP(WS-INDICE)  DELIMITED BY SIZE
+                   " | "
+                   T-CANTIDAD(WS-INDICE) DELIMITED BY SIZE
+                   " | "
+                   T-MINIMO(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   WS-FALTANTE-DISP      DELIMITED BY SIZE
+                   INTO WS-LINEA-PLANO
+               WRITE REG-REORDEN-PLANO FROM WS-LINEA-PLANO
+           END-PERFORM
+           CLOSE REORDEN-PLANO.
+
+       GENERAR-CSV.
+           OPEN OUTPUT REORDEN-CSV
+           MOVE "BODEGA;CODIGO;DESCRIPCION;CANTIDAD;MINIMO;FALTANTE" TO REG-REORDEN-CSV
+           WRITE REG-REORDEN-CSV
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               INITIALIZE REG-REORDEN-CSV
+               MOVE T-FALTANTE(WS-INDICE) TO WS-FALTANTE-DISP
+               STRING
+                   T-BODEGA(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   T-CODIGO(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   T-DESCRIP(WS-INDICE)  DELIMITED BY SIZE
+                   ";"
+                   T-CANTIDAD(WS-INDICE) DELIMITED BY SIZE
+                   ";"
+                   T-MINIMO(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   WS-FALTANTE-DISP      DELIMITED BY SIZE
+                   INTO REG-REORDEN-CSV
+               WRITE REG-REORDEN-CSV
+           END-PERFORM
+           CLOSE REORDEN-CSV.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN INPUT STOCK.
+           IF ST-STOCK = "35"
+               OPEN OUTPUT STOCK
+               CLOSE STOCK
+               OPEN INPUT STOCK
+           END-IF
+
+           IF ST-STOCK > "07"
+               STRING "ERROR AL ABRIR STOCK: " ST-STOCK
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT PRODUCTOS
+           IF ST-PRODUCTOS > "07"
+               STRING "ERROR AL ABRIR PRODUCTOS: " ST-PRODUCTOS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF.
+
+       END PROGRAM INVSTK03.
