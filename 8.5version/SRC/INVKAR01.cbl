@@ -0,0 +1,175 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Consulta de Kardex (movimientos de Stock) por producto
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVKAR01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "kardex.sel".
+           COPY "producto.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "kardex.fd".
+           COPY "producto.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-KARDEX       PIC XX.
+       01  ST-PRODUCTOS    PIC XX.
+       01  MENSAJE         PIC X(70).
+       01  WS-PAUSA        PIC X.
+       01  WS-KEY          PIC 9(4).
+
+       01  W-CODIGO        PIC X(10).
+       01  W-DESCRIP       PIC X(30).
+
+       01  WS-SW-KARDEX    PIC X VALUE "N".
+           88 FIN-KARDEX      VALUE "S".
+           88 NO-FIN-KARDEX   VALUE "N".
+       01  WS-LINEA        PIC 99.
+       01  WS-TIPO-DISP    PIC X(08).
+       01  WS-TOTAL-MOSTRADO PIC 999 VALUE 0.
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 4 COL 02 VALUE "  +-------------------------[ KARDEX ]---------------------------+"
+              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 5 COL 04 VALUE "| Codigo Producto :" BACKGROUND-COLOR 1.
+           05 LINE 5 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 6 COL 04 VALUE "| Descripcion     :" BACKGROUND-COLOR 1.
+           05 LINE 6 COL 67 VALUE "|" BACKGROUND-COLOR 1.
+           05 LINE 7 COL 02 VALUE "  +--------------------------------------------------------------+"
+              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 02 VALUE "FECHA" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 12 VALUE "TIPO"  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 24 VALUE "CANTIDAD" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 36 VALUE "SALDO" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 48 VALUE "BODEGA" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 58 VALUE "REFERENCIA" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 67 VALUE "<ESC>=Retorna" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "     KARDEX DE PRODUCTOS     " TO WS-TITULO-PANTALLA
+           MOVE "VERSION.01" TO WS-PROGRAMA
+           MOVE "CONSULTA DE MOVIMIENTOS" TO WS-MODULO-PANTALLA
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO.
+
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               DISPLAY PANTALLA-BASE
+               PERFORM INGRESO-PRODUCTO
+               IF WS-KEY NOT = KEY-ESC
+                   PERFORM MOSTRAR-MOVIMIENTOS
+                   ACCEPT WS-PAUSA LINE 23 COL 1 WITH NO-ECHO
+               END-IF
+           END-PERFORM.
+
+           PERFORM CIERRO-ARCHIVO.
+           EXIT PROGRAM.
+
+       INGRESO-PRODUCTO.
+           MOVE SPACES TO W-CODIGO.
+           ACCEPT W-CODIGO LINE 5 COL 24 WITH PROMPT HIGHLIGHT.
+           IF WS-KEY = KEY-ESC EXIT PARAGRAPH.
+           IF W-CODIGO = SPACES GO TO INGRESO-PRODUCTO.
+
+           MOVE W-CODIGO TO PRD-CODIGO
+           READ PRODUCTOS
+               INVALID KEY
+                   DISPLAY "ERROR: PRODUCTO NO EXISTE" LINE 23 COL 1
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+                   ACCEPT WS-PAUSA LINE 23 COL 40
+                   GO TO INGRESO-PRODUCTO
+               NOT INVALID KEY
+                   MOVE PRD-DESCRIPCION TO W-DESCRIP
+           END-READ
+           DISPLAY W-DESCRIP LINE 6 COL 24.
+
+       MOSTRAR-MOVIMIENTOS.
+           MOVE 0 TO WS-TOTAL-MOSTRADO
+           MOVE 10 TO WS-LINEA
+           MOVE W-CODIGO TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX OR WS-LINEA > 22
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = W-CODIGO
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           PERFORM MOSTRAR-LINEA-KARDEX
+                           ADD 1 TO WS-LINEA
+                           ADD 1 TO WS-TOTAL-MOSTRADO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-TOTAL-MOSTRADO = 0
+               DISPLAY "SIN MOVIMIENTOS REGISTRADOS" LINE 10 COL 2
+           END-IF.
+
+       MOSTRAR-LINEA-KARDEX.
+           EVALUATE TRUE
+               WHEN KAR-ENTRADA MOVE "ENTRADA " TO WS-TIPO-DISP
+               WHEN KAR-SALIDA  MOVE "SALIDA  " TO WS-TIPO-DISP
+               WHEN OTHER       MOVE "AJUSTE  " TO WS-TIPO-DISP
+           END-EVALUATE
+
+           DISPLAY KAR-FECHA      LINE WS-LINEA COL 02
+           DISPLAY WS-TIPO-DISP   LINE WS-LINEA COL 12
+           DISPLAY KAR-CANTIDAD   LINE WS-LINEA COL 24
+           DISPLAY KAR-SALDO      LINE WS-LINEA COL 36
+           DISPLAY KAR-BODEGA     LINE WS-LINEA COL 48
+           DISPLAY KAR-REFERENCIA LINE WS-LINEA COL 58.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN INPUT KARDEX.
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN INPUT KARDEX
+           END-IF.
+
+           OPEN INPUT PRODUCTOS.
+
+           IF ST-PRODUCTOS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO PRODUCTOS: " ST-PRODUCTOS
+                   LINE 23 COL 1
+           END-IF.
+
+       CIERRO-ARCHIVO.
+           CLOSE KARDEX.
+           CLOSE PRODUCTOS.
+
+       END PROGRAM INVKAR01.
