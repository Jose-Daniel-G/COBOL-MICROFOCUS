@@ -16,12 +16,17 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "producto.sel".
+           COPY "preciohist.sel".
+           COPY "parametros.sel".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "producto.fd".
+           COPY "preciohist.fd".
+           COPY "parametros.fd".
 
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
            COPY "TECLAS.cpy".
            
        01 WS-UI-CONTROLES.
@@ -30,7 +35,11 @@
           05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
 
        01  ST-PRODUCTOS    PIC XX.
+       01  ST-PRECIOHIST   PIC XX.
        01  WS-KEY         PIC 9(4).
+       01  WS-SW-PRECIOHIST PIC X VALUE "N".
+           88 FIN-PRECIOHIST     VALUE "S".
+           88 NO-FIN-PRECIOHIST  VALUE "N".
        01  WS-PAUSA       PIC X.
        01  RESPUESTA      PIC X     VALUE "S".
 
@@ -43,13 +52,18 @@
        01  WS-FIN-LISTA       PIC X VALUE "N".
            88 FIN-LISTA          VALUE "S".
            88 NO-FIN-LISTA       VALUE "N".
-       01 WS-BUS-DESCRIPCION      PIC X(20).      
+       01 WS-BUS-DESCRIPCION      PIC X(20).
+       01 WS-BUSCA-CATEGORIA      PIC X(04).
+       01 WS-BUSCA-COD-ALTERNO    PIC X(20).
+       01 WS-FILTRO-OK            PIC X VALUE "S".
+          88 FILTRO-OK               VALUE "S".
+          88 FILTRO-DESCARTADO       VALUE "N".
         *>--------- --- BUSQUEDA --- -------------
        01 WS-MODO-BUSQUEDA     PIC X VALUE "N".
           88 BUSCANDO          VALUE "S".
-          88 NO-BUSCANDO       VALUE "N".           
+          88 NO-BUSCANDO       VALUE "N".
         *>----------------------------------------
-       01  MENSAJE    PIC X(70).      
+       01  MENSAJE    PIC X(70).
 
        01  TABLA-PANTALLA.
           05 REG-PANTALLA OCCURS 20 TIMES.
@@ -58,7 +72,9 @@
              10 T-PRE     PIC Z(9).99.
              10 T-IVA     PIC X(01).
              10 T-EST     PIC X(01).
+             10 T-CAT     PIC X(04).
        01 WS-LINEA-PLANO PIC X(200).
+       01 WS-FILA-HIST   PIC 99.
 
        SCREEN SECTION.
        01 PANTALLA-BASE.
@@ -77,6 +93,7 @@
            MOVE "MODO CONSULTA"                 TO WS-MODULO-PANTALLA
            MOVE "VERSION.01"                    TO WS-PROGRAMA
 
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
 
            PERFORM UNTIL WS-KEY = KEY-ESC
@@ -97,6 +114,7 @@
            END-PERFORM.
 
            CLOSE PRODUCTOS.
+           CLOSE PRECIOHIST.
            GOBACK.
 
        NAVEGACION-BUCLE.
@@ -119,10 +137,14 @@
                               SUBTRACT 1 FROM WS-PUNTERO
                               SUBTRACT 1 FROM WS-INDICE
                            END-IF
+                       WHEN KEY-F5  *> HISTORIAL DE PRECIOS
+                           PERFORM VER-HISTORIAL-PRECIOS
                        WHEN KEY-F7  *> BÚSQUEDA POR NOMBRE
                            PERFORM BUSCAR-PRODUCTO
                        WHEN KEY-F8  *> tecla Suprimir/Delete
                            PERFORM ELIMINAR-REGISTRO
+                       WHEN KEY-F6  *> tecla Restaurar
+                           PERFORM RESTAURAR-REGISTRO
                        WHEN KEY-F9  *> tecla F9 (Generar Plano)
                            PERFORM GENERAR-PLANO
                            DISPLAY "Archivo plano 'productos.txt' generado."   
@@ -165,10 +187,9 @@
                READ PRODUCTOS NEXT RECORD
                    AT END SET FIN-LISTA TO TRUE
                    NOT AT END
-                       IF BUSCANDO                                  *> Si estamos buscando, filtrar por coincidencia parcial
-                           IF PRD-DESCRIPCION(1:FUNCTION LENGTH(
-                              FUNCTION TRIM(WS-BUS-DESCRIPCION))) 
-                              = FUNCTION TRIM(WS-BUS-DESCRIPCION)
+                       IF BUSCANDO                                  *> Si estamos buscando, aplicar los filtros ingresados
+                           PERFORM EVALUA-FILTRO-PRODUCTO
+                           IF FILTRO-OK
                                PERFORM AGREGAR-A-TABLA
                            END-IF
                        ELSE
@@ -183,10 +204,14 @@
            MOVE WS-FILA-INICIO TO WS-PUNTERO.
 
        AGREGAR-A-TABLA.
+           IF PRD-INACTIVO
+               EXIT PARAGRAPH
+           END-IF
            MOVE PRD-CODIGO         TO T-COD(WS-INDICE)
            MOVE PRD-DESCRIPCION    TO T-DES(WS-INDICE)
            MOVE PRD-PRECIO         TO T-PRE(WS-INDICE)
            MOVE PRD-ESTADO         TO T-EST(WS-INDICE)
+           MOVE PRD-CATEGORIA      TO T-CAT(WS-INDICE)
            PERFORM NORMALIZAR-PINTADO
            ADD 1 TO WS-FILA
            ADD 1 TO WS-INDICE.
@@ -195,6 +220,7 @@
            DISPLAY T-COD(WS-INDICE)  LINE WS-FILA COL 2  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-DES(WS-INDICE) LINE WS-FILA COL 15 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-PRE(WS-INDICE) LINE WS-FILA COL 47 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-CAT(WS-INDICE) LINE WS-FILA COL 69 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-EST(WS-INDICE) LINE WS-FILA COL 78 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
 
        RESALTAR-FILA.
@@ -202,6 +228,7 @@
            DISPLAY T-COD(WS-INDICE)  LINE WS-PUNTERO COL 2  BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
            DISPLAY T-DES(WS-INDICE) LINE WS-PUNTERO COL 15 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
            DISPLAY T-PRE(WS-INDICE) LINE WS-PUNTERO COL 47 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           DISPLAY T-CAT(WS-INDICE) LINE WS-PUNTERO COL 69 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
            DISPLAY T-EST(WS-INDICE) LINE WS-PUNTERO COL 78 BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
 
        NORMALIZAR-FILA.
@@ -209,8 +236,52 @@
            DISPLAY T-COD(WS-INDICE) LINE WS-PUNTERO COL 02 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-DES(WS-INDICE) LINE WS-PUNTERO COL 15 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-PRE(WS-INDICE) LINE WS-PUNTERO COL 47 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           DISPLAY T-CAT(WS-INDICE) LINE WS-PUNTERO COL 69 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
            DISPLAY T-EST(WS-INDICE) LINE WS-PUNTERO COL 78 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
 
+       VER-HISTORIAL-PRECIOS.
+           PERFORM VARYING WS-FILA-HIST FROM 13 BY 1 UNTIL WS-FILA-HIST > 21
+               DISPLAY ALL " " LINE WS-FILA-HIST COL 1 SIZE 80 BACKGROUND-COLOR 1
+           END-PERFORM
+
+           DISPLAY "HISTORIAL DE PRECIOS - PRODUCTO: " LINE 13 COL 2
+                   WITH REVERSE-VIDEO
+           DISPLAY T-COD(WS-INDICE) LINE 13 COL 36 WITH REVERSE-VIDEO
+
+           MOVE T-COD(WS-INDICE) TO PRC-PROD-ID
+           MOVE 0 TO PRC-SECUENCIA
+           SET NO-FIN-PRECIOHIST TO TRUE
+           START PRECIOHIST KEY IS NOT LESS THAN PRC-CLAVE
+               INVALID KEY SET FIN-PRECIOHIST TO TRUE
+           END-START
+
+           MOVE 15 TO WS-FILA-HIST
+           PERFORM UNTIL FIN-PRECIOHIST OR WS-FILA-HIST > 21
+               READ PRECIOHIST NEXT RECORD
+                   AT END SET FIN-PRECIOHIST TO TRUE
+                   NOT AT END
+                       IF PRC-PROD-ID NOT = T-COD(WS-INDICE)
+                           SET FIN-PRECIOHIST TO TRUE
+                       ELSE
+                           DISPLAY "FECHA: "     LINE WS-FILA-HIST COL 4
+                           DISPLAY PRC-FECHA     LINE WS-FILA-HIST COL 12
+                           DISPLAY "ANTES: "     LINE WS-FILA-HIST COL 24
+                           DISPLAY PRC-PRECIO-ANT LINE WS-FILA-HIST COL 32
+                           DISPLAY "AHORA: "     LINE WS-FILA-HIST COL 46
+                           DISPLAY PRC-PRECIO-NUEVO LINE WS-FILA-HIST COL 54
+                           ADD 1 TO WS-FILA-HIST
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-FILA-HIST = 15
+               DISPLAY "SIN CAMBIOS DE PRECIO REGISTRADOS" LINE 15 COL 4
+           END-IF
+
+           ACCEPT WS-PAUSA LINE 23 COL 55 WITH NO-ECHO
+           PERFORM RECARGAR-LISTADO
+           MOVE 0 TO WS-KEY.
+
        BUSCAR-PRODUCTO.
            DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1.    *> Limpiar línea de búsqueda
            
@@ -218,62 +289,158 @@
                    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
            
            MOVE SPACES TO WS-BUS-DESCRIPCION
-           ACCEPT WS-BUS-DESCRIPCION LINE 22 COL 45 
+           ACCEPT WS-BUS-DESCRIPCION LINE 22 COL 45
                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
-           
-           IF WS-BUS-DESCRIPCION NOT = SPACES                              *> Si ingresó algo, activar modo búsqueda
+
+           DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+           DISPLAY "Categoria (vacio=todas): " LINE 22 COL 20
+                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+           MOVE SPACES TO WS-BUSCA-CATEGORIA
+           ACCEPT WS-BUSCA-CATEGORIA LINE 22 COL 45
+                  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+           DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+           DISPLAY "Codigo Alterno (vacio=todos): " LINE 22 COL 20
+                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+           MOVE SPACES TO WS-BUSCA-COD-ALTERNO
+           ACCEPT WS-BUSCA-COD-ALTERNO LINE 22 COL 51
+                  BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+           IF WS-BUS-DESCRIPCION NOT = SPACES
+              OR WS-BUSCA-CATEGORIA NOT = SPACES
+              OR WS-BUSCA-COD-ALTERNO NOT = SPACES                      *> Si ingresó algo, activar modo búsqueda
                SET BUSCANDO TO TRUE
-               DISPLAY "MODO BUSQUEDA: " LINE 2 COL 2 
+               DISPLAY "MODO BUSQUEDA: " LINE 2 COL 2
                        BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
                DISPLAY WS-BUS-DESCRIPCION LINE 2 COL 18
                        BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
            ELSE
                SET NO-BUSCANDO TO TRUE                                  *> Si no ingresó nada, desactivar búsqueda
-               DISPLAY "MODO SELECCION" LINE 2 COL 2 
+               DISPLAY "MODO SELECCION" LINE 2 COL 2
                        BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
            END-IF
-           
+
            PERFORM RECARGAR-LISTADO                                     *> Recargar el listado con el filtro
            MOVE 0 TO WS-KEY.
 
-       ELIMINAR-REGISTRO. 
-               DISPLAY "Desea ELIMINAR el producto [S/N]? " LINE 22 
+       EVALUA-FILTRO-PRODUCTO.
+           SET FILTRO-OK TO TRUE
+
+           IF WS-BUS-DESCRIPCION NOT = SPACES
+               IF PRD-DESCRIPCION(1:FUNCTION LENGTH(
+                  FUNCTION TRIM(WS-BUS-DESCRIPCION)))
+                  NOT = FUNCTION TRIM(WS-BUS-DESCRIPCION)
+                   MOVE "N" TO WS-FILTRO-OK
+               END-IF
+           END-IF
+
+           IF FILTRO-OK AND WS-BUSCA-CATEGORIA NOT = SPACES
+               IF PRD-CATEGORIA NOT = WS-BUSCA-CATEGORIA
+                   MOVE "N" TO WS-FILTRO-OK
+               END-IF
+           END-IF
+
+           IF FILTRO-OK AND WS-BUSCA-COD-ALTERNO NOT = SPACES
+               IF PRD-COD-ALTERNO NOT = WS-BUSCA-COD-ALTERNO
+                   MOVE "N" TO WS-FILTRO-OK
+               END-IF
+           END-IF.
+
+       ELIMINAR-REGISTRO.
+               DISPLAY "Desea ELIMINAR el producto [S/N]? " LINE 22
                        COL 20 WITH BACKGROUND-COLOR 4
                ACCEPT RESPUESTA LINE 22 COL 53
-               
+
                IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
                    MOVE T-COD(WS-INDICE) TO PRD-CODIGO
                    READ PRODUCTOS
                        KEY IS PRD-CODIGO
                        INVALID KEY
-                           DISPLAY "REGISTRO NO ENCONTRADO" 
+                           DISPLAY "REGISTRO NO ENCONTRADO"
                            LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                        NOT INVALID KEY
-                           DELETE PRODUCTOS RECORD
+                           STRING
+                               PRD-CODIGO      DELIMITED BY SIZE
+                               " | "
+                               PRD-DESCRIPCION DELIMITED BY SIZE
+                               " | "
+                               PRD-PRECIO      DELIMITED BY SIZE
+                               " | "
+                               PRD-IVA         DELIMITED BY SIZE
+                               INTO WS-LINEA-PLANO
+                           SET PRD-INACTIVO TO TRUE
+                           REWRITE PRODUCTO-REG
                               INVALID KEY
-                                DISPLAY "ERROR AL ELIMINAR" LINE 
+                                DISPLAY "ERROR AL ELIMINAR" LINE
                                 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                               NOT INVALID KEY
+                                   OPEN EXTEND PRODUCTOS-PAPELERA
+                                   WRITE REG-PROD-PAPELERA FROM WS-LINEA-PLANO
+                                   CLOSE PRODUCTOS-PAPELERA
                                    PERFORM RECARGAR-LISTADO
                                    MOVE 0 TO WS-KEY
-                           END-DELETE
+                           END-REWRITE
                    END-READ
-               END-IF.   
-       
+               END-IF.
+
+       RESTAURAR-REGISTRO.
+               DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+               DISPLAY "Codigo del producto a RESTAURAR: " LINE 22 COL 20
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               MOVE ZERO TO PRD-CODIGO
+               ACCEPT PRD-CODIGO LINE 22 COL 55
+                      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+               READ PRODUCTOS
+                   KEY IS PRD-CODIGO
+                   INVALID KEY
+                       DISPLAY "REGISTRO NO ENCONTRADO"
+                       LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                   NOT INVALID KEY
+                       IF PRD-INACTIVO
+                           SET PRD-ACTIVO TO TRUE
+                           REWRITE PRODUCTO-REG
+                              INVALID KEY
+                                DISPLAY "ERROR AL RESTAURAR" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                              NOT INVALID KEY
+                                DISPLAY "PRODUCTO RESTAURADO" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                                PERFORM RECARGAR-LISTADO
+                                MOVE 0 TO WS-KEY
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "EL PRODUCTO YA ESTA ACTIVO" LINE
+                           23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                       END-IF
+               END-READ.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
        ABRO-ARCHIVO.
            OPEN I-O PRODUCTOS.
-           IF ST-PRODUCTOS = "35" 
-               OPEN OUTPUT PRODUCTOS 
-               CLOSE PRODUCTOS 
+           IF ST-PRODUCTOS = "35"
+               OPEN OUTPUT PRODUCTOS
+               CLOSE PRODUCTOS
                OPEN I-O PRODUCTOS.
 
-           IF ST-PRODUCTOS > "07"                                 
+           OPEN INPUT PRECIOHIST.
+           IF ST-PRECIOHIST = "35"
+               OPEN OUTPUT PRECIOHIST
+               CLOSE PRECIOHIST
+               OPEN INPUT PRECIOHIST
+           END-IF.
+
+           IF ST-PRODUCTOS > "07"
              STRING "Error al abrir Clientes " ST-PRODUCTOS DELIMITED BY SIZE
                      INTO MENSAJE
-              DISPLAY MENSAJE LINE 10 COL 20 
+              DISPLAY MENSAJE LINE 10 COL 20
               ACCEPT WS-PAUSA LINE 23 COL 55
               GOBACK
-           END-IF.      
+           END-IF.
            
        LIMPIAR-LISTADO.
            PERFORM VARYING WS-FILA FROM WS-FILA-INICIO BY 1
