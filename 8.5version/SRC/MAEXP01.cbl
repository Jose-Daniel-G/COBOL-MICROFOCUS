@@ -0,0 +1,286 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Exportar de una sola corrida todos los maestros
+      *> *           (Productos, Clientes, Bodegas, Stock) a sus CSV.
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAEXP01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "producto.sel".
+           COPY "cliente.sel".
+           COPY "bodega.sel".
+           COPY "stock.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "producto.fd".
+           COPY "cliente.fd".
+           COPY "bodega.fd".
+           COPY "stock.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-PRODUCTOS     PIC XX.
+       01 ST-CLIENTES      PIC XX.
+       01 ST-BODEGAS       PIC XX.
+       01 ST-STOCK         PIC XX.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-RESPUESTA     PIC X.
+       01 WS-MENSAJE       PIC X(80).
+
+       01 WS-SW-LISTA      PIC X VALUE "N".
+          88 FIN-LISTA        VALUE "S".
+          88 NO-FIN-LISTA     VALUE "N".
+
+       01 WS-TOTAL-PRODUCTOS  PIC 9(07) VALUE 0.
+       01 WS-TOTAL-CLIENTES   PIC 9(07) VALUE 0.
+       01 WS-TOTAL-BODEGAS    PIC 9(07) VALUE 0.
+       01 WS-TOTAL-STOCK      PIC 9(07) VALUE 0.
+
+       01 WS-PRECIO-DISP      PIC Z(9).99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "EXPORTAR TODOS LOS MAESTROS" LINE 03 COL 10
+                   WITH REVERSE-VIDEO
+           DISPLAY "Se generaran los archivos productos.CSV, clientes.CSV,"
+                   LINE 05 COL 10
+           DISPLAY "bodegas.CSV y stocks.CSV con el contenido actual de cada"
+                   LINE 06 COL 10
+           DISPLAY "maestro."
+                   LINE 07 COL 10
+
+           DISPLAY "CONFIRMA LA EXPORTACION [S/N]? " LINE 09 COL 10
+           ACCEPT WS-RESPUESTA LINE 09 COL 43
+
+           IF FUNCTION UPPER-CASE(WS-RESPUESTA) NOT = "S"
+               DISPLAY "OPERACION CANCELADA" LINE 11 COL 10
+               ACCEPT WS-PAUSA LINE 11 COL 35
+               GOBACK
+           END-IF
+
+           PERFORM ABRIR-ARCHIVOS
+
+           PERFORM EXPORTAR-PRODUCTOS
+           PERFORM EXPORTAR-CLIENTES
+           PERFORM EXPORTAR-BODEGAS
+           PERFORM EXPORTAR-STOCK
+
+           PERFORM CERRAR-ARCHIVOS
+
+           DISPLAY "PRODUCTOS EXPORTADOS : " LINE 13 COL 10
+           DISPLAY WS-TOTAL-PRODUCTOS        LINE 13 COL 34
+           DISPLAY "CLIENTES EXPORTADOS  : " LINE 14 COL 10
+           DISPLAY WS-TOTAL-CLIENTES         LINE 14 COL 34
+           DISPLAY "BODEGAS EXPORTADAS   : " LINE 15 COL 10
+           DISPLAY WS-TOTAL-BODEGAS          LINE 15 COL 34
+           DISPLAY "STOCK EXPORTADO      : " LINE 16 COL 10
+           DISPLAY WS-TOTAL-STOCK            LINE 16 COL 34
+           ACCEPT WS-PAUSA LINE 18 COL 10
+
+           GOBACK.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT PRODUCTOS
+           IF ST-PRODUCTOS > "07"
+               STRING "ERROR AL ABRIR PRODUCTOS: " ST-PRODUCTOS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               ACCEPT WS-PAUSA LINE 20 COL 60
+               GOBACK
+           END-IF
+
+           OPEN INPUT CLIENTES
+           IF ST-CLIENTES > "07"
+               STRING "ERROR AL ABRIR CLIENTES: " ST-CLIENTES
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 21 COL 10
+               ACCEPT WS-PAUSA LINE 21 COL 60
+               GOBACK
+           END-IF
+
+           OPEN INPUT BODEGAS
+           IF ST-BODEGAS > "07"
+               STRING "ERROR AL ABRIR BODEGAS: " ST-BODEGAS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 22 COL 60
+               GOBACK
+           END-IF
+
+           OPEN INPUT STOCK
+           IF ST-STOCK > "07"
+               STRING "ERROR AL ABRIR STOCK: " ST-STOCK
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 23 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 60
+               GOBACK
+           END-IF.
+
+       EXPORTAR-PRODUCTOS.
+           SET NO-FIN-LISTA TO TRUE
+           OPEN OUTPUT PRODUCTOS-CSV
+
+           MOVE ZERO TO PRD-CODIGO
+           START PRODUCTOS KEY IS NOT LESS THAN PRD-CODIGO
+               INVALID KEY
+                   CLOSE PRODUCTOS-CSV
+                   EXIT PARAGRAPH
+           END-START
+
+           MOVE "ID;CODIGO;DESCRIPCION;PRECIO;IVA;ESTADO" TO REG-PROD-CSV
+           WRITE REG-PROD-CSV
+
+           PERFORM UNTIL FIN-LISTA
+               READ PRODUCTOS NEXT RECORD
+                   AT END
+                       SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       INITIALIZE REG-PROD-CSV
+                       MOVE PRD-PRECIO TO WS-PRECIO-DISP
+                       STRING
+                           PRD-CODIGO      DELIMITED BY SIZE
+                           ";"
+                           PRD-DESCRIPCION DELIMITED BY SIZE
+                           ";"
+                           WS-PRECIO-DISP  DELIMITED BY SIZE
+                           ";"
+                           PRD-IVA         DELIMITED BY SIZE
+                           ";"
+                           PRD-ESTADO      DELIMITED BY SIZE
+                           INTO REG-PROD-CSV
+
+                       WRITE REG-PROD-CSV
+                       ADD 1 TO WS-TOTAL-PRODUCTOS
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTOS-CSV
+           SET NO-FIN-LISTA TO TRUE.
+
+       EXPORTAR-CLIENTES.
+           SET NO-FIN-LISTA TO TRUE
+           OPEN OUTPUT CLIENTES-CSV
+
+           MOVE ZERO TO CLI-ID
+           START CLIENTES KEY IS NOT LESS THAN CLI-ID
+               INVALID KEY
+                   CLOSE CLIENTES-CSV
+                   EXIT PARAGRAPH
+           END-START
+
+           MOVE "ID;NOMBRE;DIRECCION;CATEGORIA" TO REG-CLIENTE-CSV
+           WRITE REG-CLIENTE-CSV
+
+           PERFORM UNTIL FIN-LISTA
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       INITIALIZE REG-CLIENTE-CSV
+                       STRING
+                           CLI-ID        DELIMITED BY SIZE
+                           ";"
+                           CLI-NOMBRE    DELIMITED BY SIZE
+                           ";"
+                           CLI-DIRECCION DELIMITED BY SIZE
+                           ";"
+                           CLI-CATEGORIA DELIMITED BY SIZE
+                           INTO REG-CLIENTE-CSV
+
+                       WRITE REG-CLIENTE-CSV
+                       ADD 1 TO WS-TOTAL-CLIENTES
+               END-READ
+           END-PERFORM
+           CLOSE CLIENTES-CSV
+           SET NO-FIN-LISTA TO TRUE.
+
+       EXPORTAR-BODEGAS.
+           SET NO-FIN-LISTA TO TRUE
+           OPEN OUTPUT BODEGAS-CSV
+
+           MOVE SPACES TO BOD-CODIGO
+           START BODEGAS KEY IS NOT LESS THAN BOD-CODIGO
+               INVALID KEY
+                   CLOSE BODEGAS-CSV
+                   EXIT PARAGRAPH
+           END-START
+
+           MOVE "CODIGO;NOMBRE;ESTADO" TO REG-BODEGA-CSV
+           WRITE REG-BODEGA-CSV
+
+           PERFORM UNTIL FIN-LISTA
+               READ BODEGAS NEXT RECORD
+                   AT END
+                       SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       INITIALIZE REG-BODEGA-CSV
+                       STRING
+                           BOD-CODIGO DELIMITED BY SIZE
+                           ";"
+                           BOD-NOMBRE DELIMITED BY SIZE
+                           ";"
+                           BOD-ESTADO DELIMITED BY SIZE
+                           INTO REG-BODEGA-CSV
+
+                       WRITE REG-BODEGA-CSV
+                       ADD 1 TO WS-TOTAL-BODEGAS
+               END-READ
+           END-PERFORM
+           CLOSE BODEGAS-CSV
+           SET NO-FIN-LISTA TO TRUE.
+
+       EXPORTAR-STOCK.
+           SET NO-FIN-LISTA TO TRUE
+           OPEN OUTPUT STOCK-CSV
+
+           MOVE ZERO TO STK-CODIGO
+           START STOCK KEY IS NOT LESS THAN STK-CODIGO
+               INVALID KEY
+                   CLOSE STOCK-CSV
+                   EXIT PARAGRAPH
+           END-START
+
+           MOVE "CODIGO;BODEGA;CANTIDAD;MINIMO;MAXIMO;ESTADO" TO REG-STOCK-CSV
+           WRITE REG-STOCK-CSV
+
+           PERFORM UNTIL FIN-LISTA
+               READ STOCK NEXT RECORD
+                   AT END
+                       SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       INITIALIZE REG-STOCK-CSV
+                       STRING
+                           STK-CODIGO   DELIMITED BY SIZE
+                           ";"
+                           STK-BODEGA   DELIMITED BY SIZE
+                           ";"
+                           STK-CANTIDAD DELIMITED BY SIZE
+                           ";"
+                           STK-MINIMO   DELIMITED BY SIZE
+                           ";"
+                           STK-MAXIMO   DELIMITED BY SIZE
+                           ";"
+                           STK-ESTADO   DELIMITED BY SIZE
+                           INTO REG-STOCK-CSV
+
+                       WRITE REG-STOCK-CSV
+                       ADD 1 TO WS-TOTAL-STOCK
+               END-READ
+           END-PERFORM
+           CLOSE STOCK-CSV
+           SET NO-FIN-LISTA TO TRUE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE PRODUCTOS.
+           CLOSE CLIENTES.
+           CLOSE BODEGAS.
+           CLOSE STOCK.
+
+       END PROGRAM MAEXP01.
