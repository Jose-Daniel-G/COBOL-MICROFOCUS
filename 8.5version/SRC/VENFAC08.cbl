@@ -0,0 +1,389 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Cierre diario - totales de ventas por tipo de pago
+      *> *           y por vendedor, para conciliacion de caja
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENFAC08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-KEY.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "factura.sel".
+           COPY "vendedor.sel".
+           COPY "cierre.sel".
+           COPY "parametros.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "factura.fd".
+           COPY "vendedor.fd".
+           COPY "cierre.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
+           COPY "TECLAS.cpy".
+
+       01 WS-UI-CONTROLES.
+          05 WS-TITULO-PANTALLA    PIC X(40) VALUE SPACES.
+          05 WS-MODULO-PANTALLA    PIC X(26) VALUE SPACES.
+          05 WS-PROGRAMA           PIC X(10) VALUE SPACES.
+
+       01  ST-FACTURAS     PIC XX.
+       01  ST-VENDEDORES   PIC XX.
+       01  WS-KEY          PIC 9(4).
+       01  WS-PAUSA        PIC X.
+       01  MENSAJE         PIC X(70).
+
+       01  WS-FECHA-CIERRE     PIC 9(08).
+
+       01  WS-PARM-CORRIDA     PIC X(20) VALUE SPACES.
+       01  WS-MODO-EJECUCION   PIC X VALUE "I".
+           88 MODO-DESATENDIDO    VALUE "D".
+           88 MODO-INTERACTIVO    VALUE "I".
+
+       01  WS-CANT-CONTADO     PIC 9(05) VALUE 0.
+       01  WS-TOTAL-CONTADO    PIC S9(9)V99 VALUE 0.
+       01  WS-CANT-CREDITO     PIC 9(05) VALUE 0.
+       01  WS-TOTAL-CREDITO    PIC S9(9)V99 VALUE 0.
+       01  WS-CANT-ANULADAS    PIC 9(05) VALUE 0.
+       01  WS-CANT-TOTAL       PIC 9(05) VALUE 0.
+       01  WS-TOTAL-GENERAL    PIC S9(9)V99 VALUE 0.
+
+       01  WS-FILA         PIC 99.
+       01  WS-FILA-INICIO  PIC 99 VALUE 10.
+       01  WS-INDICE       PIC 999.
+       01  WS-TOTAL-FILAS  PIC 999 VALUE 0.
+       01  WS-I            PIC 999.
+       01  WS-J            PIC 999.
+       01  WS-POS          PIC 999.
+       01  WS-ENCONTRADO   PIC X VALUE "N".
+           88 VENDEDOR-ENCONTRADO  VALUE "S".
+       01  WS-LINEA-PLANO  PIC X(200).
+
+       01  WS-TABLA-VENDEDOR.
+           05 T-VENDCIERRE OCCURS 200 TIMES.
+              10 T-VENDEDOR     PIC X(04).
+              10 T-NOMBRE       PIC X(30).
+              10 T-CANT-FACT    PIC 9(05).
+              10 T-TOTAL-VTAS   PIC S9(9)V99.
+
+       01  WS-FILA-TEMP.
+           05 WS-T-VENDEDOR     PIC X(04).
+           05 WS-T-NOMBRE       PIC X(30).
+           05 WS-T-CANT-FACT    PIC 9(05).
+           05 WS-T-TOTAL-VTAS   PIC S9(9)V99.
+
+       01  WS-CONTADO-DISP      PIC -(9)9.99.
+       01  WS-CREDITO-DISP      PIC -(9)9.99.
+       01  WS-GENERAL-DISP      PIC -(9)9.99.
+       01  WS-VENDVTAS-DISP     PIC -(9)9.99.
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           COPY "HEADER.cpy".
+           05 LINE 03 COL 02 VALUE "CIERRE DEL DIA: " BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 03 COL 18 PIC 9(08) FROM WS-FECHA-CIERRE BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 05 COL 02 VALUE "FACTURAS DE CONTADO:" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 05 COL 40 PIC ZZZZ9 FROM WS-CANT-CONTADO BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 05 COL 48 PIC Z(8)9.99 FROM WS-TOTAL-CONTADO BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 06 COL 02 VALUE "FACTURAS DE CREDITO:" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 06 COL 40 PIC ZZZZ9 FROM WS-CANT-CREDITO BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 06 COL 48 PIC Z(8)9.99 FROM WS-TOTAL-CREDITO BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 07 COL 02 VALUE "FACTURAS ANULADAS:  " BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 07 COL 40 PIC ZZZZ9 FROM WS-CANT-ANULADAS BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 02 VALUE "TOTAL GENERAL:      " BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 40 PIC ZZZZ9 FROM WS-CANT-TOTAL BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 08 COL 48 PIC Z(8)9.99 FROM WS-TOTAL-GENERAL BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 01 PIC X(80) FROM ALL "_" BACKGROUND-COLOR 1.
+           05 LINE 09 COL 02 VALUE "VENDEDOR"    BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 12 VALUE "NOMBRE"      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 44 VALUE "FACTS"       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 09 COL 51 VALUE "TOTAL VENTAS" BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "F9=Plano  F10=CSV  ESC=Salir" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE "CIERRE DIARIO DE CAJA"        TO WS-TITULO-PANTALLA
+           MOVE "CONCILIACION FIN DE DIA"      TO WS-MODULO-PANTALLA
+           MOVE "VENFAC08"                     TO WS-PROGRAMA
+
+           PERFORM LEER-PARAMETROS.
+           PERFORM ABRO-ARCHIVO
+           PERFORM DETERMINAR-MODO-EJECUCION
+
+           IF MODO-DESATENDIDO
+               PERFORM FIJAR-FECHA-DESATENDIDA
+           ELSE
+               PERFORM PEDIR-FECHA-CIERRE
+           END-IF
+
+           PERFORM CARGAR-CIERRE
+           PERFORM ORDENAR-POR-VENDEDOR
+
+           IF MODO-DESATENDIDO
+               PERFORM GENERAR-PLANO
+               PERFORM GENERAR-CSV
+           ELSE
+               DISPLAY PANTALLA-BASE
+               PERFORM MOSTRAR-REGISTROS
+
+               IF WS-CANT-TOTAL = 0
+                   DISPLAY "NO HAY FACTURAS PARA LA FECHA INDICADA" LINE 20 COL 20
+                           WITH REVERSE-VIDEO
+               END-IF
+
+               MOVE 0 TO WS-KEY
+               PERFORM UNTIL WS-KEY = KEY-ESC
+                   ACCEPT WS-PAUSA LINE 1 COL 1 WITH NO-ECHO
+                   EVALUATE WS-KEY
+                       WHEN KEY-F9
+                           PERFORM GENERAR-PLANO
+                           DISPLAY "Archivo plano 'cierre.txt' generado." LINE 22 COL 20
+                           ACCEPT WS-PAUSA LINE 23 COL 55
+                       WHEN KEY-F10
+                           PERFORM GENERAR-CSV
+                           DISPLAY "Archivo CSV 'cierre.CSV' generado." LINE 22 COL 20
+                           ACCEPT WS-PAUSA LINE 23 COL 55
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+           CLOSE FACTURAS.
+           CLOSE VENDEDORES.
+           GOBACK.
+
+       DETERMINAR-MODO-EJECUCION.
+      *> Un parametro en la linea de comandos habilita el modo
+      *> desatendido (para programar el cierre diario en un
+      *> planificador externo, sin pantallas ni ACCEPTs); sin
+      *> parametros el programa se comporta como siempre.
+           MOVE SPACES TO WS-PARM-CORRIDA
+           ACCEPT WS-PARM-CORRIDA FROM COMMAND-LINE
+           IF WS-PARM-CORRIDA NOT = SPACES
+               SET MODO-DESATENDIDO TO TRUE
+           ELSE
+               SET MODO-INTERACTIVO TO TRUE
+           END-IF.
+
+       FIJAR-FECHA-DESATENDIDA.
+      *> El parametro, si viene, es la fecha de corte AAAAMMDD; en su
+      *> ausencia (o si no es numerico de 8 digitos) se usa la fecha
+      *> de hoy, igual que ENTER lo hace en el modo interactivo.
+           IF WS-PARM-CORRIDA(1:8) IS NUMERIC
+               MOVE WS-PARM-CORRIDA(1:8) TO WS-FECHA-CIERRE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-CIERRE
+           END-IF.
+
+       PEDIR-FECHA-CIERRE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-CIERRE
+           DISPLAY "CIERRE DIARIO DE CAJA" LINE 10 COL 20
+                   WITH REVERSE-VIDEO
+           DISPLAY "Fecha a cerrar (AAAAMMDD, ENTER=Hoy): " LINE 12 COL 20
+           ACCEPT WS-FECHA-CIERRE LINE 12 COL 60.
+
+       CARGAR-CIERRE.
+           MOVE 0 TO WS-CANT-CONTADO WS-CANT-CREDITO WS-CANT-ANULADAS
+                     WS-CANT-TOTAL WS-TOTAL-FILAS
+           MOVE 0 TO WS-TOTAL-CONTADO WS-TOTAL-CREDITO WS-TOTAL-GENERAL
+
+           MOVE ZERO TO FAC-NRO
+           START FACTURAS KEY IS NOT LESS THAN FAC-NRO
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL WS-KEY = KEY-ESC
+               READ FACTURAS NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FAC-FECHA = WS-FECHA-CIERRE
+                           PERFORM ACUMULAR-FACTURA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACUMULAR-FACTURA.
+           ADD 1 TO WS-CANT-TOTAL
+           IF FAC-ANULADA
+               ADD 1 TO WS-CANT-ANULADAS
+           ELSE
+               ADD FAC-TOTAL TO WS-TOTAL-GENERAL
+               IF FAC-CREDITO
+                   ADD 1 TO WS-CANT-CREDITO
+                   ADD FAC-TOTAL TO WS-TOTAL-CREDITO
+               ELSE
+                   ADD 1 TO WS-CANT-CONTADO
+                   ADD FAC-TOTAL TO WS-TOTAL-CONTADO
+               END-IF
+               IF FAC-VENDEDOR NOT = SPACES
+                   PERFORM ACUMULAR-VENDEDOR
+               END-IF
+           END-IF.
+
+       ACUMULAR-VENDEDOR.
+           MOVE "N" TO WS-ENCONTRADO
+
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-TOTAL-FILAS OR VENDEDOR-ENCONTRADO
+               IF T-VENDEDOR(WS-POS) = FAC-VENDEDOR
+                   SET VENDEDOR-ENCONTRADO TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF VENDEDOR-ENCONTRADO
+               SUBTRACT 1 FROM WS-POS
+               ADD 1 TO T-CANT-FACT(WS-POS)
+               ADD FAC-TOTAL TO T-TOTAL-VTAS(WS-POS)
+           ELSE
+               IF WS-TOTAL-FILAS < 200
+                   ADD 1 TO WS-TOTAL-FILAS
+                   MOVE FAC-VENDEDOR TO T-VENDEDOR(WS-TOTAL-FILAS)
+                   MOVE SPACES       TO T-NOMBRE(WS-TOTAL-FILAS)
+                   MOVE FAC-VENDEDOR TO VEN-CODIGO
+                   READ VENDEDORES
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE VEN-NOMBRE TO T-NOMBRE(WS-TOTAL-FILAS)
+                   END-READ
+                   MOVE 1        TO T-CANT-FACT(WS-TOTAL-FILAS)
+                   MOVE FAC-TOTAL TO T-TOTAL-VTAS(WS-TOTAL-FILAS)
+               END-IF
+           END-IF.
+
+       ORDENAR-POR-VENDEDOR.
+           IF WS-TOTAL-FILAS > 1
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-TOTAL-FILAS
+                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > (WS-TOTAL-FILAS - WS-I)
+                       IF T-VENDEDOR(WS-J) > T-VENDEDOR(WS-J + 1)
+                           PERFORM INTERCAMBIAR-FILAS
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       INTERCAMBIAR-FILAS.
+           MOVE T-VENDCIERRE(WS-J)     TO WS-FILA-TEMP
+           MOVE T-VENDCIERRE(WS-J + 1) TO T-VENDCIERRE(WS-J)
+           MOVE WS-FILA-TEMP           TO T-VENDCIERRE(WS-J + 1).
+
+       MOSTRAR-REGISTROS.
+           MOVE WS-FILA-INICIO TO WS-FILA
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL-FILAS OR WS-FILA > 22
+               DISPLAY T-VENDEDOR(WS-INDICE)    LINE WS-FILA COL 02 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-NOMBRE(WS-INDICE)      LINE WS-FILA COL 12 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-CANT-FACT(WS-INDICE)   LINE WS-FILA COL 44 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY T-TOTAL-VTAS(WS-INDICE)  LINE WS-FILA COL 51 BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               ADD 1 TO WS-FILA
+           END-PERFORM.
+
+       GENERAR-PLANO.
+           OPEN OUTPUT CIERRE-PLANO
+           MOVE WS-TOTAL-CONTADO TO WS-CONTADO-DISP
+           MOVE WS-TOTAL-CREDITO TO WS-CREDITO-DISP
+           MOVE WS-TOTAL-GENERAL TO WS-GENERAL-DISP
+           STRING "CIERRE " WS-FECHA-CIERRE
+                  " CONTADO " WS-CANT-CONTADO " " WS-CONTADO-DISP
+                  " CREDITO " WS-CANT-CREDITO " " WS-CREDITO-DISP
+                  " ANULADAS " WS-CANT-ANULADAS
+                  " TOTAL " WS-CANT-TOTAL " " WS-GENERAL-DISP
+               DELIMITED BY SIZE INTO WS-LINEA-PLANO
+           WRITE REG-CIERRE-PLANO FROM WS-LINEA-PLANO
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               MOVE T-TOTAL-VTAS(WS-INDICE) TO WS-VENDVTAS-DISP
+               STRING
+                   T-VENDEDOR(WS-INDICE)   DELIMITED BY SIZE
+                   " | "
+                   T-NOMBRE(WS-INDICE)     DELIMITED BY SIZE
+                   " | "
+                   T-CANT-FACT(WS-INDICE)  DELIMITED BY SIZE
+                   " | "
+                   WS-VENDVTAS-DISP        DELIMITED BY SIZE
+                   INTO WS-LINEA-PLANO
+               WRITE REG-CIERRE-PLANO FROM WS-LINEA-PLANO
+           END-PERFORM
+           CLOSE CIERRE-PLANO.
+
+       GENERAR-CSV.
+           OPEN OUTPUT CIERRE-CSV
+           MOVE "TIPO;CANTIDAD;TOTAL" TO REG-CIERRE-CSV
+           WRITE REG-CIERRE-CSV
+           INITIALIZE REG-CIERRE-CSV
+           MOVE WS-TOTAL-CONTADO TO WS-CONTADO-DISP
+           STRING "CONTADO;" WS-CANT-CONTADO ";" WS-CONTADO-DISP
+               DELIMITED BY SIZE INTO REG-CIERRE-CSV
+           WRITE REG-CIERRE-CSV
+           INITIALIZE REG-CIERRE-CSV
+           MOVE WS-TOTAL-CREDITO TO WS-CREDITO-DISP
+           STRING "CREDITO;" WS-CANT-CREDITO ";" WS-CREDITO-DISP
+               DELIMITED BY SIZE INTO REG-CIERRE-CSV
+           WRITE REG-CIERRE-CSV
+           INITIALIZE REG-CIERRE-CSV
+           STRING "ANULADAS;" WS-CANT-ANULADAS ";0"
+               DELIMITED BY SIZE INTO REG-CIERRE-CSV
+           WRITE REG-CIERRE-CSV
+
+           MOVE "VENDEDOR;NOMBRE;FACTURAS;TOTAL_VENTAS" TO REG-CIERRE-CSV
+           WRITE REG-CIERRE-CSV
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > WS-TOTAL-FILAS
+               INITIALIZE REG-CIERRE-CSV
+               MOVE T-TOTAL-VTAS(WS-INDICE) TO WS-VENDVTAS-DISP
+               STRING
+                   T-VENDEDOR(WS-INDICE)   DELIMITED BY SIZE
+                   ";"
+                   T-NOMBRE(WS-INDICE)     DELIMITED BY SIZE
+                   ";"
+                   T-CANT-FACT(WS-INDICE)  DELIMITED BY SIZE
+                   ";"
+                   WS-VENDVTAS-DISP        DELIMITED BY SIZE
+                   INTO REG-CIERRE-CSV
+               WRITE REG-CIERRE-CSV
+           END-PERFORM
+           CLOSE CIERRE-CSV.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
+       ABRO-ARCHIVO.
+           OPEN INPUT FACTURAS.
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN INPUT FACTURAS
+           END-IF
+
+           IF ST-FACTURAS > "07"
+               STRING "ERROR AL ABRIR FACTURAS: " ST-FACTURAS
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF
+
+           OPEN INPUT VENDEDORES
+           IF ST-VENDEDORES = "35"
+               OPEN OUTPUT VENDEDORES
+               CLOSE VENDEDORES
+               OPEN INPUT VENDEDORES
+           END-IF
+
+           IF ST-VENDEDORES > "07"
+               STRING "ERROR AL ABRIR VENDEDORES: " ST-VENDEDORES
+                   INTO MENSAJE
+               DISPLAY MENSAJE LINE 22 COL 10
+               ACCEPT WS-PAUSA LINE 23 COL 55
+               GOBACK
+           END-IF.
+
+       END PROGRAM VENFAC08.
