@@ -0,0 +1,222 @@
+       >>SOURCE FORMAT FREE
+      *> ******************************************************************
+      *> * Purpose:  Plan de Cuotas del Cliente (Facturas a Credito)
+      *> * Tectonics: cobc
+      *> ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINCLI05.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "cliente.sel".
+           COPY "factura.sel".
+           COPY "cuota.sel".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "cliente.fd".
+           COPY "factura.fd".
+           COPY "cuota.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-CLIENTES      PIC XX.
+       01 ST-FACTURAS      PIC XX.
+       01 ST-CUOTAS        PIC XX.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-MENSAJE       PIC X(80).
+       01 FIN              PIC X VALUE "N".
+
+       01 W-CODIGO         PIC 9(07).
+
+       01 WS-SW-FACTURAS   PIC X VALUE "N".
+          88 FIN-FACTURAS-CLI     VALUE "S".
+          88 NO-FIN-FACTURAS-CLI  VALUE "N".
+
+       01 WS-SW-CUOTAS     PIC X VALUE "N".
+          88 FIN-CUOTAS-FAC       VALUE "S".
+          88 NO-FIN-CUOTAS-FAC    VALUE "N".
+
+       01 WS-FILA          PIC 99.
+       01 WS-HOY-YYYYMMDD  PIC 9(08).
+       01 WS-HOY-INT       PIC 9(09).
+       01 WS-VENCE-INT     PIC 9(09).
+       01 WS-DIAS-ATRASO   PIC S9(05).
+       01 WS-EDIT-MONTO    PIC -(7)9.99.
+       01 WS-EDIT-DIAS     PIC -ZZZ9.
+       01 WS-ESTADO-TXT    PIC X(11).
+       01 WS-HAY-CUOTAS    PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY " " LINE 1 COL 1 BLANK SCREEN.
+           DISPLAY "PLAN DE CUOTAS DEL CLIENTE" LINE 03 COL 10
+                   WITH REVERSE-VIDEO
+           DISPLAY "Lista las cuotas pendientes y canceladas de las facturas a"
+                   LINE 05 COL 10
+           DISPLAY "credito del cliente. Deje el codigo en blanco para salir."
+                   LINE 06 COL 10
+
+           PERFORM ABRIR-ARCHIVOS
+
+           PERFORM UNTIL FIN = "S"
+               PERFORM INGRESO-CLIENTE
+               IF FIN NOT = "S"
+                   PERFORM PROCESAR-PLAN-CUOTAS
+               END-IF
+           END-PERFORM
+
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       INGRESO-CLIENTE.
+           MOVE 0 TO W-CODIGO
+           DISPLAY "Codigo de cliente: " LINE 09 COL 10
+           ACCEPT W-CODIGO LINE 09 COL 30
+
+           IF W-CODIGO = 0
+               MOVE "S" TO FIN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE W-CODIGO TO CLI-ID
+           READ CLIENTES INVALID KEY
+               DISPLAY "ERROR: CLIENTE NO EXISTE" LINE 11 COL 10
+                       BACKGROUND-COLOR 2 FOREGROUND-COLOR 7
+               ACCEPT WS-PAUSA LINE 11 COL 60
+               MOVE 0 TO W-CODIGO
+           END-READ.
+
+       PROCESAR-PLAN-CUOTAS.
+           PERFORM VARYING WS-FILA FROM 11 BY 1 UNTIL WS-FILA > 22
+               DISPLAY ALL " " LINE WS-FILA COL 1 SIZE 80 BACKGROUND-COLOR 1
+           END-PERFORM
+
+           DISPLAY "CLIENTE: " LINE 11 COL 10
+           DISPLAY CLI-NOMBRE  LINE 11 COL 20
+
+           DISPLAY "FACTURA    CUOTA  VENCE       MONTO        SALDO    ESTADO      ATRASO"
+                   LINE 12 COL 10
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOY-YYYYMMDD
+           MOVE FUNCTION INTEGER-OF-DATE(WS-HOY-YYYYMMDD) TO WS-HOY-INT
+           MOVE "N" TO WS-HAY-CUOTAS
+           MOVE 13 TO WS-FILA
+
+           MOVE CLI-ID TO FAC-CLI-ID
+           START FACTURAS KEY IS NOT LESS THAN FAC-CLI-ID
+               INVALID KEY SET FIN-FACTURAS-CLI TO TRUE
+               NOT INVALID KEY SET NO-FIN-FACTURAS-CLI TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-FACTURAS-CLI
+               READ FACTURAS NEXT RECORD
+                   AT END
+                       SET FIN-FACTURAS-CLI TO TRUE
+                   NOT AT END
+                       IF FAC-CLI-ID NOT = CLI-ID
+                           SET FIN-FACTURAS-CLI TO TRUE
+                       ELSE
+                           IF FAC-CREDITO AND NOT FAC-TEMPORAL
+                               PERFORM MOSTRAR-CUOTAS-FACTURA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-HAY-CUOTAS = "N"
+               DISPLAY "EL CLIENTE NO TIENE FACTURAS A CREDITO CON CUOTAS" LINE 13 COL 10
+           END-IF
+
+           ACCEPT WS-PAUSA LINE 23 COL 60.
+
+       MOSTRAR-CUOTAS-FACTURA.
+           MOVE FAC-NRO TO CUO-FAC-NRO
+           SET NO-FIN-CUOTAS-FAC TO TRUE
+           START CUOTAS KEY IS NOT LESS THAN CUO-FAC-NRO
+               INVALID KEY SET FIN-CUOTAS-FAC TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-CUOTAS-FAC
+               READ CUOTAS NEXT RECORD
+                   AT END
+                       SET FIN-CUOTAS-FAC TO TRUE
+                   NOT AT END
+                       IF CUO-FAC-NRO NOT = FAC-NRO
+                           SET FIN-CUOTAS-FAC TO TRUE
+                       ELSE
+                           MOVE "S" TO WS-HAY-CUOTAS
+                           PERFORM MOSTRAR-FILA-CUOTA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       MOSTRAR-FILA-CUOTA.
+           IF WS-FILA > 21
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION INTEGER-OF-DATE(CUO-FECHA-VENCE) TO WS-VENCE-INT
+           COMPUTE WS-DIAS-ATRASO = WS-HOY-INT - WS-VENCE-INT
+
+           IF CUO-CANCELADA
+               MOVE "CANCELADA" TO WS-ESTADO-TXT
+           ELSE
+               IF WS-DIAS-ATRASO > 0
+                   MOVE "ATRASADA" TO WS-ESTADO-TXT
+               ELSE
+                   MOVE "PENDIENTE" TO WS-ESTADO-TXT
+               END-IF
+           END-IF
+
+           DISPLAY FAC-NRO         LINE WS-FILA COL 10
+           DISPLAY CUO-NUMERO      LINE WS-FILA COL 22
+           DISPLAY CUO-FECHA-VENCE LINE WS-FILA COL 29
+           MOVE CUO-MONTO TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO   LINE WS-FILA COL 41
+           MOVE CUO-SALDO TO WS-EDIT-MONTO
+           DISPLAY WS-EDIT-MONTO   LINE WS-FILA COL 54
+           DISPLAY WS-ESTADO-TXT   LINE WS-FILA COL 66
+
+           IF CUO-CANCELADA OR WS-DIAS-ATRASO <= 0
+               MOVE 0 TO WS-EDIT-DIAS
+           ELSE
+               MOVE WS-DIAS-ATRASO TO WS-EDIT-DIAS
+           END-IF
+           DISPLAY WS-EDIT-DIAS    LINE WS-FILA COL 78
+
+           ADD 1 TO WS-FILA.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN INPUT FACTURAS.
+           OPEN INPUT CUOTAS.
+
+           IF ST-CLIENTES > "07"
+               STRING "ERROR AL ABRIR CLIENTES: " ST-CLIENTES
+                   DELIMITED BY SIZE INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               MOVE "S" TO FIN
+           END-IF.
+
+           IF ST-FACTURAS = "35"
+               OPEN OUTPUT FACTURAS
+               CLOSE FACTURAS
+               OPEN INPUT FACTURAS
+           END-IF.
+
+           IF ST-CUOTAS = "35"
+               OPEN OUTPUT CUOTAS
+               CLOSE CUOTAS
+               OPEN INPUT CUOTAS
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE FACTURAS.
+           CLOSE CUOTAS.
+
+       END PROGRAM FINCLI05.
