@@ -0,0 +1,217 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENFAC04.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "cliente.sel".
+           COPY "factura.sel".
+           COPY "detalle.sel".
+           COPY "parametros.sel".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "cliente.fd".
+           COPY "factura.fd".
+           COPY "detalle.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-CLIENTES      PIC XX.
+       01 ST-FACTURAS      PIC XX.
+       01 ST-DETALLES      PIC XX.
+
+       01 WS-OPCION        PIC X.
+       01 WS-FAC-NRO       PIC 9(7).
+       01 WS-CLI-ID        PIC 9(7).
+       01 WS-FECHA-DESDE   PIC 9(8).
+       01 WS-FECHA-HASTA   PIC 9(8).
+       01 WS-ENCONTRADO    PIC X VALUE "N".
+       01 WS-SW-DETALLES   PIC X VALUE "N".
+          88 FIN-DETALLES      VALUE "S".
+          88 NO-FIN-DETALLES   VALUE "N".
+       01 WS-LINEA         PIC 99.
+
+       01 WS-PAUSA         PIC X.
+       01 WS-MENSAJE       PIC X(80).
+
+       COPY "PARAMETROS.cpy".
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           05 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 01 COL 02 PIC X(16) FROM WS-EMPRESA BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 19 FROM WS-AMBIENTE-TXT BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 30 VALUE "CONSULTAR FACTURA" BACKGROUND-COLOR 1.
+           05 LINE 02 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 02 COL 02 VALUE "MODO CONSULTA" BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 04 COL 03 VALUE "1. Buscar por Numero de Factura" BACKGROUND-COLOR 1.
+           05 LINE 05 COL 03 VALUE "2. Buscar por Cliente y Rango de Fechas" BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "  [ESC] Retorna"
+              BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM LEER-PARAMETROS
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM UNTIL WS-OPCION = "3"
+               DISPLAY PANTALLA-BASE
+               MOVE SPACES TO WS-OPCION
+               DISPLAY "OPCION (1/2, ESC=SALIR): " LINE 07 COL 03
+               ACCEPT WS-OPCION LINE 07 COL 30
+
+               EVALUATE WS-OPCION
+                   WHEN "1"
+                       PERFORM BUSCAR-POR-NUMERO
+                   WHEN "2"
+                       PERFORM BUSCAR-POR-CLIENTE-FECHA
+                   WHEN OTHER
+                       MOVE "3" TO WS-OPCION
+               END-EVALUATE
+           END-PERFORM
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       LEER-PARAMETROS.
+           COPY "LEER-PARAMETROS.cpy".
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT CLIENTES
+           OPEN INPUT FACTURAS
+           OPEN INPUT DETALLES
+
+           IF ST-FACTURAS > "07"
+               STRING "Error FACTURAS: " ST-FACTURAS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               STOP RUN
+           END-IF.
+
+       BUSCAR-POR-NUMERO.
+           DISPLAY "NUMERO DE FACTURA: " LINE 09 COL 03
+           MOVE 0 TO WS-FAC-NRO
+           ACCEPT WS-FAC-NRO LINE 09 COL 25
+
+           MOVE WS-FAC-NRO TO FAC-NRO
+           READ FACTURAS
+               INVALID KEY
+                   MOVE "N" TO WS-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ENCONTRADO
+           END-READ
+
+           IF WS-ENCONTRADO = "N"
+               DISPLAY "FACTURA NO ENCONTRADA" LINE 11 COL 03
+               ACCEPT WS-PAUSA LINE 11 COL 30
+           ELSE
+               PERFORM MOSTRAR-FACTURA
+           END-IF.
+
+       BUSCAR-POR-CLIENTE-FECHA.
+           DISPLAY "ID CLIENTE: " LINE 09 COL 03
+           MOVE 0 TO WS-CLI-ID
+           ACCEPT WS-CLI-ID LINE 09 COL 25
+           DISPLAY "FECHA DESDE (AAAAMMDD): " LINE 10 COL 03
+           MOVE 0 TO WS-FECHA-DESDE
+           ACCEPT WS-FECHA-DESDE LINE 10 COL 30
+           DISPLAY "FECHA HASTA (AAAAMMDD): " LINE 11 COL 03
+           MOVE 99999999 TO WS-FECHA-HASTA
+           ACCEPT WS-FECHA-HASTA LINE 11 COL 30
+
+           MOVE "N" TO WS-ENCONTRADO
+           MOVE WS-CLI-ID TO FAC-CLI-ID
+           START FACTURAS KEY IS NOT LESS THAN FAC-CLI-ID
+               INVALID KEY
+                   DISPLAY "CLIENTE SIN FACTURAS" LINE 13 COL 03
+                   ACCEPT WS-PAUSA LINE 13 COL 30
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL FAC-CLI-ID NOT = WS-CLI-ID
+               READ FACTURAS NEXT RECORD
+                   AT END
+                       MOVE HIGH-VALUES TO FAC-CLI-ID
+                   NOT AT END
+                       IF FAC-CLI-ID = WS-CLI-ID
+                           IF FAC-FECHA >= WS-FECHA-DESDE
+                              AND FAC-FECHA <= WS-FECHA-HASTA
+                               MOVE "S" TO WS-ENCONTRADO
+                               PERFORM MOSTRAR-FACTURA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-ENCONTRADO = "N"
+               DISPLAY "SIN FACTURAS EN ESE RANGO" LINE 13 COL 03
+               ACCEPT WS-PAUSA LINE 13 COL 30
+           END-IF.
+
+       MOSTRAR-FACTURA.
+           DISPLAY " " LINE 13 COL 01 ERASE EOS BACKGROUND-COLOR 1
+           DISPLAY "FACTURA NRO: "    LINE 13 COL 03
+           DISPLAY FAC-NRO            LINE 13 COL 20
+           DISPLAY "FECHA: "         LINE 13 COL 30
+           DISPLAY FAC-FECHA          LINE 13 COL 40
+
+           MOVE FAC-CLI-ID TO CLI-ID
+           READ CLIENTES
+               INVALID KEY MOVE SPACES TO CLI-NOMBRE
+           END-READ
+           DISPLAY "CLIENTE: "        LINE 14 COL 03
+           DISPLAY CLI-ID             LINE 14 COL 15
+           DISPLAY CLI-NOMBRE         LINE 14 COL 25
+
+           DISPLAY "ESTADO: "         LINE 15 COL 03
+           DISPLAY FAC-ESTADO         LINE 15 COL 15
+           DISPLAY "SUBTOTAL: "       LINE 16 COL 03
+           DISPLAY FAC-SUBTOTAL       LINE 16 COL 20
+           DISPLAY "IVA: "            LINE 16 COL 40
+           DISPLAY FAC-IVA            LINE 16 COL 50
+           DISPLAY "TOTAL: "          LINE 17 COL 03
+           DISPLAY FAC-TOTAL          LINE 17 COL 20
+
+           DISPLAY "ITEM  PRODUCTO    DESCRIPCION            CANT   PRECIO       SUBTOTAL" LINE 18 COL 03
+
+           PERFORM MOSTRAR-DETALLES
+
+           ACCEPT WS-PAUSA LINE 24 COL 03.
+
+       MOSTRAR-DETALLES.
+           SET NO-FIN-DETALLES TO TRUE
+           MOVE FAC-NRO TO DET-FAC-NRO
+           START DETALLES KEY IS NOT LESS THAN DET-FAC-NRO
+               INVALID KEY SET FIN-DETALLES TO TRUE
+           END-START
+
+           MOVE 19 TO WS-LINEA
+
+           PERFORM UNTIL FIN-DETALLES OR WS-LINEA > 23
+               READ DETALLES NEXT RECORD
+                   AT END
+                       SET FIN-DETALLES TO TRUE
+                   NOT AT END
+                       IF DET-FAC-NRO NOT = FAC-NRO
+                           SET FIN-DETALLES TO TRUE
+                       ELSE
+                           DISPLAY DET-ITEM      LINE WS-LINEA COL 03
+                           DISPLAY DET-PROD-ID   LINE WS-LINEA COL 09
+                           DISPLAY DET-DESCRIP   LINE WS-LINEA COL 21
+                           DISPLAY DET-CANT      LINE WS-LINEA COL 45
+                           DISPLAY DET-PRECIO    LINE WS-LINEA COL 53
+                           DISPLAY DET-SUBTOTAL  LINE WS-LINEA COL 66
+                           ADD 1 TO WS-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CERRAR-ARCHIVOS.
+           CLOSE CLIENTES
+           CLOSE FACTURAS
+           CLOSE DETALLES.
+
+       END PROGRAM VENFAC04.
