@@ -16,12 +16,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "bodega.sel".
+           COPY "parametros.sel".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "bodega.fd".
+           COPY "parametros.fd".
 
        WORKING-STORAGE SECTION.
+       COPY "PARAMETROS.cpy".
            COPY "TECLAS.cpy".
            
        01 WS-UI-CONTROLES.
@@ -72,6 +75,7 @@
            MOVE "MODO CONSULTA"               TO WS-MODULO-PANTALLA
            MOVE "INVBOD02"                    TO WS-PROGRAMA
 
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRO-ARCHIVO.
 
            PERFORM UNTIL WS-KEY = KEY-ESC
@@ -118,16 +122,18 @@
                            PERFORM BUSCAR-BODEGA
                        WHEN KEY-F8  *> tecla Suprimir/Delete
                            PERFORM ELIMINAR-REGISTRO
+                       WHEN KEY-F6  *> tecla Restaurar
+                           PERFORM RESTAURAR-REGISTRO
                        WHEN KEY-F9  *> tecla F9 (Generar Plano)
-      *>                     PERFORM GENERAR-PLANO
-      *>                     DISPLAY "Archivo plano 'bodegas.txt' generado."   
-      *>                         LINE 22 COL 20
-      *>                     ACCEPT WS-PAUSA LINE 23 COL 55
+                           PERFORM GENERAR-PLANO
+                           DISPLAY "Archivo plano 'bodegas.txt' generado."
+                               LINE 22 COL 20
+                           ACCEPT WS-PAUSA LINE 23 COL 55
                        WHEN KEY-F10  *> tecla F10 (Generar CSV)
-      *>                     PERFORM GENERAR-CSV
-      *>                     DISPLAY "Archivo CSV 'bodegas.CSV' generado."    
-      *>                         LINE 22 COL 20
-      *>                     ACCEPT WS-PAUSA LINE 23 COL 55
+                           PERFORM GENERAR-CSV
+                           DISPLAY "Archivo CSV 'bodegas.CSV' generado."
+                               LINE 22 COL 20
+                           ACCEPT WS-PAUSA LINE 23 COL 55
                        WHEN KEY-ENTER
                            CONTINUE                                          *> Aquí iría tu lógica de EDITAR
                    END-EVALUATE
@@ -178,6 +184,9 @@
            MOVE WS-FILA-INICIO TO WS-PUNTERO.
 
        AGREGAR-A-TABLA.
+           IF BOD-INACTIVA
+               EXIT PARAGRAPH
+           END-IF
            MOVE BOD-CODIGO    TO T-CODIGO(WS-INDICE)
            MOVE BOD-NOMBRE    TO T-NOMBRE(WS-INDICE)
            MOVE BOD-ESTADO    TO T-ESTADO(WS-INDICE) 
@@ -227,30 +236,76 @@
            PERFORM RECARGAR-LISTADO                                     *> Recargar el listado con el filtro
            MOVE 0 TO WS-KEY.
 
-       ELIMINAR-REGISTRO. 
-               DISPLAY "Desea ELIMINAR el bodega [S/N]? " LINE 22 
+       ELIMINAR-REGISTRO.
+               DISPLAY "Desea ELIMINAR el bodega [S/N]? " LINE 22
                        COL 20 WITH BACKGROUND-COLOR 4
                ACCEPT RESPUESTA LINE 22 COL 53
-               
+
                IF FUNCTION UPPER-CASE(RESPUESTA) = "S"
                    MOVE T-CODIGO(WS-INDICE) TO BOD-CODIGO
                    READ BODEGAS
                        KEY IS BOD-CODIGO
                        INVALID KEY
-                           DISPLAY "REGISTRO NO ENCONTRADO" 
+                           DISPLAY "REGISTRO NO ENCONTRADO"
                            LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                        NOT INVALID KEY
-                           DELETE BODEGAS RECORD
+                           STRING
+                               BOD-CODIGO DELIMITED BY SIZE
+                               " | "
+                               BOD-NOMBRE DELIMITED BY SIZE
+                               INTO WS-LINEA-PLANO
+                           SET BOD-INACTIVA TO TRUE
+                           REWRITE BODEGAS-REG
                               INVALID KEY
-                                DISPLAY "ERROR AL ELIMINAR" LINE 
+                                DISPLAY "ERROR AL ELIMINAR" LINE
                                 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
                               NOT INVALID KEY
+                                   OPEN EXTEND BODEGAS-PAPELERA
+                                   WRITE REG-BODEGA-PAPELERA FROM WS-LINEA-PLANO
+                                   CLOSE BODEGAS-PAPELERA
                                    PERFORM RECARGAR-LISTADO
                                    MOVE 0 TO WS-KEY
-                           END-DELETE
+                           END-REWRITE
                    END-READ
-               END-IF.   
-       
+               END-IF.
+
+       RESTAURAR-REGISTRO.
+               DISPLAY ALL " " LINE 22 COL 1 SIZE 80 BACKGROUND-COLOR 1
+               DISPLAY "Codigo de la bodega a RESTAURAR: " LINE 22 COL 20
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               MOVE SPACES TO BOD-CODIGO
+               ACCEPT BOD-CODIGO LINE 22 COL 55
+                      BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+
+               READ BODEGAS
+                   KEY IS BOD-CODIGO
+                   INVALID KEY
+                       DISPLAY "REGISTRO NO ENCONTRADO"
+                       LINE 23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                   NOT INVALID KEY
+                       IF BOD-INACTIVA
+                           SET BOD-ACTIVA TO TRUE
+                           REWRITE BODEGAS-REG
+                              INVALID KEY
+                                DISPLAY "ERROR AL RESTAURAR" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                              NOT INVALID KEY
+                                DISPLAY "BODEGA RESTAURADA" LINE
+                                23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                                PERFORM RECARGAR-LISTADO
+                                MOVE 0 TO WS-KEY
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "LA BODEGA YA ESTA ACTIVA" LINE
+                           23 COL 20 ACCEPT WS-PAUSA LINE 23 COL 55
+                       END-IF
+               END-READ.
+
+       LEER-PARAMETROS.
+
+           COPY "LEER-PARAMETROS.cpy".
+
+
        ABRO-ARCHIVO.
            OPEN I-O BODEGAS.
            IF ST-BODEGAS = "35" 
@@ -278,4 +333,67 @@
            MOVE WS-FILA-INICIO TO WS-PUNTERO
            MOVE 1 TO WS-INDICE
            PERFORM MOSTRAR-REGISTROS.
+
+       GENERAR-PLANO.
+           OPEN OUTPUT BODEGAS-PLANO
+           SET NO-FIN-LISTA TO TRUE
+
+           MOVE SPACES TO BOD-CODIGO
+           START BODEGAS KEY IS NOT LESS THAN BOD-CODIGO
+               INVALID KEY
+                   CLOSE BODEGAS-PLANO
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL FIN-LISTA
+               READ BODEGAS NEXT RECORD
+                   AT END
+                       SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       STRING
+                           BOD-CODIGO     DELIMITED BY SIZE
+                           " | "
+                           BOD-NOMBRE     DELIMITED BY SIZE
+                           " | "
+                           BOD-ESTADO     DELIMITED BY SIZE
+                           INTO WS-LINEA-PLANO
+
+                       WRITE REG-BODEGA-PLANO FROM WS-LINEA-PLANO
+               END-READ
+           END-PERFORM
+           CLOSE BODEGAS-PLANO
+           SET NO-FIN-LISTA TO TRUE.
+
+       GENERAR-CSV.
+           SET NO-FIN-LISTA TO TRUE
+           OPEN OUTPUT BODEGAS-CSV
+
+           MOVE SPACES TO BOD-CODIGO
+           START BODEGAS KEY IS NOT LESS THAN BOD-CODIGO
+               INVALID KEY
+                   CLOSE BODEGAS-CSV
+                   EXIT PARAGRAPH
+           NOT INVALID KEY
+           MOVE "CODIGO;NOMBRE;ESTADO" TO REG-BODEGA-CSV
+           WRITE REG-BODEGA-CSV
+           PERFORM UNTIL FIN-LISTA
+               READ BODEGAS NEXT RECORD
+                   AT END
+                       SET FIN-LISTA TO TRUE
+                   NOT AT END
+                       INITIALIZE REG-BODEGA-CSV
+                       STRING
+                           BOD-CODIGO DELIMITED BY SIZE
+                           ";"
+                           BOD-NOMBRE DELIMITED BY SIZE
+                           ";"
+                           BOD-ESTADO DELIMITED BY SIZE
+                           INTO REG-BODEGA-CSV
+
+                       WRITE REG-BODEGA-CSV
+               END-READ
+           END-PERFORM
+           END-START
+           CLOSE BODEGAS-CSV
+           SET NO-FIN-LISTA TO TRUE.
        
