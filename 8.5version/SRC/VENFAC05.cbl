@@ -0,0 +1,375 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENFAC05.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "factura.sel".
+           COPY "detalle.sel".
+           COPY "stock.sel".
+           COPY "kardex.sel".
+           COPY "notacred.sel".
+           COPY "notacreddet.sel".
+           COPY "ncrctrl.sel".
+           COPY "parametros.sel".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "factura.fd".
+           COPY "detalle.fd".
+           COPY "stock.fd".
+           COPY "kardex.fd".
+           COPY "notacred.fd".
+           COPY "notacreddet.fd".
+           COPY "ncrctrl.fd".
+           COPY "parametros.fd".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-FACTURAS       PIC XX.
+       01 ST-DETALLES       PIC XX.
+       01 ST-STOCK          PIC XX.
+       01 ST-KARDEX         PIC XX.
+       01 ST-NOTASCRED      PIC XX.
+       01 ST-NOTASCREDDET   PIC XX.
+       01 ST-NEXT-NCR       PIC XX.
+
+       01 WS-FAC-NRO        PIC 9(7).
+       01 WS-ENCONTRADA     PIC X VALUE "N".
+       01 WS-RESPUESTA      PIC X.
+       01 WS-MAS            PIC X VALUE "S".
+       01 WS-ITEM-DEV       PIC 9(3).
+       01 WS-CANT-DEV       PIC 9(3).
+       01 WS-NCR-NRO        PIC 9(7).
+       01 WS-NCR-ITEM       PIC 9(3) VALUE 0.
+       01 WS-NCR-TOTAL      PIC S9(9)V99 VALUE 0.
+       01 WS-NCR-ABIERTA    PIC X VALUE "N".
+          88 NCR-ABIERTA       VALUE "S".
+
+       01 WS-KAR-SECUENCIA  PIC 9(05).
+       01 WS-SW-KARDEX      PIC X VALUE "N".
+          88 FIN-KARDEX        VALUE "S".
+          88 NO-FIN-KARDEX     VALUE "N".
+
+       01 WS-CANT-YA-DEV    PIC 9(03) VALUE 0.
+       01 WS-CANT-DISPONIBLE PIC 9(03) VALUE 0.
+       01 WS-SW-NCR-BUSCA   PIC X VALUE "N".
+          88 FIN-NCR-BUSCA     VALUE "S".
+          88 NO-FIN-NCR-BUSCA  VALUE "N".
+       01 WS-SW-NCD-BUSCA   PIC X VALUE "N".
+          88 FIN-NCD-BUSCA     VALUE "S".
+          88 NO-FIN-NCD-BUSCA  VALUE "N".
+
+       01 WS-PAUSA          PIC X.
+       01 WS-MENSAJE        PIC X(80).
+
+       COPY "PARAMETROS.cpy".
+
+       SCREEN SECTION.
+       01 PANTALLA-BASE.
+           05 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 01 COL 02 PIC X(16) FROM WS-EMPRESA BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 19 FROM WS-AMBIENTE-TXT BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+           05 LINE 01 COL 30 VALUE "NOTA DE CREDITO" BACKGROUND-COLOR 1.
+           05 LINE 25 COL 01 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 25 COL 02 VALUE "  [ESC] Retorna"
+              BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM LEER-PARAMETROS
+           DISPLAY PANTALLA-BASE
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM BUSCAR-FACTURA
+           IF WS-ENCONTRADA = "S"
+               PERFORM PROCESAR-DEVOLUCIONES
+               IF NCR-ABIERTA
+                   PERFORM CERRAR-NOTA-CREDITO
+               END-IF
+           END-IF
+           PERFORM CERRAR-ARCHIVOS
+           GOBACK.
+
+       LEER-PARAMETROS.
+           COPY "LEER-PARAMETROS.cpy".
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O FACTURAS
+           OPEN I-O DETALLES
+           OPEN I-O STOCK
+
+           OPEN I-O KARDEX
+           IF ST-KARDEX = "35"
+               OPEN OUTPUT KARDEX
+               CLOSE KARDEX
+               OPEN I-O KARDEX
+           END-IF
+
+           OPEN I-O NOTASCREDITO
+           IF ST-NOTASCRED = "35"
+               OPEN OUTPUT NOTASCREDITO
+               CLOSE NOTASCREDITO
+               OPEN I-O NOTASCREDITO
+           END-IF
+
+           OPEN I-O NOTASCREDDET
+           IF ST-NOTASCREDDET = "35"
+               OPEN OUTPUT NOTASCREDDET
+               CLOSE NOTASCREDDET
+               OPEN I-O NOTASCREDDET
+           END-IF
+
+           OPEN I-O NEXT-NCR-NRO
+           IF ST-NEXT-NCR = "35"
+               OPEN OUTPUT NEXT-NCR-NRO
+               CLOSE NEXT-NCR-NRO
+               OPEN I-O NEXT-NCR-NRO
+               MOVE "1" TO NNC-CLAVE
+               MOVE 0   TO NNC-ULTIMO-NRO
+               WRITE NEXT-NCR-NRO-REG
+           END-IF
+
+           IF ST-FACTURAS > "07"
+               STRING "Error FACTURAS: " ST-FACTURAS
+                   INTO WS-MENSAJE
+               DISPLAY WS-MENSAJE LINE 20 COL 10
+               STOP RUN
+           END-IF.
+
+       BUSCAR-FACTURA.
+           MOVE "N" TO WS-ENCONTRADA
+           DISPLAY "NUMERO DE FACTURA A DEVOLVER: " LINE 05 COL 03
+           MOVE 0 TO WS-FAC-NRO
+           ACCEPT WS-FAC-NRO LINE 05 COL 35
+
+           MOVE WS-FAC-NRO TO FAC-NRO
+           READ FACTURAS
+               INVALID KEY
+                   DISPLAY "FACTURA NO ENCONTRADA" LINE 07 COL 03
+                   ACCEPT WS-PAUSA LINE 07 COL 30
+               NOT INVALID KEY
+                   IF FAC-ANULADA
+                       DISPLAY "LA FACTURA ESTA ANULADA - NO SE PUEDE DEVOLVER" LINE 07 COL 03
+                       ACCEPT WS-PAUSA LINE 07 COL 30
+                   ELSE
+                       IF FAC-TEMPORAL
+                           DISPLAY "LA FACTURA AUN ES TEMPORAL - NO SE PUEDE DEVOLVER" LINE 07 COL 03
+                           ACCEPT WS-PAUSA LINE 07 COL 30
+                       ELSE
+                           DISPLAY "TOTAL: "  LINE 08 COL 03
+                           DISPLAY FAC-TOTAL  LINE 08 COL 12
+                           MOVE "S" TO WS-ENCONTRADA
+                       END-IF
+                   END-IF
+           END-READ.
+
+       PROCESAR-DEVOLUCIONES.
+           MOVE "S" TO WS-MAS
+           PERFORM UNTIL WS-MAS NOT = "S"
+               DISPLAY " " LINE 10 COL 01 ERASE EOS
+
+               MOVE FAC-NRO TO DET-FAC-NRO
+               MOVE 0       TO WS-ITEM-DEV
+               DISPLAY "ITEM DE FACTURA A DEVOLVER (0=TERMINAR): " LINE 10 COL 03
+               ACCEPT WS-ITEM-DEV LINE 10 COL 46
+
+               IF WS-ITEM-DEV = 0
+                   MOVE "N" TO WS-MAS
+               ELSE
+                   MOVE FAC-NRO     TO DET-FAC-NRO
+                   MOVE WS-ITEM-DEV TO DET-ITEM
+                   READ DETALLES
+                       INVALID KEY
+                           DISPLAY "ITEM NO EXISTE EN ESA FACTURA" LINE 12 COL 03
+                           ACCEPT WS-PAUSA LINE 12 COL 40
+                       NOT INVALID KEY
+                           DISPLAY "PRODUCTO : " LINE 12 COL 03
+                           DISPLAY DET-DESCRIP  LINE 12 COL 15
+                           DISPLAY "CANT.FACTURADA: " LINE 13 COL 03
+                           DISPLAY DET-CANT      LINE 13 COL 20
+
+                           PERFORM CALCULAR-CANT-YA-DEVUELTA
+                           COMPUTE WS-CANT-DISPONIBLE = DET-CANT - WS-CANT-YA-DEV
+                           DISPLAY "CANT.DISPONIBLE P/DEVOLVER: " LINE 13 COL 40
+                           DISPLAY WS-CANT-DISPONIBLE             LINE 13 COL 69
+
+                           MOVE 0 TO WS-CANT-DEV
+                           DISPLAY "CANTIDAD A DEVOLVER: " LINE 14 COL 03
+                           ACCEPT WS-CANT-DEV LINE 14 COL 25
+
+                           IF WS-CANT-DEV = 0 OR WS-CANT-DEV > WS-CANT-DISPONIBLE
+                               DISPLAY "CANTIDAD INVALIDA" LINE 16 COL 03
+                               ACCEPT WS-PAUSA LINE 16 COL 25
+                           ELSE
+                               PERFORM GRABAR-LINEA-DEVOLUCION
+                           END-IF
+                   END-READ
+
+                   DISPLAY "¿OTRO ITEM? (S/N): " LINE 18 COL 03
+                   ACCEPT WS-MAS LINE 18 COL 25
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-CANT-YA-DEVUELTA.
+           *> Suma las cantidades ya acreditadas en notas de credito
+           *> previas para este mismo item de la factura, recorriendo
+           *> los encabezados de esta factura y, por cada uno, sus
+           *> lineas de detalle (igual idea que ARCHIVAR-DETALLES-DE-FACTURA
+           *> en VENARC01).
+           MOVE 0 TO WS-CANT-YA-DEV
+           SET NO-FIN-NCR-BUSCA TO TRUE
+           MOVE FAC-NRO TO NCR-FAC-NRO
+           START NOTASCREDITO KEY IS NOT LESS THAN NCR-FAC-NRO
+               INVALID KEY SET FIN-NCR-BUSCA TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-NCR-BUSCA
+               READ NOTASCREDITO NEXT RECORD
+                   AT END
+                       SET FIN-NCR-BUSCA TO TRUE
+                   NOT AT END
+                       IF NCR-FAC-NRO NOT = FAC-NRO
+                           SET FIN-NCR-BUSCA TO TRUE
+                       ELSE
+                           PERFORM SUMAR-CANT-DEVUELTA-NCR
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SUMAR-CANT-DEVUELTA-NCR.
+           SET NO-FIN-NCD-BUSCA TO TRUE
+           MOVE NCR-NRO TO NCD-NCR-NRO
+           START NOTASCREDDET KEY IS NOT LESS THAN NCD-NCR-NRO
+               INVALID KEY SET FIN-NCD-BUSCA TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-NCD-BUSCA
+               READ NOTASCREDDET NEXT RECORD
+                   AT END
+                       SET FIN-NCD-BUSCA TO TRUE
+                   NOT AT END
+                       IF NCD-NCR-NRO NOT = NCR-NRO
+                           SET FIN-NCD-BUSCA TO TRUE
+                       ELSE
+                           IF NCD-DET-ITEM = WS-ITEM-DEV
+                               ADD NCD-CANT TO WS-CANT-YA-DEV
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       GRABAR-LINEA-DEVOLUCION.
+           IF NOT NCR-ABIERTA
+               PERFORM ABRIR-NOTA-CREDITO
+           END-IF
+
+           ADD 1 TO WS-NCR-ITEM
+           MOVE WS-NCR-NRO  TO NCD-NCR-NRO
+           MOVE WS-NCR-ITEM TO NCD-ITEM
+           MOVE DET-ITEM    TO NCD-DET-ITEM
+           MOVE DET-PROD-ID TO NCD-PROD-ID
+           MOVE DET-DESCRIP TO NCD-DESCRIP
+           MOVE WS-CANT-DEV TO NCD-CANT
+           MOVE DET-PRECIO  TO NCD-PRECIO
+           COMPUTE NCD-SUBTOTAL = WS-CANT-DEV * DET-PRECIO
+           WRITE NOTACREDDET-REG
+
+           ADD NCD-SUBTOTAL TO WS-NCR-TOTAL
+
+           MOVE DET-PROD-ID TO STK-CODIGO
+           READ STOCK
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD WS-CANT-DEV TO STK-CANTIDAD
+                   REWRITE STOCK-REG
+                   PERFORM GRABAR-KARDEX
+           END-READ
+
+           DISPLAY "LINEA DE DEVOLUCION GRABADA" LINE 16 COL 03
+           ACCEPT WS-PAUSA LINE 16 COL 35.
+
+       ABRIR-NOTA-CREDITO.
+           MOVE "1" TO NNC-CLAVE
+           READ NEXT-NCR-NRO KEY IS NNC-CLAVE
+               INVALID KEY
+                   MOVE 0 TO NNC-ULTIMO-NRO
+           END-READ
+
+           ADD 1 TO NNC-ULTIMO-NRO
+           MOVE NNC-ULTIMO-NRO TO WS-NCR-NRO
+           REWRITE NEXT-NCR-NRO-REG
+
+           MOVE 0 TO WS-NCR-ITEM
+           MOVE 0 TO WS-NCR-TOTAL
+
+           MOVE WS-NCR-NRO TO NCR-NRO
+           MOVE FAC-NRO    TO NCR-FAC-NRO
+           MOVE FAC-CLI-ID TO NCR-CLI-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO NCR-FECHA
+           MOVE 0 TO NCR-TOTAL
+           SET NCR-EMITIDA TO TRUE
+           WRITE NOTACRED-REG
+
+           SET NCR-ABIERTA TO TRUE.
+
+       CERRAR-NOTA-CREDITO.
+           MOVE WS-NCR-NRO TO NCR-NRO
+           READ NOTASCREDITO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-NCR-TOTAL TO NCR-TOTAL
+                   REWRITE NOTACRED-REG
+           END-READ
+
+           DISPLAY "NOTA DE CREDITO " LINE 20 COL 03
+           DISPLAY WS-NCR-NRO         LINE 20 COL 20
+           DISPLAY " EMITIDA POR "    LINE 20 COL 28
+           DISPLAY WS-NCR-TOTAL       LINE 20 COL 41
+           ACCEPT WS-PAUSA LINE 21 COL 03.
+
+       GRABAR-KARDEX.
+           MOVE 0 TO WS-KAR-SECUENCIA
+           MOVE DET-PROD-ID TO KAR-PROD-ID
+           MOVE 0 TO KAR-SECUENCIA
+           SET NO-FIN-KARDEX TO TRUE
+           START KARDEX KEY IS NOT LESS THAN KAR-CLAVE
+               INVALID KEY SET FIN-KARDEX TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-KARDEX
+               READ KARDEX NEXT RECORD
+                   AT END SET FIN-KARDEX TO TRUE
+                   NOT AT END
+                       IF KAR-PROD-ID NOT = DET-PROD-ID
+                           SET FIN-KARDEX TO TRUE
+                       ELSE
+                           MOVE KAR-SECUENCIA TO WS-KAR-SECUENCIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           ADD 1 TO WS-KAR-SECUENCIA
+           MOVE DET-PROD-ID      TO KAR-PROD-ID
+           MOVE WS-KAR-SECUENCIA TO KAR-SECUENCIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO KAR-FECHA
+           SET KAR-ENTRADA TO TRUE
+           MOVE WS-CANT-DEV      TO KAR-CANTIDAD
+           MOVE STK-CANTIDAD     TO KAR-SALDO
+           MOVE STK-BODEGA       TO KAR-BODEGA
+           MOVE FAC-NRO          TO KAR-REFERENCIA
+           WRITE KARDEX-REG.
+
+       CERRAR-ARCHIVOS.
+           CLOSE FACTURAS
+           CLOSE DETALLES
+           CLOSE STOCK
+           CLOSE KARDEX
+           CLOSE NOTASCREDITO
+           CLOSE NOTASCREDDET
+           CLOSE NEXT-NCR-NRO.
+
+       END PROGRAM VENFAC05.
