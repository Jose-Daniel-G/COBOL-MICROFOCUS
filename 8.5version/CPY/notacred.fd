@@ -0,0 +1,16 @@
+     *> notacred.fd - registro del encabezado de Notas de Credito
+      FD  NOTASCREDITO.
+      01  NOTACRED-REG.
+          05 NCR-NRO         PIC 9(07).
+          05 NCR-FAC-NRO     PIC 9(07).
+          05 NCR-CLI-ID      PIC 9(07).
+          05 NCR-FECHA       PIC 9(08).
+          05 NCR-TOTAL       PIC S9(9)V99.
+          05 NCR-ESTADO      PIC X(01).
+             88 NCR-EMITIDA     VALUE "E".
+
+      FD  NOTASCRED-PLANO.
+      01  REG-NOTACRED-PLANO PIC X(200).
+
+      FD  NOTASCRED-CSV.
+      01  REG-NOTACRED-CSV   PIC X(200).
