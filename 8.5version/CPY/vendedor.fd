@@ -0,0 +1,15 @@
+     *> vendedor.fd - registro del maestro de Vendedores
+      FD  VENDEDORES.
+      01  VENDEDORES-REG.
+          05 VEN-CODIGO      PIC X(04).
+          05 VEN-NOMBRE      PIC X(30).
+          05 VEN-COMISION    PIC 9(3)V99.
+          05 VEN-ESTADO      PIC X(01).
+             88 VEN-ACTIVO      VALUE "A".
+             88 VEN-INACTIVO    VALUE "I".
+
+      FD  VENDEDORES-PLANO.
+      01  REG-VENDEDORES-PLANO PIC X(200).
+
+      FD  VENDEDORES-CSV.
+      01  REG-VENDEDORES-CSV   PIC X(200).
