@@ -0,0 +1,15 @@
+      *> usuario.fd - registro del maestro de Usuarios (operadores)
+       FD  USUARIOS.
+       01  USUARIOS-REG.
+           05 USR-CODIGO       PIC X(10).
+           05 USR-PASSWORD     PIC X(10).
+           05 USR-NOMBRE       PIC X(30).
+           05 USR-ACCESO-FIN   PIC X(01).
+              88 USR-PERMITE-FIN   VALUE "S".
+              88 USR-NIEGA-FIN     VALUE "N".
+           05 USR-ACCESO-COM   PIC X(01).
+              88 USR-PERMITE-COM   VALUE "S".
+              88 USR-NIEGA-COM     VALUE "N".
+           05 USR-ESTADO       PIC X(01).
+              88 USR-ACTIVO       VALUE "A".
+              88 USR-INACTIVO     VALUE "I".
