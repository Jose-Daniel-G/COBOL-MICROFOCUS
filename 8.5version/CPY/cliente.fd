@@ -0,0 +1,31 @@
+      *> cliente.fd - registro del maestro de Clientes
+       FD  CLIENTES.
+       01  CLIENTES-REG.
+           05 CLI-ID          PIC 9(07).
+           05 CLI-NOMBRE      PIC X(30).
+           05 CLI-DIRECCION   PIC X(30).
+           05 CLI-CODPOST     PIC X(10).
+           05 CLI-CATEGORIA   PIC X(01).
+           05 CLI-ESTADO      PIC X(01).
+              88 CLI-ACTIVO      VALUE "A".
+              88 CLI-INACTIVO    VALUE "I".
+           05 CLI-SALDO       PIC S9(7)V99.
+           05 CLI-LIMITE-CREDITO PIC S9(7)V99.
+           05 CLI-FECHA-MOD   PIC 9(08).
+           05 CLI-USUARIO-MOD PIC X(10).
+           05 CLI-CONTACTO.
+              10 CLI-CON-NOMBRE  PIC X(30).
+              10 CLI-CON-TELEFONO PIC X(15).
+              10 CLI-CON-EMAIL   PIC X(30).
+
+       FD  CLIENTES-PLANO.
+       01  REG-CLIENTE-PLANO  PIC X(200).
+
+       FD  CLIENTES-CSV.
+       01  REG-CLIENTE-CSV    PIC X(200).
+
+       FD  CLIENTES-PAPELERA.
+       01  REG-CLIENTE-PAPELERA PIC X(200).
+
+       FD  CLIENTES-RECHAZADOS.
+       01  REG-CLIENTE-RECHAZADO PIC X(200).
