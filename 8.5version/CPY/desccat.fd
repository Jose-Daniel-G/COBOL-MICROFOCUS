@@ -0,0 +1,7 @@
+      *> desccat.fd - registro del maestro de Descuentos por Categoria
+      *> de Cliente (ver CLI-CATEGORIA en cliente.fd)
+      FD  DESCUENTOS-CATEGORIA.
+      01  DESCUENTO-CAT-REG.
+          05 DCT-CATEGORIA      PIC X(01).
+          05 DCT-DESCUENTO      PIC 99.
+          05 DCT-DESCRIPCION    PIC X(20).
