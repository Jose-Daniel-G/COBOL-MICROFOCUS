@@ -0,0 +1,2 @@
+      *> SESION.cpy - operador de la sesion actual (para sellos de auditoria)
+       01  WS-USUARIO-SESION  PIC X(10) VALUE "SISTEMA".
