@@ -0,0 +1,8 @@
+     *> categoria.fd - registro del maestro de Categorias de Producto
+      FD  CATEGORIAS.
+      01  CATEGORIA-REG.
+          05 CAT-CODIGO         PIC X(04).
+          05 CAT-DESCRIPCION    PIC X(30).
+          05 CAT-ESTADO         PIC X(01).
+             88 CAT-ACTIVA         VALUE "A".
+             88 CAT-INACTIVA       VALUE "I".
