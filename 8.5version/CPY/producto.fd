@@ -0,0 +1,26 @@
+      *> producto.fd - registro del maestro de Productos
+       FD  PRODUCTOS.
+       01  PRODUCTO-REG.
+           05 PRD-CODIGO         PIC 9(10).
+           05 PRD-DESCRIPCION    PIC X(40).
+           05 PRD-PRECIO         PIC 9(9)V99.
+           05 PRD-IVA            PIC 99.
+           05 PRD-ESTADO         PIC X(01).
+              88 PRD-ACTIVO      VALUE "A".
+              88 PRD-INACTIVO    VALUE "I".
+           05 PRD-FECHA-MOD      PIC 9(08).
+           05 PRD-USUARIO-MOD    PIC X(10).
+           05 PRD-CATEGORIA      PIC X(04).
+           05 PRD-COD-ALTERNO    PIC X(20).
+
+       FD  PRODUCTOS-PLANO.
+       01  REG-PROD-PLANO        PIC X(200).
+
+       FD  PRODUCTOS-CSV.
+       01  REG-PROD-CSV          PIC X(200).
+
+       FD  PRODUCTOS-PAPELERA.
+       01  REG-PROD-PAPELERA     PIC X(200).
+
+       FD  PRODUCTOS-RECHAZADOS.
+       01  REG-PROD-RECHAZADO    PIC X(200).
