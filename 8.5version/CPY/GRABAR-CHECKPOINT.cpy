@@ -0,0 +1,13 @@
+      *> GRABAR-CHECKPOINT.cpy - registra el avance de la corrida actual.
+      *> Se copia dentro de un parrafo GRABAR-CHECKPOINT (requiere que el
+      *> programa ya haya movido la clave/cantidad procesada a
+      *> WS-BIT-ULTIMA-CLAVE/WS-BIT-CANT-PROC antes del PERFORM).
+           MOVE WS-BIT-PROCESO-ID   TO BIT-PROCESO
+           MOVE WS-BIT-ULTIMA-CLAVE TO BIT-ULTIMA-CLAVE
+           MOVE WS-BIT-CANT-PROC    TO BIT-CANT-PROC
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BIT-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BIT-HORA
+           SET BIT-EN-PROCESO TO TRUE
+           REWRITE BITACORA-REG
+               INVALID KEY CONTINUE
+           END-REWRITE.
