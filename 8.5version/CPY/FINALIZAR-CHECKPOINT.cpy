@@ -0,0 +1,11 @@
+      *> FINALIZAR-CHECKPOINT.cpy - marca la corrida actual como completa.
+      *> Se copia dentro de un parrafo FINALIZAR-CHECKPOINT, al final del
+      *> proceso batch, luego del ultimo PERFORM GRABAR-CHECKPOINT.
+           MOVE WS-BIT-PROCESO-ID TO BIT-PROCESO
+           MOVE WS-BIT-CANT-PROC  TO BIT-CANT-PROC
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BIT-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BIT-HORA
+           SET BIT-COMPLETO TO TRUE
+           REWRITE BITACORA-REG
+               INVALID KEY CONTINUE
+           END-REWRITE.
