@@ -0,0 +1,5 @@
+     *> recctrl.fd - registro de control (numero de recibo unico compartido)
+      FD  NEXT-REC-NRO.
+      01  NEXT-REC-NRO-REG.
+          05 NRC-CLAVE        PIC X(01).
+          05 NRC-ULTIMO-NRO   PIC 9(07).
