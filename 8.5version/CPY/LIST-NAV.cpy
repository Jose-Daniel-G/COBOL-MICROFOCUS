@@ -10,7 +10,10 @@
 
        01 WS-PAGINACION.
           05 WS-PAG-ACTUAL    PIC 999 VALUE 1.
-          05 WS-IDS-INICIO    PIC 9(07) OCCURS 100 TIMES.
+          05 WS-IDS-INICIO    PIC 9(07) OCCURS 999 TIMES.
+
+       01 WS-TOTAL-REGISTROS  PIC 9(07) VALUE 0.
+       01 WS-TOTAL-PAGINAS    PIC 999   VALUE 0.
 
        01 WS-LINEA-PLANO PIC X(200).
        01 WS-PRIMER-REGISTRO PIC X VALUE "N".
