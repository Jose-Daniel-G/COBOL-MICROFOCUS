@@ -0,0 +1,16 @@
+      *> proveedor.fd - registro del maestro de Proveedores
+       FD  PROVEEDORES.
+       01  PROVEEDOR-REG.
+           05 PROV-ID         PIC 9(07).
+           05 PROV-NOMBRE     PIC X(30).
+           05 PROV-DIRECCION  PIC X(30).
+           05 PROV-TELEFONO   PIC X(15).
+           05 PROV-ESTADO     PIC X(01).
+              88 PROV-ACTIVO     VALUE "A".
+              88 PROV-INACTIVO   VALUE "I".
+
+       FD  PROVEEDORES-PLANO.
+       01  REG-PROVEEDOR-PLANO PIC X(200).
+
+       FD  PROVEEDORES-CSV.
+       01  REG-PROVEEDOR-CSV   PIC X(200).
