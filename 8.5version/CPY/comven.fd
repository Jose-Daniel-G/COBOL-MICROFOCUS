@@ -0,0 +1,6 @@
+     *> comven.fd - registros planos del reporte de comisiones por vendedor
+      FD  COMVEN-PLANO.
+      01  REG-COMVEN-PLANO   PIC X(200).
+
+      FD  COMVEN-CSV.
+      01  REG-COMVEN-CSV     PIC X(200).
