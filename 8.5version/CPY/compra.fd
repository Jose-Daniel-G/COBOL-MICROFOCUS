@@ -0,0 +1,19 @@
+      *> compra.fd - registro del encabezado de Ordenes de Compra
+       FD  COMPRAS.
+       01  COMPRA-REG.
+           05 COM-NRO         PIC 9(07).
+           05 COM-PROV-ID     PIC 9(07).
+           05 COM-FECHA       PIC 9(08).
+           05 COM-SUBTOTAL    PIC S9(9)V99.
+           05 COM-IVA         PIC S9(9)V99.
+           05 COM-TOTAL       PIC S9(9)V99.
+           05 COM-ESTADO      PIC X(01).
+              88 COM-PENDIENTE   VALUE "T".
+              88 COM-RECIBIDA    VALUE "R".
+              88 COM-ANULADA     VALUE "A".
+
+       FD  COMPRAS-PLANO.
+       01  REG-COMPRA-PLANO   PIC X(200).
+
+       FD  COMPRAS-CSV.
+       01  REG-COMPRA-CSV     PIC X(200).
