@@ -0,0 +1,6 @@
+     *> archhist.fd - registros planos del historico anual de Facturas/Detalles
+      FD  FACTURAS-HIST.
+      01  REG-FACTURA-HIST   PIC X(200).
+
+      FD  DETALLES-HIST.
+      01  REG-DETALLE-HIST   PIC X(200).
