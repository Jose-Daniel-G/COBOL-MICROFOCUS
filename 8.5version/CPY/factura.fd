@@ -0,0 +1,27 @@
+      *> factura.fd - registro del encabezado de Facturas
+       FD  FACTURAS.
+       01  FACTURA-REG.
+           05 FAC-NRO         PIC 9(07).
+           05 FAC-CLI-ID      PIC 9(07).
+           05 FAC-FECHA       PIC 9(08).
+           05 FAC-SUBTOTAL    PIC S9(9)V99.
+           05 FAC-IVA         PIC S9(9)V99.
+           05 FAC-TOTAL       PIC S9(9)V99.
+           05 FAC-ESTADO      PIC X(01).
+              88 FAC-TEMPORAL    VALUE "T".
+              88 FAC-FINAL       VALUE "F".
+              88 FAC-ANULADA     VALUE "A".
+           05 FAC-VENDEDOR    PIC X(04).
+           05 FAC-SALDO-PEND  PIC S9(9)V99.
+           05 FAC-PAGADA      PIC X(01).
+              88 FAC-ESTA-PAGADA VALUE "S".
+              88 FAC-NO-PAGADA   VALUE "N".
+           05 FAC-TIPO-PAGO   PIC X(01).
+              88 FAC-CONTADO     VALUE "C".
+              88 FAC-CREDITO     VALUE "R".
+
+       FD  FACTURAS-PLANO.
+       01  REG-FACTURA-PLANO  PIC X(200).
+
+       FD  FACTURAS-CSV.
+       01  REG-FACTURA-CSV    PIC X(200).
