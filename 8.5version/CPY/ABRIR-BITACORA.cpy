@@ -0,0 +1,9 @@
+      *> ABRIR-BITACORA.cpy - abre BITACORA (la crea vacia la primera vez)
+      *> Se copia dentro de un parrafo ABRIR-BITACORA de cada programa
+      *> (requiere COPY "bitacora.sel"/"bitacora.fd"/"BITACORA.cpy").
+           OPEN I-O BITACORA
+           IF ST-BITACORA = "35"
+               OPEN OUTPUT BITACORA
+               CLOSE BITACORA
+               OPEN I-O BITACORA
+           END-IF.
