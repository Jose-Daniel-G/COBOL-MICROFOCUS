@@ -0,0 +1,9 @@
+      *> COLORES.cpy - constantes de color usadas en BACKGROUND-COLOR / FOREGROUND-COLOR
+       01  NEG PIC 9 VALUE 0.
+       01  AZL PIC 9 VALUE 1.
+       01  GRN PIC 9 VALUE 2.
+       01  CYN PIC 9 VALUE 3.
+       01  ROJ PIC 9 VALUE 4.
+       01  MAG PIC 9 VALUE 5.
+       01  AMA PIC 9 VALUE 6.
+       01  BLC PIC 9 VALUE 7.
