@@ -0,0 +1,15 @@
+      *> DIBUJAR_LOGIC.cpy - dibuja las opciones del menu horizontal
+      *> segun el modulo activo. Se copia dentro del parrafo
+      *> DIBUJAR-OPCIONES de MENU85.
+           IF MODULO-ACTUAL = 3
+               DISPLAY "F.Financiero" LINE 2 COL 2 WITH REVERSE-VIDEO
+           ELSE
+               DISPLAY "F.Financiero" LINE 2 COL 2
+                       BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
+           END-IF
+           IF MODULO-ACTUAL = 4
+               DISPLAY "C.Comercial" LINE 2 COL 16 WITH REVERSE-VIDEO
+           ELSE
+               DISPLAY "C.Comercial" LINE 2 COL 16
+                       BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
+           END-IF.
