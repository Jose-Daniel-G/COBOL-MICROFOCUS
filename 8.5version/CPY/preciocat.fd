@@ -0,0 +1,4 @@
+      *> preciocat.fd - registro plano de la lista de precios CSV por
+      *> categoria de cliente
+      FD  PRECIOS-CAT-CSV.
+      01  REG-PRECIO-CAT-CSV    PIC X(200).
