@@ -0,0 +1,17 @@
+      *> compradet.fd - registro del detalle (lineas) de Ordenes de Compra
+       FD  COMPRASDET.
+       01  COMPRADET-REG.
+           05 CDT-CLAVE.
+              10 CDT-COM-NRO     PIC 9(07).
+              10 CDT-ITEM        PIC 9(03).
+           05 CDT-PROD-ID     PIC X(10).
+           05 CDT-DESCRIP     PIC X(30).
+           05 CDT-CANT        PIC 9(03).
+           05 CDT-PRECIO      PIC 9(11)V99.
+           05 CDT-SUBTOTAL    PIC 9(11)V99.
+
+       FD  COMPRASDET-PLANO.
+       01  REG-COMPRADET-PLANO PIC X(200).
+
+       FD  COMPRASDET-CSV.
+       01  REG-COMPRADET-CSV   PIC X(200).
