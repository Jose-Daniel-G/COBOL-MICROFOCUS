@@ -0,0 +1,6 @@
+     *> ventconsol.fd - registros planos del reporte consolidado de Ventas
+     FD  VENTCONSOL-PLANO.
+     01  REG-VENTCONSOL-PLANO   PIC X(200).
+
+     FD  VENTCONSOL-CSV.
+     01  REG-VENTCONSOL-CSV     PIC X(200).
