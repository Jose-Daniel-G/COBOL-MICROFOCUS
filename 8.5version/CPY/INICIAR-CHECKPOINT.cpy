@@ -0,0 +1,39 @@
+      *> INICIAR-CHECKPOINT.cpy - marca el inicio de una corrida de un
+      *> proceso batch en BITACORA. Se copia dentro de un parrafo
+      *> INICIAR-CHECKPOINT (requiere COPY "bitacora.sel"/"bitacora.fd"/
+      *> "BITACORA.cpy", ABRIR-BITACORA ya ejecutado y WS-BIT-PROCESO-ID
+      *> ya fijado). Si la corrida anterior de este proceso quedo con
+      *> BIT-ESTADO = "P" (interrumpida antes de llegar a FINALIZAR-
+      *> CHECKPOINT), deja esa evidencia en WS-BIT-CLAVE-ANT/
+      *> WS-BIT-CANT-ANT y prende WS-BIT-REINICIO para que el programa
+      *> decida si la informa en pantalla.
+           SET BIT-NO-HUBO-REINICIO TO TRUE
+           MOVE SPACES TO WS-BIT-CLAVE-ANT
+           MOVE 0      TO WS-BIT-CANT-ANT
+           MOVE WS-BIT-PROCESO-ID TO BIT-PROCESO
+           READ BITACORA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF BIT-EN-PROCESO
+                       SET BIT-HUBO-REINICIO TO TRUE
+                       MOVE BIT-ULTIMA-CLAVE TO WS-BIT-CLAVE-ANT
+                       MOVE BIT-CANT-PROC    TO WS-BIT-CANT-ANT
+                   END-IF
+           END-READ
+
+           MOVE WS-BIT-PROCESO-ID TO BIT-PROCESO
+           MOVE SPACES  TO BIT-ULTIMA-CLAVE
+           MOVE 0       TO BIT-CANT-PROC
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO BIT-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO BIT-HORA
+           SET BIT-EN-PROCESO TO TRUE
+
+           IF ST-BITACORA = "00"
+               REWRITE BITACORA-REG
+           ELSE
+               WRITE BITACORA-REG
+           END-IF
+
+           MOVE SPACES TO WS-BIT-ULTIMA-CLAVE
+           MOVE 0      TO WS-BIT-CANT-PROC.
