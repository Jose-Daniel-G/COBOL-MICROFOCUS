@@ -0,0 +1,5 @@
+      *> PARAMETROS.cpy - variables de trabajo para Empresa/Ambiente (ver parametros.fd)
+       01  ST-PARAMETROS      PIC XX.
+       01  WS-EMPRESA         PIC X(30) VALUE SPACES.
+       01  WS-AMBIENTE        PIC X(04) VALUE SPACES.
+       01  WS-AMBIENTE-TXT    PIC X(06) VALUE SPACES.
