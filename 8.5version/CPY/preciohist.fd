@@ -0,0 +1,10 @@
+     *> preciohist.fd - registro del historico de cambios de precio por producto
+      FD  PRECIOHIST.
+      01  PRC-REG.
+          05 PRC-CLAVE.
+             10 PRC-PROD-ID     PIC 9(10).
+             10 PRC-SECUENCIA   PIC 9(05).
+          05 PRC-FECHA          PIC 9(08).
+          05 PRC-PRECIO-ANT     PIC 9(9)V99.
+          05 PRC-PRECIO-NUEVO   PIC 9(9)V99.
+          05 PRC-USUARIO        PIC X(10).
