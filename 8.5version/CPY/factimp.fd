@@ -0,0 +1,3 @@
+     *> factimp.fd - linea del ticket/remito impreso de Factura (80 columnas)
+      FD  FACTURA-TICKET.
+      01  REG-TICKET   PIC X(80).
