@@ -0,0 +1,11 @@
+     *> bitacora.fd - registro de checkpoint/reinicio de un proceso batch
+     FD  BITACORA.
+     01  BITACORA-REG.
+         05 BIT-PROCESO       PIC X(10).
+         05 BIT-ULTIMA-CLAVE  PIC X(15).
+         05 BIT-CANT-PROC     PIC 9(07).
+         05 BIT-FECHA         PIC 9(08).
+         05 BIT-HORA          PIC 9(06).
+         05 BIT-ESTADO        PIC X(01).
+            88 BIT-EN-PROCESO    VALUE "P".
+            88 BIT-COMPLETO      VALUE "C".
