@@ -0,0 +1,6 @@
+     *> catalogo.fd - registros planos del catalogo maestro de Productos/Bodegas
+     FD  CATALOGO-PLANO.
+     01  REG-CATALOGO-PLANO   PIC X(200).
+
+     FD  CATALOGO-CSV.
+     01  REG-CATALOGO-CSV     PIC X(200).
