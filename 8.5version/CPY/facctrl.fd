@@ -0,0 +1,5 @@
+     *> facctrl.fd - registro de control (numero de factura unico compartido)
+      FD  NEXT-FAC-NRO.
+      01  NEXT-FAC-NRO-REG.
+          05 FNC-CLAVE        PIC X(01).
+          05 FNC-ULTIMO-NRO   PIC 9(07).
