@@ -0,0 +1,8 @@
+     *> recibodet.fd - registro del detalle (aplicacion a facturas) de Recibos de Caja
+      FD  RECIBODET.
+      01  RECIBODET-REG.
+          05 RECD-CLAVE.
+             10 RECD-REC-NRO    PIC 9(07).
+             10 RECD-ITEM       PIC 9(03).
+          05 RECD-FAC-NRO     PIC 9(07).
+          05 RECD-MONTO-APLIC PIC S9(9)V99.
