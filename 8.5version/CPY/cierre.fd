@@ -0,0 +1,6 @@
+     *> cierre.fd - registros planos del reporte de cierre diario
+      FD  CIERRE-PLANO.
+      01  REG-CIERRE-PLANO   PIC X(200).
+
+      FD  CIERRE-CSV.
+      01  REG-CIERRE-CSV     PIC X(200).
