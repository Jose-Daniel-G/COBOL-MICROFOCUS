@@ -0,0 +1,21 @@
+      *> stock.fd - registro del maestro de Stock (uno por producto)
+       FD  STOCK.
+       01  STOCK-REG.
+           05 STK-CODIGO       PIC X(10).
+           05 STK-BODEGA       PIC X(04).
+           05 STK-CANTIDAD     PIC 9(09).
+           05 STK-MINIMO       PIC 9(05).
+           05 STK-MAXIMO       PIC 9(05).
+           05 STK-FECHA-ACT    PIC 9(08).
+           05 STK-ESTADO       PIC X(01).
+              88 STK-ACTIVO       VALUE "A".
+              88 STK-INACTIVO     VALUE "I".
+
+       FD  STOCK-PLANO.
+       01  REG-STOCK-PLANO     PIC X(200).
+
+       FD  STOCK-CSV.
+       01  REG-STOCK-CSV       PIC X(200).
+
+       FD  STOCK-PAPELERA.
+       01  REG-STOCK-PAPELERA  PIC X(200).
