@@ -0,0 +1,5 @@
+     *> comprctrl.fd - registro de control (numero de orden de compra unico compartido)
+      FD  NEXT-COM-NRO.
+      01  NEXT-COM-NRO-REG.
+          05 CNC-CLAVE        PIC X(01).
+          05 CNC-ULTIMO-NRO   PIC 9(07).
