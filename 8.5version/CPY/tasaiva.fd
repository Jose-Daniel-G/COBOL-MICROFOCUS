@@ -0,0 +1,9 @@
+      *> tasaiva.fd - registro del maestro de Tasas de IVA (parametro centralizado)
+       FD  TASAS-IVA.
+       01  TASAS-IVA-REG.
+           05 TIV-CODIGO      PIC 9(02).
+           05 TIV-PORCENTAJE  PIC 9(02).
+           05 TIV-DESCRIPCION PIC X(20).
+           05 TIV-ESTADO      PIC X(01).
+              88 TIV-ACTIVA      VALUE "A".
+              88 TIV-INACTIVA    VALUE "I".
