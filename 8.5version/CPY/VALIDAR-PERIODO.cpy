@@ -0,0 +1,14 @@
+      *> VALIDAR-PERIODO.cpy - candado de periodos contables
+      *> Se copia dentro de un parrafo VALIDAR-PERIODO de cada programa
+      *> (requiere COPY "periodo.sel"/"periodo.fd"/"PERIODO.cpy" y que el
+      *> programa haya movido el AAAAMM a validar a WS-ANIO-MES-POSTEO).
+           SET PERIODO-DESBLOQ TO TRUE
+           MOVE WS-ANIO-MES-POSTEO TO PER-ANIO-MES
+           READ PERIODOS-CONTABLES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF PER-CERRADO
+                       SET PERIODO-BLOQUEADO TO TRUE
+                   END-IF
+           END-READ.
