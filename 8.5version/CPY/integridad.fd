@@ -0,0 +1,6 @@
+     *> integridad.fd - registros planos del reporte de integridad de datos
+      FD  INTEGRIDAD-PLANO.
+      01  REG-INTEGRIDAD-PLANO   PIC X(200).
+
+      FD  INTEGRIDAD-CSV.
+      01  REG-INTEGRIDAD-CSV     PIC X(200).
