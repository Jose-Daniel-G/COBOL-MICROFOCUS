@@ -0,0 +1,8 @@
+     *> recibo.fd - registro del encabezado de Recibos de Caja (pagos de clientes)
+      FD  RECIBOS.
+      01  RECIBO-REG.
+          05 REC-NRO         PIC 9(07).
+          05 REC-CLI-ID      PIC 9(07).
+          05 REC-FECHA       PIC 9(08).
+          05 REC-MONTO       PIC S9(9)V99.
+          05 REC-USUARIO     PIC X(10).
