@@ -0,0 +1,20 @@
+      *> LEER-PARAMETROS.cpy - carga Empresa/Ambiente desde PARAMETROS
+      *> Se copia dentro de un parrafo LEER-PARAMETROS de cada programa
+      *> (requiere COPY "parametros.sel"/"parametros.fd"/"PARAMETROS.cpy").
+           OPEN INPUT PARAMETROS
+           IF ST-PARAMETROS = "00"
+               MOVE "1" TO PAR-CLAVE
+               READ PARAMETROS KEY IS PAR-CLAVE
+                   INVALID KEY
+                       MOVE "EMPRESA SIN CONFIGURAR" TO WS-EMPRESA
+                       MOVE "PROD" TO WS-AMBIENTE
+                   NOT INVALID KEY
+                       MOVE PAR-EMPRESA  TO WS-EMPRESA
+                       MOVE PAR-AMBIENTE TO WS-AMBIENTE
+               END-READ
+               CLOSE PARAMETROS
+           ELSE
+               MOVE "EMPRESA SIN CONFIGURAR" TO WS-EMPRESA
+               MOVE "PROD" TO WS-AMBIENTE
+           END-IF
+           STRING "[" WS-AMBIENTE "]" DELIMITED BY SIZE INTO WS-AMBIENTE-TXT.
