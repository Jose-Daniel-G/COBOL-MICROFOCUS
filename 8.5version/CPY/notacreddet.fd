@@ -0,0 +1,12 @@
+     *> notacreddet.fd - registro del detalle (lineas) de Notas de Credito
+      FD  NOTASCREDDET.
+      01  NOTACREDDET-REG.
+          05 NCD-CLAVE.
+             10 NCD-NCR-NRO     PIC 9(07).
+             10 NCD-ITEM        PIC 9(03).
+          05 NCD-DET-ITEM    PIC 9(03).
+          05 NCD-PROD-ID     PIC X(10).
+          05 NCD-DESCRIP     PIC X(30).
+          05 NCD-CANT        PIC 9(03).
+          05 NCD-PRECIO      PIC 9(11)V99.
+          05 NCD-SUBTOTAL    PIC 9(11)V99.
