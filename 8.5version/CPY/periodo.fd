@@ -0,0 +1,7 @@
+      *> periodo.fd - registro del maestro de Periodos Contables (AAAAMM)
+      FD  PERIODOS-CONTABLES.
+      01  PERIODO-REG.
+          05 PER-ANIO-MES    PIC 9(06).
+          05 PER-ESTADO      PIC X(01).
+             88 PER-ABIERTO     VALUE "A".
+             88 PER-CERRADO     VALUE "C".
