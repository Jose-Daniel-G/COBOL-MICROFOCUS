@@ -0,0 +1,11 @@
+      *> TECLAS.cpy - codigos de CRT STATUS usados por las pantallas
+       01  KEY-ENTER  PIC 9(4) VALUE 0000.
+       01  KEY-ESC    PIC 9(4) VALUE 2005.
+       01  KEY-UP     PIC 9(4) VALUE 2003.
+       01  KEY-DOWN   PIC 9(4) VALUE 2004.
+       01  KEY-F5     PIC 9(4) VALUE 2018.
+       01  KEY-F6     PIC 9(4) VALUE 2019.
+       01  KEY-F7     PIC 9(4) VALUE 2020.
+       01  KEY-F8     PIC 9(4) VALUE 2021.
+       01  KEY-F9     PIC 9(4) VALUE 2022.
+       01  KEY-F10    PIC 9(4) VALUE 2023.
