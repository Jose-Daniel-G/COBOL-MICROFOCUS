@@ -0,0 +1,15 @@
+      *> HEADER.cpy - encabezado comun de pantalla (ABM / Listados)
+      *> Se copia dentro de un 01 PANTALLA-BASE; requiere que el programa
+      *> que lo use tenga declarado WS-UI-CONTROLES (WS-TITULO-PANTALLA,
+      *> WS-PROGRAMA, WS-MODULO-PANTALLA) en WORKING-STORAGE, y haya
+      *> ejecutado LEER-PARAMETROS.cpy para poblar WS-AMBIENTE-TXT.
+           05 LINE 1 COL 1 PIC X(80) FROM ALL " " BACKGROUND-COLOR 4.
+           05 LINE 1 COL 2 PIC X(40) FROM WS-TITULO-PANTALLA
+              BACKGROUND-COLOR 4 FOREGROUND-COLOR 7.
+           05 LINE 1 COL 60 PIC X(10) FROM WS-PROGRAMA
+              BACKGROUND-COLOR 4 FOREGROUND-COLOR 7.
+           05 LINE 1 COL 71 PIC X(06) FROM WS-AMBIENTE-TXT
+              BACKGROUND-COLOR 4 FOREGROUND-COLOR 7.
+           05 LINE 2 COL 1 PIC X(80) FROM ALL " " BACKGROUND-COLOR 7.
+           05 LINE 2 COL 2 PIC X(26) FROM WS-MODULO-PANTALLA
+              BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
