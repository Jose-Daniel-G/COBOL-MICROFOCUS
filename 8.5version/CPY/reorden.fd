@@ -0,0 +1,6 @@
+      *> reorden.fd - registro del reporte de reorden de Stock
+       FD  REORDEN-PLANO.
+       01  REG-REORDEN-PLANO  PIC X(200).
+
+       FD  REORDEN-CSV.
+       01  REG-REORDEN-CSV    PIC X(200).
