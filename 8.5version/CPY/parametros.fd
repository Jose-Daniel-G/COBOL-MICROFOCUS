@@ -0,0 +1,9 @@
+      *> parametros.fd - registro unico de parametros de Empresa/Ambiente
+       FD  PARAMETROS.
+       01  PARAMETROS-REG.
+           05 PAR-CLAVE       PIC X(01).
+           05 PAR-EMPRESA     PIC X(30).
+           05 PAR-NIT         PIC X(15).
+           05 PAR-AMBIENTE    PIC X(04).
+              88 PAR-ES-PRODUCCION VALUE "PROD".
+              88 PAR-ES-PRUEBA     VALUE "TEST".
