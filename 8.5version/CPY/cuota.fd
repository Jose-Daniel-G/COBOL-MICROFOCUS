@@ -0,0 +1,12 @@
+     *> cuota.fd - registro del plan de cuotas de Facturas a Credito
+     FD  CUOTAS.
+     01  CUOTA-REG.
+         05 CUO-CLAVE.
+            10 CUO-FAC-NRO     PIC 9(07).
+            10 CUO-NUMERO      PIC 9(03).
+         05 CUO-FECHA-VENCE PIC 9(08).
+         05 CUO-MONTO       PIC S9(9)V99.
+         05 CUO-SALDO       PIC S9(9)V99.
+         05 CUO-ESTADO      PIC X(01).
+            88 CUO-PENDIENTE   VALUE "P".
+            88 CUO-CANCELADA   VALUE "C".
