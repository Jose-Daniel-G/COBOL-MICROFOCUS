@@ -0,0 +1,19 @@
+      *> bodega.fd - registro del maestro de Bodegas
+       FD  BODEGAS.
+       01  BODEGAS-REG.
+           05 BOD-CODIGO      PIC X(04).
+           05 BOD-NOMBRE      PIC X(30).
+           05 BOD-ESTADO      PIC X(01).
+              88 BOD-ACTIVA      VALUE "A".
+              88 BOD-INACTIVA    VALUE "I".
+           05 BOD-FECHA-MOD   PIC 9(08).
+           05 BOD-USUARIO-MOD PIC X(10).
+
+       FD  BODEGAS-PLANO.
+       01  REG-BODEGA-PLANO   PIC X(200).
+
+       FD  BODEGAS-CSV.
+       01  REG-BODEGA-CSV     PIC X(200).
+
+       FD  BODEGAS-PAPELERA.
+       01  REG-BODEGA-PAPELERA PIC X(200).
