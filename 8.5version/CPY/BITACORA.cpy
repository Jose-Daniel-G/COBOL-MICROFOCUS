@@ -0,0 +1,14 @@
+      *> BITACORA.cpy - variables de trabajo para el checkpoint de procesos
+      *> batch (ver bitacora.fd). El programa que la use debe fijar
+      *> WS-BIT-PROCESO-ID una sola vez en MAIN-LOGIC y actualizar
+      *> WS-BIT-ULTIMA-CLAVE/WS-BIT-CANT-PROC antes de cada
+      *> PERFORM GRABAR-CHECKPOINT.
+       01  ST-BITACORA          PIC XX.
+       01  WS-BIT-PROCESO-ID    PIC X(10) VALUE SPACES.
+       01  WS-BIT-ULTIMA-CLAVE  PIC X(15) VALUE SPACES.
+       01  WS-BIT-CANT-PROC     PIC 9(07) VALUE 0.
+       01  WS-BIT-REINICIO      PIC X VALUE "N".
+           88 BIT-HUBO-REINICIO    VALUE "S".
+           88 BIT-NO-HUBO-REINICIO VALUE "N".
+       01  WS-BIT-CLAVE-ANT     PIC X(15) VALUE SPACES.
+       01  WS-BIT-CANT-ANT      PIC 9(07) VALUE 0.
