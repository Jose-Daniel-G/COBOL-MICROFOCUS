@@ -0,0 +1,5 @@
+     *> ncrctrl.fd - registro de control (numero de nota de credito unico compartido)
+      FD  NEXT-NCR-NRO.
+      01  NEXT-NCR-NRO-REG.
+          05 NNC-CLAVE        PIC X(01).
+          05 NNC-ULTIMO-NRO   PIC 9(07).
