@@ -0,0 +1,21 @@
+      *> kardex.fd - registro de movimientos de Stock (Kardex)
+       FD  KARDEX.
+       01  KARDEX-REG.
+           05 KAR-CLAVE.
+              10 KAR-PROD-ID     PIC X(10).
+              10 KAR-SECUENCIA   PIC 9(05).
+           05 KAR-FECHA       PIC 9(08).
+           05 KAR-TIPO        PIC X(01).
+              88 KAR-ENTRADA     VALUE "E".
+              88 KAR-SALIDA      VALUE "S".
+              88 KAR-AJUSTE      VALUE "A".
+           05 KAR-CANTIDAD    PIC 9(09).
+           05 KAR-SALDO       PIC 9(09).
+           05 KAR-BODEGA      PIC X(04).
+           05 KAR-REFERENCIA  PIC X(10).
+
+       FD  KARDEX-PLANO.
+       01  REG-KARDEX-PLANO   PIC X(200).
+
+       FD  KARDEX-CSV.
+       01  REG-KARDEX-CSV     PIC X(200).
