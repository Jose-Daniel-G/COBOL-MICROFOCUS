@@ -0,0 +1,7 @@
+      *> PERIODO.cpy - variables de trabajo para el candado de periodos
+      *> contables (ver periodo.fd / VALIDAR-PERIODO.cpy)
+      01  ST-PERIODOS        PIC XX.
+      01  WS-ANIO-MES-POSTEO PIC 9(06).
+      01  WS-PERIODO-CERRADO PIC X VALUE "N".
+          88 PERIODO-BLOQUEADO  VALUE "S".
+          88 PERIODO-DESBLOQ    VALUE "N".
