@@ -0,0 +1,17 @@
+      *> detalle.fd - registro del detalle (lineas) de Facturas
+       FD  DETALLES.
+       01  DETALLE-REG.
+           05 DET-CLAVE.
+              10 DET-FAC-NRO     PIC 9(07).
+              10 DET-ITEM        PIC 9(03).
+           05 DET-PROD-ID     PIC X(10).
+           05 DET-DESCRIP     PIC X(30).
+           05 DET-CANT        PIC 9(03).
+           05 DET-PRECIO      PIC 9(11)V99.
+           05 DET-SUBTOTAL    PIC 9(11)V99.
+
+       FD  DETALLES-PLANO.
+       01  REG-DETALLE-PLANO  PIC X(200).
+
+       FD  DETALLES-CSV.
+       01  REG-DETALLE-CSV    PIC X(200).
